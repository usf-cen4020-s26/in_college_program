@@ -1,7 +1,7 @@
 *>*****************************************************************
       *> FILE:    PROFILE.cpy
       *> PURPOSE: User profile creation, editing, viewing, and persistence.
-      *>          Supports up to 3 work experience and 3 education entries.
+      *>          Supports up to 8 work experience and 8 education entries.
       *>
       *> PARAGRAPHS:
       *>   4650-WRITE-PROFILES-FILE   - Rewrite entire PROFILES.DAT from table
@@ -11,30 +11,68 @@
       *>   7010-PROMPT-REQUIRED-FIELDS - Collect name, uni, major, grad year
       *>   7020-VALIDATE-GRAD-YEAR    - Ensure year is 4 digits, 1950-2050
       *>   7030-PROMPT-ABOUT-ME       - Optional bio (up to 200 chars)
-      *>   7040-PROMPT-EXPERIENCE     - Loop for up to 3 experience blocks
+      *>   7035-PROMPT-RESUME-REF     - Optional resume/attachment reference
+      *>                                 (a filename, path, or URL, up to
+      *>                                 100 chars; not a file upload since
+      *>                                 this program only handles text I/O)
+      *>   7125-DISPLAY-RESUME-REF    - Print the resume/attachment reference,
+      *>                                 or "None", shown on both the user's
+      *>                                 own profile and profiles found via
+      *>                                 search (SEARCH.cpy 7520)
+      *>   7036-PROMPT-VISIBILITY     - Optional visibility setting (Public or
+      *>                                 Connections-only); defaults to Public
+      *>   7126-CHECK-VIEWER-CONNECTED - Sets WS-PROFILE-VIEWER-CONNECTED to 1
+      *>                                 if the current user and the profile
+      *>                                 at WS-DISPLAY-PROFILE-INDEX are
+      *>                                 connected; used by SEARCH.cpy 7520 to
+      *>                                 enforce connections-only visibility
+      *>   7127-DISPLAY-MUTUAL-CONNECTIONS - Print a "Mutual Connections: N"
+      *>                                 line counting connections shared by
+      *>                                 the viewer and the profile owner at
+      *>                                 WS-DISPLAY-PROFILE-INDEX; used by
+      *>                                 SEARCH.cpy 7520
+      *>   7040-PROMPT-EXPERIENCE     - Loop for up to 8 experience blocks
       *>   7050-PROMPT-ONE-EXPERIENCE - Collect title, employer, dates, desc
-      *>   7060-PROMPT-EDUCATION      - Loop for up to 3 education blocks
+      *>   7060-PROMPT-EDUCATION      - Loop for up to 8 education blocks
       *>   7070-PROMPT-ONE-EDUCATION  - Collect degree, school, years
       *>   7100-VIEW-PROFILE          - Display logged-in user's full profile
-      *>   7110-DISPLAY-EXPERIENCE    - Print all experience entries
-      *>   7120-DISPLAY-EDUCATION     - Print all education entries
-      *>   7200-VIEW-OTHER-PROFILE    - Display another user's profile (from search)
-      *>   7300-VIEW-OTHER-EXPERIENCE - Print experience for a found user
-      *>   7400-VIEW-OTHER-EDUCATION  - Print education for a found user
+      *>                                 (own profile always shows in full,
+      *>                                 regardless of visibility setting)
+      *>   7128-DISPLAY-RECENT-VIEWERS - Print "Profile Views: N" and the
+      *>                                 last 10 viewers (username + when)
+      *>                                 read from PROFILEVIEWS.DAT; shown
+      *>                                 only on the caller's own profile
+      *>   7129-QUEUE-RECENT-VIEWER  - Push one matching row onto the
+      *>                                 last-10 queue used by 7128
+      *>   7130-DISPLAY-EXPERIENCE    - Print all experience entries
+      *>   7140-DISPLAY-EDUCATION     - Print all education entries
+      *>   NOTE: another user's profile (found via search) is displayed by
+      *>   SEARCH.cpy's 7520-DISPLAY-FOUND-PROFILE, which reuses the
+      *>   7110/7120/7125/7130/7140/7150 display paragraphs below and applies
+      *>   the connections-only visibility check via 7126-CHECK-VIEWER-CONNECTED
       *>
       *> DEPENDENCIES:
       *>   WS-PROFILES.cpy   - WS-USER-PROFILES, WS-TEMP-* fields,
       *>                        WS-SEARCH-FOUND-INDEX, WS-PROFILE-COUNT
       *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-ACCOUNT-INDEX
-      *>   WS-CONSTANTS.cpy  - WS-CONST-MAX-EXPERIENCES, WS-CONST-MAX-EDUCATIONS
+      *>   WS-CONSTANTS.cpy  - WS-CONST-MAX-EXPERIENCES, WS-CONST-MAX-EDUCATIONS,
+      *>                        WS-CONST-FS-OK
       *>   WS-IO-CONTROL.cpy - WS-EOF-FLAG, WS-PROGRAM-RUNNING, WS-OUTPUT-LINE
-      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT, PROFILES-FILE
+      *>   WS-PROFILEVIEWS.cpy - WS-PROFVIEWS-STATUS, WS-PROFVIEW-DISP-COUNT,
+      *>                        WS-PROFVIEW-RECENT-TABLE, WS-PROFVIEW-EOF
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT, PROFILES-FILE,
+      *>                        PROFILEVIEWS-FILE, PROFVIEW-RECORD
       *>*****************************************************************
 
 *> *      *>*****************************************************************
 *> *      *> 4650-WRITE-PROFILES-FILE: Persist all profiles to file        *
+*> *      *> Written to a .TMP file and renamed over PROFILES.DAT only     *
+*> *      *> after the write succeeds, so a crash mid-write cannot leave   *
+*> *      *> a truncated profiles file behind.                             *
 *> *      *>*****************************************************************
        4650-WRITE-PROFILES-FILE.
+           MOVE WS-PROFILES-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-PROFILES-TMP-PATH TO WS-PROFILES-PATH
            OPEN OUTPUT PROFILES-FILE.
 
            PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
@@ -48,23 +86,40 @@
                MOVE WS-MAJOR(WS-ACCOUNT-INDEX) TO PROF-MAJOR
                MOVE WS-GRAD-YEAR(WS-ACCOUNT-INDEX) TO PROF-GRAD-YEAR
                MOVE WS-ABOUT-ME(WS-ACCOUNT-INDEX) TO PROF-ABOUT-ME
+               MOVE WS-RESUME-REF(WS-ACCOUNT-INDEX) TO PROF-RESUME-REF
+               MOVE WS-PROFILE-VISIBILITY(WS-ACCOUNT-INDEX) TO
+                   PROF-VISIBILITY
                MOVE WS-EXP-COUNT(WS-ACCOUNT-INDEX) TO PROF-EXP-COUNT
                MOVE WS-EDU-COUNT(WS-ACCOUNT-INDEX) TO PROF-EDU-COUNT
+               MOVE WS-SKILL-COUNT(WS-ACCOUNT-INDEX) TO PROF-SKILL-COUNT
 
                PERFORM 4651-COPY-EXPERIENCE-TO-FILE
                PERFORM 4652-COPY-EDUCATION-TO-FILE
+               PERFORM 4653-COPY-SKILLS-TO-FILE
 
                WRITE PROFILE-RECORD
            END-PERFORM.
 
            CLOSE PROFILES-FILE.
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-PROFILES-PATH
+           CALL "CBL_RENAME_FILE" USING WS-PROFILES-TMP-PATH
+               WS-PROFILES-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace PROFILES.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
 
 *> *      *>*****************************************************************
 *> *      *> 4651-COPY-EXPERIENCE-TO-FILE: Copy experience to file record  *
 *> *      *>*****************************************************************
        4651-COPY-EXPERIENCE-TO-FILE.
            PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-EXPERIENCES
 
                MOVE WS-EXP-TITLE(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
                    PROF-EXP-TITLE(WS-DISPLAY-INDEX)
@@ -81,7 +136,7 @@
 *> *      *>*****************************************************************
        4652-COPY-EDUCATION-TO-FILE.
            PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-EDUCATIONS
 
                MOVE WS-EDU-DEGREE(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
                    PROF-EDU-DEGREE(WS-DISPLAY-INDEX)
@@ -91,6 +146,89 @@
                    PROF-EDU-YEARS(WS-DISPLAY-INDEX)
            END-PERFORM.
 
+*> *      *>*****************************************************************
+*> *      *> 4653-COPY-SKILLS-TO-FILE: Copy completed skills to file record *
+*> *      *>*****************************************************************
+       4653-COPY-SKILLS-TO-FILE.
+           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-SKILLS
+
+               MOVE WS-SKILL-NAME(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
+                   PROF-SKILL-NAME(WS-DISPLAY-INDEX)
+               MOVE WS-SKILL-PROFICIENCY(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX)
+                   TO PROF-SKILL-PROFICIENCY(WS-DISPLAY-INDEX)
+           END-PERFORM.
+
+*>*****************************************************************
+*> 7005-LOAD-UNIVERSITIES: Load the approved-university list from
+*> UNIVERSITIES.DAT at startup, mirroring 5301-LOAD-EMPLOYERS.
+*>*****************************************************************
+       7005-LOAD-UNIVERSITIES.
+           MOVE 0   TO WS-UNIVERSITY-COUNT
+           MOVE "N" TO WS-UNIVERSITIES-EOF
+
+           OPEN INPUT UNIVERSITIES-FILE
+
+           EVALUATE WS-UNIVERSITIES-STATUS
+               WHEN "00"
+                   PERFORM 7006-READ-UNIVERSITIES-LOOP
+                   CLOSE UNIVERSITIES-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "WARNING: Could not open UNIVERSITIES.DAT. STATUS="
+                       WS-UNIVERSITIES-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+           END-EVALUATE
+           EXIT.
+
+*>*****************************************************************
+*> 7006-READ-UNIVERSITIES-LOOP: Read all approved-university names
+*> into WS-UNIVERSITY-TABLE.
+*>*****************************************************************
+       7006-READ-UNIVERSITIES-LOOP.
+           READ UNIVERSITIES-FILE
+               AT END
+                   MOVE "Y" TO WS-UNIVERSITIES-EOF
+               NOT AT END
+                   IF WS-UNIVERSITY-COUNT < WS-CONST-MAX-UNIVERSITIES
+                       ADD 1 TO WS-UNIVERSITY-COUNT
+                       MOVE UNIVERSITY-NAME TO
+                           WS-UT-NAME(WS-UNIVERSITY-COUNT)
+                   END-IF
+           END-READ
+
+           IF WS-UNIVERSITIES-EOF = "N"
+               PERFORM 7006-READ-UNIVERSITIES-LOOP
+           END-IF
+           EXIT.
+
+*>*****************************************************************
+*> 7007-VALIDATE-UNIVERSITY: Sets WS-UNIVERSITY-VALID to 1 if
+*> WS-TEMP-UNIVERSITY (trimmed) case-sensitively matches an entry in
+*> WS-UNIVERSITY-TABLE, else 0. If the approved list is empty (no
+*> UNIVERSITIES.DAT provided), every name is accepted so a shop that
+*> hasn't populated the directory yet isn't locked out.
+*>*****************************************************************
+       7007-VALIDATE-UNIVERSITY.
+           MOVE 0 TO WS-UNIVERSITY-VALID
+           IF WS-UNIVERSITY-COUNT = 0
+               MOVE 1 TO WS-UNIVERSITY-VALID
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-UNIV-DIR-IDX FROM 1 BY 1
+               UNTIL WS-UNIV-DIR-IDX > WS-UNIVERSITY-COUNT
+               IF FUNCTION TRIM(WS-TEMP-UNIVERSITY) =
+                   FUNCTION TRIM(WS-UT-NAME(WS-UNIV-DIR-IDX))
+                   MOVE 1 TO WS-UNIVERSITY-VALID
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           EXIT.
+
 *> *      *>*****************************************************************
 *> *      *> 7000-CREATE-EDIT-PROFILE: Create or edit user profile         *
 *> *      *>*****************************************************************
@@ -151,10 +289,16 @@
 
            PERFORM 7120-DISPLAY-ABOUT-ME.
 
+           PERFORM 7125-DISPLAY-RESUME-REF.
+
            PERFORM 7130-DISPLAY-EXPERIENCE.
 
            PERFORM 7140-DISPLAY-EDUCATION.
 
+           PERFORM 7150-DISPLAY-SKILLS.
+
+           PERFORM 7128-DISPLAY-RECENT-VIEWERS.
+
            MOVE "--------------------" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
@@ -208,6 +352,186 @@
                PERFORM 8000-WRITE-OUTPUT
            END-IF.
 
+*> *      *>*****************************************************************
+*> *      *> 7125-DISPLAY-RESUME-REF: Display resume/attachment reference   *
+*> *      *>*****************************************************************
+       7125-DISPLAY-RESUME-REF.
+           IF WS-RESUME-REF(WS-DISPLAY-PROFILE-INDEX) NOT = SPACES
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Resume/Attachment: "
+                   FUNCTION TRIM(WS-RESUME-REF(WS-DISPLAY-PROFILE-INDEX))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               MOVE "Resume/Attachment: None" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 7126-CHECK-VIEWER-CONNECTED: Is current user connected to the  *
+*> *      *>                              profile at WS-DISPLAY-PROFILE-INDEX?
+*> *      *>*****************************************************************
+       7126-CHECK-VIEWER-CONNECTED.
+           MOVE 0 TO WS-PROFILE-VIEWER-CONNECTED.
+           IF WS-CONNECTIONS-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+               OR WS-PROFILE-VIEWER-CONNECTED = 1
+               IF FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                   = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                   = FUNCTION TRIM(WS-PROF-USERNAME(WS-DISPLAY-PROFILE-INDEX))
+                   MOVE 1 TO WS-PROFILE-VIEWER-CONNECTED
+               ELSE
+                   IF FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                      AND FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PROF-USERNAME(WS-DISPLAY-PROFILE-INDEX))
+                       MOVE 1 TO WS-PROFILE-VIEWER-CONNECTED
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+*> *      *>*****************************************************************
+*> *      *> 7127-DISPLAY-MUTUAL-CONNECTIONS: Count and show connections    *
+*> *      *>                        shared by the viewer and the profile    *
+*> *      *>                        owner at WS-DISPLAY-PROFILE-INDEX       *
+*> *      *>*****************************************************************
+       7127-DISPLAY-MUTUAL-CONNECTIONS.
+           MOVE 0 TO WS-MUTUAL-COUNT.
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+               MOVE SPACES TO WS-MUTUAL-OWNER-OTHER
+               IF FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                   = FUNCTION TRIM(WS-PROF-USERNAME(WS-DISPLAY-PROFILE-INDEX))
+                   MOVE WS-CONN-USER-B(WS-CONN-IDX) TO WS-MUTUAL-OWNER-OTHER
+               ELSE
+                   IF FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PROF-USERNAME(WS-DISPLAY-PROFILE-INDEX))
+                       MOVE WS-CONN-USER-A(WS-CONN-IDX) TO
+                           WS-MUTUAL-OWNER-OTHER
+                   END-IF
+               END-IF
+
+               IF WS-MUTUAL-OWNER-OTHER NOT = SPACES
+                  AND FUNCTION TRIM(WS-MUTUAL-OWNER-OTHER) NOT =
+                      FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                   MOVE 0 TO WS-MUTUAL-VIEWER-CONNECTED
+                   PERFORM VARYING WS-MUTUAL-IDX2 FROM 1 BY 1
+                       UNTIL WS-MUTUAL-IDX2 > WS-CONNECTIONS-COUNT
+                       OR WS-MUTUAL-VIEWER-CONNECTED = 1
+                       IF (FUNCTION TRIM(WS-CONN-USER-A(WS-MUTUAL-IDX2))
+                             = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                          AND FUNCTION TRIM(WS-CONN-USER-B(WS-MUTUAL-IDX2))
+                             = FUNCTION TRIM(WS-MUTUAL-OWNER-OTHER))
+                          OR
+                          (FUNCTION TRIM(WS-CONN-USER-B(WS-MUTUAL-IDX2))
+                             = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                          AND FUNCTION TRIM(WS-CONN-USER-A(WS-MUTUAL-IDX2))
+                             = FUNCTION TRIM(WS-MUTUAL-OWNER-OTHER))
+                           MOVE 1 TO WS-MUTUAL-VIEWER-CONNECTED
+                       END-IF
+                   END-PERFORM
+                   IF WS-MUTUAL-VIEWER-CONNECTED = 1
+                       ADD 1 TO WS-MUTUAL-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING "Mutual Connections: " WS-MUTUAL-COUNT
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
+           PERFORM 8000-WRITE-OUTPUT.
+
+*> *      *>*****************************************************************
+*> *      *> 7128-DISPLAY-RECENT-VIEWERS: "Who viewed my profile" list,     *
+*> *      *> shown only when the caller is viewing their own profile.      *
+*> *      *> Keeps the last 10 matching rows from PROFILEVIEWS.DAT in a    *
+*> *      *> small queue (oldest entry dropped once 10 are held).          *
+*> *      *>*****************************************************************
+       7128-DISPLAY-RECENT-VIEWERS.
+           MOVE 0 TO WS-PROFVIEW-DISP-COUNT.
+           MOVE "N" TO WS-PROFVIEW-EOF.
+
+           OPEN INPUT PROFILEVIEWS-FILE.
+
+           IF WS-PROFVIEWS-STATUS = WS-CONST-FS-OK
+               PERFORM UNTIL WS-PROFVIEW-EOF = "Y"
+                   READ PROFILEVIEWS-FILE
+                       AT END MOVE "Y" TO WS-PROFVIEW-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(PROFVIEW-VIEWED-USERNAME) =
+                               FUNCTION TRIM(WS-USERNAME(
+                                   WS-DISPLAY-PROFILE-INDEX))
+                               PERFORM 7129-QUEUE-RECENT-VIEWER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROFILEVIEWS-FILE
+           END-IF.
+
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING "Profile Views: " WS-PROFVIEW-DISP-COUNT
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           IF WS-PROFVIEW-DISP-COUNT > 0
+               MOVE "Recent Viewers:" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE WS-CONST-MAX-RECENT-VIEWERS TO WS-PROFVIEW-SCAN-IDX
+               IF WS-PROFVIEW-DISP-COUNT < WS-CONST-MAX-RECENT-VIEWERS
+                   MOVE WS-PROFVIEW-DISP-COUNT TO WS-PROFVIEW-SCAN-IDX
+               END-IF
+
+               PERFORM VARYING WS-PROFVIEW-R-IDX FROM 1 BY 1
+                   UNTIL WS-PROFVIEW-R-IDX > WS-PROFVIEW-SCAN-IDX
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "  - "
+                       FUNCTION TRIM(WS-PROFVIEW-R-USERNAME(
+                           WS-PROFVIEW-R-IDX))
+                       " on "
+                       FUNCTION TRIM(WS-PROFVIEW-R-TIMESTAMP(
+                           WS-PROFVIEW-R-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-PERFORM
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 7129-QUEUE-RECENT-VIEWER: Push one viewer onto the last-10     *
+*> *      *> queue, dropping the oldest entry once it is full.             *
+*> *      *>*****************************************************************
+       7129-QUEUE-RECENT-VIEWER.
+           ADD 1 TO WS-PROFVIEW-DISP-COUNT.
+
+           IF WS-PROFVIEW-DISP-COUNT > WS-CONST-MAX-RECENT-VIEWERS
+               PERFORM VARYING WS-PROFVIEW-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-PROFVIEW-SCAN-IDX >
+                       WS-CONST-MAX-RECENT-VIEWERS - 1
+                   MOVE WS-PROFVIEW-R-USERNAME(WS-PROFVIEW-SCAN-IDX + 1)
+                       TO WS-PROFVIEW-R-USERNAME(WS-PROFVIEW-SCAN-IDX)
+                   MOVE WS-PROFVIEW-R-TIMESTAMP(WS-PROFVIEW-SCAN-IDX + 1)
+                       TO WS-PROFVIEW-R-TIMESTAMP(WS-PROFVIEW-SCAN-IDX)
+               END-PERFORM
+               MOVE PROFVIEW-VIEWER-USERNAME TO
+                   WS-PROFVIEW-R-USERNAME(WS-CONST-MAX-RECENT-VIEWERS)
+               MOVE PROFVIEW-TIMESTAMP TO
+                   WS-PROFVIEW-R-TIMESTAMP(WS-CONST-MAX-RECENT-VIEWERS)
+           ELSE
+               MOVE PROFVIEW-VIEWER-USERNAME TO
+                   WS-PROFVIEW-R-USERNAME(WS-PROFVIEW-DISP-COUNT)
+               MOVE PROFVIEW-TIMESTAMP TO
+                   WS-PROFVIEW-R-TIMESTAMP(WS-PROFVIEW-DISP-COUNT)
+           END-IF.
+
 *> *      *>*****************************************************************
 *> *      *> 7130-DISPLAY-EXPERIENCE: Display all experience entries       *
 *> *      *>*****************************************************************
@@ -313,6 +637,50 @@
            END-STRING.
            PERFORM 8000-WRITE-OUTPUT.
 
+*> *      *>*****************************************************************
+*> *      *> 7150-DISPLAY-SKILLS: Display all completed skills             *
+*> *      *>*****************************************************************
+       7150-DISPLAY-SKILLS.
+           IF WS-SKILL-COUNT(WS-DISPLAY-PROFILE-INDEX) > 0
+               MOVE "Skills:" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+                   UNTIL WS-DISPLAY-INDEX >
+                       WS-SKILL-COUNT(WS-DISPLAY-PROFILE-INDEX)
+
+                   PERFORM 7151-DISPLAY-SINGLE-SKILL
+               END-PERFORM
+           ELSE
+               MOVE "Skills: None" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 7151-DISPLAY-SINGLE-SKILL: Display one completed skill        *
+*> *      *>*****************************************************************
+       7151-DISPLAY-SINGLE-SKILL.
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           IF FUNCTION TRIM(WS-SKILL-PROFICIENCY(WS-DISPLAY-PROFILE-INDEX,
+               WS-DISPLAY-INDEX)) = SPACES
+               STRING "  - "
+                   FUNCTION TRIM(WS-SKILL-NAME(WS-DISPLAY-PROFILE-INDEX,
+                       WS-DISPLAY-INDEX))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+           ELSE
+               STRING "  - "
+                   FUNCTION TRIM(WS-SKILL-NAME(WS-DISPLAY-PROFILE-INDEX,
+                       WS-DISPLAY-INDEX))
+                   " ("
+                   FUNCTION TRIM(WS-SKILL-PROFICIENCY(
+                       WS-DISPLAY-PROFILE-INDEX, WS-DISPLAY-INDEX))
+                   ")"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+           END-IF.
+           PERFORM 8000-WRITE-OUTPUT.
+
 *> *      *>*****************************************************************
 *> *      *> 7200-GET-REQUIRED-FIELDS: Collect required profile fields     *
 *> *      *>*****************************************************************
@@ -382,7 +750,14 @@
                        MOVE "Invalid input. Please try again." TO WS-OUTPUT-LINE
                        PERFORM 8000-WRITE-OUTPUT
                    ELSE
-                       MOVE 1 TO WS-INPUT-VALID
+                       PERFORM 7007-VALIDATE-UNIVERSITY
+                       IF WS-UNIVERSITY-VALID = 1
+                           MOVE 1 TO WS-INPUT-VALID
+                       ELSE
+                           MOVE "Not a recognized university. Please try again."
+                               TO WS-OUTPUT-LINE
+                           PERFORM 8000-WRITE-OUTPUT
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
@@ -497,6 +872,30 @@
                PERFORM 8000-WRITE-OUTPUT
            END-IF.
 
+           MOVE "Enter Resume/Attachment Reference (optional, e.g., a filename or URL, max 100 chars, enter blank line to skip):"
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           PERFORM 8100-READ-INPUT.
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE INPUT-RECORD TO WS-TEMP-RESUME-REF.
+           IF WS-TEMP-RESUME-REF NOT = SPACES
+               MOVE WS-TEMP-RESUME-REF TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               MOVE "(skipped)" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+
+           PERFORM 7036-PROMPT-VISIBILITY.
+
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM 7310-GET-EXPERIENCE-ENTRIES.
 
            IF WS-EOF-FLAG = 1
@@ -505,6 +904,30 @@
 
            PERFORM 7320-GET-EDUCATION-ENTRIES.
 
+*> *      *>*****************************************************************
+*> *      *> 7036-PROMPT-VISIBILITY: Collect profile visibility setting     *
+*> *      *>*****************************************************************
+       7036-PROMPT-VISIBILITY.
+           MOVE "Set Profile Visibility - Enter C to restrict your full profile to connections only, or press Enter for Public (default: Public):"
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           PERFORM 8100-READ-INPUT.
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE INPUT-RECORD TO WS-TEMP-VISIBILITY.
+           IF FUNCTION TRIM(WS-TEMP-VISIBILITY) = "C" OR
+               FUNCTION TRIM(WS-TEMP-VISIBILITY) = "c"
+               MOVE "C" TO WS-TEMP-VISIBILITY
+               MOVE "Connections only" TO WS-OUTPUT-LINE
+           ELSE
+               MOVE "P" TO WS-TEMP-VISIBILITY
+               MOVE "Public" TO WS-OUTPUT-LINE
+           END-IF.
+           PERFORM 8000-WRITE-OUTPUT.
+
 *> *      *>*****************************************************************
 *> *      *> 7310-GET-EXPERIENCE-ENTRIES: Collect experience entries       *
 *> *      *>*****************************************************************
@@ -512,13 +935,13 @@
            MOVE 0 TO WS-EXP-LOOP-INDEX.
            MOVE "ADD" TO WS-CONTINUE-ADDING.
 
-           PERFORM UNTIL WS-EXP-LOOP-INDEX >= 3
+           PERFORM UNTIL WS-EXP-LOOP-INDEX >= WS-CONST-MAX-EXPERIENCES
                OR WS-CONTINUE-ADDING = "DONE"
                OR WS-EOF-FLAG = 1
 
                MOVE " " TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "Add Experience (optional, max 3 entries. Enter anything to continue and 'DONE' to finish):"
+               MOVE "Add Experience (optional, max 8 entries. Enter anything to continue and 'DONE' to finish):"
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
@@ -612,13 +1035,13 @@
            MOVE 0 TO WS-EDU-LOOP-INDEX.
            MOVE "ADD" TO WS-CONTINUE-ADDING.
 
-           PERFORM UNTIL WS-EDU-LOOP-INDEX >= 3
+           PERFORM UNTIL WS-EDU-LOOP-INDEX >= WS-CONST-MAX-EDUCATIONS
                OR WS-CONTINUE-ADDING = "DONE"
                OR WS-EOF-FLAG = 1
 
                MOVE " " TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "Add Education (optional, max 3 entries. Enter anything to continue and 'DONE' to finish):"
+               MOVE "Add Education (optional, max 8 entries. Enter anything to continue and 'DONE' to finish):"
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
@@ -695,6 +1118,7 @@
                MOVE WS-PROFILE-COUNT TO WS-CURRENT-PROFILE-INDEX
                MOVE WS-USERNAME(WS-CURRENT-USER-INDEX) TO
                    WS-PROF-USERNAME(WS-CURRENT-PROFILE-INDEX)
+               MOVE 0 TO WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX)
            END-IF.
 
            MOVE 1 TO WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX).
@@ -711,6 +1135,10 @@
                WS-GRAD-YEAR(WS-CURRENT-PROFILE-INDEX).
            MOVE WS-TEMP-ABOUT-ME TO
                WS-ABOUT-ME(WS-CURRENT-PROFILE-INDEX).
+           MOVE WS-TEMP-RESUME-REF TO
+               WS-RESUME-REF(WS-CURRENT-PROFILE-INDEX).
+           MOVE WS-TEMP-VISIBILITY TO
+               WS-PROFILE-VISIBILITY(WS-CURRENT-PROFILE-INDEX).
 
            MOVE WS-EXP-LOOP-INDEX TO
                WS-EXP-COUNT(WS-CURRENT-PROFILE-INDEX).
@@ -749,3 +1177,24 @@
                MOVE WS-TEMP-EDU-YEARS(WS-SAVE-INDEX) TO
                    WS-EDU-YEARS(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
            END-PERFORM.
+
+*> *      *>*****************************************************************
+*> *      *> 7920-REMOVE-PROFILE-ENTRY: Shift WS-USER-PROFILES down over    *
+*> *      *> the current user's slot (if they had one) and rewrite         *
+*> *      *> PROFILES.DAT. Called by 7900-DEACTIVATE-ACCOUNT.              *
+*> *      *>*****************************************************************
+       7920-REMOVE-PROFILE-ENTRY.
+           IF WS-PROFILE-FOUND = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CURRENT-PROFILE-INDEX TO WS-REMOVE-PROFILE-IDX.
+           ADD 1 TO WS-REMOVE-PROFILE-IDX.
+           PERFORM UNTIL WS-REMOVE-PROFILE-IDX > WS-PROFILE-COUNT
+               MOVE WS-PROFILE(WS-REMOVE-PROFILE-IDX)
+                   TO WS-PROFILE(WS-REMOVE-PROFILE-IDX - 1)
+               ADD 1 TO WS-REMOVE-PROFILE-IDX
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-PROFILE-COUNT.
+           PERFORM 4650-WRITE-PROFILES-FILE.
+           EXIT.
