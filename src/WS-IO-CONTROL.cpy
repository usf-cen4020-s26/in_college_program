@@ -50,7 +50,7 @@
       01  WS-INPUT-PUSHBACK-FLAG      PIC X VALUE "N".
       01  WS-INPUT-PUSHBACK-LINE      PIC X(200).
 
-      01  WS-CURRENT-USER-INDEX       PIC 9 VALUE 0.
+      01  WS-CURRENT-USER-INDEX       PIC 999 VALUE 0.
 
 
 
