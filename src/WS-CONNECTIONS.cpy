@@ -14,8 +14,16 @@
       *>     WS-PEND-STATUS(n)             - "P" = pending
       *>       PEND-STATUS-PENDING(n)       - 88: TRUE when "P"
       *>       PEND-STATUS-PENDING-OR-EMPTY - 88: TRUE when "P" or " "
+      *>     WS-PEND-SENT-DATE(n)          - Date sent, YYYYMMDD (PIC 9(8))
       *>   WS-PEND-IDX               - Loop index into pending table
       *>
+      *>   --- Auto-Purge Stale Pending Requests (CONNMGMT.cpy 9320) ---
+      *>   WS-PURGE-TODAY-DATE       - Today's date, YYYYMMDD, from
+      *>                               FUNCTION CURRENT-DATE
+      *>   WS-PURGE-AGE-DAYS         - Age in days of the pending entry
+      *>                               currently being checked
+      *>   WS-PURGE-COUNT            - Number of stale entries purged
+      *>
       *>   --- Send Request (SENDREQ) ---
       *>   WS-SENDREQ-CHOICE         - Menu choice in send-request submenu
       *>   WS-SENDREQ-TARGET-INDEX   - Profile index of request target
@@ -42,6 +50,30 @@
       *>   WS-NETWORK-FOUND-FLAG     - "Y" if at least one connection shown
       *>   WS-NETWORK-OTHER-USERNAME - Username of the other user in pair
       *>   WS-NETWORK-OTHER-IDX      - Profile index of that user
+      *>   WS-NETWORK-PAGE-START     - First display number shown on the
+      *>                               current page (WS-CONST-PAGE-SIZE
+      *>                               rows/page)
+      *>   WS-NETWORK-PAGE-END       - Last display number shown on page
+      *>   WS-NETWORK-HAS-MORE       - 1 if more connections exist past
+      *>                               this page
+      *>
+      *>   --- Login Notifications Summary (main.cob 3220) ---
+      *>   WS-NOTIF-PENDING-COUNT    - Pending connection requests addressed
+      *>                               to the current user, counted at
+      *>                               login (does not consume input, unlike
+      *>                               VIEWREQ_SRC.cpy's interactive count)
+      *>
+      *>   --- Data Integrity Reconciliation Report (main.cob 3400) ---
+      *>   WS-RECON-ORPHAN-COUNT     - Pending rows with a sender/recipient
+      *>                               no longer in WS-USER-ACCOUNTS
+      *>   WS-RECON-DUP-COUNT        - Pending rows whose pair also exists
+      *>                               in WS-CONNECTIONS-TABLE
+      *>   WS-RECON-CHECK-USERNAME   - Scratch username passed into
+      *>                               3410-CHECK-ACCOUNT-EXISTS
+      *>   WS-RECON-ACCT-FOUND       - Result flag from 3410
+      *>   WS-RECON-SENDER-FOUND     - Sender-exists flag for current row
+      *>   WS-RECON-RECIP-FOUND      - Recipient-exists flag for current row
+      *>   WS-RECON-DUP-FOUND        - Result flag from 3420
       *>*****************************************************************
 
 01  WS-PENDING-COUNT            PIC 99 VALUE 0.
@@ -52,24 +84,31 @@
         10  WS-PEND-STATUS              PIC X(1).
            88  PEND-STATUS-PENDING      VALUE "P".
            88  PEND-STATUS-PENDING-OR-EMPTY VALUES "P", " ".
+        10  WS-PEND-SENT-DATE           PIC 9(8).
 
 01  WS-CONNECTIONS-STATUS      PIC XX.
 
 01  WS-SENDREQ-CHOICE           PIC X(2).
 
-01  WS-SENDREQ-TARGET-INDEX     PIC 9 VALUE 0.
+01  WS-SENDREQ-TARGET-INDEX     PIC 999 VALUE 0.
 
 01  WS-PEND-IDX                  PIC 99 VALUE 0.
 
+*> ===== Auto-Purge Stale Pending Requests (CONNMGMT.cpy 9320) =====
+01  WS-PURGE-TODAY-DATE          PIC 9(8) VALUE 0.
+01  WS-PURGE-AGE-DAYS            PIC S9(8) VALUE 0.
+01  WS-PURGE-COUNT               PIC 99 VALUE 0.
+
 
 01  WS-VIEWREQ-FOUND-FLAG        PIC X VALUE "N".
 01  WS-VIEWREQ-PEND-IDX          PIC 99 VALUE 0.
 01  WS-VIEWREQ-SENDER-USERNAME   PIC x(20).
-01  WS-VIEWREQ-SENDER-IDX        PIC 9 VALUE 0.
+01  WS-VIEWREQ-SENDER-IDX        PIC 999 VALUE 0.
 
 *> ===== View Pending Requests (VIEWREQ_SRC) working-storage =====
 01  WS-VIEWREQ-DISP-COUNT           PIC 99 VALUE 0.
 01  WS-VIEWREQ-SELECTED-PEND-IDX    PIC 99 VALUE 0.
+01  WS-VIEWREQ-BULK-COUNT           PIC 99 VALUE 0.
 
 01  WS-CONNECTIONS-COUNT       PIC 99 VALUE 0.
 01  WS-CONNECTIONS-TABLE.
@@ -83,4 +122,28 @@
 01  WS-NETWORK-DISP-COUNT       PIC 99 VALUE 0.
 01  WS-NETWORK-FOUND-FLAG       PIC X VALUE "N".
 01  WS-NETWORK-OTHER-USERNAME   PIC X(20).
-01  WS-NETWORK-OTHER-IDX        PIC 9 VALUE 0.
+01  WS-NETWORK-OTHER-IDX        PIC 999 VALUE 0.
+01  WS-NETWORK-PAGE-START       PIC 99 VALUE 1.
+01  WS-NETWORK-PAGE-END         PIC 99 VALUE 0.
+01  WS-NETWORK-HAS-MORE         PIC 9  VALUE 0.
+
+*> ===== Remove Connection (NETWORK.cpy 7720) working-storage =====
+*> WS-NETWORK-INDEX-MAP maps the numbered list shown to the user back
+*> to the actual WS-CONNECTIONS-TABLE index, same pattern as
+*> WS-MYAPP-INDEX-MAP/WS-MYJOB-INDEX-MAP.
+01  WS-NETWORK-INDEX-TABLE.
+    05  WS-NETWORK-INDEX-MAP OCCURS 50 TIMES  PIC 99.
+01  WS-NETWORK-MENU-CHOICE       PIC X(3).
+01  WS-NETWORK-SELECTED-IDX      PIC 99 VALUE 0.
+
+*> ===== Login Notifications Summary (main.cob 3220) working-storage =====
+01  WS-NOTIF-PENDING-COUNT       PIC 99 VALUE 0.
+
+*> ===== Data Integrity Reconciliation Report (main.cob 3400) =====
+01  WS-RECON-ORPHAN-COUNT        PIC 99 VALUE 0.
+01  WS-RECON-DUP-COUNT           PIC 99 VALUE 0.
+01  WS-RECON-CHECK-USERNAME      PIC X(20).
+01  WS-RECON-ACCT-FOUND          PIC 9 VALUE 0.
+01  WS-RECON-SENDER-FOUND        PIC 9 VALUE 0.
+01  WS-RECON-RECIP-FOUND         PIC 9 VALUE 0.
+01  WS-RECON-DUP-FOUND           PIC 9 VALUE 0.
