@@ -24,6 +24,8 @@
       *>   WS-IO-CONTROL.cpy - WS-EOF-FLAG, WS-PROGRAM-RUNNING, WS-OUTPUT-LINE,
       *>                        WS-VALID
       *>   CONNMGMT.cpy      - 9300-WRITE-PENDING-REQUEST
+      *>   WS-BLOCKS.cpy     - WS-BLOCK-TARGET-USERNAME, WS-BLOCK-IS-BLOCKED
+      *>   BLOCKUSER.cpy     - 7651-CHECK-BLOCKED
       *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT
       *>*****************************************************************
 
@@ -102,6 +104,17 @@
        7640-CHECK-EXISTING-REQUEST.
            MOVE 1 TO WS-VALID
 
+           MOVE WS-PROF-USERNAME(WS-SENDREQ-TARGET-INDEX)
+               TO WS-BLOCK-TARGET-USERNAME
+           PERFORM 7651-CHECK-BLOCKED
+           IF WS-BLOCK-IS-BLOCKED = 1
+               MOVE "This connection request could not be sent."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE 0 TO WS-VALID
+               EXIT PARAGRAPH
+           END-IF
+
            *> Check if already connected via CONNECTIONS table
            PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
                UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
