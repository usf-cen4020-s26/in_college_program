@@ -1,47 +1,351 @@
 *>*****************************************************************
       *> FILE:    VIEWMESSAGE.cpy
-      *> PURPOSE: View received messages for the logged-in user (Epic 9).
-      *>          Opens MESSAGES.DAT and displays all records where
-      *>          MSG-RECIPIENT matches the current user, in file order
-      *>          (oldest first). Gracefully handles missing file.
+      *> PURPOSE: View the logged-in user's messages grouped into
+      *>          per-participant conversation threads (Epic 9), and let
+      *>          them delete a message from within a thread. A thread is
+      *>          every MSG-RECORD where the current user is either
+      *>          MSG-SENDER or MSG-RECIPIENT, grouped by whichever
+      *>          username is the "other" party — the same "group by the
+      *>          other participant" idea NETWORK.cpy uses for connection
+      *>          pairs. Gracefully handles a missing MESSAGES.DAT.
       *>
       *> PARAGRAPHS:
-      *>   7840-VIEW-MESSAGES      - Entry point; open MESSAGES.DAT, call
-      *>                             7841 loop, close file; print "no messages"
-      *>                             if WS-MSG-FOUND = 0; handles status 35
-      *>   7841-VIEW-MESSAGES-LOOP - Recursive read; for each record where
-      *>                             MSG-RECIPIENT = current user, print
-      *>                             "From:", "Message:", "Sent:", "---";
-      *>                             recurse until EOF
+      *>   7840-VIEW-MESSAGES        - Entry point; builds the thread list,
+      *>                               loops showing "N. Conversation with
+      *>                               X (K message(s))" and prompting for
+      *>                               a thread to open, until "0"/blank
+      *>   7841-VIEW-MESSAGES-LOOP   - Recursive read; for each record
+      *>                               belonging to WS-MSG-THREAD-SELECTED's
+      *>                               conversation, print a numbered
+      *>                               "From:"/"To:" line and record its
+      *>                               MSG-ID in WS-MSG-VIEW-ID-MAP;
+      *>                               recurse until EOF
+      *>   7842-DELETE-MESSAGE       - Rewrite MESSAGES.DAT omitting the
+      *>                               record whose MSG-ID = WS-MSG-DELETE-
+      *>                               TARGET-ID
+      *>   7843-READ-MSG-DELETE-LOOP - Recursive read; copies every record
+      *>                               except the one being deleted into
+      *>                               WS-MSG-DELETE-TABLE; recurse until EOF
+      *>   7844-BUILD-THREAD-LIST    - Scans MESSAGES.DAT once, building
+      *>                               WS-MSG-THREAD-TABLE (distinct other
+      *>                               participants + message counts)
+      *>   7845-BUILD-THREAD-LIST-LOOP - Recursive read for 7844; recurse
+      *>                               until EOF
+      *>   7846-VIEW-THREAD-MESSAGES - Loop showing one conversation's
+      *>                               messages (via 7841) and offering to
+      *>                               delete one, until "0"/blank
+      *>   7847-FIND-OR-ADD-THREAD   - Find WS-MSG-OTHER-PARTY in
+      *>                               WS-MSG-THREAD-TABLE, bumping its
+      *>                               count, or add a new entry
+      *>   7802-COUNT-UNREAD-MESSAGES - Counts messages addressed to the
+      *>                               current user with MSG-READ NOT = "Y"
+      *>   7803-COUNT-UNREAD-LOOP    - Recursive read for 7802; recurse
+      *>                               until EOF
+      *>   7849-MARK-THREAD-READ    - Rewrites MESSAGES.DAT, setting
+      *>                               MSG-READ = "Y" on every message
+      *>                               received from WS-MSG-THREAD-SELECTED
+      *>   7850-READ-MARK-READ-LOOP - Recursive read; copies every record
+      *>                               into WS-MSG-DELETE-TABLE, setting
+      *>                               MSG-READ = "Y" first on the ones
+      *>                               being marked read; recurse until EOF
       *>
       *> DEPENDENCIES:
       *>   WS-MESSAGES.cpy   - WS-MSG-FOUND, WS-VIEW-MSG-EOF,
-      *>                        WS-MESSAGES-STATUS
+      *>                        WS-MESSAGES-STATUS, WS-MSG-VIEW-DISP-COUNT,
+      *>                        WS-MSG-VIEW-ID-MAP, WS-MSG-VIEW-MENU-CHOICE,
+      *>                        WS-MSG-DELETE-TARGET-ID, WS-MSG-DELETE-COUNT,
+      *>                        WS-MSG-DELETE-IDX, WS-MSG-DELETE-TABLE,
+      *>                        WS-MSG-THREAD-COUNT, WS-MSG-THREAD-TABLE,
+      *>                        WS-MSG-THREAD-IDX, WS-MSG-THREAD-FOUND-IDX,
+      *>                        WS-MSG-OTHER-PARTY, WS-MSG-THREAD-SELECTED,
+      *>                        WS-MSG-THREAD-CHOICE, WS-MSG-UNREAD-COUNT
       *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-USERNAME
-      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND
+      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND,
+      *>                        WS-CONST-MAX-MESSAGES, WS-CONST-YES
+      *>   WS-JOBS.cpy       - WS-BROWSE-CHOICE (shared "loop until 0/blank"
+      *>                        flag for the thread list, same reuse as
+      *>                        5340/7700)
       *>   WS-IO-CONTROL.cpy - WS-OUTPUT-LINE
-      *>   main.cob          - 8000-WRITE-OUTPUT, MESSAGES-FILE,
-      *>                        MSG-RECORD (MSG-RECIPIENT, MSG-SENDER,
-      *>                        MSG-CONTENT, MSG-TIMESTAMP)
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT,
+      *>                        MESSAGES-FILE, MSG-RECORD (MSG-ID,
+      *>                        MSG-RECIPIENT, MSG-SENDER, MSG-CONTENT,
+      *>                        MSG-TIMESTAMP, MSG-READ)
       *>*****************************************************************
 
       *>*****************************************************************
       *> 7840-VIEW-MESSAGES
       *>   Entry point from 7800-MESSAGES-MENU option 2.
-      *>   Opens MESSAGES.DAT, iterates all MSG-RECORDs filtering for
-      *>   the logged-in user as recipient, displays matching messages
-      *>   in chronological order (oldest first), then closes the file.
+      *>   Builds the list of conversation partners, then loops letting
+      *>   the user open one thread at a time until they enter 0/blank.
       *>*****************************************************************
        7840-VIEW-MESSAGES.
+           PERFORM 7844-BUILD-THREAD-LIST
 
-           MOVE 0 TO WS-MSG-FOUND
+           IF WS-MSG-THREAD-COUNT = 0
+               MOVE "You have no messages at this time."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-BROWSE-CHOICE
+           PERFORM UNTIL WS-BROWSE-CHOICE = 0
+               OR WS-PROGRAM-RUNNING = 0
+
+               MOVE " " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "--- Your Conversations ---" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM VARYING WS-MSG-THREAD-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-THREAD-IDX > WS-MSG-THREAD-COUNT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING WS-MSG-THREAD-IDX ". Conversation with "
+                       FUNCTION TRIM(WS-MSG-THREAD-USERNAME(WS-MSG-THREAD-IDX))
+                       " ("
+                       WS-MSG-THREAD-MSG-COUNT(WS-MSG-THREAD-IDX)
+                       " message(s))"
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-PERFORM
+
+               MOVE "---------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE
+                   "Enter a number to view that conversation, or 0 to go back:"
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MSG-VIEW-MENU-CHOICE
+               MOVE WS-MSG-VIEW-MENU-CHOICE TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE 0 TO WS-BROWSE-CHOICE
+               IF FUNCTION TRIM(WS-MSG-VIEW-MENU-CHOICE) = SPACES
+                   MOVE 999 TO WS-BROWSE-CHOICE
+               ELSE
+                   IF FUNCTION TRIM(WS-MSG-VIEW-MENU-CHOICE) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-MSG-VIEW-MENU-CHOICE)
+                           TO WS-BROWSE-CHOICE
+                   ELSE
+                       MOVE 999 TO WS-BROWSE-CHOICE
+                   END-IF
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-BROWSE-CHOICE = 0
+                       CONTINUE
+                   WHEN WS-BROWSE-CHOICE >= 1
+                       AND WS-BROWSE-CHOICE <= WS-MSG-THREAD-COUNT
+                       MOVE WS-MSG-THREAD-USERNAME(WS-BROWSE-CHOICE)
+                           TO WS-MSG-THREAD-SELECTED
+                       PERFORM 7846-VIEW-THREAD-MESSAGES
+                       PERFORM 7844-BUILD-THREAD-LIST
+                       MOVE 1 TO WS-BROWSE-CHOICE
+                       IF WS-MSG-THREAD-COUNT = 0
+                           MOVE 0 TO WS-BROWSE-CHOICE
+                       END-IF
+                   WHEN OTHER
+                       MOVE "Invalid selection. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE 999 TO WS-BROWSE-CHOICE
+               END-EVALUATE
+
+           END-PERFORM
+           MOVE 0 TO WS-BROWSE-CHOICE
+           EXIT.
+
+      *>*****************************************************************
+      *> 7841-VIEW-MESSAGES-LOOP
+      *>   Reads records one at a time. For each record belonging to the
+      *>   conversation with WS-MSG-THREAD-SELECTED (current user as
+      *>   either sender or recipient), records its MSG-ID in
+      *>   WS-MSG-VIEW-ID-MAP and prints a numbered "From:"/"To:" line
+      *>   plus content and timestamp. Recurses until EOF.
+      *>*****************************************************************
+       7841-VIEW-MESSAGES-LOOP.
+           READ MESSAGES-FILE
+               AT END
+                   MOVE "Y" TO WS-VIEW-MSG-EOF
+               NOT AT END
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   IF FUNCTION TRIM(MSG-RECIPIENT)
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                      AND FUNCTION TRIM(MSG-SENDER)
+                       = FUNCTION TRIM(WS-MSG-THREAD-SELECTED)
+
+                       MOVE 1 TO WS-MSG-FOUND
+                       IF WS-MSG-VIEW-DISP-COUNT < WS-CONST-MAX-MSG-THREAD-DISP
+                           ADD 1 TO WS-MSG-VIEW-DISP-COUNT
+                           MOVE MSG-ID
+                               TO WS-MSG-VIEW-ID-MAP(WS-MSG-VIEW-DISP-COUNT)
+
+                           STRING WS-MSG-VIEW-DISP-COUNT ". From: "
+                               FUNCTION TRIM(MSG-SENDER)
+                               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                           END-STRING
+                           PERFORM 8000-WRITE-OUTPUT
+                           PERFORM 7848-PRINT-MESSAGE-BODY
+                       END-IF
+                   ELSE
+                       IF FUNCTION TRIM(MSG-SENDER)
+                           = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                          AND FUNCTION TRIM(MSG-RECIPIENT)
+                           = FUNCTION TRIM(WS-MSG-THREAD-SELECTED)
+
+                           MOVE 1 TO WS-MSG-FOUND
+                           IF WS-MSG-VIEW-DISP-COUNT <
+                               WS-CONST-MAX-MSG-THREAD-DISP
+                               ADD 1 TO WS-MSG-VIEW-DISP-COUNT
+                               MOVE MSG-ID
+                                TO WS-MSG-VIEW-ID-MAP(WS-MSG-VIEW-DISP-COUNT)
+
+                               STRING WS-MSG-VIEW-DISP-COUNT ". To: "
+                                   FUNCTION TRIM(MSG-RECIPIENT)
+                                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                               END-STRING
+                               PERFORM 8000-WRITE-OUTPUT
+                               PERFORM 7848-PRINT-MESSAGE-BODY
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-VIEW-MSG-EOF = "N"
+               PERFORM 7841-VIEW-MESSAGES-LOOP
+           END-IF.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7848-PRINT-MESSAGE-BODY
+      *>   Prints the "Message:", "Sent:", "---" lines shared by both the
+      *>   received and sent branches of 7841.
+      *>*****************************************************************
+       7848-PRINT-MESSAGE-BODY.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Message: "
+               FUNCTION TRIM(MSG-CONTENT)
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Sent: "
+               FUNCTION TRIM(MSG-TIMESTAMP)
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE "---" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7842-DELETE-MESSAGE
+      *>   Rewrites MESSAGES.DAT keeping every record except the one
+      *>   whose MSG-ID = WS-MSG-DELETE-TARGET-ID. There is no in-memory
+      *>   message table to shift/compact like WS-PENDING-TABLE, so this
+      *>   reads the whole file into a transient WS-MSG-DELETE-TABLE via
+      *>   7843, then rewrites the file from that table. The rewrite is
+      *>   written to a .TMP file and renamed over MESSAGES.DAT only
+      *>   after it succeeds (mirrors CONNMGMT.cpy's 9310-REWRITE-
+      *>   PENDING-FILE crash-safe rewrite pattern), so a crash or
+      *>   disk-full mid-rewrite cannot leave a truncated MESSAGES.DAT
+      *>   behind.
+      *>*****************************************************************
+       7842-DELETE-MESSAGE.
+           MOVE 0 TO WS-MSG-DELETE-COUNT
+           MOVE "N" TO WS-VIEW-MSG-EOF
+
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = WS-CONST-FS-OK
+               PERFORM 7843-READ-MSG-DELETE-LOOP
+               CLOSE MESSAGES-FILE
+           END-IF
+
+           MOVE WS-MESSAGES-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-MESSAGES-TMP-PATH TO WS-MESSAGES-PATH
+           OPEN OUTPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-MESSAGES-PATH
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open MESSAGES.DAT for rewrite. STATUS="
+                   WS-MESSAGES-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-MSG-DELETE-IDX FROM 1 BY 1
+               UNTIL WS-MSG-DELETE-IDX > WS-MSG-DELETE-COUNT
+               MOVE WS-MSG-DELETE-ENTRY(WS-MSG-DELETE-IDX) TO MSG-RECORD
+               WRITE MSG-RECORD
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-MESSAGES-PATH
+           CALL "CBL_RENAME_FILE" USING WS-MESSAGES-TMP-PATH
+               WS-MESSAGES-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace MESSAGES.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+
+           MOVE "Message deleted." TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
+
+      *>*****************************************************************
+      *> 7843-READ-MSG-DELETE-LOOP
+      *>   Reads each message record; copies every record except the one
+      *>   matching WS-MSG-DELETE-TARGET-ID into WS-MSG-DELETE-TABLE.
+      *>*****************************************************************
+       7843-READ-MSG-DELETE-LOOP.
+           READ MESSAGES-FILE
+               AT END
+                   MOVE "Y" TO WS-VIEW-MSG-EOF
+               NOT AT END
+                   IF MSG-ID NOT = WS-MSG-DELETE-TARGET-ID
+                       IF WS-MSG-DELETE-COUNT < WS-CONST-MAX-MESSAGES
+                           ADD 1 TO WS-MSG-DELETE-COUNT
+                           MOVE MSG-RECORD
+                               TO WS-MSG-DELETE-ENTRY(WS-MSG-DELETE-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-VIEW-MSG-EOF = "N"
+               PERFORM 7843-READ-MSG-DELETE-LOOP
+           END-IF.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7844-BUILD-THREAD-LIST
+      *>   Scans MESSAGES.DAT once, building WS-MSG-THREAD-TABLE: one
+      *>   entry per distinct username the current user has exchanged
+      *>   messages with, and how many messages are in that conversation.
+      *>*****************************************************************
+       7844-BUILD-THREAD-LIST.
+           MOVE 0 TO WS-MSG-THREAD-COUNT
            MOVE "N" TO WS-VIEW-MSG-EOF
 
            OPEN INPUT MESSAGES-FILE
 
            EVALUATE WS-MESSAGES-STATUS
                WHEN WS-CONST-FS-OK
-                   PERFORM 7841-VIEW-MESSAGES-LOOP
+                   PERFORM 7845-BUILD-THREAD-LIST-LOOP
                    CLOSE MESSAGES-FILE
                WHEN WS-CONST-FS-NOT-FOUND
                    CONTINUE
@@ -52,69 +356,300 @@
                        DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                    END-STRING
                    PERFORM 8000-WRITE-OUTPUT
-           END-EVALUATE
+           END-EVALUATE.
+           EXIT.
 
-           IF WS-MSG-FOUND = 0
-               MOVE "You have no messages at this time."
-                   TO WS-OUTPUT-LINE
+      *>*****************************************************************
+      *> 7845-BUILD-THREAD-LIST-LOOP
+      *>   Reads each message record; if the current user is either
+      *>   party, resolves the other participant into WS-MSG-OTHER-PARTY
+      *>   and calls 7847 to find-or-add their thread entry.
+      *>*****************************************************************
+       7845-BUILD-THREAD-LIST-LOOP.
+           READ MESSAGES-FILE
+               AT END
+                   MOVE "Y" TO WS-VIEW-MSG-EOF
+               NOT AT END
+                   MOVE SPACES TO WS-MSG-OTHER-PARTY
+                   IF FUNCTION TRIM(MSG-RECIPIENT)
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       MOVE MSG-SENDER TO WS-MSG-OTHER-PARTY
+                   ELSE
+                       IF FUNCTION TRIM(MSG-SENDER)
+                           = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                           MOVE MSG-RECIPIENT TO WS-MSG-OTHER-PARTY
+                       END-IF
+                   END-IF
+
+                   IF FUNCTION TRIM(WS-MSG-OTHER-PARTY) NOT = SPACES
+                       PERFORM 7847-FIND-OR-ADD-THREAD
+                   END-IF
+           END-READ
+
+           IF WS-VIEW-MSG-EOF = "N"
+               PERFORM 7845-BUILD-THREAD-LIST-LOOP
+           END-IF.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7846-VIEW-THREAD-MESSAGES
+      *>   Loops showing the conversation with WS-MSG-THREAD-SELECTED
+      *>   (via 7841) and offering to delete a message from it by number,
+      *>   until the user enters 0/blank.
+      *>*****************************************************************
+       7846-VIEW-THREAD-MESSAGES.
+           MOVE 1 TO WS-MSG-THREAD-CHOICE
+           PERFORM UNTIL WS-MSG-THREAD-CHOICE = 0
+               OR WS-PROGRAM-RUNNING = 0
+
+               MOVE 0 TO WS-MSG-FOUND
+               MOVE 0 TO WS-MSG-VIEW-DISP-COUNT
+               MOVE "N" TO WS-VIEW-MSG-EOF
+
+               MOVE " " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "--- Conversation with "
+                   FUNCTION TRIM(WS-MSG-THREAD-SELECTED)
+                   " ---"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
                PERFORM 8000-WRITE-OUTPUT
-           END-IF
 
-           IF WS-MSG-FOUND = 1
+               OPEN INPUT MESSAGES-FILE
+
+               EVALUATE WS-MESSAGES-STATUS
+                   WHEN WS-CONST-FS-OK
+                       PERFORM 7841-VIEW-MESSAGES-LOOP
+                       CLOSE MESSAGES-FILE
+                   WHEN WS-CONST-FS-NOT-FOUND
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE SPACES TO WS-OUTPUT-LINE
+                       STRING "ERROR: Could not open MESSAGES.DAT. STATUS="
+                           WS-MESSAGES-STATUS
+                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                       END-STRING
+                       PERFORM 8000-WRITE-OUTPUT
+               END-EVALUATE
+
+               IF WS-MSG-FOUND = 0
+                   MOVE "No messages in this conversation."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 0 TO WS-MSG-THREAD-CHOICE
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM 7849-MARK-THREAD-READ
+
                MOVE "---------------------" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
+               MOVE "Enter a number to delete that message, or 0 to go back:"
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MSG-VIEW-MENU-CHOICE
+               MOVE WS-MSG-VIEW-MENU-CHOICE TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE 0 TO WS-MSG-THREAD-CHOICE
+               IF FUNCTION TRIM(WS-MSG-VIEW-MENU-CHOICE) = SPACES
+                   MOVE 999 TO WS-MSG-THREAD-CHOICE
+               ELSE
+                   IF FUNCTION TRIM(WS-MSG-VIEW-MENU-CHOICE) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-MSG-VIEW-MENU-CHOICE)
+                           TO WS-MSG-THREAD-CHOICE
+                   ELSE
+                       MOVE 999 TO WS-MSG-THREAD-CHOICE
+                   END-IF
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-MSG-THREAD-CHOICE = 0
+                       CONTINUE
+                   WHEN WS-MSG-THREAD-CHOICE >= 1
+                       AND WS-MSG-THREAD-CHOICE <= WS-MSG-VIEW-DISP-COUNT
+                       MOVE WS-MSG-VIEW-ID-MAP(WS-MSG-THREAD-CHOICE)
+                           TO WS-MSG-DELETE-TARGET-ID
+                       PERFORM 7842-DELETE-MESSAGE
+                       MOVE 1 TO WS-MSG-THREAD-CHOICE
+                   WHEN OTHER
+                       MOVE "Invalid selection. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE 999 TO WS-MSG-THREAD-CHOICE
+               END-EVALUATE
+
+           END-PERFORM
+           MOVE 0 TO WS-MSG-THREAD-CHOICE
+           EXIT.
+
+      *>*****************************************************************
+      *> 7847-FIND-OR-ADD-THREAD
+      *>   Looks for WS-MSG-OTHER-PARTY in WS-MSG-THREAD-TABLE. If found,
+      *>   bumps its message count; otherwise appends a new entry (up to
+      *>   the 50-entry cap shared by the repo's other numbered lists).
+      *>*****************************************************************
+       7847-FIND-OR-ADD-THREAD.
+           MOVE 0 TO WS-MSG-THREAD-FOUND-IDX
+           PERFORM VARYING WS-MSG-THREAD-IDX FROM 1 BY 1
+               UNTIL WS-MSG-THREAD-IDX > WS-MSG-THREAD-COUNT
+                  OR WS-MSG-THREAD-FOUND-IDX > 0
+               IF FUNCTION TRIM(WS-MSG-THREAD-USERNAME(WS-MSG-THREAD-IDX))
+                   = FUNCTION TRIM(WS-MSG-OTHER-PARTY)
+                   MOVE WS-MSG-THREAD-IDX TO WS-MSG-THREAD-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-MSG-THREAD-FOUND-IDX > 0
+               ADD 1 TO WS-MSG-THREAD-MSG-COUNT(WS-MSG-THREAD-FOUND-IDX)
+           ELSE
+               IF WS-MSG-THREAD-COUNT < 50
+                   ADD 1 TO WS-MSG-THREAD-COUNT
+                   MOVE WS-MSG-OTHER-PARTY
+                       TO WS-MSG-THREAD-USERNAME(WS-MSG-THREAD-COUNT)
+                   MOVE 1 TO WS-MSG-THREAD-MSG-COUNT(WS-MSG-THREAD-COUNT)
+               END-IF
            END-IF.
            EXIT.
 
       *>*****************************************************************
-      *> 7841-VIEW-MESSAGES-LOOP
-      *>   Reads records one at a time. For each record where
-      *>   MSG-RECIPIENT matches the logged-in user, formats and
-      *>   displays sender, content, and timestamp. Recurses until EOF.
+      *> 7802-COUNT-UNREAD-MESSAGES
+      *>   Called from 7800-MESSAGES-MENU on entry. Counts messages
+      *>   addressed to the current user that have not been marked read.
       *>*****************************************************************
-       7841-VIEW-MESSAGES-LOOP.
+       7802-COUNT-UNREAD-MESSAGES.
+           MOVE 0 TO WS-MSG-UNREAD-COUNT
+           MOVE "N" TO WS-VIEW-MSG-EOF
+
+           OPEN INPUT MESSAGES-FILE
+
+           EVALUATE WS-MESSAGES-STATUS
+               WHEN WS-CONST-FS-OK
+                   PERFORM 7803-COUNT-UNREAD-LOOP
+                   CLOSE MESSAGES-FILE
+               WHEN WS-CONST-FS-NOT-FOUND
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "ERROR: Could not open MESSAGES.DAT. STATUS="
+                       WS-MESSAGES-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+           END-EVALUATE.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7803-COUNT-UNREAD-LOOP
+      *>   Reads each message record; if it is addressed to the current
+      *>   user and not yet marked read, adds one to WS-MSG-UNREAD-COUNT.
+      *>*****************************************************************
+       7803-COUNT-UNREAD-LOOP.
            READ MESSAGES-FILE
                AT END
                    MOVE "Y" TO WS-VIEW-MSG-EOF
                NOT AT END
                    IF FUNCTION TRIM(MSG-RECIPIENT)
-                       = FUNCTION TRIM(
-                           WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                      AND MSG-READ NOT = WS-CONST-YES
+                       ADD 1 TO WS-MSG-UNREAD-COUNT
+                   END-IF
+           END-READ
 
-                       IF WS-MSG-FOUND = 0
-                           MOVE "--- Your Messages ---"
-                               TO WS-OUTPUT-LINE
-                           PERFORM 8000-WRITE-OUTPUT
-                       END-IF
-                       MOVE 1 TO WS-MSG-FOUND
+           IF WS-VIEW-MSG-EOF = "N"
+               PERFORM 7803-COUNT-UNREAD-LOOP
+           END-IF.
+           EXIT.
 
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "From: "
-                           FUNCTION TRIM(MSG-SENDER)
-                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                       END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
+      *>*****************************************************************
+      *> 7849-MARK-THREAD-READ
+      *>   Rewrites MESSAGES.DAT, marking every message received from
+      *>   WS-MSG-THREAD-SELECTED as read (MSG-READ = "Y"). Uses the same
+      *>   transient "read all into WS-MSG-DELETE-TABLE, rewrite whole
+      *>   file" shape as 7842/7843, since there is no in-memory table.
+      *>   The rewrite is written to a .TMP file and renamed over
+      *>   MESSAGES.DAT only after it succeeds (mirrors CONNMGMT.cpy's
+      *>   9310-REWRITE-PENDING-FILE crash-safe rewrite pattern), so a
+      *>   crash or disk-full mid-rewrite cannot leave a truncated
+      *>   MESSAGES.DAT behind.
+      *>*****************************************************************
+       7849-MARK-THREAD-READ.
+           MOVE 0 TO WS-MSG-DELETE-COUNT
+           MOVE "N" TO WS-VIEW-MSG-EOF
 
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "Message: "
-                           FUNCTION TRIM(MSG-CONTENT)
-                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                       END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = WS-CONST-FS-OK
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 7850-READ-MARK-READ-LOOP
+           CLOSE MESSAGES-FILE
 
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "Sent: "
-                           FUNCTION TRIM(MSG-TIMESTAMP)
-                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                       END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
+           MOVE WS-MESSAGES-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-MESSAGES-TMP-PATH TO WS-MESSAGES-PATH
+           OPEN OUTPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-MESSAGES-PATH
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open MESSAGES.DAT for rewrite. STATUS="
+                   WS-MESSAGES-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
 
-                       MOVE "---" TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
+           PERFORM VARYING WS-MSG-DELETE-IDX FROM 1 BY 1
+               UNTIL WS-MSG-DELETE-IDX > WS-MSG-DELETE-COUNT
+               MOVE WS-MSG-DELETE-ENTRY(WS-MSG-DELETE-IDX) TO MSG-RECORD
+               WRITE MSG-RECORD
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-MESSAGES-PATH
+           CALL "CBL_RENAME_FILE" USING WS-MESSAGES-TMP-PATH
+               WS-MESSAGES-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace MESSAGES.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+           EXIT.
+
+      *>*****************************************************************
+      *> 7850-READ-MARK-READ-LOOP
+      *>   Reads each message record; if it was received from
+      *>   WS-MSG-THREAD-SELECTED, sets MSG-READ = "Y" before copying it
+      *>   into WS-MSG-DELETE-TABLE (every other record is copied as-is).
+      *>*****************************************************************
+       7850-READ-MARK-READ-LOOP.
+           READ MESSAGES-FILE
+               AT END
+                   MOVE "Y" TO WS-VIEW-MSG-EOF
+               NOT AT END
+                   IF FUNCTION TRIM(MSG-RECIPIENT)
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                      AND FUNCTION TRIM(MSG-SENDER)
+                       = FUNCTION TRIM(WS-MSG-THREAD-SELECTED)
+                       MOVE WS-CONST-YES TO MSG-READ
+                   END-IF
+                   IF WS-MSG-DELETE-COUNT < WS-CONST-MAX-MESSAGES
+                       ADD 1 TO WS-MSG-DELETE-COUNT
+                       MOVE MSG-RECORD
+                           TO WS-MSG-DELETE-ENTRY(WS-MSG-DELETE-COUNT)
                    END-IF
            END-READ
 
            IF WS-VIEW-MSG-EOF = "N"
-               PERFORM 7841-VIEW-MESSAGES-LOOP
+               PERFORM 7850-READ-MARK-READ-LOOP
            END-IF.
            EXIT.
