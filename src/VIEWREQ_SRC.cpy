@@ -46,6 +46,20 @@
                                      ALL X"0A" BY SPACE
            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MENU-CHOICE
 
+           IF WS-MENU-CHOICE = "A" OR WS-MENU-CHOICE = "a"
+               PERFORM 7531-BULK-ACCEPT-ALL
+               MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-MENU-CHOICE = "R" OR WS-MENU-CHOICE = "r"
+               PERFORM 7532-BULK-REJECT-ALL
+               MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
            IF WS-MENU-CHOICE = "1" OR WS-MENU-CHOICE = "2"
                *> Interactive: show first request, echo choice, process, return
                MOVE WS-PEND-SENDER-USERNAME(WS-VIEWREQ-SELECTED-PEND-IDX)
@@ -56,6 +70,10 @@
                PERFORM 8000-WRITE-OUTPUT
                MOVE "2. Reject" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
+               MOVE "A. Accept ALL pending requests" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "R. Reject ALL pending requests" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
                PERFORM 7513-OUTPUT-ENTER-CHOICE-FOR
 
                EVALUATE WS-MENU-CHOICE
@@ -92,6 +110,67 @@
            PERFORM 8000-WRITE-OUTPUT
            EXIT.
 
+      *>*****************************************************************
+      *> 7531-BULK-ACCEPT-ALL / 7532-BULK-REJECT-ALL
+      *>   Repeatedly locate the first still-pending request addressed to
+      *>   the current user (same scan 7500 uses to seed
+      *>   WS-VIEWREQ-SELECTED-PEND-IDX) and accept/reject it via the
+      *>   existing single-request paragraphs, until none remain. Reusing
+      *>   9305-REMOVE-PENDING-ENTRY/9400-ADD-CONNECTION one request at a
+      *>   time (rather than a separate batch-rewrite path) keeps this in
+      *>   lock-step with the single-accept/reject flow above.
+      *>*****************************************************************
+       7531-BULK-ACCEPT-ALL.
+           MOVE 0 TO WS-VIEWREQ-BULK-COUNT
+           PERFORM 7533-FIND-NEXT-PENDING-FOR-USER
+           PERFORM UNTIL WS-VIEWREQ-SELECTED-PEND-IDX = 0
+               MOVE WS-PEND-SENDER-USERNAME(WS-VIEWREQ-SELECTED-PEND-IDX)
+                   TO WS-VIEWREQ-SENDER-USERNAME
+               PERFORM 9305-REMOVE-PENDING-ENTRY
+               PERFORM 9400-ADD-CONNECTION
+               ADD 1 TO WS-VIEWREQ-BULK-COUNT
+               PERFORM 7533-FIND-NEXT-PENDING-FOR-USER
+           END-PERFORM
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Accepted " WS-VIEWREQ-BULK-COUNT
+               " connection request(s)."
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
+
+       7532-BULK-REJECT-ALL.
+           MOVE 0 TO WS-VIEWREQ-BULK-COUNT
+           PERFORM 7533-FIND-NEXT-PENDING-FOR-USER
+           PERFORM UNTIL WS-VIEWREQ-SELECTED-PEND-IDX = 0
+               PERFORM 9305-REMOVE-PENDING-ENTRY
+               ADD 1 TO WS-VIEWREQ-BULK-COUNT
+               PERFORM 7533-FIND-NEXT-PENDING-FOR-USER
+           END-PERFORM
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Rejected " WS-VIEWREQ-BULK-COUNT
+               " connection request(s)."
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
+
+      *> Sets WS-VIEWREQ-SELECTED-PEND-IDX to the first remaining pending
+      *> request addressed to the current user, or 0 if none remain.
+       7533-FIND-NEXT-PENDING-FOR-USER.
+           MOVE 0 TO WS-VIEWREQ-SELECTED-PEND-IDX
+           PERFORM VARYING WS-VIEWREQ-PEND-IDX FROM 1 BY 1
+               UNTIL WS-VIEWREQ-PEND-IDX > WS-PENDING-COUNT
+                   OR WS-VIEWREQ-SELECTED-PEND-IDX > 0
+               IF FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-VIEWREQ-PEND-IDX))
+                    = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND (WS-PEND-STATUS(WS-VIEWREQ-PEND-IDX) = "P"
+                       OR WS-PEND-STATUS(WS-VIEWREQ-PEND-IDX) = SPACE)
+                   MOVE WS-VIEWREQ-PEND-IDX TO WS-VIEWREQ-SELECTED-PEND-IDX
+               END-IF
+           END-PERFORM.
+           EXIT.
+
       *> Output "Request from: First Last" or "Request from: username"
        7512-OUTPUT-REQUEST-FROM.
            MOVE SPACES TO WS-OUTPUT-LINE
@@ -196,11 +275,6 @@
            END-IF
            PERFORM 8000-WRITE-OUTPUT
            EXIT.
-      *> "Connection request rejected." (reject_single test)
-       7526-PRINT-REJECTED-SHORT.
-           MOVE "Connection request rejected." TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
-           EXIT.
       *> "Connection request from X rejected!"
        7526-PRINT-REJECTED-CONFIRMATION.
            MOVE SPACES TO WS-OUTPUT-LINE
