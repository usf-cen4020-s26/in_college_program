@@ -11,14 +11,19 @@
       *>                                   by index, then calls 9310 to rewrite file
       *>   9310-REWRITE-PENDING-FILE     - Truncate and rewrite entire PENDING.DAT
       *>                                   from current WS-PENDING-TABLE
+      *>   9320-PURGE-STALE-PENDING      - Remove pending requests older than
+      *>                                   WS-CONST-PENDING-EXPIRE-DAYS
       *>
       *> DEPENDENCIES:
       *>   WS-CONNECTIONS.cpy - WS-PENDING-TABLE, WS-PENDING-COUNT, WS-PEND-IDX,
       *>                        WS-PEND-SENDER/RECIPIENT-USERNAME, WS-PEND-STATUS,
-      *>                        WS-VIEWREQ-SELECTED-PEND-IDX
+      *>                        WS-PEND-SENT-DATE, WS-VIEWREQ-SELECTED-PEND-IDX,
+      *>                        WS-PURGE-TODAY-DATE, WS-PURGE-AGE-DAYS,
+      *>                        WS-PURGE-COUNT
       *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-USERNAME
       *>   WS-PROFILES.cpy   - WS-PROF-USERNAME
-      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-MAX-PENDING
+      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-MAX-PENDING,
+      *>                       WS-CONST-PENDING-EXPIRE-DAYS
       *>   WS-IO-CONTROL.cpy - WS-OUTPUT-LINE
       *>   main.cob          - 8000-WRITE-OUTPUT, PENDING-FILE, WS-PENDING-STATUS
       *>*****************************************************************
@@ -41,6 +46,8 @@
                    TO WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX - 1)
                MOVE WS-PEND-STATUS(WS-PEND-IDX)
                    TO WS-PEND-STATUS(WS-PEND-IDX - 1)
+               MOVE WS-PEND-SENT-DATE(WS-PEND-IDX)
+                   TO WS-PEND-SENT-DATE(WS-PEND-IDX - 1)
                ADD 1 TO WS-PEND-IDX
            END-PERFORM
            SUBTRACT 1 FROM WS-PENDING-COUNT
@@ -48,11 +55,17 @@
            EXIT.
       *>*****************************************************************
       *> 9310-REWRITE-PENDING-FILE
-      *>   Rewrites entire PENDING.DAT from WS-PENDING-TABLE
+      *>   Rewrites entire PENDING.DAT from WS-PENDING-TABLE. Written to
+      *>   a .TMP file and renamed over PENDING.DAT only after the write
+      *>   succeeds, so a crash mid-write cannot leave a truncated
+      *>   pending-requests file behind.
       *>*****************************************************************
        9310-REWRITE-PENDING-FILE.
+           MOVE WS-PENDING-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-PENDING-TMP-PATH TO WS-PENDING-PATH
            OPEN OUTPUT PENDING-FILE
            IF WS-PENDING-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-PENDING-PATH
                MOVE SPACES TO WS-OUTPUT-LINE
                STRING "ERROR: Could not open PENDING.DAT for rewrite. STATUS="
                    WS-PENDING-STATUS
@@ -69,11 +82,51 @@
                    TO PEND-RECIPIENT-USERNAME
                MOVE WS-PEND-STATUS(WS-PEND-IDX)
                    TO PEND-STATUS
+               MOVE WS-PEND-SENT-DATE(WS-PEND-IDX)
+                   TO PEND-SENT-DATE
                WRITE PENDING-REC
            END-PERFORM
            CLOSE PENDING-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-PENDING-PATH
+           CALL "CBL_RENAME_FILE" USING WS-PENDING-TMP-PATH
+               WS-PENDING-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace PENDING.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
            EXIT.
       *>*****************************************************************
+      *> 7930-REMOVE-USER-PENDING
+      *>   Drop every pending request where WS-DEACTIVATE-USERNAME is the
+      *>   sender or recipient, then rewrite PENDING.DAT. Called by
+      *>   7900-DEACTIVATE-ACCOUNT. Unlike 9305 (which removes exactly one
+      *>   entry by index), this compacts the table in place while
+      *>   scanning it once, since a deleted user can appear in several
+      *>   pending rows.
+      *>*****************************************************************
+       7930-REMOVE-USER-PENDING.
+           MOVE 0 TO WS-DEACT-NEW-PEND-COUNT.
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-PENDING-COUNT
+               IF WS-PEND-SENDER-USERNAME(WS-PEND-IDX) NOT =
+                   WS-DEACTIVATE-USERNAME
+                   AND WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX) NOT =
+                       WS-DEACTIVATE-USERNAME
+                   ADD 1 TO WS-DEACT-NEW-PEND-COUNT
+                   MOVE WS-PENDING-ENTRY(WS-PEND-IDX)
+                       TO WS-PENDING-ENTRY(WS-DEACT-NEW-PEND-COUNT)
+               END-IF
+           END-PERFORM.
+           MOVE WS-DEACT-NEW-PEND-COUNT TO WS-PENDING-COUNT.
+           PERFORM 9310-REWRITE-PENDING-FILE.
+           EXIT.
+
+      *>*****************************************************************
       *> 9300-WRITE-PENDING-REQUEST
       *>   Adds a new pending request to memory + appends to PENDING.DAT
       *>*****************************************************************
@@ -89,12 +142,16 @@
            MOVE WS-PROF-USERNAME(WS-SENDREQ-TARGET-INDEX)
                TO WS-PEND-RECIPIENT-USERNAME(WS-PENDING-COUNT)
            SET PEND-STATUS-PENDING(WS-PENDING-COUNT) TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-PEND-SENT-DATE(WS-PENDING-COUNT)
            MOVE WS-PEND-SENDER-USERNAME(WS-PENDING-COUNT)
                TO PEND-SENDER-USERNAME
            MOVE WS-PEND-RECIPIENT-USERNAME(WS-PENDING-COUNT)
                TO PEND-RECIPIENT-USERNAME
            MOVE WS-PEND-STATUS(WS-PENDING-COUNT)
                TO PEND-STATUS
+           MOVE WS-PEND-SENT-DATE(WS-PENDING-COUNT)
+               TO PEND-SENT-DATE
            OPEN EXTEND PENDING-FILE
            IF WS-PENDING-STATUS = WS-CONST-FS-NOT-FOUND
                OPEN OUTPUT PENDING-FILE
@@ -121,3 +178,45 @@
            END-IF
            CLOSE PENDING-FILE
            EXIT.
+
+      *>*****************************************************************
+      *> 9320-PURGE-STALE-PENDING
+      *>   Drops any pending request whose WS-PEND-SENT-DATE is more than
+      *>   WS-CONST-PENDING-EXPIRE-DAYS days old, then rewrites
+      *>   PENDING.DAT if anything was purged. Scans and compacts the
+      *>   table in place in one pass, same technique as
+      *>   7930-REMOVE-USER-PENDING.
+      *>*****************************************************************
+       9320-PURGE-STALE-PENDING.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PURGE-TODAY-DATE.
+           MOVE 0 TO WS-PURGE-COUNT.
+           MOVE 0 TO WS-DEACT-NEW-PEND-COUNT.
+
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-PENDING-COUNT
+               COMPUTE WS-PURGE-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-PURGE-TODAY-DATE)
+                   - FUNCTION INTEGER-OF-DATE(WS-PEND-SENT-DATE(WS-PEND-IDX))
+
+               IF WS-PURGE-AGE-DAYS > WS-CONST-PENDING-EXPIRE-DAYS
+                   ADD 1 TO WS-PURGE-COUNT
+               ELSE
+                   ADD 1 TO WS-DEACT-NEW-PEND-COUNT
+                   MOVE WS-PENDING-ENTRY(WS-PEND-IDX)
+                       TO WS-PENDING-ENTRY(WS-DEACT-NEW-PEND-COUNT)
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-DEACT-NEW-PEND-COUNT TO WS-PENDING-COUNT.
+
+           IF WS-PURGE-COUNT > 0
+               PERFORM 9310-REWRITE-PENDING-FILE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Auto-purged " WS-PURGE-COUNT
+                   " pending connection request(s) older than "
+                   WS-CONST-PENDING-EXPIRE-DAYS " days."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+           EXIT.
