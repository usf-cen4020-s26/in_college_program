@@ -64,3 +64,97 @@
            MOVE CONN-USER-B
                TO WS-CONN-USER-B(WS-CONNECTIONS-COUNT)
            EXIT.
+
+      *>*****************************************************************
+      *> 9460-REMOVE-CONNECTION-ENTRY
+      *>   Remove one connection from WS-CONNECTIONS-TABLE by index, then
+      *>   rewrite CONNECTIONS.DAT. Mirrors CONNMGMT.cpy's 9305-REMOVE-
+      *>   PENDING-ENTRY. Called by NETWORK.cpy's 7720-REMOVE-NETWORK-
+      *>   CONNECTION when a user removes one connection from their
+      *>   network (as opposed to 7940, which removes every connection
+      *>   involving a given username during account deletion).
+      *>*****************************************************************
+       9460-REMOVE-CONNECTION-ENTRY.
+           IF WS-NETWORK-SELECTED-IDX < 1
+              OR WS-NETWORK-SELECTED-IDX > WS-CONNECTIONS-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-NETWORK-SELECTED-IDX TO WS-CONN-IDX
+           ADD 1 TO WS-CONN-IDX
+           PERFORM UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+               MOVE WS-CONNECTION-ENTRY(WS-CONN-IDX)
+                   TO WS-CONNECTION-ENTRY(WS-CONN-IDX - 1)
+               ADD 1 TO WS-CONN-IDX
+           END-PERFORM
+           SUBTRACT 1 FROM WS-CONNECTIONS-COUNT
+           PERFORM 9450-REWRITE-CONNECTIONS-FILE
+           EXIT.
+
+      *>*****************************************************************
+      *> 7940-REMOVE-USER-CONNECTIONS
+      *>   Drop every connection pair where WS-DEACTIVATE-USERNAME is
+      *>   either member, then rewrite CONNECTIONS.DAT. Called by
+      *>   7900-DEACTIVATE-ACCOUNT. Compacts the table in place while
+      *>   scanning it once, mirroring CONNMGMT.cpy's 7930-REMOVE-USER-
+      *>   PENDING, since a deleted user can appear in several pairs.
+      *>*****************************************************************
+       7940-REMOVE-USER-CONNECTIONS.
+           MOVE 0 TO WS-DEACT-NEW-CONN-COUNT.
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+               IF WS-CONN-USER-A(WS-CONN-IDX) NOT =
+                   WS-DEACTIVATE-USERNAME
+                   AND WS-CONN-USER-B(WS-CONN-IDX) NOT =
+                       WS-DEACTIVATE-USERNAME
+                   ADD 1 TO WS-DEACT-NEW-CONN-COUNT
+                   MOVE WS-CONNECTION-ENTRY(WS-CONN-IDX)
+                       TO WS-CONNECTION-ENTRY(WS-DEACT-NEW-CONN-COUNT)
+               END-IF
+           END-PERFORM.
+           MOVE WS-DEACT-NEW-CONN-COUNT TO WS-CONNECTIONS-COUNT.
+           PERFORM 9450-REWRITE-CONNECTIONS-FILE.
+           EXIT.
+
+      *>*****************************************************************
+      *> 9450-REWRITE-CONNECTIONS-FILE
+      *>   Truncates and rewrites entire CONNECTIONS.DAT from the current
+      *>   WS-CONNECTIONS-TABLE. Written to a .TMP file and renamed over
+      *>   CONNECTIONS.DAT only after the write succeeds (mirrors
+      *>   CONNMGMT.cpy's 9310-REWRITE-PENDING-FILE crash-safe rewrite
+      *>   pattern), so a crash or disk-full mid-rewrite cannot leave a
+      *>   truncated CONNECTIONS.DAT behind.
+      *>*****************************************************************
+       9450-REWRITE-CONNECTIONS-FILE.
+           MOVE WS-CONNECTIONS-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-CONNECTIONS-TMP-PATH TO WS-CONNECTIONS-PATH
+           OPEN OUTPUT CONNECTIONS-FILE
+           IF WS-CONNECTIONS-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-CONNECTIONS-PATH
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open CONNECTIONS.DAT for rewrite. STATUS="
+                   WS-CONNECTIONS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+               MOVE WS-CONN-USER-A(WS-CONN-IDX) TO CONN-USER-A
+               MOVE WS-CONN-USER-B(WS-CONN-IDX) TO CONN-USER-B
+               WRITE CONNECTION-REC
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-CONNECTIONS-PATH
+           CALL "CBL_RENAME_FILE" USING WS-CONNECTIONS-TMP-PATH
+               WS-CONNECTIONS-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace CONNECTIONS.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+           EXIT.
