@@ -20,6 +20,10 @@
       *>     WS-EDU-COUNT(n)          - Education entry count (0-3)
       *>     WS-EDUCATION(n,m)        - Education sub-table (OCCURS 3):
       *>       WS-EDU-DEGREE/UNIVERSITY/YEARS
+      *>     WS-SKILL-COUNT(n)        - Completed skill count (0-5)
+      *>     WS-SKILLS(n,m)           - Completed skills sub-table (OCCURS 5):
+      *>       WS-SKILL-NAME, WS-SKILL-PROFICIENCY (Beginner/Intermediate/
+      *>       Advanced/Expert, set when the skill is completed)
       *>   WS-TEMP-FIRST/LAST/UNIVERSITY/MAJOR/GRAD-YEAR - Edit input buffers
       *>   WS-TEMP-ABOUT-ME           - About Me input buffer
       *>   WS-TEMP-EXP-TITLE/COMPANY/DATES/DESC - Experience input buffers
@@ -34,7 +38,7 @@
       *>       WS-CONSTANTS.cpy — both must be kept in sync.
       *>*****************************************************************
       01  WS-USER-PROFILES.
-          05  WS-PROFILE OCCURS 5 TIMES.
+          05  WS-PROFILE OCCURS 500 TIMES.
               10  WS-PROF-USERNAME    PIC X(20).
               10  WS-HAS-PROFILE      PIC 9.
               10  WS-FIRST-NAME       PIC X(30).
@@ -54,6 +58,10 @@
                   15  WS-EDU-DEGREE   PIC X(50).
                   15  WS-EDU-UNIVERSITY PIC X(50).
                   15  WS-EDU-YEARS    PIC X(20).
+              10  WS-SKILL-COUNT      PIC 9.
+              10  WS-SKILLS OCCURS 5 TIMES.
+                  15  WS-SKILL-NAME   PIC X(30).
+                  15  WS-SKILL-PROFICIENCY PIC X(12).
 
       01  WS-TEMP-FIRST-NAME          PIC X(30).
       01  WS-TEMP-LAST-NAME           PIC X(30).
@@ -76,7 +84,7 @@
               10  WS-TEMP-EDU-UNIVERSITY  PIC X(50).
               10  WS-TEMP-EDU-YEARS       PIC X(20).
       01  WS-CONTINUE-ADDING          PIC X(80).
-      01  WS-SAVE-INDEX               PIC 9.
+      01  WS-SAVE-INDEX               PIC 999.
 
       01  WS-YEAR-VALID               PIC 9 VALUE 0.
       01  WS-YEAR-NUMERIC             PIC 9 VALUE 0.
@@ -84,11 +92,11 @@
       01  WS-TEMP-CHAR                PIC X.
       01  WS-YEAR-INDEX               PIC 9.
 
-      01  WS-DISPLAY-INDEX            PIC 9.
+      01  WS-DISPLAY-INDEX            PIC 999.
 
       01  WS-SEARCH-NAME              PIC X(80).
       01  WS-SEARCH-FIRST-NAME        PIC X(30).
       01  WS-SEARCH-LAST-NAME         PIC X(30).
-      01  WS-SEARCH-FOUND-INDEX       PIC 9 VALUE 0.
+      01  WS-SEARCH-FOUND-INDEX       PIC 999 VALUE 0.
       01  WS-USER-FOUND               PIC 9 VALUE 0.
-      01  WS-DISPLAY-PROFILE-INDEX    PIC 9 VALUE 0.
+      01  WS-DISPLAY-PROFILE-INDEX    PIC 999 VALUE 0.
