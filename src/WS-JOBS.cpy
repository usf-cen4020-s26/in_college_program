@@ -21,19 +21,106 @@
       *>     WS-JT-EMPLOYER(n)     - Employer (PIC X(50))
       *>     WS-JT-LOCATION(n)     - Location (PIC X(50))
       *>     WS-JT-SALARY(n)       - Salary string (PIC X(20))
+      *>     WS-JT-CLOSING-DATE(n) - Optional closing date, YYYYMMDD, 0 if
+      *>                             the posting never expires (PIC 9(8))
       *>   WS-SELECTED-JOB-IDX     - Index of job chosen in browse view
       *>   WS-BROWSE-CHOICE        - User's numeric choice in browse loop
+      *>   WS-BROWSE-INDEX-MAP     - Maps a number shown in 5320-BROWSE-JOBS
+      *>                             back to WS-JOB-TABLE, skipping any
+      *>                             posting whose closing date has passed,
+      *>                             or that fails a browse filter below
+      *>   WS-BROWSE-PAGE-START    - First map index shown on the current
+      *>                             page (WS-CONST-PAGE-SIZE rows/page)
+      *>   WS-BROWSE-HAS-MORE      - 1 if more postings exist past this page
+      *>
+      *>   --- Browse Filters (JOBSEXT_SRC.cpy 5308/5309/5311/5312) ---
+      *>   WS-FILTER-LOCATION      - Optional location substring filter
+      *>   WS-FILTER-KEYWORD       - Optional title/description keyword filter
+      *>   WS-FILTER-MIN-SALARY-SET  - 1 if a minimum salary filter is active
+      *>   WS-FILTER-MIN-SALARY-NUM  - Parsed minimum salary threshold
+      *>   WS-FILTER-UNIVERSITY    - Optional filter on the poster's
+      *>                             university (PROFILE.cpy WS-UNIVERSITY)
+      *>
+      *>   --- "Who's Hiring Near My School" Report (JOBSEXT_SRC.cpy 5331) ---
+      *>   WS-REPORT-MATCH-COUNT   - Postings shown on the report so far
       *>
       *>   --- Job Applications ---
       *>   WS-APPS-STATUS          - File status for APPLICATIONS.DAT
       *>   WS-APPS-EOF             - "Y" when APPLICATIONS.DAT read is done
       *>   WS-APP-COUNT            - Number of applications loaded
       *>   WS-APP-FOUND            - 1 if duplicate application detected
+      *>   WS-APP-TABLE            - In-memory table of ALL applications
+      *>                              (OCCURS 25), mirroring WS-JOB-TABLE
+      *>     WS-AT-USERNAME(n)     - Applicant username (PIC X(20))
+      *>     WS-AT-JOB-ID(n)       - Job ID applied to (PIC 9(5))
+      *>     WS-AT-JOB-TITLE(n)    - Job title (PIC X(50))
+      *>     WS-AT-JOB-EMPLOYER(n) - Employer (PIC X(50))
+      *>     WS-AT-JOB-LOCATION(n) - Location (PIC X(50))
+      *>     WS-AT-COVER-NOTE(n)   - Optional cover note to employer
+      *>                             (PIC X(200))
+      *>     WS-AT-STATUS(n)       - Applied/Interviewing/Offered/Rejected
+      *>                             (PIC X(15)); set by the job poster via
+      *>                             5349-UPDATE-APPLICANT-STATUS
+      *>   WS-ALL-APPS-COUNT       - Number of rows in WS-APP-TABLE
+      *>   WS-MYAPP-INDEX-MAP      - Maps a number shown in "My
+      *>                              Applications" back to WS-APP-TABLE
+      *>
+      *>   --- CSV Export (JOBSEXT_SRC.cpy 5345) ---
+      *>   WS-JOBS-CSV-STATUS      - File status for JOBS_EXPORT.CSV
+      *>   WS-APPS-CSV-STATUS      - File status for APPLICATIONS_EXPORT.CSV
+      *>
+      *>   --- Approved Employers (JOBS_SRC.cpy 5301/5302/5303) ---
+      *>   WS-EMPLOYERS-STATUS     - File status for EMPLOYERS.DAT
+      *>   WS-EMPLOYER-COUNT       - Number of approved employers loaded
+      *>   WS-EMPLOYER-VALID       - 1 if entered employer name matched list
+      *>   WS-EMPLOYER-TABLE       - In-memory approved-employer list
+      *>                             (OCCURS 200)
+      *>     WS-ET-NAME(n)         - Approved employer name (PIC X(50))
+      *>
+      *>   --- Posting Expiration (JOBS_SRC.cpy 5306/5307) ---
+      *>   WS-TEMP-JOB-CLOSING-DATE - Input buffer, YYYYMMDD or "NONE"
+      *>   WS-TEMP-CLOSING-DATE-NUM - Validated numeric closing date
+      *>
+      *>   --- Saved-for-Later Jobs (JOBS_SRC.cpy 5304/5305/5323/5324) ---
+      *>   WS-SAVEDJOBS-STATUS     - File status for SAVEDJOBS.DAT
+      *>   WS-SAVED-JOBS-COUNT     - Number of saved-job rows loaded
+      *>   WS-SAVEDJOB-FOUND       - 1 if duplicate save detected
+      *>   WS-SAVED-JOBS-TABLE     - In-memory table of ALL saved jobs,
+      *>                             all users (OCCURS 100)
+      *>     WS-SVJ-USERNAME(n)    - Saver's username (PIC X(20))
+      *>     WS-SVJ-JOB-ID(n)      - Saved job's ID (PIC 9(5))
+      *>   WS-MYSAVED-INDEX-MAP    - Maps a number shown in "View Saved
+      *>                             Jobs" back to WS-SAVED-JOBS-TABLE
       *>*****************************************************************
 
       *> ===== Job Postings working-storage =====
       01  WS-JOBS-STATUS              PIC XX.
       01  WS-JOBS-EOF                 PIC X VALUE "N".
+      01  WS-EMPLOYERS-STATUS         PIC XX.
+      01  WS-EMPLOYERS-EOF            PIC X VALUE "N".
+      01  WS-EMPLOYER-COUNT           PIC 999 VALUE 0.
+      01  WS-EMPLOYER-VALID           PIC 9 VALUE 0.
+      01  WS-EMPLOYER-TABLE.
+          05  WS-EMPLOYER-ENTRY OCCURS 200 TIMES.
+              10  WS-ET-NAME         PIC X(50).
+
+      *> ===== Saved-for-Later Jobs (JOBS_SRC.cpy 5304/5305/5323/5324) =====
+      01  WS-SAVEDJOBS-STATUS         PIC XX.
+      01  WS-SAVEDJOBS-EOF            PIC X VALUE "N".
+      01  WS-SAVED-JOBS-COUNT         PIC 999 VALUE 0.
+      01  WS-SAVEDJOB-FOUND           PIC 9 VALUE 0.
+      01  WS-SAVED-JOBS-TABLE.
+          05  WS-SAVEDJOB-ENTRY OCCURS 100 TIMES.
+              10  WS-SVJ-USERNAME    PIC X(20).
+              10  WS-SVJ-JOB-ID      PIC 9(5).
+      01  WS-MYSAVED-INDEX-TABLE.
+          05  WS-MYSAVED-INDEX-MAP OCCURS 100 TIMES  PIC 999.
+      01  WS-MYSAVED-COUNT            PIC 999 VALUE 0.
+      01  WS-MYSAVED-MENU-CHOICE      PIC X(3).
+      01  WS-MYSAVED-SELECTED-IDX     PIC 999 VALUE 0.
+      01  WS-MYSAVED-PRINT-IDX        PIC 999 VALUE 0.
+      01  WS-SAVEDJOB-LOOKUP-ID       PIC 9(5) VALUE 0.
+      01  WS-SAVEDJOB-SCAN-IDX        PIC 999 VALUE 0.
       01  WS-JOB-COUNT                PIC 999 VALUE 0.
       01  WS-JOB-ID-COUNTER           PIC 9(5) VALUE 0.
       01  WS-JOB-WRITE-SUCCESS        PIC 9 VALUE 0.
@@ -53,12 +140,46 @@
               10  WS-JT-EMPLOYER     PIC X(50).
               10  WS-JT-LOCATION     PIC X(50).
               10  WS-JT-SALARY       PIC X(20).
+              10  WS-JT-CLOSING-DATE PIC 9(8).
+
+      *> ===== Job Posting Expiration (JOBS_SRC.cpy 5306/5307) =====
+      01  WS-TEMP-JOB-CLOSING-DATE   PIC X(8).
+      01  WS-CLOSING-DATE-VALID      PIC 9 VALUE 0.
+      01  WS-CLOSING-DATE-NUMERIC    PIC 9 VALUE 0.
+      01  WS-TEMP-CLOSING-DATE-NUM   PIC 9(8) VALUE 0.
+      01  WS-TODAY-DATE              PIC 9(8) VALUE 0.
 
       *> ===== Browse/Select variables =====
       01  WS-BROWSE-IDX              PIC 999 VALUE 0.
       01  WS-BROWSE-CHOICE           PIC 999 VALUE 0.
+      01  WS-BROWSE-VISIBLE-COUNT    PIC 999 VALUE 0.
+      01  WS-BROWSE-INDEX-TABLE.
+          05  WS-BROWSE-INDEX-MAP OCCURS 25 TIMES  PIC 999.
       01  WS-SELECTED-JOB-IDX        PIC 999 VALUE 0.
       01  WS-DETAIL-CHOICE           PIC X(2).
+      01  WS-BROWSE-PAGE-START       PIC 999 VALUE 1.
+      01  WS-BROWSE-PAGE-END         PIC 999 VALUE 0.
+      01  WS-BROWSE-HAS-MORE         PIC 9   VALUE 0.
+
+      *> ===== Browse Filters (JOBSEXT_SRC.cpy 5308/5309/5311) =====
+      01  WS-FILTER-LOCATION         PIC X(50) VALUE SPACES.
+      01  WS-FILTER-KEYWORD          PIC X(50) VALUE SPACES.
+      01  WS-FILTER-MIN-SALARY-INPUT PIC X(20) VALUE SPACES.
+      01  WS-FILTER-MIN-SALARY-SET   PIC 9     VALUE 0.
+      01  WS-FILTER-MIN-SALARY-NUM   PIC 9(8)  VALUE 0.
+      01  WS-JOB-MATCHES-FILTER      PIC 9     VALUE 0.
+      01  WS-LOCATION-MATCH          PIC 9     VALUE 0.
+      01  WS-KEYWORD-MATCH           PIC 9     VALUE 0.
+      01  WS-SALARY-MATCH            PIC 9     VALUE 0.
+      01  WS-JOB-SALARY-DIGITS       PIC X(20) VALUE SPACES.
+      01  WS-JOB-SALARY-DIGITS-LEN   PIC 99    VALUE 0.
+      01  WS-JOB-SALARY-NUM          PIC 9(8)  VALUE 0.
+      01  WS-JOB-SALARY-SCAN-IDX     PIC 99    VALUE 0.
+      01  WS-JOB-SALARY-CHAR         PIC X     VALUE SPACE.
+      01  WS-FILTER-UNIVERSITY       PIC X(50) VALUE SPACES.
+      01  WS-UNIVERSITY-MATCH        PIC 9     VALUE 0.
+      01  WS-POSTER-PROFILE-IDX      PIC 999   VALUE 0.
+      01  WS-REPORT-MATCH-COUNT      PIC 999   VALUE 0.
 
       *> ===== Applications file variables =====
       01  WS-APPS-STATUS             PIC XX.
@@ -69,3 +190,55 @@
       01  WS-DISPLAY-NUM             PIC Z(2)9.
       01  WS-DISP-ALPHANUM           PIC X(3) VALUE SPACES.
       01  WS-NUM-DISP-STR            PIC X(5) VALUE SPACES.
+      01  WS-TEMP-APP-COVER-NOTE     PIC X(200).
+
+      *> ===== In-Memory Application Table (all applications, all users)
+      *> Populated at startup by 5360-LOAD-APPLICATIONS, appended to by
+      *> 5326-WRITE-APPLICATION, and the source used by
+      *> 5340-VIEW-MY-APPLICATIONS/5342-WITHDRAW-APPLICATION. =====
+      01  WS-APP-TABLE.
+          05  WS-APP-ENTRY OCCURS 25 TIMES.
+              10  WS-AT-USERNAME     PIC X(20).
+              10  WS-AT-JOB-ID       PIC 9(5).
+              10  WS-AT-JOB-TITLE    PIC X(50).
+              10  WS-AT-JOB-EMPLOYER PIC X(50).
+              10  WS-AT-JOB-LOCATION PIC X(50).
+              10  WS-AT-COVER-NOTE   PIC X(200).
+              10  WS-AT-STATUS       PIC X(15).
+      01  WS-ALL-APPS-COUNT          PIC 999 VALUE 0.
+
+      *> ===== My Applications view/withdraw variables =====
+      01  WS-MYAPP-INDEX-TABLE.
+          05  WS-MYAPP-INDEX-MAP OCCURS 25 TIMES  PIC 999.
+      01  WS-MYAPP-COUNT             PIC 999 VALUE 0.
+      01  WS-MYAPP-MENU-CHOICE       PIC X(3).
+      01  WS-MYAPP-SELECTED-IDX      PIC 999 VALUE 0.
+
+      *> ===== View Applicants / Update Applicant Status variables =====
+      *> WS-APPLICANTS-INDEX-MAP maps the numbered applicant list shown
+      *> in 5344-VIEW-APPLICANTS-FOR-POSTING back to the actual
+      *> WS-APP-TABLE index, the same pattern as WS-MYAPP-INDEX-MAP.
+      01  WS-APPLICANTS-INDEX-TABLE.
+          05  WS-APPLICANTS-INDEX-MAP OCCURS 25 TIMES  PIC 999.
+      01  WS-APPLICANT-MENU-CHOICE   PIC X(3).
+      01  WS-APPLICANT-CHOICE       PIC 999 VALUE 0.
+      01  WS-APPLICANT-SELECTED-IDX PIC 999 VALUE 0.
+      01  WS-STATUS-MENU-CHOICE     PIC X(2).
+
+      *> ===== Export Jobs & Applications to CSV (JOBSEXT_SRC 5345) =====
+      *> WS-CSV-FIELD-BUF holds a copy of each free-text field while
+      *> 5347-CSV-SANITIZE-FIELD blanks out embedded commas, so a job
+      *> title/description/salary/cover note the applicant typed with a
+      *> comma in it cannot shift the columns that follow it in the CSV
+      *> row. The sanitized result is copied out to the matching
+      *> WS-CSV-xxx holding field so several fields can be sanitized
+      *> before being assembled into one STRING statement.
+      01  WS-JOBS-CSV-STATUS         PIC XX.
+      01  WS-APPS-CSV-STATUS         PIC XX.
+      01  WS-CSV-FIELD-BUF           PIC X(200).
+      01  WS-CSV-TITLE               PIC X(200).
+      01  WS-CSV-DESC                PIC X(200).
+      01  WS-CSV-EMPLOYER            PIC X(200).
+      01  WS-CSV-LOCATION            PIC X(200).
+      01  WS-CSV-SALARY              PIC X(200).
+      01  WS-CSV-COVER-NOTE          PIC X(200).
