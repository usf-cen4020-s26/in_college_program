@@ -0,0 +1,41 @@
+*>*****************************************************************
+      *> FILE:    WS-BLOCKS.cpy
+      *> PURPOSE: In-memory table of block/report entries, loaded from
+      *>          BLOCKS.DAT at startup, same standing-table pattern as
+      *>          WS-CONNECTIONS-TABLE. A row means WS-BLOCK-BLOCKER has
+      *>          blocked WS-BLOCK-BLOCKED: future connection requests and
+      *>          messages from the blocked user to the blocker are refused.
+      *>
+      *> VARIABLES:
+      *>   WS-BLOCKS-STATUS      - File status for BLOCKS.DAT
+      *>   WS-BLOCKS-COUNT       - Number of block entries loaded
+      *>   WS-BLOCKS-TABLE       - Up to WS-CONST-MAX-BLOCKS entries
+      *>     WS-BLOCK-BLOCKER(n)   - Username of the user who did the blocking
+      *>     WS-BLOCK-BLOCKED(n)   - Username of the blocked/reported user
+      *>   WS-BLOCK-IDX          - Loop index into WS-BLOCKS-TABLE
+      *>   WS-BLOCKS-EOF         - "Y" when BLOCKS.DAT read loop is done
+      *>
+      *>   --- Block/Report Menu (BLOCKUSER.cpy) ---
+      *>   WS-BLOCK-TARGET-USERNAME - Username entered to block/report
+      *>   WS-BLOCK-TARGET-FOUND    - 1 if that username exists in the system
+      *>   WS-BLOCK-ALREADY-BLOCKED - 1 if the block already exists
+      *>   WS-BLOCK-IS-BLOCKED      - Result flag from 7651-CHECK-BLOCKED,
+      *>                              1 if the sender/counterparty pair is
+      *>                              blocked in either direction
+      *>
+      *> USED BY: BLOCKUSER.cpy, SENDREQ.cpy, SENDMESSAGE.cpy, DATALOAD_SRC.cpy
+      *>*****************************************************************
+      01  WS-BLOCKS-STATUS         PIC XX.
+      01  WS-BLOCKS-COUNT          PIC 999 VALUE 0.
+      01  WS-BLOCKS-TABLE.
+          05  WS-BLOCK-ENTRY OCCURS 100 TIMES.
+              10  WS-BLOCK-BLOCKER    PIC X(20).
+              10  WS-BLOCK-BLOCKED    PIC X(20).
+      01  WS-BLOCK-IDX             PIC 999 VALUE 0.
+      01  WS-BLOCKS-EOF            PIC X VALUE "N".
+
+      *> ===== Block/Report Menu working-storage =====
+      01  WS-BLOCK-TARGET-USERNAME PIC X(20) VALUE SPACES.
+      01  WS-BLOCK-TARGET-FOUND    PIC 9 VALUE 0.
+      01  WS-BLOCK-ALREADY-BLOCKED PIC 9 VALUE 0.
+      01  WS-BLOCK-IS-BLOCKED      PIC 9 VALUE 0.
