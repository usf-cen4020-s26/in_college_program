@@ -2,10 +2,22 @@
       *>*****************************************************************
       *> 5320-BROWSE-JOBS: Display numbered job list, let user select one.
       *> Loops until user enters 0 to go back to job menu.
-      *> Uses WS-JOB-TABLE populated at startup by 5355-READ-JOBS-LOOP.
+      *> Uses WS-JOB-TABLE populated at startup by 5355-READ-JOBS-LOOP,
+      *> filtered through WS-BROWSE-INDEX-MAP (built by 5321) so postings
+      *> whose closing date has passed, or that fail an optional
+      *> location/salary/keyword filter gathered by 5308, are hidden.
+      *> Results are paginated WS-CONST-PAGE-SIZE at a time; enter "M"
+      *> for more when additional postings remain past the current page.
       *>*****************************************************************
        5320-BROWSE-JOBS.
            MOVE 1 TO WS-BROWSE-CHOICE
+           MOVE 1 TO WS-BROWSE-PAGE-START
+           PERFORM 5308-PROMPT-BROWSE-FILTERS
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 5321-BUILD-BROWSE-INDEX
 
            PERFORM UNTIL WS-BROWSE-CHOICE = 0
                OR WS-PROGRAM-RUNNING = 0
@@ -15,7 +27,7 @@
                MOVE "--- Available Job Listings ---" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
-               IF WS-JOB-COUNT = 0
+               IF WS-BROWSE-VISIBLE-COUNT = 0
                    MOVE "No jobs are currently available."
                        TO WS-OUTPUT-LINE
                    PERFORM 8000-WRITE-OUTPUT
@@ -25,15 +37,29 @@
                    EXIT PERFORM
                END-IF
 
-               PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
-                   UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               ADD WS-CONST-PAGE-SIZE TO WS-BROWSE-PAGE-START
+                   GIVING WS-BROWSE-PAGE-END
+               SUBTRACT 1 FROM WS-BROWSE-PAGE-END
+               IF WS-BROWSE-PAGE-END > WS-BROWSE-VISIBLE-COUNT
+                   MOVE WS-BROWSE-VISIBLE-COUNT TO WS-BROWSE-PAGE-END
+               END-IF
+               MOVE 0 TO WS-BROWSE-HAS-MORE
+               IF WS-BROWSE-PAGE-END < WS-BROWSE-VISIBLE-COUNT
+                   MOVE 1 TO WS-BROWSE-HAS-MORE
+               END-IF
+
+               PERFORM VARYING WS-BROWSE-IDX FROM WS-BROWSE-PAGE-START
+                   BY 1 UNTIL WS-BROWSE-IDX > WS-BROWSE-PAGE-END
                    MOVE SPACES TO WS-OUTPUT-LINE
                    STRING WS-BROWSE-IDX ". "
-                       FUNCTION TRIM(WS-JT-TITLE(WS-BROWSE-IDX))
+                       FUNCTION TRIM(WS-JT-TITLE(
+                           WS-BROWSE-INDEX-MAP(WS-BROWSE-IDX)))
                        " at "
-                       FUNCTION TRIM(WS-JT-EMPLOYER(WS-BROWSE-IDX))
+                       FUNCTION TRIM(WS-JT-EMPLOYER(
+                           WS-BROWSE-INDEX-MAP(WS-BROWSE-IDX)))
                        " ("
-                       FUNCTION TRIM(WS-JT-LOCATION(WS-BROWSE-IDX))
+                       FUNCTION TRIM(WS-JT-LOCATION(
+                           WS-BROWSE-INDEX-MAP(WS-BROWSE-IDX)))
                        ")"
                        DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                    END-STRING
@@ -42,8 +68,13 @@
 
                MOVE "-----------------------------" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "Enter job number to view details, or 0 to go back:"
-                   TO WS-OUTPUT-LINE
+               IF WS-BROWSE-HAS-MORE = 1
+                   MOVE "Enter job number to view details, 'M' for "
+                       & "more, or 0 to go back:" TO WS-OUTPUT-LINE
+               ELSE
+                   MOVE "Enter job number to view details, or 0 to go back:"
+                       TO WS-OUTPUT-LINE
+               END-IF
                PERFORM 8000-WRITE-OUTPUT
 
                PERFORM 8100-READ-INPUT
@@ -55,36 +86,358 @@
                MOVE WS-JOB-MENU-CHOICE TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
-      *> Validate input is numeric and in range
-               MOVE 0 TO WS-BROWSE-CHOICE
-               IF FUNCTION TRIM(WS-JOB-MENU-CHOICE) = SPACES
-                   MOVE 999 TO WS-BROWSE-CHOICE
+               IF WS-BROWSE-HAS-MORE = 1
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-JOB-MENU-CHOICE)) = "M"
+                   ADD WS-CONST-PAGE-SIZE TO WS-BROWSE-PAGE-START
+                   IF WS-BROWSE-PAGE-START > WS-BROWSE-VISIBLE-COUNT
+                       MOVE 1 TO WS-BROWSE-PAGE-START
+                   END-IF
+                   MOVE 1 TO WS-BROWSE-CHOICE
                ELSE
-                   IF FUNCTION TRIM(WS-JOB-MENU-CHOICE) IS NUMERIC
-                       MOVE FUNCTION NUMVAL(WS-JOB-MENU-CHOICE)
-                           TO WS-BROWSE-CHOICE
-                   ELSE
+      *> Validate input is numeric and in range
+                   MOVE 0 TO WS-BROWSE-CHOICE
+                   IF FUNCTION TRIM(WS-JOB-MENU-CHOICE) = SPACES
                        MOVE 999 TO WS-BROWSE-CHOICE
+                   ELSE
+                       IF FUNCTION TRIM(WS-JOB-MENU-CHOICE) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-JOB-MENU-CHOICE)
+                               TO WS-BROWSE-CHOICE
+                       ELSE
+                           MOVE 999 TO WS-BROWSE-CHOICE
+                       END-IF
                    END-IF
+
+                   EVALUATE TRUE
+                       WHEN WS-BROWSE-CHOICE = 0
+                           CONTINUE
+                       WHEN WS-BROWSE-CHOICE >= 1
+                         AND WS-BROWSE-CHOICE <= WS-BROWSE-VISIBLE-COUNT
+                           MOVE WS-BROWSE-INDEX-MAP(WS-BROWSE-CHOICE)
+                               TO WS-SELECTED-JOB-IDX
+                           PERFORM 5322-SHOW-JOB-DETAILS
+                           MOVE 1 TO WS-BROWSE-CHOICE
+                       WHEN OTHER
+                           MOVE "Invalid selection. Please try again."
+                               TO WS-OUTPUT-LINE
+                           PERFORM 8000-WRITE-OUTPUT
+                           MOVE 999 TO WS-BROWSE-CHOICE
+                   END-EVALUATE
                END-IF
 
-               EVALUATE TRUE
-                   WHEN WS-BROWSE-CHOICE = 0
-                       CONTINUE
-                   WHEN WS-BROWSE-CHOICE >= 1
-                     AND WS-BROWSE-CHOICE <= WS-JOB-COUNT
-                       MOVE WS-BROWSE-CHOICE TO WS-SELECTED-JOB-IDX
-                       PERFORM 5322-SHOW-JOB-DETAILS
-                       MOVE 1 TO WS-BROWSE-CHOICE
-                   WHEN OTHER
-                       MOVE "Invalid selection. Please try again."
-                           TO WS-OUTPUT-LINE
+           END-PERFORM
+           MOVE 0 TO WS-BROWSE-CHOICE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5308-PROMPT-BROWSE-FILTERS: Ask for optional Location, Minimum
+      *> Salary, and Keyword filters before the browse list is built.
+      *> Blank input on any prompt means "no filter" for that criterion,
+      *> same optional-field convention as Salary/Closing Date above.
+      *>*****************************************************************
+       5308-PROMPT-BROWSE-FILTERS.
+           MOVE SPACES TO WS-FILTER-LOCATION
+           MOVE SPACES TO WS-FILTER-KEYWORD
+           MOVE SPACES TO WS-FILTER-MIN-SALARY-INPUT
+           MOVE 0 TO WS-FILTER-MIN-SALARY-SET
+           MOVE 0 TO WS-FILTER-MIN-SALARY-NUM
+           MOVE SPACES TO WS-FILTER-UNIVERSITY
+
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "Filter listings? Leave any prompt blank to skip it."
+               TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE "Location contains (optional): " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-FILTER-LOCATION
+           MOVE WS-FILTER-LOCATION TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE "Minimum salary (optional): " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-FILTER-MIN-SALARY-INPUT
+           MOVE WS-FILTER-MIN-SALARY-INPUT TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           IF FUNCTION TRIM(WS-FILTER-MIN-SALARY-INPUT) NOT = SPACES
+               IF FUNCTION TRIM(WS-FILTER-MIN-SALARY-INPUT) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-FILTER-MIN-SALARY-INPUT)
+                       TO WS-FILTER-MIN-SALARY-NUM
+                   MOVE 1 TO WS-FILTER-MIN-SALARY-SET
+               ELSE
+                   MOVE "Not a number - minimum salary filter ignored."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
+           END-IF
+
+           MOVE "Keyword in title/description (optional): "
+               TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-FILTER-KEYWORD
+           MOVE WS-FILTER-KEYWORD TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE "Poster's university/school (optional): " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-FILTER-UNIVERSITY
+           MOVE WS-FILTER-UNIVERSITY TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
+
+      *>*****************************************************************
+      *> 5309-JOB-MATCHES-FILTERS: Test WS-JOB-TABLE(WS-BROWSE-IDX)
+      *> against the active filters gathered by 5308. A blank filter
+      *> always matches. Sets WS-JOB-MATCHES-FILTER to 1 only when every
+      *> active filter matches.
+      *>*****************************************************************
+       5309-JOB-MATCHES-FILTERS.
+           MOVE 1 TO WS-JOB-MATCHES-FILTER
+
+      *> --- Location filter (substring match, reuses SEARCH.cpy logic) ---
+           IF FUNCTION TRIM(WS-FILTER-LOCATION) NOT = SPACES
+               MOVE 1 TO WS-LOCATION-MATCH
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-FILTER-LOCATION))
+                   TO WS-SEARCH-LOWER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-LOCATION))
+                   TO WS-SEARCH-LEN
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                   WS-JT-LOCATION(WS-BROWSE-IDX)))
+                   TO WS-SEARCH-CANDIDATE-LOWER
+               PERFORM 7511-CHECK-SUBSTRING-MATCH
+               IF WS-SUBSTRING-FOUND = 0
+                   MOVE 0 TO WS-LOCATION-MATCH
+                   MOVE 0 TO WS-JOB-MATCHES-FILTER
+               END-IF
+           END-IF
+
+      *> --- Keyword filter (substring match against Title OR Desc) ---
+           IF WS-JOB-MATCHES-FILTER = 1
+               AND FUNCTION TRIM(WS-FILTER-KEYWORD) NOT = SPACES
+               MOVE 0 TO WS-KEYWORD-MATCH
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-FILTER-KEYWORD))
+                   TO WS-SEARCH-LOWER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-KEYWORD))
+                   TO WS-SEARCH-LEN
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                   WS-JT-TITLE(WS-BROWSE-IDX)))
+                   TO WS-SEARCH-CANDIDATE-LOWER
+               PERFORM 7511-CHECK-SUBSTRING-MATCH
+               IF WS-SUBSTRING-FOUND = 1
+                   MOVE 1 TO WS-KEYWORD-MATCH
+               ELSE
+                   MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                       WS-JT-DESC(WS-BROWSE-IDX)))
+                       TO WS-SEARCH-CANDIDATE-LOWER
+                   PERFORM 7511-CHECK-SUBSTRING-MATCH
+                   IF WS-SUBSTRING-FOUND = 1
+                       MOVE 1 TO WS-KEYWORD-MATCH
+                   END-IF
+               END-IF
+               IF WS-KEYWORD-MATCH = 0
+                   MOVE 0 TO WS-JOB-MATCHES-FILTER
+               END-IF
+           END-IF
+
+      *> --- Minimum salary filter (digit-extraction, tolerant of
+      *>     blank/non-numeric salary text - unspecified salary passes) ---
+           IF WS-JOB-MATCHES-FILTER = 1
+               AND WS-FILTER-MIN-SALARY-SET = 1
+               PERFORM 5311-CHECK-SALARY-MIN
+               IF WS-SALARY-MATCH = 0
+                   MOVE 0 TO WS-JOB-MATCHES-FILTER
+               END-IF
+           END-IF
+
+      *> --- Poster's university filter (substring match against the
+      *>     poster's profile, so students can see who is hiring near
+      *>     their own school) ---
+           IF WS-JOB-MATCHES-FILTER = 1
+               AND FUNCTION TRIM(WS-FILTER-UNIVERSITY) NOT = SPACES
+               PERFORM 5312-CHECK-POSTER-UNIVERSITY
+               IF WS-UNIVERSITY-MATCH = 0
+                   MOVE 0 TO WS-JOB-MATCHES-FILTER
+               END-IF
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5311-CHECK-SALARY-MIN: Extract digits from the free-text
+      *> WS-JT-SALARY(WS-BROWSE-IDX) field and compare against
+      *> WS-FILTER-MIN-SALARY-NUM. If no digits can be extracted, the
+      *> posting is treated as passing the filter (an unspecified or
+      *> non-numeric salary should not be hidden by a minimum-salary
+      *> search).
+      *>*****************************************************************
+       5311-CHECK-SALARY-MIN.
+           MOVE 1 TO WS-SALARY-MATCH
+           MOVE SPACES TO WS-JOB-SALARY-DIGITS
+           MOVE 0 TO WS-JOB-SALARY-DIGITS-LEN
+           MOVE 0 TO WS-JOB-SALARY-NUM
+
+           PERFORM VARYING WS-JOB-SALARY-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-JOB-SALARY-SCAN-IDX >
+                   FUNCTION LENGTH(WS-JT-SALARY(WS-BROWSE-IDX))
+               MOVE WS-JT-SALARY(WS-BROWSE-IDX)
+                   (WS-JOB-SALARY-SCAN-IDX:1) TO WS-JOB-SALARY-CHAR
+               IF WS-JOB-SALARY-CHAR IS NUMERIC
+                   AND WS-JOB-SALARY-DIGITS-LEN < 20
+                   ADD 1 TO WS-JOB-SALARY-DIGITS-LEN
+                   MOVE WS-JOB-SALARY-CHAR TO
+                       WS-JOB-SALARY-DIGITS(WS-JOB-SALARY-DIGITS-LEN:1)
+               END-IF
+           END-PERFORM
+
+           IF WS-JOB-SALARY-DIGITS-LEN > 0
+               MOVE FUNCTION NUMVAL(WS-JOB-SALARY-DIGITS)
+                   TO WS-JOB-SALARY-NUM
+               IF WS-JOB-SALARY-NUM < WS-FILTER-MIN-SALARY-NUM
+                   MOVE 0 TO WS-SALARY-MATCH
+               END-IF
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5312-CHECK-POSTER-UNIVERSITY: Look up the profile of
+      *> WS-JT-POSTER(WS-BROWSE-IDX) and test whether that poster's
+      *> WS-UNIVERSITY contains WS-FILTER-UNIVERSITY as a substring
+      *> (case-insensitive, reuses SEARCH.cpy logic). If the poster has
+      *> no profile on file, the posting does not match a university
+      *> filter (there is nothing to match against).
+      *>*****************************************************************
+       5312-CHECK-POSTER-UNIVERSITY.
+           MOVE 0 TO WS-UNIVERSITY-MATCH
+           MOVE 0 TO WS-POSTER-PROFILE-IDX
+           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL WS-ACCOUNT-INDEX > WS-PROFILE-COUNT
+                  OR WS-POSTER-PROFILE-IDX > 0
+               IF WS-HAS-PROFILE(WS-ACCOUNT-INDEX) = 1
+                   AND FUNCTION TRIM(WS-PROF-USERNAME(WS-ACCOUNT-INDEX)) =
+                       FUNCTION TRIM(WS-JT-POSTER(WS-BROWSE-IDX))
+                   MOVE WS-ACCOUNT-INDEX TO WS-POSTER-PROFILE-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-POSTER-PROFILE-IDX > 0
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-FILTER-UNIVERSITY))
+                   TO WS-SEARCH-LOWER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-UNIVERSITY))
+                   TO WS-SEARCH-LEN
+               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                   WS-UNIVERSITY(WS-POSTER-PROFILE-IDX)))
+                   TO WS-SEARCH-CANDIDATE-LOWER
+               PERFORM 7511-CHECK-SUBSTRING-MATCH
+               MOVE WS-SUBSTRING-FOUND TO WS-UNIVERSITY-MATCH
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5331-WHOS-HIRING-NEAR-MY-SCHOOL: Report every open posting whose
+      *> poster's profile lists the same university as the logged-in
+      *> user's own profile, so students can see which employers are
+      *> actively hiring near their own school. Reuses
+      *> 5312-CHECK-POSTER-UNIVERSITY by temporarily driving it off
+      *> WS-FILTER-UNIVERSITY set to the caller's own university, the
+      *> same substring-match logic Browse Jobs already uses for its
+      *> poster-university filter.
+      *>*****************************************************************
+       5331-WHOS-HIRING-NEAR-MY-SCHOOL.
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "=== WHO'S HIRING NEAR MY SCHOOL ===" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           IF WS-HAS-PROFILE(WS-CURRENT-USER-INDEX) = 0
+               OR FUNCTION TRIM(WS-UNIVERSITY(WS-CURRENT-USER-INDEX))
+                   = SPACES
+               MOVE "Set a university on your profile first to see "
+                   & "employers hiring near your school." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-UNIVERSITY(WS-CURRENT-USER-INDEX) TO WS-FILTER-UNIVERSITY
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "University: " FUNCTION TRIM(WS-FILTER-UNIVERSITY)
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE 0 TO WS-REPORT-MATCH-COUNT
+
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               IF WS-JT-CLOSING-DATE(WS-BROWSE-IDX) = 0
+                   OR WS-JT-CLOSING-DATE(WS-BROWSE-IDX) >= WS-TODAY-DATE
+                   PERFORM 5312-CHECK-POSTER-UNIVERSITY
+                   IF WS-UNIVERSITY-MATCH = 1
+                       ADD 1 TO WS-REPORT-MATCH-COUNT
+                       MOVE SPACES TO WS-OUTPUT-LINE
+                       STRING FUNCTION TRIM(WS-JT-EMPLOYER(WS-BROWSE-IDX))
+                           " is hiring: "
+                           FUNCTION TRIM(WS-JT-TITLE(WS-BROWSE-IDX))
+                           " ("
+                           FUNCTION TRIM(WS-JT-LOCATION(WS-BROWSE-IDX))
+                           ")"
+                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                       END-STRING
                        PERFORM 8000-WRITE-OUTPUT
-                       MOVE 999 TO WS-BROWSE-CHOICE
-               END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-REPORT-MATCH-COUNT = 0
+               MOVE "No employers hiring near your school were found."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+
+           MOVE "====================================" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
 
+      *>*****************************************************************
+      *> 5321-BUILD-BROWSE-INDEX: Scan WS-JOB-TABLE and build
+      *> WS-BROWSE-INDEX-MAP with every posting whose closing date is
+      *> either 0 (never expires) or on/after today, and that matches
+      *> the active browse filters (5308/5309), in table order.
+      *> Same numbered-list-to-real-index technique as
+      *> 5346-VIEW-SAVED-JOBS/5347-READ-SAVEDJOBS-LOOP below.
+      *>*****************************************************************
+       5321-BUILD-BROWSE-INDEX.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE 0 TO WS-BROWSE-VISIBLE-COUNT
+
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               IF WS-JT-CLOSING-DATE(WS-BROWSE-IDX) = 0
+                   OR WS-JT-CLOSING-DATE(WS-BROWSE-IDX) >= WS-TODAY-DATE
+                   PERFORM 5309-JOB-MATCHES-FILTERS
+                   IF WS-JOB-MATCHES-FILTER = 1
+                       ADD 1 TO WS-BROWSE-VISIBLE-COUNT
+                       MOVE WS-BROWSE-IDX
+                           TO WS-BROWSE-INDEX-MAP(WS-BROWSE-VISIBLE-COUNT)
+                   END-IF
+               END-IF
            END-PERFORM
-           MOVE 0 TO WS-BROWSE-CHOICE
            EXIT.
 
       *>*****************************************************************
@@ -137,11 +490,23 @@
                PERFORM 8000-WRITE-OUTPUT
            END-IF
 
+      *> Only print Closing Date line if the posting expires
+           IF WS-JT-CLOSING-DATE(WS-SELECTED-JOB-IDX) NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Closing Date: "
+                   WS-JT-CLOSING-DATE(WS-SELECTED-JOB-IDX)
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+
            MOVE "-------------------" TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
            MOVE "1. Apply for this Job" TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
-           MOVE "2. Back to Job List" TO WS-OUTPUT-LINE
+           MOVE "2. Save for Later" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "3. Back to Job List" TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
            MOVE "Enter your choice: " TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
@@ -159,12 +524,113 @@
                PERFORM 5325-APPLY-FOR-JOB
            END-IF
 
+           IF WS-DETAIL-CHOICE = "2"
+               PERFORM 5323-SAVE-JOB-FOR-LATER
+           END-IF
+
            IF WS-DETAIL-CHOICE NOT = "1" AND WS-DETAIL-CHOICE NOT = "2"
+               AND WS-DETAIL-CHOICE NOT = "3"
                MOVE "Invalid choice. Returning to job list."
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
            END-IF
            EXIT.
+
+      *>*****************************************************************
+      *> 5323-SAVE-JOB-FOR-LATER: Check for duplicate bookmark, then
+      *> record. Prerequisite: WS-SELECTED-JOB-IDX must be set before
+      *> calling. Mirrors 5325-APPLY-FOR-JOB's duplicate-check-then-
+      *> write shape.
+      *>*****************************************************************
+       5323-SAVE-JOB-FOR-LATER.
+           MOVE 0 TO WS-SAVEDJOB-FOUND
+           PERFORM 5324-CHECK-DUPLICATE-SAVED-JOB
+           IF WS-SAVEDJOB-FOUND = 1
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "You have already saved "
+                   FUNCTION TRIM(WS-JT-TITLE(WS-SELECTED-JOB-IDX))
+                   " at "
+                   FUNCTION TRIM(WS-JT-EMPLOYER(WS-SELECTED-JOB-IDX))
+                   "."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SAVED-JOBS-COUNT >= WS-CONST-MAX-SAVEDJOBS
+               MOVE "Your saved jobs list is full." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USERNAME(WS-CURRENT-USER-INDEX) TO SAVEDJOB-USERNAME
+           MOVE WS-JT-ID(WS-SELECTED-JOB-IDX)       TO SAVEDJOB-JOB-ID
+
+           OPEN EXTEND SAVEDJOBS-FILE
+           IF WS-SAVEDJOBS-STATUS = "35"
+               OPEN OUTPUT SAVEDJOBS-FILE
+               CLOSE SAVEDJOBS-FILE
+               OPEN EXTEND SAVEDJOBS-FILE
+           END-IF
+
+           IF WS-SAVEDJOBS-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open SAVEDJOBS.DAT. STATUS="
+                   WS-SAVEDJOBS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE SAVEDJOB-REC
+
+           IF WS-SAVEDJOBS-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not write to SAVEDJOBS.DAT. STATUS="
+                   WS-SAVEDJOBS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               ADD 1 TO WS-SAVED-JOBS-COUNT
+               MOVE SAVEDJOB-USERNAME
+                   TO WS-SVJ-USERNAME(WS-SAVED-JOBS-COUNT)
+               MOVE SAVEDJOB-JOB-ID
+                   TO WS-SVJ-JOB-ID(WS-SAVED-JOBS-COUNT)
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Saved "
+                   FUNCTION TRIM(WS-JT-TITLE(WS-SELECTED-JOB-IDX))
+                   " at "
+                   FUNCTION TRIM(WS-JT-EMPLOYER(WS-SELECTED-JOB-IDX))
+                   " for later."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+
+           CLOSE SAVEDJOBS-FILE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5324-CHECK-DUPLICATE-SAVED-JOB: Scan the in-memory
+      *> WS-SAVED-JOBS-TABLE for a row matching current user + selected
+      *> job ID. Sets WS-SAVEDJOB-FOUND = 1 if duplicate found.
+      *>*****************************************************************
+       5324-CHECK-DUPLICATE-SAVED-JOB.
+           MOVE 0 TO WS-SAVEDJOB-FOUND
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-SAVED-JOBS-COUNT
+                   OR WS-SAVEDJOB-FOUND = 1
+               IF FUNCTION TRIM(WS-SVJ-USERNAME(WS-BROWSE-IDX))
+                    = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                 AND WS-SVJ-JOB-ID(WS-BROWSE-IDX)
+                      = WS-JT-ID(WS-SELECTED-JOB-IDX)
+                   MOVE 1 TO WS-SAVEDJOB-FOUND
+               END-IF
+           END-PERFORM
+           EXIT.
       *>*****************************************************************
       *> 5325-APPLY-FOR-JOB: Check for duplicate application, then record.
       *> Prerequisite: WS-SELECTED-JOB-IDX must be set before calling.
@@ -185,6 +651,21 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE "Enter a cover note for the employer (optional, enter"
+               & " 'NONE' to skip): " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-TEMP-APP-COVER-NOTE
+           MOVE WS-TEMP-APP-COVER-NOTE TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           IF FUNCTION TRIM(WS-TEMP-APP-COVER-NOTE) = "NONE"
+               MOVE SPACES TO WS-TEMP-APP-COVER-NOTE
+           END-IF
+
            PERFORM 5326-WRITE-APPLICATION
            IF WS-APPS-WRITE-SUCCESS = 1
                MOVE SPACES TO WS-OUTPUT-LINE
@@ -205,51 +686,28 @@
            EXIT.
 
       *>*****************************************************************
-      *> 5327-CHECK-DUPLICATE-APPLICATION: Scan APPLICATIONS.DAT for
-      *> a record matching current user + selected job ID.
+      *> 5327-CHECK-DUPLICATE-APPLICATION: Scan the in-memory
+      *> WS-APP-TABLE for a row matching current user + selected job ID.
       *> Sets WS-APP-FOUND = 1 if duplicate found, 0 otherwise.
       *>*****************************************************************
        5327-CHECK-DUPLICATE-APPLICATION.
-           MOVE 0   TO WS-APP-FOUND
-           MOVE "N" TO WS-APPS-EOF
-           OPEN INPUT APPLICATIONS-FILE
-
-           EVALUATE WS-APPS-STATUS
-               WHEN "00"
-                   CONTINUE
-               WHEN "35"
-                   EXIT PARAGRAPH
-               WHEN OTHER
-                   MOVE SPACES TO WS-OUTPUT-LINE
-                   STRING "WARNING: Could not open APPLICATIONS.DAT. STATUS="
-                       WS-APPS-STATUS
-                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                   END-STRING
-                   PERFORM 8000-WRITE-OUTPUT
-                   EXIT PARAGRAPH
-           END-EVALUATE
-
-           PERFORM UNTIL WS-APPS-EOF = "Y" OR WS-APP-FOUND = 1
-               READ APPLICATIONS-FILE
-                   AT END
-                       MOVE "Y" TO WS-APPS-EOF
-                   NOT AT END
-                       IF FUNCTION TRIM(APP-USERNAME)
-                            = FUNCTION TRIM(
-                                WS-USERNAME(WS-CURRENT-USER-INDEX))
-                         AND APP-JOB-ID
-                              = WS-JT-ID(WS-SELECTED-JOB-IDX)
-                           MOVE 1 TO WS-APP-FOUND
-                       END-IF
-               END-READ
+           MOVE 0 TO WS-APP-FOUND
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+                   OR WS-APP-FOUND = 1
+               IF FUNCTION TRIM(WS-AT-USERNAME(WS-BROWSE-IDX))
+                    = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                 AND WS-AT-JOB-ID(WS-BROWSE-IDX)
+                      = WS-JT-ID(WS-SELECTED-JOB-IDX)
+                   MOVE 1 TO WS-APP-FOUND
+               END-IF
            END-PERFORM
-
-           CLOSE APPLICATIONS-FILE
            EXIT.
 
       *>*****************************************************************
       *> 5326-WRITE-APPLICATION: Append one application record to
-      *> APPLICATIONS.DAT. Sets WS-APPS-WRITE-SUCCESS = 1 on success.
+      *> APPLICATIONS.DAT and to the in-memory WS-APP-TABLE.
+      *> Sets WS-APPS-WRITE-SUCCESS = 1 on success.
       *>*****************************************************************
        5326-WRITE-APPLICATION.
            MOVE 0 TO WS-APPS-WRITE-SUCCESS
@@ -259,6 +717,8 @@
            MOVE WS-JT-TITLE(WS-SELECTED-JOB-IDX)    TO APP-JOB-TITLE
            MOVE WS-JT-EMPLOYER(WS-SELECTED-JOB-IDX) TO APP-JOB-EMPLOYER
            MOVE WS-JT-LOCATION(WS-SELECTED-JOB-IDX) TO APP-JOB-LOCATION
+           MOVE WS-TEMP-APP-COVER-NOTE              TO APP-COVER-NOTE
+           MOVE "Applied"                            TO APP-STATUS
 
            OPEN EXTEND APPLICATIONS-FILE
 
@@ -289,121 +749,700 @@
                PERFORM 8000-WRITE-OUTPUT
            ELSE
                MOVE 1 TO WS-APPS-WRITE-SUCCESS
+               IF WS-ALL-APPS-COUNT < WS-CONST-MAX-APPLICATIONS
+                   ADD 1 TO WS-ALL-APPS-COUNT
+                   MOVE APP-USERNAME     TO WS-AT-USERNAME(WS-ALL-APPS-COUNT)
+                   MOVE APP-JOB-ID       TO WS-AT-JOB-ID(WS-ALL-APPS-COUNT)
+                   MOVE APP-JOB-TITLE    TO WS-AT-JOB-TITLE(WS-ALL-APPS-COUNT)
+                   MOVE APP-JOB-EMPLOYER
+                       TO WS-AT-JOB-EMPLOYER(WS-ALL-APPS-COUNT)
+                   MOVE APP-JOB-LOCATION
+                       TO WS-AT-JOB-LOCATION(WS-ALL-APPS-COUNT)
+                   MOVE APP-COVER-NOTE
+                       TO WS-AT-COVER-NOTE(WS-ALL-APPS-COUNT)
+                   MOVE APP-STATUS
+                       TO WS-AT-STATUS(WS-ALL-APPS-COUNT)
+               END-IF
            END-IF
 
            CLOSE APPLICATIONS-FILE
            EXIT.
       *>*****************************************************************
-      *> 5340-VIEW-MY-APPLICATIONS: Generate job application summary report
-      *> for the currently logged-in user.
-      *> Reads APPLICATIONS.DAT, filters by username, prints report.
+      *> 5340-VIEW-MY-APPLICATIONS: List the logged-in user's job
+      *> applications from the in-memory WS-APP-TABLE and offer to
+      *> withdraw one. WS-MYAPP-INDEX-MAP maps the numbered list shown
+      *> to the user back to the actual WS-APP-TABLE index, since a
+      *> user's applications are a subset of all applications.
       *>*****************************************************************
        5340-VIEW-MY-APPLICATIONS.
-           MOVE 0   TO WS-APP-COUNT
-           MOVE "N" TO WS-APPS-EOF
+           MOVE 1 TO WS-BROWSE-CHOICE
+           PERFORM UNTIL WS-BROWSE-CHOICE = 0
+               OR WS-PROGRAM-RUNNING = 0
 
-           MOVE " " TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
-           MOVE "--- Your Job Applications ---" TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
+               MOVE 0 TO WS-MYAPP-COUNT
+               PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+                   UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+                   IF FUNCTION TRIM(WS-AT-USERNAME(WS-BROWSE-IDX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       ADD 1 TO WS-MYAPP-COUNT
+                       MOVE WS-BROWSE-IDX
+                           TO WS-MYAPP-INDEX-MAP(WS-MYAPP-COUNT)
+                   END-IF
+               END-PERFORM
 
-           MOVE SPACES TO WS-OUTPUT-LINE
-           STRING "Application Summary for "
-               FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING
-           PERFORM 8000-WRITE-OUTPUT
+               MOVE " " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "--- Your Job Applications ---" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
 
-           MOVE "------------------------------" TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Application Summary for "
+                   FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
 
-           OPEN INPUT APPLICATIONS-FILE
+               MOVE "------------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
 
-           EVALUATE WS-APPS-STATUS
-               WHEN "00"
-                   PERFORM 5341-READ-APPS-LOOP
-                   CLOSE APPLICATIONS-FILE
-               WHEN "35"
-                   CONTINUE
-               WHEN OTHER
-                   MOVE SPACES TO WS-OUTPUT-LINE
-                   STRING "WARNING: Could not open APPLICATIONS.DAT. STATUS="
-                       WS-APPS-STATUS
-                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                   END-STRING
+               IF WS-MYAPP-COUNT = 0
+                   MOVE "You have no job applications on file."
+                       TO WS-OUTPUT-LINE
                    PERFORM 8000-WRITE-OUTPUT
-           END-EVALUATE
+                   MOVE "------------------------------" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 0 TO WS-BROWSE-CHOICE
+                   EXIT PERFORM
+               END-IF
 
-           MOVE "------------------------------" TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
+               PERFORM 5341-READ-APPS-LOOP
+
+               MOVE "------------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Total Applications: "
+                   WS-MYAPP-COUNT
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE "------------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "Enter application number to withdraw, or 0 to go back:"
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MYAPP-MENU-CHOICE
+               MOVE WS-MYAPP-MENU-CHOICE TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE 0 TO WS-BROWSE-CHOICE
+               IF FUNCTION TRIM(WS-MYAPP-MENU-CHOICE) = SPACES
+                   MOVE 999 TO WS-BROWSE-CHOICE
+               ELSE
+                   IF FUNCTION TRIM(WS-MYAPP-MENU-CHOICE) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-MYAPP-MENU-CHOICE)
+                           TO WS-BROWSE-CHOICE
+                   ELSE
+                       MOVE 999 TO WS-BROWSE-CHOICE
+                   END-IF
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-BROWSE-CHOICE = 0
+                       CONTINUE
+                   WHEN WS-BROWSE-CHOICE >= 1
+                       AND WS-BROWSE-CHOICE <= WS-MYAPP-COUNT
+                       MOVE WS-MYAPP-INDEX-MAP(WS-BROWSE-CHOICE)
+                           TO WS-MYAPP-SELECTED-IDX
+                       PERFORM 5342-WITHDRAW-APPLICATION
+                       MOVE 1 TO WS-BROWSE-CHOICE
+                   WHEN OTHER
+                       MOVE "Invalid selection. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE 999 TO WS-BROWSE-CHOICE
+               END-EVALUATE
+
+           END-PERFORM
+           MOVE 0 TO WS-BROWSE-CHOICE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5341-READ-APPS-LOOP: Print the current user's applications
+      *> (already selected into WS-MYAPP-INDEX-MAP) from WS-APP-TABLE.
+      *>*****************************************************************
+       5341-READ-APPS-LOOP.
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-MYAPP-COUNT
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING WS-BROWSE-IDX ". Job Title: "
+                   FUNCTION TRIM(WS-AT-JOB-TITLE(
+                       WS-MYAPP-INDEX-MAP(WS-BROWSE-IDX)))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
 
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "   Employer: "
+                   FUNCTION TRIM(WS-AT-JOB-EMPLOYER(
+                       WS-MYAPP-INDEX-MAP(WS-BROWSE-IDX)))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "   Location: "
+                   FUNCTION TRIM(WS-AT-JOB-LOCATION(
+                       WS-MYAPP-INDEX-MAP(WS-BROWSE-IDX)))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "   Status: "
+                   FUNCTION TRIM(WS-AT-STATUS(
+                       WS-MYAPP-INDEX-MAP(WS-BROWSE-IDX)))
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE "   ---" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-PERFORM
+           EXIT.
+
+      *>*****************************************************************
+      *> 5342-WITHDRAW-APPLICATION: Remove the application at
+      *> WS-MYAPP-SELECTED-IDX from WS-APP-TABLE and persist the change.
+      *>*****************************************************************
+       5342-WITHDRAW-APPLICATION.
            MOVE SPACES TO WS-OUTPUT-LINE
-           STRING "Total Applications: "
-               WS-APP-COUNT
+           STRING "Withdrawing application for "
+               FUNCTION TRIM(WS-AT-JOB-TITLE(WS-MYAPP-SELECTED-IDX))
+               " at "
+               FUNCTION TRIM(WS-AT-JOB-EMPLOYER(WS-MYAPP-SELECTED-IDX))
+               "..."
                DELIMITED BY SIZE INTO WS-OUTPUT-LINE
            END-STRING
            PERFORM 8000-WRITE-OUTPUT
 
-           MOVE "------------------------------" TO WS-OUTPUT-LINE
+           MOVE WS-MYAPP-SELECTED-IDX TO WS-BROWSE-IDX
+           ADD 1 TO WS-BROWSE-IDX
+           PERFORM UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+               MOVE WS-AT-USERNAME(WS-BROWSE-IDX)
+                   TO WS-AT-USERNAME(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-JOB-ID(WS-BROWSE-IDX)
+                   TO WS-AT-JOB-ID(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-JOB-TITLE(WS-BROWSE-IDX)
+                   TO WS-AT-JOB-TITLE(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-JOB-EMPLOYER(WS-BROWSE-IDX)
+                   TO WS-AT-JOB-EMPLOYER(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-JOB-LOCATION(WS-BROWSE-IDX)
+                   TO WS-AT-JOB-LOCATION(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-COVER-NOTE(WS-BROWSE-IDX)
+                   TO WS-AT-COVER-NOTE(WS-BROWSE-IDX - 1)
+               MOVE WS-AT-STATUS(WS-BROWSE-IDX)
+                   TO WS-AT-STATUS(WS-BROWSE-IDX - 1)
+               ADD 1 TO WS-BROWSE-IDX
+           END-PERFORM
+           SUBTRACT 1 FROM WS-ALL-APPS-COUNT
+
+           PERFORM 5343-REWRITE-APPLICATIONS-FILE
+
+           MOVE "Application withdrawn." TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
            EXIT.
 
       *>*****************************************************************
-      *> 5341-READ-APPS-LOOP: Recursively read APPLICATIONS.DAT,
-      *> printing records belonging to the current logged-in user.
+      *> 5343-REWRITE-APPLICATIONS-FILE: Truncate and rewrite
+      *> APPLICATIONS.DAT from the current WS-APP-TABLE. Written to a
+      *> .TMP file and renamed over APPLICATIONS.DAT only after the
+      *> write succeeds (mirrors CONNMGMT.cpy's 9310-REWRITE-PENDING-
+      *> FILE crash-safe rewrite pattern), so a crash or disk-full
+      *> mid-rewrite cannot leave a truncated APPLICATIONS.DAT behind.
       *>*****************************************************************
-       5341-READ-APPS-LOOP.
-           READ APPLICATIONS-FILE
-               AT END
-                   MOVE "Y" TO WS-APPS-EOF
-               NOT AT END
-                   IF FUNCTION TRIM(APP-USERNAME)
-                        = FUNCTION TRIM(
-                            WS-USERNAME(WS-CURRENT-USER-INDEX))
-                       ADD 1 TO WS-APP-COUNT
+       5343-REWRITE-APPLICATIONS-FILE.
+           MOVE WS-APPLICATIONS-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-APPLICATIONS-TMP-PATH TO WS-APPLICATIONS-PATH
+           OPEN OUTPUT APPLICATIONS-FILE
+           IF WS-APPS-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-APPLICATIONS-PATH
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open APPLICATIONS.DAT for rewrite. "
+                   & "STATUS=" WS-APPS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+               MOVE WS-AT-USERNAME(WS-BROWSE-IDX)     TO APP-USERNAME
+               MOVE WS-AT-JOB-ID(WS-BROWSE-IDX)       TO APP-JOB-ID
+               MOVE WS-AT-JOB-TITLE(WS-BROWSE-IDX)    TO APP-JOB-TITLE
+               MOVE WS-AT-JOB-EMPLOYER(WS-BROWSE-IDX) TO APP-JOB-EMPLOYER
+               MOVE WS-AT-JOB-LOCATION(WS-BROWSE-IDX) TO APP-JOB-LOCATION
+               MOVE WS-AT-COVER-NOTE(WS-BROWSE-IDX)   TO APP-COVER-NOTE
+               MOVE WS-AT-STATUS(WS-BROWSE-IDX)       TO APP-STATUS
+               WRITE APP-RECORD
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-APPLICATIONS-PATH
+           CALL "CBL_RENAME_FILE" USING WS-APPLICATIONS-TMP-PATH
+               WS-APPLICATIONS-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace APPLICATIONS.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+           EXIT.
 
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "Job Title: "
-                           FUNCTION TRIM(APP-JOB-TITLE)
-                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-                       END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
+      *>*****************************************************************
+      *> 5344-VIEW-APPLICANTS-FOR-POSTING: List everyone who has applied
+      *> to the posting at WS-MYJOB-SELECTED-IDX, scanning WS-APP-TABLE
+      *> by job ID (mirrors the read-only style of 5341-READ-APPS-LOOP,
+      *> but keyed on job ID rather than applicant username).
+      *>*****************************************************************
+       5344-VIEW-APPLICANTS-FOR-POSTING.
+           MOVE 0 TO WS-APP-COUNT
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "--- Applicants for "
+               FUNCTION TRIM(WS-JT-TITLE(WS-MYJOB-SELECTED-IDX))
+               " ---"
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
 
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "Employer: "
-                           FUNCTION TRIM(APP-JOB-EMPLOYER)
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+               IF WS-AT-JOB-ID(WS-BROWSE-IDX)
+                   = WS-JT-ID(WS-MYJOB-SELECTED-IDX)
+                   ADD 1 TO WS-APP-COUNT
+                   MOVE WS-BROWSE-IDX
+                       TO WS-APPLICANTS-INDEX-MAP(WS-APP-COUNT)
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING WS-APP-COUNT ". "
+                       FUNCTION TRIM(WS-AT-USERNAME(WS-BROWSE-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   IF FUNCTION TRIM(WS-AT-COVER-NOTE(WS-BROWSE-IDX)) = SPACES
+                       STRING "     Cover Note: (none)"
                            DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                        END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
-
-                       MOVE SPACES TO WS-OUTPUT-LINE
-                       STRING "Location: "
-                           FUNCTION TRIM(APP-JOB-LOCATION)
+                   ELSE
+                       STRING "     Cover Note: "
+                           FUNCTION TRIM(WS-AT-COVER-NOTE(WS-BROWSE-IDX))
                            DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                        END-STRING
-                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "     Status: "
+                       FUNCTION TRIM(WS-AT-STATUS(WS-BROWSE-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
+           END-PERFORM
 
-                       MOVE "---" TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
+           IF WS-APP-COUNT = 0
+               MOVE "No applicants yet for this posting."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "-----------------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "-----------------------------" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "Enter applicant number to update status, or 0 to go back:"
+               TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-APPLICANT-MENU-CHOICE
+           MOVE WS-APPLICANT-MENU-CHOICE TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE 0 TO WS-APPLICANT-CHOICE
+           IF FUNCTION TRIM(WS-APPLICANT-MENU-CHOICE) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-APPLICANT-MENU-CHOICE)
+                   TO WS-APPLICANT-CHOICE
+           END-IF
+
+           IF WS-APPLICANT-CHOICE >= 1 AND WS-APPLICANT-CHOICE <= WS-APP-COUNT
+               MOVE WS-APPLICANTS-INDEX-MAP(WS-APPLICANT-CHOICE)
+                   TO WS-APPLICANT-SELECTED-IDX
+               PERFORM 5349-UPDATE-APPLICANT-STATUS
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5345-EXPORT-JOBS-APPLICATIONS-CSV: Dump the in-memory
+      *> WS-JOB-TABLE and WS-APP-TABLE to JOBS_EXPORT.CSV and
+      *> APPLICATIONS_EXPORT.CSV so they can be opened in a spreadsheet.
+      *>*****************************************************************
+       5345-EXPORT-JOBS-APPLICATIONS-CSV.
+           OPEN OUTPUT JOBS-CSV-FILE
+           IF WS-JOBS-CSV-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open JOBS_EXPORT.CSV. "
+                   & "STATUS=" WS-JOBS-CSV-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "JobID,Poster,Title,Description,Employer,Location,Salary"
+               TO JOBS-CSV-RECORD
+           WRITE JOBS-CSV-RECORD
+
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               MOVE SPACES TO JOBS-CSV-RECORD
+
+               MOVE WS-JT-TITLE(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-TITLE
+
+               MOVE WS-JT-DESC(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-DESC
+
+               MOVE WS-JT-EMPLOYER(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-EMPLOYER
+
+               MOVE WS-JT-LOCATION(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-LOCATION
+
+               MOVE WS-JT-SALARY(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-SALARY
+
+               STRING WS-JT-ID(WS-BROWSE-IDX) ","
+                   FUNCTION TRIM(WS-JT-POSTER(WS-BROWSE-IDX)) ","
+                   FUNCTION TRIM(WS-CSV-TITLE) ","
+                   FUNCTION TRIM(WS-CSV-DESC) ","
+                   FUNCTION TRIM(WS-CSV-EMPLOYER) ","
+                   FUNCTION TRIM(WS-CSV-LOCATION) ","
+                   FUNCTION TRIM(WS-CSV-SALARY)
+                   DELIMITED BY SIZE INTO JOBS-CSV-RECORD
+               END-STRING
+               WRITE JOBS-CSV-RECORD
+           END-PERFORM
+
+           CLOSE JOBS-CSV-FILE
+
+           OPEN OUTPUT APPS-CSV-FILE
+           IF WS-APPS-CSV-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open APPLICATIONS_EXPORT.CSV. "
+                   & "STATUS=" WS-APPS-CSV-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Username,JobID,JobTitle,Employer,Location,CoverNote"
+               TO APPS-CSV-RECORD
+           WRITE APPS-CSV-RECORD
+
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-ALL-APPS-COUNT
+               MOVE SPACES TO APPS-CSV-RECORD
+
+               MOVE WS-AT-JOB-TITLE(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-TITLE
+
+               MOVE WS-AT-JOB-EMPLOYER(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-EMPLOYER
+
+               MOVE WS-AT-JOB-LOCATION(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-LOCATION
+
+               MOVE WS-AT-COVER-NOTE(WS-BROWSE-IDX) TO WS-CSV-FIELD-BUF
+               PERFORM 5347-CSV-SANITIZE-FIELD
+               MOVE WS-CSV-FIELD-BUF TO WS-CSV-COVER-NOTE
+
+               STRING FUNCTION TRIM(WS-AT-USERNAME(WS-BROWSE-IDX)) ","
+                   WS-AT-JOB-ID(WS-BROWSE-IDX) ","
+                   FUNCTION TRIM(WS-CSV-TITLE) ","
+                   FUNCTION TRIM(WS-CSV-EMPLOYER) ","
+                   FUNCTION TRIM(WS-CSV-LOCATION) ","
+                   FUNCTION TRIM(WS-CSV-COVER-NOTE)
+                   DELIMITED BY SIZE INTO APPS-CSV-RECORD
+               END-STRING
+               WRITE APPS-CSV-RECORD
+           END-PERFORM
+
+           CLOSE APPS-CSV-FILE
+
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "Exported jobs to JOBS_EXPORT.CSV and applications to"
+               & " APPLICATIONS_EXPORT.CSV." TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
+
+      *>*****************************************************************
+      *> 5347-CSV-SANITIZE-FIELD: Blanks out every embedded comma in
+      *> WS-CSV-FIELD-BUF so a free-text field (job title, description,
+      *> salary, location, cover note) typed with a comma in it cannot
+      *> shift the columns that follow it in a CSV row written by
+      *> 5345-EXPORT-JOBS-APPLICATIONS-CSV.
+      *>*****************************************************************
+       5347-CSV-SANITIZE-FIELD.
+           INSPECT WS-CSV-FIELD-BUF REPLACING ALL "," BY " ".
+           EXIT.
+
+      *>*****************************************************************
+      *> 5346-VIEW-SAVED-JOBS: List the logged-in user's saved-for-later
+      *> jobs from WS-SAVED-JOBS-TABLE and let them jump straight back
+      *> into 5322-SHOW-JOB-DETAILS (Apply/Save/Back) without having to
+      *> re-browse the whole job list. Mirrors 5340-VIEW-MY-APPLICATIONS.
+      *>*****************************************************************
+       5346-VIEW-SAVED-JOBS.
+           MOVE 1 TO WS-BROWSE-CHOICE
+           PERFORM UNTIL WS-BROWSE-CHOICE = 0
+               OR WS-PROGRAM-RUNNING = 0
+
+               MOVE 0 TO WS-MYSAVED-COUNT
+               PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+                   UNTIL WS-BROWSE-IDX > WS-SAVED-JOBS-COUNT
+                   IF FUNCTION TRIM(WS-SVJ-USERNAME(WS-BROWSE-IDX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       ADD 1 TO WS-MYSAVED-COUNT
+                       MOVE WS-BROWSE-IDX
+                           TO WS-MYSAVED-INDEX-MAP(WS-MYSAVED-COUNT)
                    END-IF
-           END-READ
+               END-PERFORM
 
-           IF WS-APPS-EOF = "N"
-               PERFORM 5341-READ-APPS-LOOP
+               MOVE " " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "--- Your Saved Jobs ---" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               IF WS-MYSAVED-COUNT = 0
+                   MOVE "You have no saved jobs." TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "-----------------------" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 0 TO WS-BROWSE-CHOICE
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM 5347-READ-SAVEDJOBS-LOOP
+
+               MOVE "-----------------------" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "Enter number to view/apply, or 0 to go back:"
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MYSAVED-MENU-CHOICE
+               MOVE WS-MYSAVED-MENU-CHOICE TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               MOVE 0 TO WS-BROWSE-CHOICE
+               IF FUNCTION TRIM(WS-MYSAVED-MENU-CHOICE) = SPACES
+                   MOVE 999 TO WS-BROWSE-CHOICE
+               ELSE
+                   IF FUNCTION TRIM(WS-MYSAVED-MENU-CHOICE) IS NUMERIC
+                       MOVE FUNCTION NUMVAL(WS-MYSAVED-MENU-CHOICE)
+                           TO WS-BROWSE-CHOICE
+                   ELSE
+                       MOVE 999 TO WS-BROWSE-CHOICE
+                   END-IF
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN WS-BROWSE-CHOICE = 0
+                       CONTINUE
+                   WHEN WS-BROWSE-CHOICE >= 1
+                       AND WS-BROWSE-CHOICE <= WS-MYSAVED-COUNT
+                       MOVE WS-MYSAVED-INDEX-MAP(WS-BROWSE-CHOICE)
+                           TO WS-MYSAVED-SELECTED-IDX
+                       MOVE WS-SVJ-JOB-ID(WS-MYSAVED-SELECTED-IDX)
+                           TO WS-SAVEDJOB-LOOKUP-ID
+                       PERFORM 5348-FIND-JOB-INDEX-BY-ID
+                       IF WS-SELECTED-JOB-IDX = 0
+                           MOVE "This job posting is no longer available."
+                               TO WS-OUTPUT-LINE
+                           PERFORM 8000-WRITE-OUTPUT
+                       ELSE
+                           PERFORM 5322-SHOW-JOB-DETAILS
+                       END-IF
+                       MOVE 1 TO WS-BROWSE-CHOICE
+                   WHEN OTHER
+                       MOVE "Invalid selection. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE 999 TO WS-BROWSE-CHOICE
+               END-EVALUATE
+
+           END-PERFORM
+           MOVE 0 TO WS-BROWSE-CHOICE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5347-READ-SAVEDJOBS-LOOP: Print the current user's saved jobs
+      *> (already selected into WS-MYSAVED-INDEX-MAP), resolving each
+      *> saved job ID against WS-JOB-TABLE for its current title/
+      *> employer/location. Skips (with a note) any saved job whose
+      *> posting no longer exists.
+      *>*****************************************************************
+       5347-READ-SAVEDJOBS-LOOP.
+           PERFORM VARYING WS-MYSAVED-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-MYSAVED-PRINT-IDX > WS-MYSAVED-COUNT
+               MOVE WS-SVJ-JOB-ID(WS-MYSAVED-INDEX-MAP(WS-MYSAVED-PRINT-IDX))
+                   TO WS-SAVEDJOB-LOOKUP-ID
+               PERFORM 5348-FIND-JOB-INDEX-BY-ID
+
+               IF WS-SELECTED-JOB-IDX = 0
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING WS-MYSAVED-PRINT-IDX
+                       ". (This job posting is no longer available.)"
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING WS-MYSAVED-PRINT-IDX ". "
+                       FUNCTION TRIM(WS-JT-TITLE(WS-SELECTED-JOB-IDX))
+                       " at "
+                       FUNCTION TRIM(WS-JT-EMPLOYER(WS-SELECTED-JOB-IDX))
+                       " ("
+                       FUNCTION TRIM(WS-JT-LOCATION(WS-SELECTED-JOB-IDX))
+                       ")"
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-SELECTED-JOB-IDX
+           EXIT.
+
+      *>*****************************************************************
+      *> 5348-FIND-JOB-INDEX-BY-ID: Sets WS-SELECTED-JOB-IDX to the
+      *> WS-JOB-TABLE index whose WS-JT-ID matches WS-SAVEDJOB-LOOKUP-ID,
+      *> or 0 if no current posting has that ID (it was withdrawn).
+      *>*****************************************************************
+       5348-FIND-JOB-INDEX-BY-ID.
+           MOVE 0 TO WS-SELECTED-JOB-IDX
+           PERFORM VARYING WS-SAVEDJOB-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SAVEDJOB-SCAN-IDX > WS-JOB-COUNT
+                   OR WS-SELECTED-JOB-IDX NOT = 0
+               IF WS-JT-ID(WS-SAVEDJOB-SCAN-IDX) = WS-SAVEDJOB-LOOKUP-ID
+                   MOVE WS-SAVEDJOB-SCAN-IDX TO WS-SELECTED-JOB-IDX
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *>*****************************************************************
+      *> 5349-UPDATE-APPLICANT-STATUS: Let the job poster set the status
+      *> of the applicant at WS-APPLICANT-SELECTED-IDX to one of a fixed
+      *> set of values, then persist via 5343-REWRITE-APPLICATIONS-FILE.
+      *>*****************************************************************
+       5349-UPDATE-APPLICANT-STATUS.
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "1. Applied"      TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "2. Interviewing" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "3. Offered"      TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "4. Rejected"     TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "Select new status, or 0 to cancel:" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
            END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-STATUS-MENU-CHOICE
+           MOVE WS-STATUS-MENU-CHOICE TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           EVALUATE FUNCTION TRIM(WS-STATUS-MENU-CHOICE)
+               WHEN "1"
+                   MOVE "Applied" TO WS-AT-STATUS(WS-APPLICANT-SELECTED-IDX)
+               WHEN "2"
+                   MOVE "Interviewing"
+                       TO WS-AT-STATUS(WS-APPLICANT-SELECTED-IDX)
+               WHEN "3"
+                   MOVE "Offered" TO WS-AT-STATUS(WS-APPLICANT-SELECTED-IDX)
+               WHEN "4"
+                   MOVE "Rejected" TO WS-AT-STATUS(WS-APPLICANT-SELECTED-IDX)
+               WHEN "0"
+                   MOVE "Status update cancelled." TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   EXIT PARAGRAPH
+               WHEN OTHER
+                   MOVE "Invalid selection. Status not changed."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           PERFORM 5343-REWRITE-APPLICATIONS-FILE
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Application status updated to "
+               FUNCTION TRIM(WS-AT-STATUS(WS-APPLICANT-SELECTED-IDX))
+               "."
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
            EXIT.
 
       *>*****************************************************************
-      *> 5360-LOAD-APPLICATIONS: Startup check for APPLICATIONS.DAT.
-      *> Verifies file accessibility; warns on unexpected status codes.
+      *> 5360-LOAD-APPLICATIONS: Load all of APPLICATIONS.DAT into the
+      *> in-memory WS-APP-TABLE at startup (mirrors 5350-LOAD-JOBS).
       *>*****************************************************************
        5360-LOAD-APPLICATIONS.
            MOVE "N" TO WS-APPS-EOF
+           MOVE 0   TO WS-ALL-APPS-COUNT
 
            OPEN INPUT APPLICATIONS-FILE
 
            EVALUATE WS-APPS-STATUS
                WHEN "00"
+                   PERFORM 5361-READ-ALL-APPS-LOOP
                    CLOSE APPLICATIONS-FILE
                WHEN "35"
                    CONTINUE
@@ -416,3 +1455,42 @@
                    PERFORM 8000-WRITE-OUTPUT
            END-EVALUATE
            EXIT.
+
+      *>*****************************************************************
+      *> 5361-READ-ALL-APPS-LOOP: Populate WS-APP-TABLE from
+      *> APPLICATIONS.DAT, one record at a time, up to
+      *> WS-CONST-MAX-APPLICATIONS entries.
+      *>*****************************************************************
+       5361-READ-ALL-APPS-LOOP.
+           READ APPLICATIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-APPS-EOF
+               NOT AT END
+                   IF WS-ALL-APPS-COUNT < WS-CONST-MAX-APPLICATIONS
+                       ADD 1 TO WS-ALL-APPS-COUNT
+                       MOVE APP-USERNAME
+                           TO WS-AT-USERNAME(WS-ALL-APPS-COUNT)
+                       MOVE APP-JOB-ID
+                           TO WS-AT-JOB-ID(WS-ALL-APPS-COUNT)
+                       MOVE APP-JOB-TITLE
+                           TO WS-AT-JOB-TITLE(WS-ALL-APPS-COUNT)
+                       MOVE APP-JOB-EMPLOYER
+                           TO WS-AT-JOB-EMPLOYER(WS-ALL-APPS-COUNT)
+                       MOVE APP-JOB-LOCATION
+                           TO WS-AT-JOB-LOCATION(WS-ALL-APPS-COUNT)
+                       MOVE APP-COVER-NOTE
+                           TO WS-AT-COVER-NOTE(WS-ALL-APPS-COUNT)
+                       IF FUNCTION TRIM(APP-STATUS) = SPACES
+                           MOVE "Applied"
+                               TO WS-AT-STATUS(WS-ALL-APPS-COUNT)
+                       ELSE
+                           MOVE APP-STATUS
+                               TO WS-AT-STATUS(WS-ALL-APPS-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-APPS-EOF = "N"
+               PERFORM 5361-READ-ALL-APPS-LOOP
+           END-IF
+           EXIT.
