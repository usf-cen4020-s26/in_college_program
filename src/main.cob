@@ -4,18 +4,68 @@ PROGRAM-ID. INCOLLEGE.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-     SELECT INPUT-FILE ASSIGN TO "INPUT.TXT"
+*>   Every file below is ASSIGN'd to a WORKING-STORAGE path variable
+*>   rather than a literal, so 1001-CONFIGURE-DATA-PATHS can redirect
+*>   all of them into a test/alternate directory (INCOLLEGE_DATA_DIR)
+*>   without touching the live files. Each path variable defaults to
+*>   the same bare filename as before when that variable is not set.
+     SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS WS-INPUT-STATUS.
-     SELECT OUTPUT-FILE ASSIGN TO "OUTPUT.TXT"
+     SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS WS-OUTPUT-STATUS.
-     SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+     SELECT ACCOUNTS-FILE ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS WS-ACCOUNTS-STATUS.
-     SELECT PROFILES-FILE ASSIGN TO "PROFILES.DAT"
+     SELECT PROFILES-FILE ASSIGN TO DYNAMIC WS-PROFILES-PATH
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS WS-PROFILES-STATUS.
+     SELECT JOBS-FILE ASSIGN TO DYNAMIC WS-JOBS-DAT-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-JOBS-STATUS.
+     SELECT APPLICATIONS-FILE ASSIGN TO DYNAMIC WS-APPLICATIONS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-APPS-STATUS.
+     SELECT PENDING-FILE ASSIGN TO DYNAMIC WS-PENDING-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PENDING-STATUS.
+     SELECT CONNECTIONS-FILE ASSIGN TO DYNAMIC WS-CONNECTIONS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CONNECTIONS-STATUS.
+     SELECT MESSAGES-FILE ASSIGN TO DYNAMIC WS-MESSAGES-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-MESSAGES-STATUS.
+     SELECT JOBS-CSV-FILE ASSIGN TO DYNAMIC WS-JOBS-CSV-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-JOBS-CSV-STATUS.
+     SELECT APPS-CSV-FILE ASSIGN TO DYNAMIC WS-APPS-CSV-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-APPS-CSV-STATUS.
+     SELECT ROSTER-FILE ASSIGN TO DYNAMIC WS-ROSTER-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-ROSTER-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+     SELECT SESSION-LOG-FILE ASSIGN TO DYNAMIC WS-SESSION-LOG-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SESSION-LOG-STATUS.
+     SELECT EMPLOYERS-FILE ASSIGN TO DYNAMIC WS-EMPLOYERS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-EMPLOYERS-STATUS.
+     SELECT UNIVERSITIES-FILE ASSIGN TO DYNAMIC WS-UNIVERSITIES-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-UNIVERSITIES-STATUS.
+     SELECT SAVEDJOBS-FILE ASSIGN TO DYNAMIC WS-SAVEDJOBS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-SAVEDJOBS-STATUS.
+     SELECT PROFILEVIEWS-FILE ASSIGN TO DYNAMIC WS-PROFILEVIEWS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-PROFVIEWS-STATUS.
+     SELECT BLOCKS-FILE ASSIGN TO DYNAMIC WS-BLOCKS-PATH
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-BLOCKS-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -23,7 +73,7 @@ FD  INPUT-FILE.
 01  INPUT-RECORD                PIC X(200).
 
 FD  OUTPUT-FILE.
-01  OUTPUT-RECORD               PIC X(80).
+01  OUTPUT-RECORD               PIC X(500).
 
 FD  ACCOUNTS-FILE.
 01  ACCOUNT-RECORD.
@@ -40,26 +90,121 @@ FD  PROFILES-FILE.
     05  PROF-MAJOR              PIC X(50).
     05  PROF-GRAD-YEAR          PIC X(4).
     05  PROF-ABOUT-ME           PIC X(200).
+    05  PROF-RESUME-REF         PIC X(100).
+    05  PROF-VISIBILITY         PIC X.
     05  PROF-EXP-COUNT          PIC 9.
-    05  PROF-EXPERIENCE OCCURS 3 TIMES.
+    05  PROF-EXPERIENCE OCCURS 8 TIMES.
         10  PROF-EXP-TITLE      PIC X(50).
         10  PROF-EXP-COMPANY    PIC X(50).
         10  PROF-EXP-DATES      PIC X(30).
         10  PROF-EXP-DESC       PIC X(100).
     05  PROF-EDU-COUNT          PIC 9.
-    05  PROF-EDUCATION OCCURS 3 TIMES.
+    05  PROF-EDUCATION OCCURS 8 TIMES.
         10  PROF-EDU-DEGREE     PIC X(50).
         10  PROF-EDU-UNIVERSITY PIC X(50).
         10  PROF-EDU-YEARS      PIC X(20).
+    05  PROF-SKILL-COUNT        PIC 9.
+    05  PROF-SKILLS OCCURS 5 TIMES.
+        10  PROF-SKILL-NAME     PIC X(30).
+        10  PROF-SKILL-PROFICIENCY PIC X(12).
+
+FD  JOBS-FILE.
+01  JOB-RECORD.
+    05  JOB-ID                  PIC 9(5).
+    05  JOB-POSTER              PIC X(20).
+    05  JOB-TITLE               PIC X(50).
+    05  JOB-DESCRIPTION         PIC X(200).
+    05  JOB-EMPLOYER            PIC X(50).
+    05  JOB-LOCATION            PIC X(50).
+    05  JOB-SALARY              PIC X(20).
+    05  JOB-CLOSING-DATE        PIC 9(8).
+
+FD  EMPLOYERS-FILE.
+01  EMPLOYER-REC.
+    05  EMPLOYER-NAME           PIC X(50).
+
+FD  UNIVERSITIES-FILE.
+01  UNIVERSITY-REC.
+    05  UNIVERSITY-NAME         PIC X(50).
+
+FD  SAVEDJOBS-FILE.
+01  SAVEDJOB-REC.
+    05  SAVEDJOB-USERNAME       PIC X(20).
+    05  SAVEDJOB-JOB-ID         PIC 9(5).
+
+FD  APPLICATIONS-FILE.
+01  APP-RECORD.
+    05  APP-USERNAME            PIC X(20).
+    05  APP-JOB-ID              PIC 9(5).
+    05  APP-JOB-TITLE           PIC X(50).
+    05  APP-JOB-EMPLOYER        PIC X(50).
+    05  APP-JOB-LOCATION        PIC X(50).
+    05  APP-COVER-NOTE          PIC X(200).
+    05  APP-STATUS              PIC X(15).
+
+FD  PENDING-FILE.
+01  PENDING-REC.
+    05  PEND-SENDER-USERNAME    PIC X(20).
+    05  PEND-RECIPIENT-USERNAME PIC X(20).
+    05  PEND-STATUS             PIC X(1).
+    05  PEND-SENT-DATE          PIC 9(8).
+
+FD  CONNECTIONS-FILE.
+01  CONNECTION-REC.
+    05  CONN-USER-A             PIC X(20).
+    05  CONN-USER-B             PIC X(20).
+
+FD  MESSAGES-FILE.
+01  MSG-RECORD.
+    05  MSG-ID                  PIC 9(5).
+    05  MSG-SENDER              PIC X(20).
+    05  MSG-RECIPIENT           PIC X(20).
+    05  MSG-CONTENT             PIC X(200).
+    05  MSG-TIMESTAMP           PIC X(20).
+    05  MSG-READ                PIC X.
+
+FD  PROFILEVIEWS-FILE.
+01  PROFVIEW-RECORD.
+    05  PROFVIEW-VIEWED-USERNAME  PIC X(20).
+    05  PROFVIEW-VIEWER-USERNAME  PIC X(20).
+    05  PROFVIEW-TIMESTAMP        PIC X(20).
+
+FD  BLOCKS-FILE.
+01  BLOCK-RECORD.
+    05  BLOCK-BLOCKER-USERNAME    PIC X(20).
+    05  BLOCK-BLOCKED-USERNAME    PIC X(20).
+    05  BLOCK-DATE                PIC 9(8).
+
+FD  JOBS-CSV-FILE.
+01  JOBS-CSV-RECORD             PIC X(500).
+
+FD  APPS-CSV-FILE.
+01  APPS-CSV-RECORD             PIC X(500).
+
+FD  ROSTER-FILE.
+01  ROSTER-REC.
+    05  ROSTER-USERNAME         PIC X(20).
+    05  ROSTER-PASSWORD         PIC X(12).
+    05  ROSTER-FIRST-NAME       PIC X(30).
+    05  ROSTER-LAST-NAME        PIC X(30).
+    05  ROSTER-UNIVERSITY       PIC X(50).
+    05  ROSTER-MAJOR            PIC X(50).
+    05  ROSTER-GRAD-YEAR        PIC X(4).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC              PIC 9(8).
+
+FD  SESSION-LOG-FILE.
+01  SESSION-LOG-RECORD          PIC X(300).
 
 WORKING-STORAGE SECTION.
 01  WS-USER-ACCOUNTS.
-    05  WS-ACCOUNT OCCURS 5 TIMES.
+    05  WS-ACCOUNT OCCURS 500 TIMES.
         10  WS-USERNAME         PIC X(20).
         10  WS-PASSWORD         PIC X(12).
 
 01  WS-USER-PROFILES.
-    05  WS-PROFILE OCCURS 5 TIMES.
+    05  WS-PROFILE OCCURS 500 TIMES.
         10  WS-PROF-USERNAME    PIC X(20).
         10  WS-HAS-PROFILE      PIC 9.
         10  WS-FIRST-NAME       PIC X(30).
@@ -68,26 +213,89 @@ WORKING-STORAGE SECTION.
         10  WS-MAJOR            PIC X(50).
         10  WS-GRAD-YEAR        PIC X(4).
         10  WS-ABOUT-ME         PIC X(200).
+        10  WS-RESUME-REF       PIC X(100).
+        10  WS-PROFILE-VISIBILITY   PIC X.
+            88  PROFILE-VIS-PUBLIC          VALUE "P".
+            88  PROFILE-VIS-CONNECTIONS     VALUE "C".
         10  WS-EXP-COUNT        PIC 9.
-        10  WS-EXPERIENCE OCCURS 3 TIMES.
+        10  WS-EXPERIENCE OCCURS 8 TIMES.
             15  WS-EXP-TITLE    PIC X(50).
             15  WS-EXP-COMPANY  PIC X(50).
             15  WS-EXP-DATES    PIC X(30).
             15  WS-EXP-DESC     PIC X(100).
         10  WS-EDU-COUNT        PIC 9.
-        10  WS-EDUCATION OCCURS 3 TIMES.
+        10  WS-EDUCATION OCCURS 8 TIMES.
             15  WS-EDU-DEGREE   PIC X(50).
             15  WS-EDU-UNIVERSITY PIC X(50).
             15  WS-EDU-YEARS    PIC X(20).
-
-01  WS-ACCOUNT-COUNT            PIC 9 VALUE 0.
-01  WS-MAX-ACCOUNTS             PIC 9 VALUE 5.
-01  WS-PROFILE-COUNT            PIC 9 VALUE 0.
+        10  WS-SKILL-COUNT      PIC 9.
+        10  WS-SKILLS OCCURS 5 TIMES.
+            15  WS-SKILL-NAME   PIC X(30).
+            15  WS-SKILL-PROFICIENCY PIC X(12).
+
+01  WS-ACCOUNT-COUNT            PIC 999 VALUE 0.
+01  WS-MAX-ACCOUNTS             PIC 999 VALUE 500.
+01  WS-PROFILE-COUNT            PIC 999 VALUE 0.
+01  WS-REMOVE-PROFILE-IDX       PIC 999 VALUE 0.
+
+*> ===== University Directory (PROFILE.cpy 7005/7006/7007) =====
+*> Controlled list of approved university names, loaded from
+*> UNIVERSITIES.DAT at startup, mirroring the approved-employer list
+*> in WS-JOBS.cpy (JOBS_SRC.cpy 5301/5302/5303). Used to validate
+*> WS-TEMP-UNIVERSITY on profile creation and to filter search/browse
+*> results by school (SEARCH.cpy, JOBSEXT_SRC.cpy).
+01  WS-UNIVERSITIES-STATUS      PIC XX.
+01  WS-UNIVERSITIES-EOF         PIC X VALUE "N".
+01  WS-UNIVERSITY-COUNT         PIC 999 VALUE 0.
+01  WS-UNIVERSITY-VALID         PIC 9 VALUE 0.
+01  WS-UNIVERSITY-TABLE.
+    05  WS-UNIVERSITY-ENTRY OCCURS 200 TIMES.
+        10  WS-UT-NAME          PIC X(50).
+01  WS-UNIV-DIR-IDX             PIC 999 VALUE 0.
+
+*> ===== Roster/Headcount Report (main.cob 3500) working-storage =====
+01  WS-ROSTER-UNIV-TABLE.
+    05  WS-ROSTER-UNIV-ENTRY OCCURS 500 TIMES.
+        10  WS-ROSTER-UNIV-NAME     PIC X(50).
+        10  WS-ROSTER-UNIV-COUNT    PIC 999.
+01  WS-ROSTER-UNIV-TOTAL        PIC 999 VALUE 0.
+01  WS-ROSTER-MAJOR-TABLE.
+    05  WS-ROSTER-MAJOR-ENTRY OCCURS 500 TIMES.
+        10  WS-ROSTER-MAJOR-NAME    PIC X(50).
+        10  WS-ROSTER-MAJOR-COUNT   PIC 999.
+01  WS-ROSTER-MAJOR-TOTAL       PIC 999 VALUE 0.
+01  WS-ROSTER-GRADYEAR-TABLE.
+    05  WS-ROSTER-GRADYEAR-ENTRY OCCURS 100 TIMES.
+        10  WS-ROSTER-GRADYEAR-NAME    PIC X(4).
+        10  WS-ROSTER-GRADYEAR-COUNT   PIC 999.
+01  WS-ROSTER-GRADYEAR-TOTAL    PIC 999 VALUE 0.
+01  WS-ROSTER-IDX                PIC 999 VALUE 0.
+01  WS-ROSTER-MATCH-IDX          PIC 999 VALUE 0.
+01  WS-ROSTER-PROFILE-TOTAL      PIC 999 VALUE 0.
+
+*> ===== Bulk Account Provisioning (main.cob 3600) working-storage =====
+01  WS-ROSTER-STATUS             PIC XX.
+01  WS-BULKPROV-EOF              PIC X VALUE "N".
+01  WS-BULKPROV-CREATED-COUNT    PIC 999 VALUE 0.
+01  WS-BULKPROV-SKIPPED-COUNT    PIC 999 VALUE 0.
+
+*> ===== Support/Admin Account Lookup (main.cob 3700) working-storage =====
+*> Read-only troubleshooting view: looks a username up across
+*> ACCOUNTS/PROFILES/APPLICATIONS/MESSAGES without needing that
+*> user's password, for support staff diagnosing a reported problem.
+01  WS-SUPPORT-LOOKUP-USERNAME    PIC X(20).
+01  WS-SUPPORT-SCAN-IDX           PIC 999 VALUE 0.
+01  WS-SUPPORT-PROFILE-IDX        PIC 999 VALUE 0.
+01  WS-SUPPORT-PROFILE-FOUND      PIC 9 VALUE 0.
+01  WS-SUPPORT-APP-FOUND-COUNT    PIC 999 VALUE 0.
+01  WS-SUPPORT-MSG-EOF            PIC X VALUE "N".
+01  WS-SUPPORT-MSG-FOUND-COUNT    PIC 999 VALUE 0.
 
 01  WS-LOGIN-USERNAME           PIC X(20).
 01  WS-LOGIN-PASSWORD           PIC X(12).
 01  WS-LOGIN-SUCCESS            PIC 9 VALUE 0.
-01  WS-ACCOUNT-INDEX            PIC 9.
+01  WS-ACCOUNT-INDEX            PIC 999.
+01  WS-FORGOT-ACCOUNT-IDX       PIC 999 VALUE 0.
 
 01  WS-PASSWORD-INPUT           PIC X(50).
 01  WS-PASSWORD-LENGTH          PIC 99.
@@ -97,10 +305,22 @@ WORKING-STORAGE SECTION.
 01  WS-PASSWORD-VALID           PIC 9 VALUE 0.
 01  WS-CHAR-INDEX               PIC 99.
 01  WS-CURRENT-CHAR             PIC X.
+01  WS-SPECIAL-MATCH-COUNT      PIC 99 VALUE 0.
+01  WS-PWD-MIN-DISP             PIC Z9.
+01  WS-PWD-MAX-DISP             PIC Z9.
+
+*> ===== Password hashing working-storage (used by 8200-HASH-PASSWORD
+*> so plaintext passwords are never stored or compared directly) =====
+01  WS-HASH-INPUT                PIC X(50).
+01  WS-HASH-INPUT-LEN            PIC 99 VALUE 0.
+01  WS-HASH-CHAR-IDX             PIC 99 VALUE 0.
+01  WS-HASH-CHAR-VAL             PIC 999 VALUE 0.
+01  WS-HASH-ACCUM                PIC 9(10) VALUE 0.
 
 01  WS-MENU-CHOICE              PIC X(2).
 01  WS-MAIN-MENU-CHOICE         PIC X(2).
 01  WS-SKILL-CHOICE             PIC X(2).
+01  WS-JOB-MENU-CHOICE          PIC X(10).
 
 01  WS-INPUT-STATUS             PIC XX.
 01  WS-OUTPUT-STATUS            PIC XX.
@@ -109,10 +329,96 @@ WORKING-STORAGE SECTION.
 01  WS-EOF-FLAG                 PIC 9 VALUE 0.
 01  WS-PROGRAM-RUNNING          PIC 9 VALUE 1.
 
-01  WS-CURRENT-USER-INDEX       PIC 9 VALUE 0.
-01  WS-CURRENT-PROFILE-INDEX    PIC 9 VALUE 0.
+*> ===== Configurable Data File Locations (main.cob 1001) =====
+*> WS-DATA-DIR is read from the INCOLLEGE_DATA_DIR environment
+*> variable. When set, every data/log file below is opened under that
+*> directory instead of the current working directory, so a test run
+*> can point at a separate data set without disturbing the live files.
+*> When unset, each WS-xxx-PATH defaults to the same bare filename
+*> used before this feature existed.
+01  WS-DATA-DIR                  PIC X(150).
+01  WS-INPUT-PATH                PIC X(200).
+01  WS-OUTPUT-PATH               PIC X(200).
+01  WS-ACCOUNTS-PATH             PIC X(200).
+01  WS-PROFILES-PATH             PIC X(200).
+01  WS-JOBS-DAT-PATH             PIC X(200).
+01  WS-APPLICATIONS-PATH         PIC X(200).
+01  WS-PENDING-PATH              PIC X(200).
+01  WS-CONNECTIONS-PATH          PIC X(200).
+01  WS-MESSAGES-PATH             PIC X(200).
+01  WS-JOBS-CSV-PATH             PIC X(200).
+01  WS-APPS-CSV-PATH             PIC X(200).
+01  WS-ROSTER-PATH               PIC X(200).
+01  WS-CHECKPOINT-PATH           PIC X(200).
+01  WS-SESSION-LOG-PATH          PIC X(200).
+01  WS-EMPLOYERS-PATH            PIC X(200).
+01  WS-UNIVERSITIES-PATH         PIC X(200).
+01  WS-SAVEDJOBS-PATH            PIC X(200).
+01  WS-PROFILEVIEWS-PATH         PIC X(200).
+01  WS-BLOCKS-PATH               PIC X(200).
+
+*> ===== Crash-Safe Full-Table Rewrites (main.cob 4600, PROFILE.cpy
+*> 4650, CONNMGMT.cpy 9310, JOBS_SRC.cpy 5319, JOBSEXT_SRC.cpy 5343,
+*> CONNWRITE.cpy 9450, VIEWMESSAGE.cpy 7842/7849) =====
+*> Full-table rewrites (ACCOUNTS.DAT, PROFILES.DAT, PENDING.DAT,
+*> JOBS.DAT, APPLICATIONS.DAT, CONNECTIONS.DAT, MESSAGES.DAT) write
+*> the new contents to a ".TMP" file next to the real one, then rename
+*> the temp file over the real file only after the write succeeds, so
+*> a crash or power loss mid-write leaves the original file intact
+*> instead of a truncated one. WS-CRASH-SAFE-SAVE-PATH/-RC are shared
+*> scratch fields since these rewrites never run nested or concurrent.
+01  WS-ACCOUNTS-TMP-PATH         PIC X(200).
+01  WS-PROFILES-TMP-PATH         PIC X(200).
+01  WS-PENDING-TMP-PATH          PIC X(200).
+01  WS-JOBS-DAT-TMP-PATH         PIC X(200).
+01  WS-APPLICATIONS-TMP-PATH     PIC X(200).
+01  WS-CONNECTIONS-TMP-PATH      PIC X(200).
+01  WS-MESSAGES-TMP-PATH         PIC X(200).
+01  WS-CRASH-SAFE-SAVE-PATH      PIC X(200).
+01  WS-CRASH-SAFE-RC             PIC 9(9).
+
+*> ===== Checkpoint/Restart (main.cob 1050/1060/8100/9050) =====
+01  WS-CHECKPOINT-STATUS        PIC XX.
+01  WS-INPUT-LINE-NUM           PIC 9(8) VALUE 0.
+01  WS-RESUME-LINE-NUM          PIC 9(8) VALUE 0.
+01  WS-SKIP-IDX                 PIC 9(8) VALUE 0.
+
+*> ===== Structured Session Logging (main.cob 1055/8050) =====
+01  WS-SESSION-LOG-STATUS       PIC XX.
+01  WS-SESSION-ID               PIC X(14).
+01  WS-SESSION-LOG-TIMESTAMP    PIC X(21).
+01  WS-SESSION-LOG-DATETIME     PIC X(19).
+01  WS-SESSION-LOG-USER         PIC X(20).
+01  WS-SESSION-LOG-LINE         PIC X(300).
+
+*> ===== Reserved ID Range for Multi-Session Safety (main.cob 1055) =====
+*> When several sessions run concurrently against the same shared
+*> data files, INCOLLEGE_SESSION_SLOT reserves each one a separate
+*> block of JOB-ID/MSG-ID values so their counters, which are each
+*> only computed from a startup scan of the file, don't hand out the
+*> same next ID to two sessions at once.
+01  WS-SESSION-SLOT-TEXT        PIC X(4).
+01  WS-SESSION-ID-SLOT          PIC 99 VALUE 0.
+01  WS-SESSION-ID-FLOOR         PIC 9(5) VALUE 0.
+
+01  WS-CURRENT-USER-INDEX       PIC 999 VALUE 0.
+01  WS-CURRENT-PROFILE-INDEX    PIC 999 VALUE 0.
 01  WS-PROFILE-FOUND            PIC 9 VALUE 0.
 
+*> ===== Recommended Connections (main.cob 3230) =====
+01  WS-RECOMMEND-IDX             PIC 999 VALUE 0.
+01  WS-RECOMMEND-SHOWN-COUNT     PIC 99 VALUE 0.
+01  WS-RECOMMEND-IS-CANDIDATE    PIC 9 VALUE 0.
+01  WS-RECOMMEND-ALREADY-LINKED  PIC 9 VALUE 0.
+
+*> ===== Account deactivation/deletion working-storage (7900-DEACTIVATE
+*> -ACCOUNT and friends) =====
+01  WS-DEACTIVATE-CONFIRM        PIC X(5).
+01  WS-DEACTIVATE-USERNAME       PIC X(20).
+01  WS-ACCOUNT-DELETED           PIC 9 VALUE 0.
+01  WS-DEACT-NEW-PEND-COUNT      PIC 99 VALUE 0.
+01  WS-DEACT-NEW-CONN-COUNT      PIC 99 VALUE 0.
+
 01  WS-INPUT-VALID              PIC 9 VALUE 0.
 
 01  WS-VALID                    PIC 9 VALUE 0.
@@ -125,17 +431,19 @@ WORKING-STORAGE SECTION.
 01  WS-TEMP-MAJOR               PIC X(50).
 01  WS-TEMP-GRAD-YEAR           PIC X(4).
 01  WS-TEMP-ABOUT-ME            PIC X(200).
+01  WS-TEMP-RESUME-REF          PIC X(100).
+01  WS-TEMP-VISIBILITY          PIC X VALUE "P".
 
 01  WS-EXP-LOOP-INDEX           PIC 9.
 01  WS-EDU-LOOP-INDEX           PIC 9.
 01  WS-TEMP-EXPERIENCES.
-    05  WS-TEMP-EXP OCCURS 3 TIMES.
+    05  WS-TEMP-EXP OCCURS 8 TIMES.
         10  WS-TEMP-EXP-TITLE       PIC X(50).
         10  WS-TEMP-EXP-COMPANY     PIC X(50).
         10  WS-TEMP-EXP-DATES       PIC X(30).
         10  WS-TEMP-EXP-DESC        PIC X(100).
 01  WS-TEMP-EDUCATIONS.
-    05  WS-TEMP-EDU OCCURS 3 TIMES.
+    05  WS-TEMP-EDU OCCURS 8 TIMES.
         10  WS-TEMP-EDU-DEGREE      PIC X(50).
         10  WS-TEMP-EDU-UNIVERSITY  PIC X(50).
         10  WS-TEMP-EDU-YEARS       PIC X(20).
@@ -148,10 +456,60 @@ WORKING-STORAGE SECTION.
 01  WS-TEMP-CHAR                PIC X.
 01  WS-YEAR-INDEX               PIC 9.
 
-01  WS-DISPLAY-INDEX            PIC 9.
+01  WS-DISPLAY-INDEX            PIC 999.
 01  WS-PROFILE-EXISTS           PIC 9 VALUE 0.
 
-01  WS-OUTPUT-LINE              PIC X(80).
+01  WS-OUTPUT-LINE              PIC X(500).
+
+COPY WS-JOBS.
+
+01  WS-MYJOB-INDEX-TABLE.
+    05  WS-MYJOB-INDEX-MAP OCCURS 25 TIMES  PIC 999.
+01  WS-MYJOB-COUNT               PIC 999 VALUE 0.
+01  WS-MYJOB-MENU-CHOICE         PIC X(3).
+01  WS-MYJOB-SELECTED-IDX        PIC 999 VALUE 0.
+01  WS-MYJOB-ACTION-CHOICE       PIC X(2).
+01  WS-MYJOB-APPLICANT-COUNT     PIC 999 VALUE 0.
+01  WS-MYJOB-COUNT-IDX           PIC 999 VALUE 0.
+
+COPY WS-CONSTANTS.
+
+COPY WS-CONNECTIONS.
+
+COPY WS-MESSAGES.
+
+COPY WS-PROFILEVIEWS.
+
+COPY WS-BLOCKS.
+
+01  WS-PENDING-STATUS           PIC XX.
+01  WS-PENDING-EOF              PIC 9 VALUE 0.
+01  WS-SKIP-NEXT-MENU-READ      PIC X VALUE "N".
+01  WS-PRELOADED-MENU-CHOICE    PIC X(2).
+
+01  WS-SELECTED-SKILL-NAME       PIC X(30).
+01  WS-SKILL-ALREADY-DONE        PIC 9 VALUE 0.
+01  WS-SELECTED-SKILL-PROFICIENCY PIC X(12).
+
+01  WS-SEARCH-NAME               PIC X(80).
+01  WS-SEARCH-FIRST-NAME         PIC X(30).
+01  WS-SEARCH-LAST-NAME          PIC X(30).
+01  WS-SEARCH-FOUND-INDEX        PIC 999 VALUE 0.
+01  WS-USER-FOUND                PIC 9 VALUE 0.
+01  WS-DISPLAY-PROFILE-INDEX     PIC 999 VALUE 0.
+01  WS-PROFILE-VIEWER-CONNECTED  PIC 9 VALUE 0.
+01  WS-MUTUAL-COUNT               PIC 99 VALUE 0.
+01  WS-MUTUAL-OWNER-OTHER         PIC X(20).
+01  WS-MUTUAL-IDX2                PIC 99 VALUE 0.
+01  WS-MUTUAL-VIEWER-CONNECTED    PIC 9 VALUE 0.
+01  WS-SEARCH-LOWER              PIC X(80).
+01  WS-SEARCH-LEN                PIC 999 VALUE 0.
+01  WS-SEARCH-CANDIDATE          PIC X(81).
+01  WS-SEARCH-CANDIDATE-LOWER    PIC X(81).
+01  WS-SEARCH-MATCH-COUNT        PIC 999 VALUE 0.
+01  WS-SUBSTRING-FOUND           PIC 9 VALUE 0.
+01  WS-SEARCH-UNIVERSITY         PIC X(50).
+01  WS-SEARCH-UNIV-MATCH         PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
        0000-MAIN-PROGRAM.
@@ -162,6 +520,8 @@ PROCEDURE DIVISION.
            STOP RUN.
 
        1000-INITIALIZE.
+           PERFORM 1001-CONFIGURE-DATA-PATHS.
+
            OPEN INPUT INPUT-FILE.
 
            IF WS-INPUT-STATUS NOT = "00"
@@ -178,10 +538,37 @@ PROCEDURE DIVISION.
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM 1055-INIT-SESSION-ID.
+
+           PERFORM 1050-LOAD-CHECKPOINT.
+           IF WS-RESUME-LINE-NUM > 0
+               PERFORM 1060-SKIP-TO-CHECKPOINT
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
 
            PERFORM 1100-LOAD-ACCOUNTS.
            PERFORM 1150-LOAD-PROFILES.
+           PERFORM 7005-LOAD-UNIVERSITIES.
+           PERFORM 5350-LOAD-JOBS.
+           PERFORM 5301-LOAD-EMPLOYERS.
+           PERFORM 5304-LOAD-SAVED-JOBS.
+           PERFORM 5360-LOAD-APPLICATIONS.
+           PERFORM 9200-LOAD-PENDING-REQUESTS.
+           PERFORM 9320-PURGE-STALE-PENDING.
+           PERFORM 9250-LOAD-CONNECTIONS.
+           PERFORM 9270-LOAD-NEXT-MSG-ID.
+           PERFORM 9280-LOAD-BLOCKS.
+
+           IF WS-RESUME-LINE-NUM > 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Resuming batch run after input line "
+                   WS-RESUME-LINE-NUM
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
 
            MOVE "========================================"
            TO WS-OUTPUT-LINE.
@@ -192,120 +579,154 @@ PROCEDURE DIVISION.
                TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-       1100-LOAD-ACCOUNTS.
-           OPEN INPUT ACCOUNTS-FILE.
-           IF WS-ACCOUNTS-STATUS = "00" OR WS-ACCOUNTS-STATUS = "97"
-               PERFORM 1110-READ-ACCOUNT-LOOP
-               CLOSE ACCOUNTS-FILE
-           END-IF.
-
-       1110-READ-ACCOUNT-LOOP.
-           READ ACCOUNTS-FILE
-               AT END
-                   MOVE 1 TO WS-EOF-FLAG
-               NOT AT END
-                   IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
-                       ADD 1 TO WS-ACCOUNT-COUNT
-                       MOVE ACCT-USERNAME TO
-                           WS-USERNAME(WS-ACCOUNT-COUNT)
-                       MOVE ACCT-PASSWORD TO
-                           WS-PASSWORD(WS-ACCOUNT-COUNT)
-                   END-IF
-           END-READ.
-
-           IF WS-EOF-FLAG = 0
-               PERFORM 1110-READ-ACCOUNT-LOOP
+*> *      *>*****************************************************************
+*> *      *> 1001-CONFIGURE-DATA-PATHS: Build the actual filename each file  *
+*> *      *> is opened under. If INCOLLEGE_DATA_DIR is set in the           *
+*> *      *> environment, every data/log file is redirected under that      *
+*> *      *> directory; otherwise each path defaults to the same bare       *
+*> *      *> filename this program has always used.                        *
+*> *      *>*****************************************************************
+       1001-CONFIGURE-DATA-PATHS.
+           MOVE SPACES TO WS-DATA-DIR
+           ACCEPT WS-DATA-DIR FROM ENVIRONMENT "INCOLLEGE_DATA_DIR"
+
+           IF FUNCTION TRIM(WS-DATA-DIR) = SPACES
+               MOVE "INPUT.TXT" TO WS-INPUT-PATH
+               MOVE "OUTPUT.TXT" TO WS-OUTPUT-PATH
+               MOVE "ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+               MOVE "PROFILES.DAT" TO WS-PROFILES-PATH
+               MOVE "JOBS.DAT" TO WS-JOBS-DAT-PATH
+               MOVE "APPLICATIONS.DAT" TO WS-APPLICATIONS-PATH
+               MOVE "PENDING.DAT" TO WS-PENDING-PATH
+               MOVE "CONNECTIONS.DAT" TO WS-CONNECTIONS-PATH
+               MOVE "MESSAGES.DAT" TO WS-MESSAGES-PATH
+               MOVE "JOBS_EXPORT.CSV" TO WS-JOBS-CSV-PATH
+               MOVE "APPLICATIONS_EXPORT.CSV" TO WS-APPS-CSV-PATH
+               MOVE "ROSTER.DAT" TO WS-ROSTER-PATH
+               MOVE "CHECKPOINT.DAT" TO WS-CHECKPOINT-PATH
+               MOVE "SESSION.LOG" TO WS-SESSION-LOG-PATH
+               MOVE "EMPLOYERS.DAT" TO WS-EMPLOYERS-PATH
+               MOVE "UNIVERSITIES.DAT" TO WS-UNIVERSITIES-PATH
+               MOVE "SAVEDJOBS.DAT" TO WS-SAVEDJOBS-PATH
+               MOVE "PROFILEVIEWS.DAT" TO WS-PROFILEVIEWS-PATH
+               MOVE "BLOCKS.DAT" TO WS-BLOCKS-PATH
            ELSE
-               MOVE 0 TO WS-EOF-FLAG
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "INPUT.TXT"
+                   DELIMITED BY SIZE INTO WS-INPUT-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "OUTPUT.TXT"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "ACCOUNTS.DAT"
+                   DELIMITED BY SIZE INTO WS-ACCOUNTS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "PROFILES.DAT"
+                   DELIMITED BY SIZE INTO WS-PROFILES-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "JOBS.DAT"
+                   DELIMITED BY SIZE INTO WS-JOBS-DAT-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "APPLICATIONS.DAT"
+                   DELIMITED BY SIZE INTO WS-APPLICATIONS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "PENDING.DAT"
+                   DELIMITED BY SIZE INTO WS-PENDING-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "CONNECTIONS.DAT"
+                   DELIMITED BY SIZE INTO WS-CONNECTIONS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "MESSAGES.DAT"
+                   DELIMITED BY SIZE INTO WS-MESSAGES-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "JOBS_EXPORT.CSV"
+                   DELIMITED BY SIZE INTO WS-JOBS-CSV-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "APPLICATIONS_EXPORT.CSV"
+                   DELIMITED BY SIZE INTO WS-APPS-CSV-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "ROSTER.DAT"
+                   DELIMITED BY SIZE INTO WS-ROSTER-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "CHECKPOINT.DAT"
+                   DELIMITED BY SIZE INTO WS-CHECKPOINT-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "SESSION.LOG"
+                   DELIMITED BY SIZE INTO WS-SESSION-LOG-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "EMPLOYERS.DAT"
+                   DELIMITED BY SIZE INTO WS-EMPLOYERS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "UNIVERSITIES.DAT"
+                   DELIMITED BY SIZE INTO WS-UNIVERSITIES-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "SAVEDJOBS.DAT"
+                   DELIMITED BY SIZE INTO WS-SAVEDJOBS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "PROFILEVIEWS.DAT"
+                   DELIMITED BY SIZE INTO WS-PROFILEVIEWS-PATH
+               STRING FUNCTION TRIM(WS-DATA-DIR) "/" "BLOCKS.DAT"
+                   DELIMITED BY SIZE INTO WS-BLOCKS-PATH
            END-IF.
 
-*> *      *>*****************************************************************
-*> *      *> 1150-LOAD-PROFILES: Load all profiles from PROFILES.dat       *
-*> *      *> USER STORY (Epic 2): Profile persistence                      *
-*> *      *>*****************************************************************
-       1150-LOAD-PROFILES.
-           OPEN INPUT PROFILES-FILE.
-           IF WS-PROFILES-STATUS = "00" OR WS-PROFILES-STATUS = "97"
-               IF WS-PROFILES-STATUS = "00"
-                   PERFORM 1160-READ-PROFILE-LOOP
-               END-IF
-               CLOSE PROFILES-FILE
+           STRING FUNCTION TRIM(WS-ACCOUNTS-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-ACCOUNTS-TMP-PATH
+           STRING FUNCTION TRIM(WS-PROFILES-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-PROFILES-TMP-PATH
+           STRING FUNCTION TRIM(WS-PENDING-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-PENDING-TMP-PATH
+           STRING FUNCTION TRIM(WS-JOBS-DAT-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-JOBS-DAT-TMP-PATH
+           STRING FUNCTION TRIM(WS-APPLICATIONS-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-APPLICATIONS-TMP-PATH
+           STRING FUNCTION TRIM(WS-CONNECTIONS-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-CONNECTIONS-TMP-PATH
+           STRING FUNCTION TRIM(WS-MESSAGES-PATH) ".TMP"
+               DELIMITED BY SIZE INTO WS-MESSAGES-TMP-PATH.
+
+*> *      *>*****************************************************************
+*> *      *> 1055-INIT-SESSION-ID: Derive a unique session identifier from  *
+*> *      *> the current timestamp so every line this run writes to the    *
+*> *      *> structured session log can be traced back to this session,    *
+*> *      *> and read INCOLLEGE_SESSION_SLOT (if set) so this run's         *
+*> *      *> JOB-ID/MSG-ID counters start from a block reserved to it.      *
+*> *      *>*****************************************************************
+       1055-INIT-SESSION-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-SESSION-LOG-TIMESTAMP
+           MOVE WS-SESSION-LOG-TIMESTAMP(1:14) TO WS-SESSION-ID.
+
+           MOVE 0 TO WS-SESSION-ID-SLOT
+           MOVE 0 TO WS-SESSION-ID-FLOOR
+           MOVE SPACES TO WS-SESSION-SLOT-TEXT
+           ACCEPT WS-SESSION-SLOT-TEXT FROM ENVIRONMENT
+               "INCOLLEGE_SESSION_SLOT"
+
+           IF FUNCTION TRIM(WS-SESSION-SLOT-TEXT) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-SESSION-SLOT-TEXT)
+                   TO WS-SESSION-ID-SLOT
+               COMPUTE WS-SESSION-ID-FLOOR =
+                   WS-SESSION-ID-SLOT * WS-CONST-SESSION-ID-BLOCK-SIZE
            END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 1160-READ-PROFILE-LOOP: Read profile records into memory      *
+*> *      *> 1050-LOAD-CHECKPOINT: Read the line number the previous batch  *
+*> *      *> run last completed, if CHECKPOINT.DAT exists, so an aborted    *
+*> *      *> run can resume instead of replaying INPUT.TXT from line one.   *
 *> *      *>*****************************************************************
-       1160-READ-PROFILE-LOOP.
-           READ PROFILES-FILE
-               AT END
-                   MOVE 1 TO WS-EOF-FLAG
-               NOT AT END
-                   IF WS-PROFILE-COUNT < WS-MAX-ACCOUNTS
-                       ADD 1 TO WS-PROFILE-COUNT
-                       MOVE PROF-USERNAME TO
-                           WS-PROF-USERNAME(WS-PROFILE-COUNT)
-                       MOVE PROF-HAS-PROFILE TO
-                           WS-HAS-PROFILE(WS-PROFILE-COUNT)
-                       MOVE PROF-FIRST-NAME TO
-                           WS-FIRST-NAME(WS-PROFILE-COUNT)
-                       MOVE PROF-LAST-NAME TO
-                           WS-LAST-NAME(WS-PROFILE-COUNT)
-                       MOVE PROF-UNIVERSITY TO
-                           WS-UNIVERSITY(WS-PROFILE-COUNT)
-                       MOVE PROF-MAJOR TO
-                           WS-MAJOR(WS-PROFILE-COUNT)
-                       MOVE PROF-GRAD-YEAR TO
-                           WS-GRAD-YEAR(WS-PROFILE-COUNT)
-                       MOVE PROF-ABOUT-ME TO
-                           WS-ABOUT-ME(WS-PROFILE-COUNT)
-                       MOVE PROF-EXP-COUNT TO
-                           WS-EXP-COUNT(WS-PROFILE-COUNT)
-                       MOVE PROF-EDU-COUNT TO
-                           WS-EDU-COUNT(WS-PROFILE-COUNT)
-
-                       PERFORM 1161-COPY-EXPERIENCE-ENTRIES
-                       PERFORM 1162-COPY-EDUCATION-ENTRIES
-                   END-IF
-           END-READ.
+       1050-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-LINE-NUM.
+           OPEN INPUT CHECKPOINT-FILE.
 
-           IF WS-EOF-FLAG = 0
-               PERFORM 1160-READ-PROFILE-LOOP
-           ELSE
-               MOVE 0 TO WS-EOF-FLAG
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-RESUME-LINE-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
            END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 1161-COPY-EXPERIENCE-ENTRIES: Copy experience from file       *
-*> *      *>*****************************************************************
-       1161-COPY-EXPERIENCE-ENTRIES.
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
-
-               MOVE PROF-EXP-TITLE(WS-DISPLAY-INDEX) TO
-                   WS-EXP-TITLE(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-               MOVE PROF-EXP-COMPANY(WS-DISPLAY-INDEX) TO
-                   WS-EXP-COMPANY(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-               MOVE PROF-EXP-DATES(WS-DISPLAY-INDEX) TO
-                   WS-EXP-DATES(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-               MOVE PROF-EXP-DESC(WS-DISPLAY-INDEX) TO
-                   WS-EXP-DESC(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-           END-PERFORM.
-
-*> *      *>*****************************************************************
-*> *      *> 1162-COPY-EDUCATION-ENTRIES: Copy education from file         *
+*> *      *> 1060-SKIP-TO-CHECKPOINT: Discard the first WS-RESUME-LINE-NUM  *
+*> *      *> lines of INPUT.TXT (already processed by a prior run) so       *
+*> *      *> 8100-READ-INPUT picks up exactly where that run left off.      *
 *> *      *>*****************************************************************
-       1162-COPY-EDUCATION-ENTRIES.
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+       1060-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-RESUME-LINE-NUM
 
-               MOVE PROF-EDU-DEGREE(WS-DISPLAY-INDEX) TO
-                   WS-EDU-DEGREE(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-               MOVE PROF-EDU-UNIVERSITY(WS-DISPLAY-INDEX) TO
-                   WS-EDU-UNIVERSITY(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
-               MOVE PROF-EDU-YEARS(WS-DISPLAY-INDEX) TO
-                   WS-EDU-YEARS(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
+               READ INPUT-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-LINE-NUM
+               END-READ
            END-PERFORM.
 
+       COPY DATALOAD_SRC.
        2000-PROCESS-APPLICATION.
            MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
@@ -315,9 +736,19 @@ PROCEDURE DIVISION.
            PERFORM 8000-WRITE-OUTPUT.
            MOVE "2. Create new account" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-           MOVE "3. Exit" TO WS-OUTPUT-LINE.
+           MOVE "3. Forgot password" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "4. Exit" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "5. Data Integrity Report (Admin)" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-           MOVE "Enter choice (1-3): " TO WS-OUTPUT-LINE.
+           MOVE "6. Roster/Headcount Report (Admin)" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "7. Bulk Account Provisioning (Admin)" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "8. Support/Admin Account Lookup (Admin)" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Enter choice (1-8): " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
            PERFORM 8100-READ-INPUT.
@@ -337,7 +768,17 @@ PROCEDURE DIVISION.
                WHEN "2"
                    PERFORM 4000-CREATE-ACCOUNT
                WHEN "3"
+                   PERFORM 3300-FORGOT-PASSWORD
+               WHEN "4"
                    MOVE 0 TO WS-PROGRAM-RUNNING
+               WHEN "5"
+                   PERFORM 3400-DATA-INTEGRITY-REPORT
+               WHEN "6"
+                   PERFORM 3500-ROSTER-HEADCOUNT-REPORT
+               WHEN "7"
+                   PERFORM 3600-BULK-PROVISION-ACCOUNTS
+               WHEN "8"
+                   PERFORM 3700-SUPPORT-ACCOUNT-LOOKUP
                WHEN OTHER
                    MOVE "Invalid choice. Please try again."
                        TO WS-OUTPUT-LINE
@@ -392,10 +833,20 @@ PROCEDURE DIVISION.
                EXIT PARAGRAPH
            END-IF
 
-           MOVE INPUT-RECORD TO WS-LOGIN-PASSWORD.
+           MOVE INPUT-RECORD TO WS-PASSWORD-INPUT.
            MOVE "********" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
+*> *      *>    Hash the entered password before it is ever compared.
+*> *      *>    (Read into WS-PASSWORD-INPUT, not WS-LOGIN-PASSWORD --
+*> *      *>    the latter is only PIC X(12), wide enough for the
+*> *      *>    post-hash digest but too narrow for a long passphrase
+*> *      *>    typed at login, which would silently truncate before
+*> *      *>    hashing and never match the hash stored at signup.)
+           MOVE WS-PASSWORD-INPUT TO WS-HASH-INPUT.
+           PERFORM 8200-HASH-PASSWORD.
+           MOVE WS-HASH-ACCUM TO WS-LOGIN-PASSWORD.
+
 *> *      *>    Validate credentials
            PERFORM 3200-VALIDATE-LOGIN.
 
@@ -403,6 +854,8 @@ PROCEDURE DIVISION.
                MOVE "You have successfully logged in"
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
+               PERFORM 3220-SHOW-LOGIN-NOTIFICATIONS
+               PERFORM 3230-SHOW-RECOMMENDED-CONNECTIONS
                PERFORM 5000-POST-LOGIN-MENU
            ELSE
                MOVE "Incorrect username/password, please try again"
@@ -452,32 +905,180 @@ PROCEDURE DIVISION.
            END-PERFORM.
 
 *> *      *>*****************************************************************
-*> *      *> 4000-CREATE-ACCOUNT: Check capacity and create new account    *
-*> *      *> USER STORY 4: New account creation with limits                *
-*> *      *>*****************************************************************
-       4000-CREATE-ACCOUNT.
-           IF WS-ACCOUNT-COUNT >= 5
-*> *      *> USER STORY 4, TASK 2: Notify user of account limit            *
+*> *      *> 3220-SHOW-LOGIN-NOTIFICATIONS: One-line summary of pending    *
+*> *      *> connection requests and unread messages, shown right after   *
+*> *      *> a successful login (Epic 9 follow-on).                       *
 *> *      *>*****************************************************************
-               MOVE " " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "All permitted accounts have been created,"
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "please come back later" TO WS-OUTPUT-LINE
+       3220-SHOW-LOGIN-NOTIFICATIONS.
+           PERFORM 3221-COUNT-PENDING-REQUESTS.
+           PERFORM 7802-COUNT-UNREAD-MESSAGES.
+
+           IF WS-NOTIF-PENDING-COUNT > 0 OR WS-MSG-UNREAD-COUNT > 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "You have " WS-NOTIF-PENDING-COUNT
+                   " pending connection request(s) and "
+                   WS-MSG-UNREAD-COUNT
+                   " unread message(s)."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
                PERFORM 8000-WRITE-OUTPUT
-           ELSE
-               PERFORM 4100-GET-NEW-ACCOUNT-INFO
            END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 4100-GET-NEW-ACCOUNT-INFO: Collect new account details        *
-*> *      *> USER STORY 1, TASK 1: New user account management setup       *
+*> *      *> 3221-COUNT-PENDING-REQUESTS: Count pending connection requests *
+*> *      *> addressed to the current user, without consuming any input    *
+*> *      *> (unlike VIEWREQ_SRC.cpy's 7500-VIEW-PENDING-REQUESTS, which    *
+*> *      *> peeks the next menu line to decide interactive vs view-only). *
+*> *      *>*****************************************************************
+       3221-COUNT-PENDING-REQUESTS.
+           MOVE 0 TO WS-NOTIF-PENDING-COUNT.
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-PENDING-COUNT
+               IF FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX))
+                   = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND (WS-PEND-STATUS(WS-PEND-IDX) = "P"
+                       OR WS-PEND-STATUS(WS-PEND-IDX) = SPACE)
+                   ADD 1 TO WS-NOTIF-PENDING-COUNT
+               END-IF
+           END-PERFORM.
+
 *> *      *>*****************************************************************
-       4100-GET-NEW-ACCOUNT-INFO.
+*> *      *> 3230-SHOW-RECOMMENDED-CONNECTIONS: "People you may know"       *
+*> *      *> suggestions shown right after a successful login, for users    *
+*> *      *> sharing the logged-in user's university or major. Skips the    *
+*> *      *> user themself, profile-less accounts, and anyone already       *
+*> *      *> connected, pending, or blocked in either direction (same       *
+*> *      *> bidirectional checks SENDREQ.cpy's 7640-CHECK-EXISTING-REQUEST *
+*> *      *> and BLOCKUSER.cpy's 7651-CHECK-BLOCKED already use).           *
+*> *      *>*****************************************************************
+       3230-SHOW-RECOMMENDED-CONNECTIONS.
+           IF WS-PROFILE-FOUND = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX) = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-RECOMMEND-SHOWN-COUNT.
+
+           PERFORM VARYING WS-RECOMMEND-IDX FROM 1 BY 1
+               UNTIL WS-RECOMMEND-IDX > WS-PROFILE-COUNT
+                   OR WS-RECOMMEND-SHOWN-COUNT >=
+                       WS-CONST-MAX-RECOMMENDATIONS
+
+               PERFORM 3231-CHECK-RECOMMEND-CANDIDATE
+
+               IF WS-RECOMMEND-IS-CANDIDATE = 1
+                   IF WS-RECOMMEND-SHOWN-COUNT = 0
+                       MOVE " " TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE "People you may know:" TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
+
+                   ADD 1 TO WS-RECOMMEND-SHOWN-COUNT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "  "
+                       FUNCTION TRIM(WS-FIRST-NAME(WS-RECOMMEND-IDX))
+                       " " FUNCTION TRIM(WS-LAST-NAME(WS-RECOMMEND-IDX))
+                       " (" FUNCTION TRIM(WS-UNIVERSITY(WS-RECOMMEND-IDX))
+                       ", " FUNCTION TRIM(WS-MAJOR(WS-RECOMMEND-IDX)) ")"
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
+           END-PERFORM.
+
+*> *      *>*****************************************************************
+*> *      *> 3231-CHECK-RECOMMEND-CANDIDATE: Sets WS-RECOMMEND-IS-CANDIDATE  *
+*> *      *> to 1 if the profile at WS-RECOMMEND-IDX shares the current      *
+*> *      *> user's university or major, is not the current user, and is    *
+*> *      *> not already connected, pending, or blocked with them.          *
+*> *      *>*****************************************************************
+       3231-CHECK-RECOMMEND-CANDIDATE.
+           MOVE 0 TO WS-RECOMMEND-IS-CANDIDATE.
+
+           IF FUNCTION TRIM(WS-PROF-USERNAME(WS-RECOMMEND-IDX)) =
+               FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-HAS-PROFILE(WS-RECOMMEND-IDX) = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT ((FUNCTION TRIM(WS-UNIVERSITY(WS-RECOMMEND-IDX))
+                       = FUNCTION TRIM(WS-UNIVERSITY(WS-CURRENT-PROFILE-INDEX))
+                   AND FUNCTION TRIM(WS-UNIVERSITY(WS-RECOMMEND-IDX))
+                       NOT = SPACES)
+               OR (FUNCTION TRIM(WS-MAJOR(WS-RECOMMEND-IDX))
+                       = FUNCTION TRIM(WS-MAJOR(WS-CURRENT-PROFILE-INDEX))
+                   AND FUNCTION TRIM(WS-MAJOR(WS-RECOMMEND-IDX))
+                       NOT = SPACES))
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-PROF-USERNAME(WS-RECOMMEND-IDX)
+               TO WS-BLOCK-TARGET-USERNAME
+           PERFORM 7651-CHECK-BLOCKED
+           IF WS-BLOCK-IS-BLOCKED = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-RECOMMEND-ALREADY-LINKED.
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+                   OR WS-RECOMMEND-ALREADY-LINKED = 1
+
+               IF (FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PROF-USERNAME(WS-RECOMMEND-IDX)))
+                  OR
+                  (FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PROF-USERNAME(WS-RECOMMEND-IDX)))
+                   MOVE 1 TO WS-RECOMMEND-ALREADY-LINKED
+               END-IF
+           END-PERFORM.
+
+           IF WS-RECOMMEND-ALREADY-LINKED = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-PENDING-COUNT
+                   OR WS-RECOMMEND-ALREADY-LINKED = 1
+
+               IF (WS-PEND-STATUS(WS-PEND-IDX) = "P"
+                       OR WS-PEND-STATUS(WS-PEND-IDX) = SPACE)
+                  AND ((FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                          = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       AND FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX))
+                          = FUNCTION TRIM(WS-PROF-USERNAME(WS-RECOMMEND-IDX)))
+                      OR
+                      (FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX))
+                          = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                       AND FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                          = FUNCTION TRIM(WS-PROF-USERNAME(WS-RECOMMEND-IDX))))
+                   MOVE 1 TO WS-RECOMMEND-ALREADY-LINKED
+               END-IF
+           END-PERFORM.
+
+           IF WS-RECOMMEND-ALREADY-LINKED = 0
+               MOVE 1 TO WS-RECOMMEND-IS-CANDIDATE
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 3300-FORGOT-PASSWORD: Reset an existing account's password    *
+*> *      *> without touching its profile/connections/job history.        *
+*> *      *>*****************************************************************
+       3300-FORGOT-PASSWORD.
            MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-           MOVE "=== CREATE NEW ACCOUNT ===" TO WS-OUTPUT-LINE.
+           MOVE "=== FORGOT PASSWORD ===" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
            MOVE "Enter username: " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
@@ -493,974 +1094,1000 @@ PROCEDURE DIVISION.
            MOVE WS-LOGIN-USERNAME TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-*> *      *>    Check if username already exists
-           PERFORM 4200-CHECK-USERNAME-EXISTS.
-
-           IF WS-LOGIN-SUCCESS = 1
-               MOVE "Username already exists. Please try another."
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-           ELSE
-               PERFORM 4300-GET-VALID-PASSWORD
-               IF WS-PASSWORD-VALID = 1
-                   PERFORM 4500-SAVE-NEW-ACCOUNT
-               END-IF
-           END-IF.
-
-*> *      *>*****************************************************************
-*> *      *> 4200-CHECK-USERNAME-EXISTS: Verify username uniqueness        *
-*> *      *>*****************************************************************
-       4200-CHECK-USERNAME-EXISTS.
            MOVE 0 TO WS-LOGIN-SUCCESS.
+           MOVE 0 TO WS-FORGOT-ACCOUNT-IDX.
            PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
                UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
-                   OR WS-LOGIN-SUCCESS = 1
 
                IF WS-USERNAME(WS-ACCOUNT-INDEX) = WS-LOGIN-USERNAME
                    MOVE 1 TO WS-LOGIN-SUCCESS
+                   MOVE WS-ACCOUNT-INDEX TO WS-FORGOT-ACCOUNT-IDX
                END-IF
            END-PERFORM.
 
-*> *      *>*****************************************************************
-*> *      *> 4300-GET-VALID-PASSWORD: Password input and validation        *
-*> *      *> USER STORY 1, TASK 1: Password requirements enforcement       *
-*> *      *>*****************************************************************
-       4300-GET-VALID-PASSWORD.
-           MOVE 0 TO WS-PASSWORD-VALID.
-
-           PERFORM UNTIL WS-PASSWORD-VALID = 1
-               MOVE "Enter password (8-12 chars, 1 uppercase, 1 digit, 1 special character):"
+           IF WS-LOGIN-SUCCESS = 0
+               MOVE "No account found with that username."
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-
-               PERFORM 8100-READ-INPUT
-                IF WS-EOF-FLAG = 1
-                     MOVE 0 TO WS-PROGRAM-RUNNING
-                     EXIT PERFORM
-                END-IF
-
-               MOVE INPUT-RECORD TO WS-PASSWORD-INPUT
-               MOVE "********" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-
-               PERFORM 4400-VALIDATE-PASSWORD
-
-               IF WS-PASSWORD-VALID = 0
-                   MOVE "Password does not meet requirements."
+           ELSE
+               PERFORM 4300-GET-VALID-PASSWORD
+               IF WS-PASSWORD-VALID = 1
+                   MOVE WS-LOGIN-PASSWORD
+                       TO WS-PASSWORD(WS-FORGOT-ACCOUNT-IDX)
+                   PERFORM 4600-WRITE-ACCOUNTS-FILE
+                   MOVE "Password reset successfully! You can now log in with your new password."
                        TO WS-OUTPUT-LINE
                    PERFORM 8000-WRITE-OUTPUT
-                   MOVE "Please try again." TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
                END-IF
-           END-PERFORM.
-
-           MOVE WS-PASSWORD-INPUT TO WS-LOGIN-PASSWORD.
+           END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 4400-VALIDATE-PASSWORD: Check password requirements           *
-*> *      *> USER STORY 1, TASK 1: Password validation logic               *
+*> *      *> 3400-DATA-INTEGRITY-REPORT: On-demand reconciliation report    *
+*> *      *> between WS-PENDING-TABLE and WS-CONNECTIONS-TABLE. Flags       *
+*> *      *> orphaned pending rows (sender or recipient no longer in        *
+*> *      *> WS-USER-ACCOUNTS) and pending rows whose pair also appears     *
+*> *      *> as an established connection (in either order).                *
 *> *      *>*****************************************************************
-       4400-VALIDATE-PASSWORD.
-           MOVE 0 TO WS-PASSWORD-VALID.
-           MOVE 0 TO WS-HAS-CAPITAL.
-           MOVE 0 TO WS-HAS-DIGIT.
-           MOVE 0 TO WS-HAS-SPECIAL.
-
-*> *      *>    Check length
-           MOVE FUNCTION LENGTH(
-               FUNCTION TRIM(WS-PASSWORD-INPUT))
-               TO WS-PASSWORD-LENGTH.
-
-           IF WS-PASSWORD-LENGTH < 8 OR WS-PASSWORD-LENGTH > 12
-               EXIT PARAGRAPH
-           END-IF.
-
-*> *      *>    Check for capital letter, digit, and special character
-           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
-               UNTIL WS-CHAR-INDEX > WS-PASSWORD-LENGTH
-
-               MOVE WS-PASSWORD-INPUT(WS-CHAR-INDEX:1)
-                   TO WS-CURRENT-CHAR
-
-*> *      *>        Check for capital letter
-               IF WS-CURRENT-CHAR >= "A" AND WS-CURRENT-CHAR <= "Z"
-                   MOVE 1 TO WS-HAS-CAPITAL
-               END-IF
+       3400-DATA-INTEGRITY-REPORT.
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "=== DATA INTEGRITY RECONCILIATION REPORT ===" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
 
-*> *      *>        Check for digit
-               IF WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
-                   MOVE 1 TO WS-HAS-DIGIT
+           MOVE 0 TO WS-RECON-ORPHAN-COUNT.
+           MOVE 0 TO WS-RECON-DUP-COUNT.
+
+           PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+               UNTIL WS-PEND-IDX > WS-PENDING-COUNT
+
+               MOVE WS-PEND-SENDER-USERNAME(WS-PEND-IDX)
+                   TO WS-RECON-CHECK-USERNAME
+               PERFORM 3410-CHECK-ACCOUNT-EXISTS
+               MOVE WS-RECON-ACCT-FOUND TO WS-RECON-SENDER-FOUND
+
+               MOVE WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX)
+                   TO WS-RECON-CHECK-USERNAME
+               PERFORM 3410-CHECK-ACCOUNT-EXISTS
+               MOVE WS-RECON-ACCT-FOUND TO WS-RECON-RECIP-FOUND
+
+               IF WS-RECON-SENDER-FOUND = 0 OR WS-RECON-RECIP-FOUND = 0
+                   ADD 1 TO WS-RECON-ORPHAN-COUNT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "  ORPHANED PENDING: sender="
+                       FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                       " recipient="
+                       FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
                END-IF
 
-*> *      *>        Check for special character
-               IF WS-CURRENT-CHAR = "!" OR WS-CURRENT-CHAR = "@"
-                   OR WS-CURRENT-CHAR = "#" OR WS-CURRENT-CHAR = "$"
-                   OR WS-CURRENT-CHAR = "%" OR WS-CURRENT-CHAR = "^"
-                   OR WS-CURRENT-CHAR = "&" OR WS-CURRENT-CHAR = "*"
-                   MOVE 1 TO WS-HAS-SPECIAL
+               PERFORM 3420-CHECK-DUP-CONNECTION
+               IF WS-RECON-DUP-FOUND = 1
+                   ADD 1 TO WS-RECON-DUP-COUNT
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "  DUPLICATE (pending AND connected): "
+                       FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                       " <-> "
+                       FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX))
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
                END-IF
            END-PERFORM.
 
-*> *      *>    All requirements must be met
-           IF WS-HAS-CAPITAL = 1 AND WS-HAS-DIGIT = 1
-               AND WS-HAS-SPECIAL = 1
-               MOVE 1 TO WS-PASSWORD-VALID
-           END-IF.
-
-*> *      *>*****************************************************************
-*> *      *> 4500-SAVE-NEW-ACCOUNT: Store account in memory and file       *
-*> *      *> USER STORY 3, TASK 1: File persistence implementation         *
-*> *      *>*****************************************************************
-       4500-SAVE-NEW-ACCOUNT.
-           ADD 1 TO WS-ACCOUNT-COUNT.
-           MOVE WS-LOGIN-USERNAME TO WS-USERNAME(WS-ACCOUNT-COUNT).
-           MOVE WS-LOGIN-PASSWORD TO WS-PASSWORD(WS-ACCOUNT-COUNT).
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING "Orphaned pending rows: " WS-RECON-ORPHAN-COUNT
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
+           PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE "Account created successfully!" TO WS-OUTPUT-LINE.
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING "Pending/connection duplicates: " WS-RECON-DUP-COUNT
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
            PERFORM 8000-WRITE-OUTPUT.
 
-*> *      *>    Save to persistence file
-           PERFORM 4600-WRITE-ACCOUNTS-FILE.
+           IF WS-RECON-ORPHAN-COUNT = 0 AND WS-RECON-DUP-COUNT = 0
+               MOVE "No data-integrity issues found." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+
+           MOVE "=============================================" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
 
 *> *      *>*****************************************************************
-*> *      *> 4600-WRITE-ACCOUNTS-FILE: Persist all accounts to file        *
-*> *      *> USER STORY 3, TASK 1: Write accounts to persistence file      *
+*> *      *> 3410-CHECK-ACCOUNT-EXISTS: Sets WS-RECON-ACCT-FOUND to 1 if     *
+*> *      *> WS-RECON-CHECK-USERNAME matches an entry in WS-USER-ACCOUNTS.   *
 *> *      *>*****************************************************************
-       4600-WRITE-ACCOUNTS-FILE.
-           OPEN OUTPUT ACCOUNTS-FILE.
-
+       3410-CHECK-ACCOUNT-EXISTS.
+           MOVE 0 TO WS-RECON-ACCT-FOUND.
            PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
                UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+                   OR WS-RECON-ACCT-FOUND = 1
 
-               MOVE WS-USERNAME(WS-ACCOUNT-INDEX) TO ACCT-USERNAME
-               MOVE WS-PASSWORD(WS-ACCOUNT-INDEX) TO ACCT-PASSWORD
-               WRITE ACCOUNT-RECORD
+               IF FUNCTION TRIM(WS-USERNAME(WS-ACCOUNT-INDEX))
+                   = FUNCTION TRIM(WS-RECON-CHECK-USERNAME)
+                   MOVE 1 TO WS-RECON-ACCT-FOUND
+               END-IF
            END-PERFORM.
 
-           CLOSE ACCOUNTS-FILE.
+*> *      *>*****************************************************************
+*> *      *> 3420-CHECK-DUP-CONNECTION: Sets WS-RECON-DUP-FOUND to 1 if the  *
+*> *      *> pending pair at WS-PEND-IDX also appears in                     *
+*> *      *> WS-CONNECTIONS-TABLE, in either order.                          *
+*> *      *>*****************************************************************
+       3420-CHECK-DUP-CONNECTION.
+           MOVE 0 TO WS-RECON-DUP-FOUND.
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+                   OR WS-RECON-DUP-FOUND = 1
+
+               IF (FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                  AND FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX)))
+                  OR
+                  (FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PEND-SENDER-USERNAME(WS-PEND-IDX))
+                  AND FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-PEND-RECIPIENT-USERNAME(WS-PEND-IDX)))
+                   MOVE 1 TO WS-RECON-DUP-FOUND
+               END-IF
+           END-PERFORM.
 
 *> *      *>*****************************************************************
-*> *      *> 4650-WRITE-PROFILES-FILE: Persist all profiles to file        *
-*> *      *> USER STORY (Epic 2): Profile persistence                      *
+*> *      *> 3500-ROSTER-HEADCOUNT-REPORT: On-demand report counting        *
+*> *      *> registered profiles by university and by major.                *
 *> *      *>*****************************************************************
-       4650-WRITE-PROFILES-FILE.
-           OPEN OUTPUT PROFILES-FILE.
+       3500-ROSTER-HEADCOUNT-REPORT.
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "=== ROSTER/HEADCOUNT REPORT ===" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           MOVE 0 TO WS-ROSTER-UNIV-TOTAL.
+           MOVE 0 TO WS-ROSTER-MAJOR-TOTAL.
+           MOVE 0 TO WS-ROSTER-GRADYEAR-TOTAL.
+           MOVE 0 TO WS-ROSTER-PROFILE-TOTAL.
 
            PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
                UNTIL WS-ACCOUNT-INDEX > WS-PROFILE-COUNT
 
-               MOVE WS-PROF-USERNAME(WS-ACCOUNT-INDEX) TO PROF-USERNAME
-               MOVE WS-HAS-PROFILE(WS-ACCOUNT-INDEX) TO PROF-HAS-PROFILE
-               MOVE WS-FIRST-NAME(WS-ACCOUNT-INDEX) TO PROF-FIRST-NAME
-               MOVE WS-LAST-NAME(WS-ACCOUNT-INDEX) TO PROF-LAST-NAME
-               MOVE WS-UNIVERSITY(WS-ACCOUNT-INDEX) TO PROF-UNIVERSITY
-               MOVE WS-MAJOR(WS-ACCOUNT-INDEX) TO PROF-MAJOR
-               MOVE WS-GRAD-YEAR(WS-ACCOUNT-INDEX) TO PROF-GRAD-YEAR
-               MOVE WS-ABOUT-ME(WS-ACCOUNT-INDEX) TO PROF-ABOUT-ME
-               MOVE WS-EXP-COUNT(WS-ACCOUNT-INDEX) TO PROF-EXP-COUNT
-               MOVE WS-EDU-COUNT(WS-ACCOUNT-INDEX) TO PROF-EDU-COUNT
-
-               PERFORM 4651-COPY-EXPERIENCE-TO-FILE
-               PERFORM 4652-COPY-EDUCATION-TO-FILE
-
-               WRITE PROFILE-RECORD
+               IF WS-HAS-PROFILE(WS-ACCOUNT-INDEX) = 1
+                   ADD 1 TO WS-ROSTER-PROFILE-TOTAL
+                   PERFORM 3510-TALLY-UNIVERSITY
+                   PERFORM 3520-TALLY-MAJOR
+                   PERFORM 3530-TALLY-GRADYEAR
+               END-IF
            END-PERFORM.
 
-           CLOSE PROFILES-FILE.
-
-*> *      *>*****************************************************************
-*> *      *> 4651-COPY-EXPERIENCE-TO-FILE: Copy experience to file record  *
-*> *      *>*****************************************************************
-       4651-COPY-EXPERIENCE-TO-FILE.
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING "Total registered profiles: " WS-ROSTER-PROFILE-TOTAL
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
+           PERFORM 8000-WRITE-OUTPUT.
 
-               MOVE WS-EXP-TITLE(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EXP-TITLE(WS-DISPLAY-INDEX)
-               MOVE WS-EXP-COMPANY(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EXP-COMPANY(WS-DISPLAY-INDEX)
-               MOVE WS-EXP-DATES(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EXP-DATES(WS-DISPLAY-INDEX)
-               MOVE WS-EXP-DESC(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EXP-DESC(WS-DISPLAY-INDEX)
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "--- By University ---" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-UNIV-TOTAL
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING FUNCTION TRIM(WS-ROSTER-UNIV-NAME(WS-ROSTER-IDX))
+                   ": " WS-ROSTER-UNIV-COUNT(WS-ROSTER-IDX)
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
            END-PERFORM.
 
-*> *      *>*****************************************************************
-*> *      *> 4652-COPY-EDUCATION-TO-FILE: Copy education to file record    *
-*> *      *>*****************************************************************
-       4652-COPY-EDUCATION-TO-FILE.
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "--- By Major ---" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-MAJOR-TOTAL
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING FUNCTION TRIM(WS-ROSTER-MAJOR-NAME(WS-ROSTER-IDX))
+                   ": " WS-ROSTER-MAJOR-COUNT(WS-ROSTER-IDX)
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-PERFORM.
 
-               MOVE WS-EDU-DEGREE(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EDU-DEGREE(WS-DISPLAY-INDEX)
-               MOVE WS-EDU-UNIVERSITY(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EDU-UNIVERSITY(WS-DISPLAY-INDEX)
-               MOVE WS-EDU-YEARS(WS-ACCOUNT-INDEX, WS-DISPLAY-INDEX) TO
-                   PROF-EDU-YEARS(WS-DISPLAY-INDEX)
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "--- By Graduation Year ---" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-GRADYEAR-TOTAL
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING FUNCTION TRIM(WS-ROSTER-GRADYEAR-NAME(WS-ROSTER-IDX))
+                   ": " WS-ROSTER-GRADYEAR-COUNT(WS-ROSTER-IDX)
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
            END-PERFORM.
 
+           MOVE "================================" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
+
 *> *      *>*****************************************************************
-*> *      *> 5000-POST-LOGIN-MENU: Main menu after successful login        *
+*> *      *> 3510-TALLY-UNIVERSITY: Add the current profile's university    *
+*> *      *> to WS-ROSTER-UNIV-TABLE, incrementing an existing entry's       *
+*> *      *> count or creating a new one.                                    *
 *> *      *>*****************************************************************
-       5000-POST-LOGIN-MENU.
-           MOVE "1" TO WS-MAIN-MENU-CHOICE.
-
-           PERFORM UNTIL WS-MAIN-MENU-CHOICE = "6"
-           OR WS-PROGRAM-RUNNING = 0
-                   MOVE " " TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "=== MAIN MENU ===" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "1. Create/Edit My Profile" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "2. View My Profile" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "3. Search for a job" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "4. Find someone you know" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "5. Learn a new skill" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "6. Logout" TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-                   MOVE "Enter choice (1-6): " TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-
-                   PERFORM 8100-READ-INPUT
-
-                   IF WS-EOF-FLAG = 1
-                       MOVE 0 TO WS-PROGRAM-RUNNING
-                       EXIT PERFORM
-                   END-IF
-
-                   MOVE INPUT-RECORD TO WS-MAIN-MENU-CHOICE
-                   MOVE WS-MAIN-MENU-CHOICE TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
+       3510-TALLY-UNIVERSITY.
+           MOVE 0 TO WS-ROSTER-MATCH-IDX.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-UNIV-TOTAL
+                   OR WS-ROSTER-MATCH-IDX NOT = 0
 
-                   EVALUATE WS-MAIN-MENU-CHOICE
-                       WHEN "1"
-                           PERFORM 7000-CREATE-EDIT-PROFILE
-                       WHEN "2"
-                           PERFORM 7100-VIEW-PROFILE
-                       WHEN "3"
-                           MOVE "Search for a job is under construction." TO WS-OUTPUT-LINE
-                           PERFORM 8000-WRITE-OUTPUT
-                       WHEN "4"
-                           MOVE "Find someone you know is under construction." TO WS-OUTPUT-LINE
-                           PERFORM 8000-WRITE-OUTPUT
-                       WHEN "5"
-                           PERFORM 6000-SKILLS-MENU
-                       WHEN "6"
-                           EXIT PERFORM
-                       WHEN OTHER
-                          MOVE "Invalid choice. Please try again."
-                          TO WS-OUTPUT-LINE
-                          PERFORM 8000-WRITE-OUTPUT
-                   END-EVALUATE
+               IF FUNCTION TRIM(WS-ROSTER-UNIV-NAME(WS-ROSTER-IDX))
+                   = FUNCTION TRIM(WS-UNIVERSITY(WS-ACCOUNT-INDEX))
+                   MOVE WS-ROSTER-IDX TO WS-ROSTER-MATCH-IDX
+               END-IF
            END-PERFORM.
 
+           IF WS-ROSTER-MATCH-IDX = 0
+               ADD 1 TO WS-ROSTER-UNIV-TOTAL
+               MOVE WS-UNIVERSITY(WS-ACCOUNT-INDEX)
+                   TO WS-ROSTER-UNIV-NAME(WS-ROSTER-UNIV-TOTAL)
+               MOVE 1 TO WS-ROSTER-UNIV-COUNT(WS-ROSTER-UNIV-TOTAL)
+           ELSE
+               ADD 1 TO WS-ROSTER-UNIV-COUNT(WS-ROSTER-MATCH-IDX)
+           END-IF.
+
 *> *      *>*****************************************************************
-*> *      *> 6000-SKILLS-MENU: Learn a new skill submenu                   *
+*> *      *> 3520-TALLY-MAJOR: Add the current profile's major to           *
+*> *      *> WS-ROSTER-MAJOR-TABLE, incrementing an existing entry's count   *
+*> *      *> or creating a new one.                                         *
 *> *      *>*****************************************************************
-       6000-SKILLS-MENU.
-           MOVE "1" TO WS-SKILL-CHOICE.
+       3520-TALLY-MAJOR.
+           MOVE 0 TO WS-ROSTER-MATCH-IDX.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-MAJOR-TOTAL
+                   OR WS-ROSTER-MATCH-IDX NOT = 0
 
-           PERFORM UNTIL WS-SKILL-CHOICE = "6"
-               OR WS-PROGRAM-RUNNING = 0
-               MOVE " " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "=== LEARN A NEW SKILL ===" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "1. Skill 1" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "2. Skill 2" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "3. Skill 3" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "4. Skill 4" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "5. Skill 5" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "6. Go Back" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "Enter choice (1-6): " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-
-               PERFORM 8100-READ-INPUT
-
-               IF WS-EOF-FLAG = 1
-                   MOVE 0 TO WS-PROGRAM-RUNNING
-                   EXIT PERFORM
-               END-IF
-
-               MOVE INPUT-RECORD TO WS-SKILL-CHOICE
-               MOVE WS-SKILL-CHOICE TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-
-               IF WS-SKILL-CHOICE = "1" OR WS-SKILL-CHOICE = "2" OR
-                   WS-SKILL-CHOICE = "3" OR WS-SKILL-CHOICE = "4" OR
-                   WS-SKILL-CHOICE = "5"
-                   MOVE "This skill is under construction." TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-               ELSE
-                   IF WS-SKILL-CHOICE NOT = "6"
-                       MOVE "Invalid choice. Please try again."
-                           TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
-                   END-IF
+               IF FUNCTION TRIM(WS-ROSTER-MAJOR-NAME(WS-ROSTER-IDX))
+                   = FUNCTION TRIM(WS-MAJOR(WS-ACCOUNT-INDEX))
+                   MOVE WS-ROSTER-IDX TO WS-ROSTER-MATCH-IDX
                END-IF
            END-PERFORM.
 
-*> *      *>*****************************************************************
-*> *      *> 7000-CREATE-EDIT-PROFILE: Create or edit user profile         *
-*> *      *> USER STORY (Epic 2): Profile creation and editing             *
-*> *      *>*****************************************************************
-       7000-CREATE-EDIT-PROFILE.
-           MOVE " " TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
-
-           IF WS-CURRENT-PROFILE-INDEX > 0 AND
-               WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX) = 1
-               MOVE "=== EDIT MY PROFILE ===" TO WS-OUTPUT-LINE
+           IF WS-ROSTER-MATCH-IDX = 0
+               ADD 1 TO WS-ROSTER-MAJOR-TOTAL
+               MOVE WS-MAJOR(WS-ACCOUNT-INDEX)
+                   TO WS-ROSTER-MAJOR-NAME(WS-ROSTER-MAJOR-TOTAL)
+               MOVE 1 TO WS-ROSTER-MAJOR-COUNT(WS-ROSTER-MAJOR-TOTAL)
            ELSE
-               MOVE "=== CREATE MY PROFILE ===" TO WS-OUTPUT-LINE
+               ADD 1 TO WS-ROSTER-MAJOR-COUNT(WS-ROSTER-MATCH-IDX)
            END-IF.
-           PERFORM 8000-WRITE-OUTPUT.
-
-           PERFORM 7200-GET-REQUIRED-FIELDS.
 
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
+*> *      *>*****************************************************************
+*> *      *> 3530-TALLY-GRADYEAR: Add the current profile's graduation year  *
+*> *      *> to WS-ROSTER-GRADYEAR-TABLE, incrementing an existing entry's    *
+*> *      *> count or creating a new one. Supports alumni/reunion outreach.   *
+*> *      *>*****************************************************************
+       3530-TALLY-GRADYEAR.
+           MOVE 0 TO WS-ROSTER-MATCH-IDX.
+           PERFORM VARYING WS-ROSTER-IDX FROM 1 BY 1
+               UNTIL WS-ROSTER-IDX > WS-ROSTER-GRADYEAR-TOTAL
+                   OR WS-ROSTER-MATCH-IDX NOT = 0
 
-           PERFORM 7300-GET-OPTIONAL-FIELDS.
+               IF FUNCTION TRIM(WS-ROSTER-GRADYEAR-NAME(WS-ROSTER-IDX))
+                   = FUNCTION TRIM(WS-GRAD-YEAR(WS-ACCOUNT-INDEX))
+                   MOVE WS-ROSTER-IDX TO WS-ROSTER-MATCH-IDX
+               END-IF
+           END-PERFORM.
 
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
+           IF WS-ROSTER-MATCH-IDX = 0
+               ADD 1 TO WS-ROSTER-GRADYEAR-TOTAL
+               MOVE WS-GRAD-YEAR(WS-ACCOUNT-INDEX)
+                   TO WS-ROSTER-GRADYEAR-NAME(WS-ROSTER-GRADYEAR-TOTAL)
+               MOVE 1 TO WS-ROSTER-GRADYEAR-COUNT(WS-ROSTER-GRADYEAR-TOTAL)
+           ELSE
+               ADD 1 TO WS-ROSTER-GRADYEAR-COUNT(WS-ROSTER-MATCH-IDX)
            END-IF.
 
-           PERFORM 7400-SAVE-PROFILE-DATA.
-           PERFORM 4650-WRITE-PROFILES-FILE.
-
-           MOVE "Profile saved successfully!" TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
-
 *> *      *>*****************************************************************
-*> *      *> 7100-VIEW-PROFILE: Display user's profile                     *
-*> *      *> USER STORY (Epic 2): View profile information                 *
+*> *      *> 3600-BULK-PROVISION-ACCOUNTS: Batch-create accounts and starter *
+*> *      *> profiles from a roster file (ROSTER.DAT) instead of one        *
+*> *      *> interactive account-creation session per student.              *
 *> *      *>*****************************************************************
-       7100-VIEW-PROFILE.
+       3600-BULK-PROVISION-ACCOUNTS.
            MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-
-           IF WS-CURRENT-PROFILE-INDEX = 0 OR
-               WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX) = 0
-               MOVE "You have not created a profile yet."
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "Please use 'Create/Edit My Profile' option first."
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               EXIT PARAGRAPH
-           END-IF.
-
-           MOVE "=== YOUR PROFILE ===" TO WS-OUTPUT-LINE.
+           MOVE "=== BULK ACCOUNT PROVISIONING ===" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           PERFORM 7110-DISPLAY-BASIC-INFO.
+           MOVE 0 TO WS-BULKPROV-CREATED-COUNT.
+           MOVE 0 TO WS-BULKPROV-SKIPPED-COUNT.
 
-           IF WS-ABOUT-ME(WS-CURRENT-PROFILE-INDEX) NOT = SPACES
-               PERFORM 7120-DISPLAY-ABOUT-ME
-           END-IF.
+           OPEN INPUT ROSTER-FILE.
 
-           IF WS-EXP-COUNT(WS-CURRENT-PROFILE-INDEX) > 0
-               PERFORM 7130-DISPLAY-EXPERIENCE
-           END-IF.
-
-           IF WS-EDU-COUNT(WS-CURRENT-PROFILE-INDEX) > 0
-               PERFORM 7140-DISPLAY-EDUCATION
-           END-IF.
-
-           MOVE "--------------------" TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
-
-*> *      *>*****************************************************************
-*> *      *> 7110-DISPLAY-BASIC-INFO: Display required profile fields      *
-*> *      *>*****************************************************************
-       7110-DISPLAY-BASIC-INFO.
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "Name: "
-               FUNCTION TRIM(WS-FIRST-NAME(WS-CURRENT-PROFILE-INDEX))
-               " "
-               FUNCTION TRIM(WS-LAST-NAME(WS-CURRENT-PROFILE-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
+           EVALUATE WS-ROSTER-STATUS
+               WHEN "00"
+                   MOVE "N" TO WS-BULKPROV-EOF
+                   PERFORM 3610-READ-ROSTER-LOOP
+                   CLOSE ROSTER-FILE
+               WHEN "35"
+                   MOVE "No ROSTER.DAT file found." TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "ERROR: Could not open ROSTER.DAT. STATUS="
+                       WS-ROSTER-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+           END-EVALUATE.
 
            MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "University: "
-               FUNCTION TRIM(WS-UNIVERSITY(WS-CURRENT-PROFILE-INDEX))
+           STRING "Accounts created: " WS-BULKPROV-CREATED-COUNT
                DELIMITED BY SIZE INTO WS-OUTPUT-LINE
            END-STRING.
            PERFORM 8000-WRITE-OUTPUT.
 
            MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "Major: "
-               FUNCTION TRIM(WS-MAJOR(WS-CURRENT-PROFILE-INDEX))
+           STRING "Rows skipped: " WS-BULKPROV-SKIPPED-COUNT
                DELIMITED BY SIZE INTO WS-OUTPUT-LINE
            END-STRING.
            PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "Graduation Year: "
-               WS-GRAD-YEAR(WS-CURRENT-PROFILE-INDEX)
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           MOVE "===================================" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
 
 *> *      *>*****************************************************************
-*> *      *> 7120-DISPLAY-ABOUT-ME: Display About Me section               *
+*> *      *> 3610-READ-ROSTER-LOOP: Recursive read of ROSTER.DAT, one       *
+*> *      *> account/profile provisioned per row.                          *
 *> *      *>*****************************************************************
-       7120-DISPLAY-ABOUT-ME.
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "About Me: "
-               FUNCTION TRIM(WS-ABOUT-ME(WS-CURRENT-PROFILE-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
+       3610-READ-ROSTER-LOOP.
+           READ ROSTER-FILE
+               AT END
+                   MOVE "Y" TO WS-BULKPROV-EOF
+               NOT AT END
+                   PERFORM 3620-PROVISION-ONE-ROSTER-ROW
+           END-READ.
+
+           IF WS-BULKPROV-EOF = "N"
+               PERFORM 3610-READ-ROSTER-LOOP
+           END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 7130-DISPLAY-EXPERIENCE: Display all experience entries       *
+*> *      *> 3620-PROVISION-ONE-ROSTER-ROW: Create one account plus a       *
+*> *      *> starter profile from the current ROSTER-REC, reusing the same  *
+*> *      *> uniqueness check, password validation, hashing, and file-save  *
+*> *      *> paragraphs the interactive create-account flow uses.           *
 *> *      *>*****************************************************************
-       7130-DISPLAY-EXPERIENCE.
-           MOVE "Experience:" TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
+       3620-PROVISION-ONE-ROSTER-ROW.
+           MOVE ROSTER-USERNAME TO WS-LOGIN-USERNAME.
+           PERFORM 4200-CHECK-USERNAME-EXISTS.
 
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX >
-                   WS-EXP-COUNT(WS-CURRENT-PROFILE-INDEX)
+           IF WS-LOGIN-SUCCESS = 1
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Skipped " FUNCTION TRIM(ROSTER-USERNAME)
+                   ": username already exists."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               ADD 1 TO WS-BULKPROV-SKIPPED-COUNT
+           ELSE
+               IF WS-ACCOUNT-COUNT >= WS-MAX-ACCOUNTS
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "Skipped " FUNCTION TRIM(ROSTER-USERNAME)
+                       ": account limit reached."
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+                   ADD 1 TO WS-BULKPROV-SKIPPED-COUNT
+               ELSE
+                   MOVE ROSTER-PASSWORD TO WS-PASSWORD-INPUT
+                   PERFORM 4400-VALIDATE-PASSWORD
+
+                   IF WS-PASSWORD-VALID = 0
+                       MOVE SPACES TO WS-OUTPUT-LINE
+                       STRING "Skipped " FUNCTION TRIM(ROSTER-USERNAME)
+                           ": password does not meet requirements."
+                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                       END-STRING
+                       PERFORM 8000-WRITE-OUTPUT
+                       ADD 1 TO WS-BULKPROV-SKIPPED-COUNT
+                   ELSE
+                       MOVE WS-PASSWORD-INPUT TO WS-HASH-INPUT
+                       PERFORM 8200-HASH-PASSWORD
+                       MOVE WS-HASH-ACCUM TO WS-LOGIN-PASSWORD
 
-               PERFORM 7131-DISPLAY-SINGLE-EXPERIENCE
-           END-PERFORM.
+                       PERFORM 4500-SAVE-NEW-ACCOUNT
+
+                       ADD 1 TO WS-PROFILE-COUNT
+                       MOVE WS-LOGIN-USERNAME
+                           TO WS-PROF-USERNAME(WS-PROFILE-COUNT)
+                       MOVE 1 TO WS-HAS-PROFILE(WS-PROFILE-COUNT)
+                       MOVE ROSTER-FIRST-NAME
+                           TO WS-FIRST-NAME(WS-PROFILE-COUNT)
+                       MOVE ROSTER-LAST-NAME
+                           TO WS-LAST-NAME(WS-PROFILE-COUNT)
+                       MOVE ROSTER-UNIVERSITY
+                           TO WS-UNIVERSITY(WS-PROFILE-COUNT)
+                       MOVE ROSTER-MAJOR
+                           TO WS-MAJOR(WS-PROFILE-COUNT)
+                       MOVE ROSTER-GRAD-YEAR
+                           TO WS-GRAD-YEAR(WS-PROFILE-COUNT)
+                       MOVE SPACES TO WS-ABOUT-ME(WS-PROFILE-COUNT)
+                       MOVE SPACES TO WS-RESUME-REF(WS-PROFILE-COUNT)
+                       MOVE "P" TO WS-PROFILE-VISIBILITY(WS-PROFILE-COUNT)
+                       MOVE 0 TO WS-EXP-COUNT(WS-PROFILE-COUNT)
+                       MOVE 0 TO WS-EDU-COUNT(WS-PROFILE-COUNT)
+                       MOVE 0 TO WS-SKILL-COUNT(WS-PROFILE-COUNT)
+
+                       PERFORM 4650-WRITE-PROFILES-FILE
+
+                       ADD 1 TO WS-BULKPROV-CREATED-COUNT
+                   END-IF
+               END-IF
+           END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 7131-DISPLAY-SINGLE-EXPERIENCE: Display one experience entry  *
+*> *      *> 3700-SUPPORT-ACCOUNT-LOOKUP: Read-only troubleshooting view of  *
+*> *      *> one user's account/profile/applications/messages, for support  *
+*> *      *> staff diagnosing a reported problem without that user's        *
+*> *      *> password.                                                     *
 *> *      *>*****************************************************************
-       7131-DISPLAY-SINGLE-EXPERIENCE.
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  Title: "
-               FUNCTION TRIM(WS-EXP-TITLE(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+       3700-SUPPORT-ACCOUNT-LOOKUP.
+           MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  Company/Organization: "
-               FUNCTION TRIM(WS-EXP-COMPANY(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           MOVE "=== SUPPORT/ADMIN ACCOUNT LOOKUP ===" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Enter username to look up: " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  Dates: "
-               FUNCTION TRIM(WS-EXP-DATES(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           PERFORM 8100-READ-INPUT.
+
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-RECORD TO WS-SUPPORT-LOOKUP-USERNAME.
+           MOVE WS-SUPPORT-LOOKUP-USERNAME TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           IF WS-EXP-DESC(WS-CURRENT-PROFILE-INDEX, WS-DISPLAY-INDEX)
-               NOT = SPACES
-               MOVE SPACES TO WS-OUTPUT-LINE
-               STRING "  Description: "
-                   FUNCTION TRIM(WS-EXP-DESC(WS-CURRENT-PROFILE-INDEX,
-                       WS-DISPLAY-INDEX))
-                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-               END-STRING
+           MOVE WS-SUPPORT-LOOKUP-USERNAME TO WS-RECON-CHECK-USERNAME.
+           PERFORM 3410-CHECK-ACCOUNT-EXISTS.
+
+           IF WS-RECON-ACCT-FOUND = 0
+               MOVE "No account found with that username." TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
            END-IF.
 
-*> *      *>*****************************************************************
-*> *      *> 7140-DISPLAY-EDUCATION: Display all education entries         *
-*> *      *>*****************************************************************
-       7140-DISPLAY-EDUCATION.
-           MOVE "Education:" TO WS-OUTPUT-LINE.
+           MOVE "Account: found." TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX >
-                   WS-EDU-COUNT(WS-CURRENT-PROFILE-INDEX)
+           PERFORM 3710-SUPPORT-SHOW-PROFILE.
+           PERFORM 3720-SUPPORT-SHOW-APPLICATIONS.
+           PERFORM 3730-SUPPORT-SHOW-MESSAGES.
 
-               PERFORM 7141-DISPLAY-SINGLE-EDUCATION
-           END-PERFORM.
+           MOVE "=====================================" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
 
 *> *      *>*****************************************************************
-*> *      *> 7141-DISPLAY-SINGLE-EDUCATION: Display one education entry    *
+*> *      *> 3710-SUPPORT-SHOW-PROFILE: Display the looked-up user's        *
+*> *      *> PROFILES.DAT row, if any.                                     *
 *> *      *>*****************************************************************
-       7141-DISPLAY-SINGLE-EDUCATION.
-           MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  Degree: "
-               FUNCTION TRIM(WS-EDU-DEGREE(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
+       3710-SUPPORT-SHOW-PROFILE.
+           MOVE 0 TO WS-SUPPORT-PROFILE-FOUND.
+           MOVE 0 TO WS-SUPPORT-PROFILE-IDX.
+           PERFORM VARYING WS-SUPPORT-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SUPPORT-SCAN-IDX > WS-PROFILE-COUNT
+                   OR WS-SUPPORT-PROFILE-FOUND = 1
+
+               IF FUNCTION TRIM(WS-PROF-USERNAME(WS-SUPPORT-SCAN-IDX))
+                   = FUNCTION TRIM(WS-SUPPORT-LOOKUP-USERNAME)
+                   MOVE 1 TO WS-SUPPORT-PROFILE-FOUND
+                   MOVE WS-SUPPORT-SCAN-IDX TO WS-SUPPORT-PROFILE-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-SUPPORT-PROFILE-FOUND = 0
+               OR WS-HAS-PROFILE(WS-SUPPORT-PROFILE-IDX) = 0
+               MOVE "Profile: none on file." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
 
            MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  University: "
-               FUNCTION TRIM(WS-EDU-UNIVERSITY(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
+           STRING "Profile: "
+               FUNCTION TRIM(WS-FIRST-NAME(WS-SUPPORT-PROFILE-IDX))
+               " " FUNCTION TRIM(WS-LAST-NAME(WS-SUPPORT-PROFILE-IDX))
+               " - " FUNCTION TRIM(WS-UNIVERSITY(WS-SUPPORT-PROFILE-IDX))
+               ", " FUNCTION TRIM(WS-MAJOR(WS-SUPPORT-PROFILE-IDX))
+               " (class of "
+               FUNCTION TRIM(WS-GRAD-YEAR(WS-SUPPORT-PROFILE-IDX)) ")"
                DELIMITED BY SIZE INTO WS-OUTPUT-LINE
            END-STRING.
            PERFORM 8000-WRITE-OUTPUT.
 
            MOVE SPACES TO WS-OUTPUT-LINE.
-           STRING "  Years: "
-               FUNCTION TRIM(WS-EDU-YEARS(WS-CURRENT-PROFILE-INDEX,
-                   WS-DISPLAY-INDEX))
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           IF PROFILE-VIS-CONNECTIONS(WS-SUPPORT-PROFILE-IDX)
+               STRING "  Visibility: Connections only"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+           ELSE
+               STRING "  Visibility: Public"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+           END-IF.
            PERFORM 8000-WRITE-OUTPUT.
 
 *> *      *>*****************************************************************
-*> *      *> 7200-GET-REQUIRED-FIELDS: Collect required profile fields     *
+*> *      *> 3720-SUPPORT-SHOW-APPLICATIONS: Display the looked-up user's    *
+*> *      *> rows from APPLICATIONS.DAT.                                    *
+*> *      *>*****************************************************************
+       3720-SUPPORT-SHOW-APPLICATIONS.
+           MOVE 0 TO WS-SUPPORT-APP-FOUND-COUNT.
+           MOVE "N" TO WS-APPS-EOF.
+           OPEN INPUT APPLICATIONS-FILE.
+
+           IF WS-APPS-STATUS = WS-CONST-FS-OK
+               PERFORM UNTIL WS-APPS-EOF = "Y"
+                   READ APPLICATIONS-FILE
+                       AT END
+                           MOVE "Y" TO WS-APPS-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(APP-USERNAME)
+                               = FUNCTION TRIM(WS-SUPPORT-LOOKUP-USERNAME)
+                               ADD 1 TO WS-SUPPORT-APP-FOUND-COUNT
+                               MOVE SPACES TO WS-OUTPUT-LINE
+                               STRING "  Application: "
+                                   FUNCTION TRIM(APP-JOB-TITLE)
+                                   " at " FUNCTION TRIM(APP-JOB-EMPLOYER)
+                                   " - status: " FUNCTION TRIM(APP-STATUS)
+                                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                               END-STRING
+                               PERFORM 8000-WRITE-OUTPUT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           END-IF.
+
+           IF WS-SUPPORT-APP-FOUND-COUNT = 0
+               MOVE "Applications: none on file." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
+
 *> *      *>*****************************************************************
-       7200-GET-REQUIRED-FIELDS.
-           MOVE 0 TO WS-INPUT-VALID.
-           MOVE 0 TO WS-EOF-REACHED.
-           PERFORM UNTIL WS-INPUT-VALID = 1
-               MOVE "Enter First Name: " TO WS-OUTPUT-LINE
+*> *      *> 3730-SUPPORT-SHOW-MESSAGES: Display a summary of the looked-up  *
+*> *      *> user's rows from MESSAGES.DAT (sent and received).             *
+*> *      *>*****************************************************************
+       3730-SUPPORT-SHOW-MESSAGES.
+           MOVE 0 TO WS-SUPPORT-MSG-FOUND-COUNT.
+           MOVE "N" TO WS-SUPPORT-MSG-EOF.
+           OPEN INPUT MESSAGES-FILE.
+
+           IF WS-MESSAGES-STATUS = WS-CONST-FS-OK
+               PERFORM UNTIL WS-SUPPORT-MSG-EOF = "Y"
+                   READ MESSAGES-FILE
+                       AT END
+                           MOVE "Y" TO WS-SUPPORT-MSG-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(MSG-SENDER)
+                                   = FUNCTION TRIM(WS-SUPPORT-LOOKUP-USERNAME)
+                              OR FUNCTION TRIM(MSG-RECIPIENT)
+                                   = FUNCTION TRIM(WS-SUPPORT-LOOKUP-USERNAME)
+                               ADD 1 TO WS-SUPPORT-MSG-FOUND-COUNT
+                               MOVE SPACES TO WS-OUTPUT-LINE
+                               STRING "  Message #" MSG-ID ": "
+                                   FUNCTION TRIM(MSG-SENDER) " -> "
+                                   FUNCTION TRIM(MSG-RECIPIENT)
+                                   " (" FUNCTION TRIM(MSG-TIMESTAMP) ") read="
+                                   MSG-READ
+                                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                               END-STRING
+                               PERFORM 8000-WRITE-OUTPUT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF.
+
+           IF WS-SUPPORT-MSG-FOUND-COUNT = 0
+               MOVE "Messages: none on file." TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   MOVE 1 TO WS-EOF-REACHED
-                   MOVE 1 TO WS-INPUT-VALID
-               ELSE
-                   MOVE INPUT-RECORD TO WS-TEMP-FIRST-NAME
-                   IF WS-TEMP-FIRST-NAME = SPACES
-                       MOVE "Invalid input. Please try again." TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
-                   ELSE
-                       MOVE 1 TO WS-INPUT-VALID
-                   END-IF
-               END-IF
-           END-PERFORM
-           IF WS-EOF-REACHED = 1
-               EXIT PARAGRAPH
            END-IF.
-           MOVE WS-TEMP-FIRST-NAME TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE 0 TO WS-INPUT-VALID.
-           MOVE 0 TO WS-EOF-REACHED.
-           PERFORM UNTIL WS-INPUT-VALID = 1
-               MOVE "Enter Last Name: " TO WS-OUTPUT-LINE
+*> *      *>*****************************************************************
+*> *      *> 4000-CREATE-ACCOUNT: Check capacity and create new account    *
+*> *      *> USER STORY 4: New account creation with limits                *
+*> *      *>*****************************************************************
+       4000-CREATE-ACCOUNT.
+           IF WS-ACCOUNT-COUNT >= WS-MAX-ACCOUNTS
+*> *      *> USER STORY 4, TASK 2: Notify user of account limit            *
+*> *      *>*****************************************************************
+               MOVE " " TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   MOVE 1 TO WS-EOF-REACHED
-                   MOVE 1 TO WS-INPUT-VALID
-               ELSE
-                   MOVE INPUT-RECORD TO WS-TEMP-LAST-NAME
-                   IF WS-TEMP-LAST-NAME = SPACES
-                       MOVE "Invalid input. Please try again." TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
-                   ELSE
-                       MOVE 1 TO WS-INPUT-VALID
-                   END-IF
-               END-IF
-           END-PERFORM
-           IF WS-EOF-REACHED = 1
-               EXIT PARAGRAPH
+               MOVE "All permitted accounts have been created,"
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "please come back later" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               PERFORM 4100-GET-NEW-ACCOUNT-INFO
            END-IF.
-           MOVE WS-TEMP-LAST-NAME TO WS-OUTPUT-LINE.
+
+*> *      *>*****************************************************************
+*> *      *> 4100-GET-NEW-ACCOUNT-INFO: Collect new account details        *
+*> *      *> USER STORY 1, TASK 1: New user account management setup       *
+*> *      *>*****************************************************************
+       4100-GET-NEW-ACCOUNT-INFO.
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "=== CREATE NEW ACCOUNT ===" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Enter username: " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE 0 TO WS-INPUT-VALID.
-           MOVE 0 TO WS-EOF-REACHED.
-           PERFORM UNTIL WS-INPUT-VALID = 1
-               MOVE "Enter University/College Attended: " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   MOVE 1 TO WS-EOF-REACHED
-                   MOVE 1 TO WS-INPUT-VALID
-               ELSE
-                   MOVE INPUT-RECORD TO WS-TEMP-UNIVERSITY
-                   IF WS-TEMP-UNIVERSITY = SPACES
-                       MOVE "Invalid input. Please try again." TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
-                   ELSE
-                       MOVE 1 TO WS-INPUT-VALID
-                   END-IF
-               END-IF
-           END-PERFORM
-           IF WS-EOF-REACHED = 1
+           PERFORM 8100-READ-INPUT.
+
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
                EXIT PARAGRAPH
-           END-IF.
-           MOVE WS-TEMP-UNIVERSITY TO WS-OUTPUT-LINE.
+           END-IF
+
+           MOVE INPUT-RECORD TO WS-LOGIN-USERNAME.
+           MOVE WS-LOGIN-USERNAME TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           MOVE 0 TO WS-INPUT-VALID.
-           MOVE 0 TO WS-EOF-REACHED.
-           PERFORM UNTIL WS-INPUT-VALID = 1
-               MOVE "Enter Major: " TO WS-OUTPUT-LINE
+*> *      *>    Check if username already exists
+           PERFORM 4200-CHECK-USERNAME-EXISTS.
+
+           IF WS-LOGIN-SUCCESS = 1
+               MOVE "Username already exists. Please try another."
+                   TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   MOVE 1 TO WS-EOF-REACHED
-                   MOVE 1 TO WS-INPUT-VALID
-               ELSE
-                   MOVE INPUT-RECORD TO WS-TEMP-MAJOR
-                   IF WS-TEMP-MAJOR = SPACES
-                       MOVE "Invalid input. Please try again." TO WS-OUTPUT-LINE
-                       PERFORM 8000-WRITE-OUTPUT
-                   ELSE
-                       MOVE 1 TO WS-INPUT-VALID
-                   END-IF
+           ELSE
+               PERFORM 4300-GET-VALID-PASSWORD
+               IF WS-PASSWORD-VALID = 1
+                   PERFORM 4500-SAVE-NEW-ACCOUNT
                END-IF
-           END-PERFORM
-           IF WS-EOF-REACHED = 1
-               EXIT PARAGRAPH
            END-IF.
-           MOVE WS-TEMP-MAJOR TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
 
-           PERFORM 7210-GET-VALID-GRAD-YEAR.
+*> *      *>*****************************************************************
+*> *      *> 4200-CHECK-USERNAME-EXISTS: Verify username uniqueness        *
+*> *      *>*****************************************************************
+       4200-CHECK-USERNAME-EXISTS.
+           MOVE 0 TO WS-LOGIN-SUCCESS.
+           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+                   OR WS-LOGIN-SUCCESS = 1
+
+               IF WS-USERNAME(WS-ACCOUNT-INDEX) = WS-LOGIN-USERNAME
+                   MOVE 1 TO WS-LOGIN-SUCCESS
+               END-IF
+           END-PERFORM.
 
 *> *      *>*****************************************************************
-*> *      *> 7210-GET-VALID-GRAD-YEAR: Get and validate graduation year    *
+*> *      *> 4300-GET-VALID-PASSWORD: Password input and validation        *
+*> *      *> USER STORY 1, TASK 1: Password requirements enforcement       *
 *> *      *>*****************************************************************
-       7210-GET-VALID-GRAD-YEAR.
-           MOVE 0 TO WS-YEAR-VALID.
+       4300-GET-VALID-PASSWORD.
+           MOVE 0 TO WS-PASSWORD-VALID.
 
-           PERFORM UNTIL WS-YEAR-VALID = 1
-               MOVE "Enter Graduation Year (YYYY): " TO WS-OUTPUT-LINE
+           PERFORM UNTIL WS-PASSWORD-VALID = 1
+               MOVE WS-CONST-PWD-MIN-LEN TO WS-PWD-MIN-DISP
+               MOVE WS-CONST-PWD-MAX-LEN TO WS-PWD-MAX-DISP
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "Enter password (" FUNCTION TRIM(WS-PWD-MIN-DISP)
+                   "-" FUNCTION TRIM(WS-PWD-MAX-DISP)
+                   " chars, 1 uppercase, 1 digit, 1 special character):"
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
                PERFORM 8000-WRITE-OUTPUT
 
                PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   EXIT PERFORM
-               END-IF
+                IF WS-EOF-FLAG = 1
+                     MOVE 0 TO WS-PROGRAM-RUNNING
+                     EXIT PERFORM
+                END-IF
 
-               MOVE INPUT-RECORD TO WS-TEMP-GRAD-YEAR
-               MOVE WS-TEMP-GRAD-YEAR TO WS-OUTPUT-LINE
+               MOVE INPUT-RECORD TO WS-PASSWORD-INPUT
+               MOVE "********" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
-               PERFORM 7220-VALIDATE-YEAR
+               PERFORM 4400-VALIDATE-PASSWORD
 
-               IF WS-YEAR-VALID = 0
-                   MOVE "Invalid year. Must be 4-digit year (1950-2050)."
+               IF WS-PASSWORD-VALID = 0
+                   MOVE "Password does not meet requirements."
                        TO WS-OUTPUT-LINE
                    PERFORM 8000-WRITE-OUTPUT
+                   MOVE "Please try again." TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
                END-IF
            END-PERFORM.
 
-*> *      *>*****************************************************************
-*> *      *> 7220-VALIDATE-YEAR: Validate graduation year format           *
-*> *      *>*****************************************************************
-       7220-VALIDATE-YEAR.
-           MOVE 0 TO WS-YEAR-VALID.
-           MOVE 1 TO WS-YEAR-NUMERIC.
-
-           IF FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-GRAD-YEAR)) NOT = 4
-               EXIT PARAGRAPH
-           END-IF.
-
-           PERFORM VARYING WS-YEAR-INDEX FROM 1 BY 1
-               UNTIL WS-YEAR-INDEX > 4
-               MOVE WS-TEMP-GRAD-YEAR(WS-YEAR-INDEX:1) TO WS-TEMP-CHAR
-               IF WS-TEMP-CHAR < "0" OR WS-TEMP-CHAR > "9"
-                   MOVE 0 TO WS-YEAR-NUMERIC
-               END-IF
-           END-PERFORM.
-
-           IF WS-YEAR-NUMERIC = 0
-               EXIT PARAGRAPH
-           END-IF.
-
-           MOVE WS-TEMP-GRAD-YEAR TO WS-TEMP-YEAR.
-           IF WS-TEMP-YEAR >= 1950 AND WS-TEMP-YEAR <= 2050
-               MOVE 1 TO WS-YEAR-VALID
-           END-IF.
+*> *      *>    Hash the chosen password before it is ever stored
+           MOVE WS-PASSWORD-INPUT TO WS-HASH-INPUT.
+           PERFORM 8200-HASH-PASSWORD.
+           MOVE WS-HASH-ACCUM TO WS-LOGIN-PASSWORD.
 
 *> *      *>*****************************************************************
-*> *      *> 7300-GET-OPTIONAL-FIELDS: Collect optional profile fields     *
+*> *      *> 4400-VALIDATE-PASSWORD: Check password requirements           *
+*> *      *> USER STORY 1, TASK 1: Password validation logic               *
 *> *      *>*****************************************************************
-       7300-GET-OPTIONAL-FIELDS.
-           MOVE "Enter About Me (optional, max 200 chars, enter blank line to skip):"
-               TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
-
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-
-           MOVE INPUT-RECORD TO WS-TEMP-ABOUT-ME.
-           IF WS-TEMP-ABOUT-ME NOT = SPACES
-               MOVE WS-TEMP-ABOUT-ME TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-           ELSE
-               MOVE "(skipped)" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-           END-IF.
+       4400-VALIDATE-PASSWORD.
+           MOVE 0 TO WS-PASSWORD-VALID.
+           MOVE 0 TO WS-HAS-CAPITAL.
+           MOVE 0 TO WS-HAS-DIGIT.
+           MOVE 0 TO WS-HAS-SPECIAL.
 
-           PERFORM 7310-GET-EXPERIENCE-ENTRIES.
+*> *      *>    Check length
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-PASSWORD-INPUT))
+               TO WS-PASSWORD-LENGTH.
 
-           IF WS-EOF-FLAG = 1
+           IF WS-PASSWORD-LENGTH < WS-CONST-PWD-MIN-LEN
+               OR WS-PASSWORD-LENGTH > WS-CONST-PWD-MAX-LEN
                EXIT PARAGRAPH
            END-IF.
 
-           PERFORM 7320-GET-EDUCATION-ENTRIES.
-
-*> *      *>*****************************************************************
-*> *      *> 7310-GET-EXPERIENCE-ENTRIES: Collect experience entries       *
-*> *      *>*****************************************************************
-       7310-GET-EXPERIENCE-ENTRIES.
-           MOVE 0 TO WS-EXP-LOOP-INDEX.
-           MOVE "ADD" TO WS-CONTINUE-ADDING.
-
-           PERFORM UNTIL WS-EXP-LOOP-INDEX >= 3
-               OR WS-CONTINUE-ADDING = "DONE"
-               OR WS-EOF-FLAG = 1
+*> *      *>    Check for capital letter, digit, and special character
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > WS-PASSWORD-LENGTH
 
-               MOVE " " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):"
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
+               MOVE WS-PASSWORD-INPUT(WS-CHAR-INDEX:1)
+                   TO WS-CURRENT-CHAR
 
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   EXIT PERFORM
+*> *      *>        Check for capital letter
+               IF WS-CURRENT-CHAR >= "A" AND WS-CURRENT-CHAR <= "Z"
+                   MOVE 1 TO WS-HAS-CAPITAL
                END-IF
 
-               MOVE INPUT-RECORD TO WS-CONTINUE-ADDING
-               MOVE WS-CONTINUE-ADDING TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-
-               IF WS-CONTINUE-ADDING = "DONE"
-                   EXIT PERFORM
+*> *      *>        Check for digit
+               IF WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                   MOVE 1 TO WS-HAS-DIGIT
                END-IF
 
-               ADD 1 TO WS-EXP-LOOP-INDEX
-               PERFORM 7311-GET-SINGLE-EXPERIENCE
+*> *      *>        Check for special character (membership test against
+*> *      *>        the configurable WS-CONST-PWD-SPECIAL-CHARS set)
+               MOVE 0 TO WS-SPECIAL-MATCH-COUNT
+               INSPECT WS-CONST-PWD-SPECIAL-CHARS
+                   TALLYING WS-SPECIAL-MATCH-COUNT
+                   FOR ALL WS-CURRENT-CHAR
+               IF WS-SPECIAL-MATCH-COUNT > 0
+                   MOVE 1 TO WS-HAS-SPECIAL
+               END-IF
            END-PERFORM.
 
+*> *      *>    All requirements must be met
+           IF WS-HAS-CAPITAL = 1 AND WS-HAS-DIGIT = 1
+               AND WS-HAS-SPECIAL = 1
+               MOVE 1 TO WS-PASSWORD-VALID
+           END-IF.
+
 *> *      *>*****************************************************************
-*> *      *> 7311-GET-SINGLE-EXPERIENCE: Collect one experience entry      *
+*> *      *> 4500-SAVE-NEW-ACCOUNT: Store account in memory and file       *
+*> *      *> USER STORY 3, TASK 1: File persistence implementation         *
 *> *      *>*****************************************************************
-       7311-GET-SINGLE-EXPERIENCE.
-           STRING "Experience #" WS-EXP-LOOP-INDEX " - Title: "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
-
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EXP-TITLE(WS-EXP-LOOP-INDEX).
-           MOVE WS-TEMP-EXP-TITLE(WS-EXP-LOOP-INDEX) TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
+       4500-SAVE-NEW-ACCOUNT.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+           MOVE WS-LOGIN-USERNAME TO WS-USERNAME(WS-ACCOUNT-COUNT).
+           MOVE WS-LOGIN-PASSWORD TO WS-PASSWORD(WS-ACCOUNT-COUNT).
 
-           STRING "Experience #" WS-EXP-LOOP-INDEX
-               " - Company/Organization: "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           MOVE "Account created successfully!" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EXP-COMPANY(WS-EXP-LOOP-INDEX).
-           MOVE WS-TEMP-EXP-COMPANY(WS-EXP-LOOP-INDEX) TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
+*> *      *>    Save to persistence file
+           PERFORM 4600-WRITE-ACCOUNTS-FILE.
 
-           STRING "Experience #" WS-EXP-LOOP-INDEX
-               " - Dates (e.g., Summer 2024): "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
+*> *      *>*****************************************************************
+*> *      *> 4600-WRITE-ACCOUNTS-FILE: Persist all accounts to file        *
+*> *      *> USER STORY 3, TASK 1: Write accounts to persistence file      *
+*> *      *> Written to a .TMP file and renamed over ACCOUNTS.DAT only     *
+*> *      *> after the write succeeds, so a crash mid-write cannot leave   *
+*> *      *> a truncated accounts file behind.                             *
+*> *      *>*****************************************************************
+       4600-WRITE-ACCOUNTS-FILE.
+           MOVE WS-ACCOUNTS-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-ACCOUNTS-TMP-PATH TO WS-ACCOUNTS-PATH
+           OPEN OUTPUT ACCOUNTS-FILE.
 
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EXP-DATES(WS-EXP-LOOP-INDEX).
-           MOVE WS-TEMP-EXP-DATES(WS-EXP-LOOP-INDEX) TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
+           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+               UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
 
-           STRING "Experience #" WS-EXP-LOOP-INDEX
-               " - Description (optional, max 100 chars,"
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
-           PERFORM 8000-WRITE-OUTPUT.
-           MOVE "blank to skip): " TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
+               MOVE WS-USERNAME(WS-ACCOUNT-INDEX) TO ACCT-USERNAME
+               MOVE WS-PASSWORD(WS-ACCOUNT-INDEX) TO ACCT-PASSWORD
+               WRITE ACCOUNT-RECORD
+           END-PERFORM.
 
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EXP-DESC(WS-EXP-LOOP-INDEX).
-           IF WS-TEMP-EXP-DESC(WS-EXP-LOOP-INDEX) NOT = SPACES
-               MOVE WS-TEMP-EXP-DESC(WS-EXP-LOOP-INDEX) TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-           ELSE
-               MOVE "(skipped)" TO WS-OUTPUT-LINE
+           CLOSE ACCOUNTS-FILE.
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-ACCOUNTS-PATH
+           CALL "CBL_RENAME_FILE" USING WS-ACCOUNTS-TMP-PATH
+               WS-ACCOUNTS-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace ACCOUNTS.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
                PERFORM 8000-WRITE-OUTPUT
            END-IF.
 
 *> *      *>*****************************************************************
-*> *      *> 7320-GET-EDUCATION-ENTRIES: Collect education entries         *
+*> *      *> 5000-POST-LOGIN-MENU: Main menu after successful login        *
 *> *      *>*****************************************************************
-       7320-GET-EDUCATION-ENTRIES.
-           MOVE 0 TO WS-EDU-LOOP-INDEX.
-           MOVE "ADD" TO WS-CONTINUE-ADDING.
-
-           PERFORM UNTIL WS-EDU-LOOP-INDEX >= 3
-               OR WS-CONTINUE-ADDING = "DONE"
-               OR WS-EOF-FLAG = 1
-
-               MOVE " " TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):"
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
+       5000-POST-LOGIN-MENU.
+           MOVE "1" TO WS-MAIN-MENU-CHOICE.
 
-               PERFORM 8100-READ-INPUT
-               IF WS-EOF-FLAG = 1
-                   EXIT PERFORM
-               END-IF
+           PERFORM UNTIL WS-MAIN-MENU-CHOICE = "11"
+           OR WS-PROGRAM-RUNNING = 0
+                   MOVE " " TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "=== MAIN MENU ===" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "1. Create/Edit My Profile" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "2. View My Profile" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "3. Search for a job" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "4. Find someone you know" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "5. Learn a new skill" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "6. View pending connection requests" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "7. View my network" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "8. Deactivate/Delete My Account" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "9. Messages" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "10. Block/Report a User" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "11. Logout" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "Enter choice (1-11): " TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
 
-               MOVE INPUT-RECORD TO WS-CONTINUE-ADDING
-               MOVE WS-CONTINUE-ADDING TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
+                   IF WS-SKIP-NEXT-MENU-READ = "Y"
+                       MOVE "N" TO WS-SKIP-NEXT-MENU-READ
+                       MOVE WS-PRELOADED-MENU-CHOICE TO WS-MAIN-MENU-CHOICE
+                   ELSE
+                       PERFORM 8100-READ-INPUT
 
-               IF WS-CONTINUE-ADDING = "DONE"
-                   EXIT PERFORM
-               END-IF
+                       IF WS-EOF-FLAG = 1
+                           MOVE 0 TO WS-PROGRAM-RUNNING
+                           EXIT PERFORM
+                       END-IF
 
-      *>       If the user did not enter "DONE", proceed to get education entry -> this encompasses blank lines and other inputs.
+                       MOVE INPUT-RECORD TO WS-MAIN-MENU-CHOICE
+                       MOVE WS-MAIN-MENU-CHOICE TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
 
-               ADD 1 TO WS-EDU-LOOP-INDEX
-               PERFORM 7321-GET-SINGLE-EDUCATION
+                   EVALUATE WS-MAIN-MENU-CHOICE
+                       WHEN "1"
+                           PERFORM 7000-CREATE-EDIT-PROFILE
+                       WHEN "2"
+                           PERFORM 7100-VIEW-PROFILE
+                       WHEN "3"
+                           PERFORM 5300-JOB-SEARCH-MENU
+                       WHEN "4"
+                           PERFORM 7500-FIND-SOMEONE-YOU-KNOW
+                       WHEN "5"
+                           PERFORM 6000-SKILLS-MENU
+                       WHEN "6"
+                           PERFORM 7500-VIEW-PENDING-REQUESTS
+                       WHEN "7"
+                           PERFORM 7700-VIEW-NETWORK-LIST
+                       WHEN "8"
+                           PERFORM 7900-DEACTIVATE-ACCOUNT
+                           IF WS-ACCOUNT-DELETED = 1
+                               EXIT PERFORM
+                           END-IF
+                       WHEN "9"
+                           PERFORM 7800-MESSAGES-MENU
+                       WHEN "10"
+                           PERFORM 7650-BLOCK-REPORT-MENU
+                       WHEN "11"
+                           EXIT PERFORM
+                       WHEN OTHER
+                          MOVE "Invalid choice. Please try again."
+                          TO WS-OUTPUT-LINE
+                          PERFORM 8000-WRITE-OUTPUT
+                   END-EVALUATE
            END-PERFORM.
 
 *> *      *>*****************************************************************
-*> *      *> 7321-GET-SINGLE-EDUCATION: Collect one education entry        *
+*> *      *> 7900-DEACTIVATE-ACCOUNT: Confirm, then permanently delete the  *
+*> *      *> current user's account, profile, pending requests, and        *
+*> *      *> connections.                                                  *
 *> *      *>*****************************************************************
-       7321-GET-SINGLE-EDUCATION.
-           STRING "Education #" WS-EDU-LOOP-INDEX " - Degree: "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+       7900-DEACTIVATE-ACCOUNT.
+           MOVE 0 TO WS-ACCOUNT-DELETED.
+           MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
-               EXIT PARAGRAPH
-           END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EDU-DEGREE(WS-EDU-LOOP-INDEX).
-           MOVE WS-TEMP-EDU-DEGREE(WS-EDU-LOOP-INDEX) TO WS-OUTPUT-LINE.
+           MOVE "=== DEACTIVATE/DELETE MY ACCOUNT ===" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-
-           STRING "Education #" WS-EDU-LOOP-INDEX
-               " - University/College: "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           MOVE "This will permanently delete your account, profile,"
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "connections, and pending requests. This cannot be undone."
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Type YES to confirm, or anything else to cancel: "
+               TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
            PERFORM 8100-READ-INPUT.
            IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
                EXIT PARAGRAPH
            END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EDU-UNIVERSITY(WS-EDU-LOOP-INDEX).
-           MOVE WS-TEMP-EDU-UNIVERSITY(WS-EDU-LOOP-INDEX) TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
 
-           STRING "Education #" WS-EDU-LOOP-INDEX
-               " - Years Attended (e.g., 2023-2025): "
-               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
-           END-STRING.
+           MOVE INPUT-RECORD TO WS-DEACTIVATE-CONFIRM.
+           MOVE WS-DEACTIVATE-CONFIRM TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
-           PERFORM 8100-READ-INPUT.
-           IF WS-EOF-FLAG = 1
+           IF WS-DEACTIVATE-CONFIRM NOT = "YES"
+               MOVE "Account deletion cancelled." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
                EXIT PARAGRAPH
            END-IF.
-           MOVE INPUT-RECORD TO WS-TEMP-EDU-YEARS(WS-EDU-LOOP-INDEX).
-           MOVE WS-TEMP-EDU-YEARS(WS-EDU-LOOP-INDEX) TO WS-OUTPUT-LINE.
-           PERFORM 8000-WRITE-OUTPUT.
 
-*> *      *>*****************************************************************
-*> *      *> 7400-SAVE-PROFILE-DATA: Save profile data to memory           *
-*> *      *>*****************************************************************
-       7400-SAVE-PROFILE-DATA.
-           IF WS-CURRENT-PROFILE-INDEX = 0
-               ADD 1 TO WS-PROFILE-COUNT
-               MOVE WS-PROFILE-COUNT TO WS-CURRENT-PROFILE-INDEX
-               MOVE WS-USERNAME(WS-CURRENT-USER-INDEX) TO
-                   WS-PROF-USERNAME(WS-CURRENT-PROFILE-INDEX)
-           END-IF.
+           MOVE WS-USERNAME(WS-CURRENT-USER-INDEX) TO WS-DEACTIVATE-USERNAME.
 
-           MOVE 1 TO WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX).
-
-           MOVE WS-TEMP-FIRST-NAME TO
-               WS-FIRST-NAME(WS-CURRENT-PROFILE-INDEX).
-           MOVE WS-TEMP-LAST-NAME TO
-               WS-LAST-NAME(WS-CURRENT-PROFILE-INDEX).
-           MOVE WS-TEMP-UNIVERSITY TO
-               WS-UNIVERSITY(WS-CURRENT-PROFILE-INDEX).
-           MOVE WS-TEMP-MAJOR TO
-               WS-MAJOR(WS-CURRENT-PROFILE-INDEX).
-           MOVE WS-TEMP-GRAD-YEAR TO
-               WS-GRAD-YEAR(WS-CURRENT-PROFILE-INDEX).
-           MOVE WS-TEMP-ABOUT-ME TO
-               WS-ABOUT-ME(WS-CURRENT-PROFILE-INDEX).
-
-           MOVE WS-EXP-LOOP-INDEX TO
-               WS-EXP-COUNT(WS-CURRENT-PROFILE-INDEX).
-           PERFORM 7410-SAVE-EXPERIENCE-ENTRIES.
-
-           MOVE WS-EDU-LOOP-INDEX TO
-               WS-EDU-COUNT(WS-CURRENT-PROFILE-INDEX).
-           PERFORM 7420-SAVE-EDUCATION-ENTRIES.
-
-*> *      *>*****************************************************************
-*> *      *> 7410-SAVE-EXPERIENCE-ENTRIES: Copy experience to profile      *
-*> *      *>*****************************************************************
-       7410-SAVE-EXPERIENCE-ENTRIES.
-           PERFORM VARYING WS-SAVE-INDEX FROM 1 BY 1
-               UNTIL WS-SAVE-INDEX > WS-EXP-LOOP-INDEX
-               MOVE WS-TEMP-EXP-TITLE(WS-SAVE-INDEX) TO
-                   WS-EXP-TITLE(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-               MOVE WS-TEMP-EXP-COMPANY(WS-SAVE-INDEX) TO
-                   WS-EXP-COMPANY(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-               MOVE WS-TEMP-EXP-DATES(WS-SAVE-INDEX) TO
-                   WS-EXP-DATES(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-               MOVE WS-TEMP-EXP-DESC(WS-SAVE-INDEX) TO
-                   WS-EXP-DESC(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-           END-PERFORM.
+           PERFORM 7910-REMOVE-ACCOUNT-ENTRY.
+           PERFORM 7920-REMOVE-PROFILE-ENTRY.
+           PERFORM 7930-REMOVE-USER-PENDING.
+           PERFORM 7940-REMOVE-USER-CONNECTIONS.
+
+           MOVE 1 TO WS-ACCOUNT-DELETED.
+           MOVE 0 TO WS-CURRENT-USER-INDEX.
+           MOVE 0 TO WS-CURRENT-PROFILE-INDEX.
+           MOVE "Your account has been deleted. Goodbye." TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
 
 *> *      *>*****************************************************************
-*> *      *> 7420-SAVE-EDUCATION-ENTRIES: Copy education to profile        *
+*> *      *> 7910-REMOVE-ACCOUNT-ENTRY: Shift WS-USER-ACCOUNTS down over    *
+*> *      *> the current user's slot and rewrite ACCOUNTS.DAT.             *
 *> *      *>*****************************************************************
-       7420-SAVE-EDUCATION-ENTRIES.
-           PERFORM VARYING WS-SAVE-INDEX FROM 1 BY 1
-               UNTIL WS-SAVE-INDEX > WS-EDU-LOOP-INDEX
-               MOVE WS-TEMP-EDU-DEGREE(WS-SAVE-INDEX) TO
-                   WS-EDU-DEGREE(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-               MOVE WS-TEMP-EDU-UNIVERSITY(WS-SAVE-INDEX) TO
-                   WS-EDU-UNIVERSITY(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
-               MOVE WS-TEMP-EDU-YEARS(WS-SAVE-INDEX) TO
-                   WS-EDU-YEARS(WS-CURRENT-PROFILE-INDEX, WS-SAVE-INDEX)
+       7910-REMOVE-ACCOUNT-ENTRY.
+           MOVE WS-CURRENT-USER-INDEX TO WS-ACCOUNT-INDEX.
+           ADD 1 TO WS-ACCOUNT-INDEX.
+           PERFORM UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+               MOVE WS-ACCOUNT(WS-ACCOUNT-INDEX)
+                   TO WS-ACCOUNT(WS-ACCOUNT-INDEX - 1)
+               ADD 1 TO WS-ACCOUNT-INDEX
            END-PERFORM.
+           SUBTRACT 1 FROM WS-ACCOUNT-COUNT.
+           PERFORM 4600-WRITE-ACCOUNTS-FILE.
+           EXIT.
+
+       COPY JOBS_SRC.
+       COPY JOBSEXT_SRC.
+
+       COPY SKILLS.
+
+       COPY PROFILE.
+
+       COPY SEARCH.
+       COPY SENDREQ.
+       COPY CONNMGMT.
+       COPY CONNWRITE.
+       COPY VIEWREQ_SRC.
+       COPY NETWORK.
+       COPY SENDMESSAGE.
+       COPY VIEWMESSAGE.
+       COPY BLOCKUSER.
 
 *> *      *>*****************************************************************
 *> *      *> 8000-WRITE-OUTPUT: Output to both screen and file             *
@@ -1469,6 +2096,56 @@ PROCEDURE DIVISION.
        8000-WRITE-OUTPUT.
            DISPLAY WS-OUTPUT-LINE.
            WRITE OUTPUT-RECORD FROM WS-OUTPUT-LINE.
+           PERFORM 8050-WRITE-SESSION-LOG.
+
+*> *      *>*****************************************************************
+*> *      *> 8050-WRITE-SESSION-LOG: Mirror every line written to the plain *
+*> *      *> OUTPUT.TXT transcript into a separate, structured SESSION.LOG  *
+*> *      *> record stamped with a timestamp, this run's session ID, and   *
+*> *      *> the currently logged-in username (or GUEST before login), for *
+*> *      *> audit purposes.                                               *
+*> *      *>*****************************************************************
+       8050-WRITE-SESSION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-SESSION-LOG-TIMESTAMP
+
+           MOVE SPACES TO WS-SESSION-LOG-DATETIME
+           STRING WS-SESSION-LOG-TIMESTAMP(1:4) "-"
+                  WS-SESSION-LOG-TIMESTAMP(5:2) "-"
+                  WS-SESSION-LOG-TIMESTAMP(7:2) " "
+                  WS-SESSION-LOG-TIMESTAMP(9:2) ":"
+                  WS-SESSION-LOG-TIMESTAMP(11:2) ":"
+                  WS-SESSION-LOG-TIMESTAMP(13:2)
+                  DELIMITED BY SIZE INTO WS-SESSION-LOG-DATETIME
+           END-STRING
+
+           IF WS-CURRENT-USER-INDEX = 0
+               MOVE "GUEST" TO WS-SESSION-LOG-USER
+           ELSE
+               MOVE WS-USERNAME(WS-CURRENT-USER-INDEX)
+                   TO WS-SESSION-LOG-USER
+           END-IF
+
+           MOVE SPACES TO WS-SESSION-LOG-LINE
+           STRING "[" WS-SESSION-LOG-DATETIME "] "
+                  "SESSION=" WS-SESSION-ID " "
+                  "USER=" FUNCTION TRIM(WS-SESSION-LOG-USER) " "
+                  WS-OUTPUT-LINE
+                  DELIMITED BY SIZE INTO WS-SESSION-LOG-LINE
+           END-STRING
+
+           OPEN EXTEND SESSION-LOG-FILE
+
+           IF WS-SESSION-LOG-STATUS = "35"
+               CLOSE SESSION-LOG-FILE
+               OPEN OUTPUT SESSION-LOG-FILE
+               CLOSE SESSION-LOG-FILE
+               OPEN EXTEND SESSION-LOG-FILE
+           END-IF
+
+           IF WS-SESSION-LOG-STATUS = "00"
+               WRITE SESSION-LOG-RECORD FROM WS-SESSION-LOG-LINE
+               CLOSE SESSION-LOG-FILE
+           END-IF.
 
 *> *      *>*****************************************************************
 *> *      *> 8100-READ-INPUT: Read from input file                         *
@@ -1479,8 +2156,50 @@ PROCEDURE DIVISION.
                AT END
                    MOVE 1 to WS-EOF-FLAG
                    MOVE SPACES TO INPUT-RECORD
+               NOT AT END
+                   ADD 1 TO WS-INPUT-LINE-NUM
+                   PERFORM 8150-SAVE-CHECKPOINT
            END-READ.
 
+*> *      *>*****************************************************************
+*> *      *> 8150-SAVE-CHECKPOINT: Persist how far into INPUT.TXT this run   *
+*> *      *> has progressed, so a crash mid-batch can resume after the last *
+*> *      *> line that was actually read instead of replaying from line 1.  *
+*> *      *>*****************************************************************
+       8150-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open CHECKPOINT.DAT for write. STATUS="
+                   WS-CHECKPOINT-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-INPUT-LINE-NUM TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+*> *      *>*****************************************************************
+*> *      *> 8200-HASH-PASSWORD: Digest WS-HASH-INPUT into WS-HASH-ACCUM     *
+*> *      *> so passwords are never stored in WS-PASSWORD/ACCOUNTS.DAT or    *
+*> *      *> compared at login as plaintext.                                *
+*> *      *>*****************************************************************
+       8200-HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-ACCUM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT))
+               TO WS-HASH-INPUT-LEN.
+
+           PERFORM VARYING WS-HASH-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-HASH-CHAR-IDX > WS-HASH-INPUT-LEN
+               MOVE FUNCTION ORD(WS-HASH-INPUT(WS-HASH-CHAR-IDX:1))
+                   TO WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31 + WS-HASH-CHAR-VAL),
+                       9999999999)
+           END-PERFORM.
+
 *> *      *>*****************************************************************
 *> *      *> 9000-TERMINATE: Cleanup and close files                       *
 *> *      *>*****************************************************************
@@ -1489,7 +2208,27 @@ PROCEDURE DIVISION.
            PERFORM 8000-WRITE-OUTPUT.
            MOVE "Thank you for using InCollege!" TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
+           PERFORM 9050-CLEAR-CHECKPOINT.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
 
+*> *      *>*****************************************************************
+*> *      *> 9050-CLEAR-CHECKPOINT: A clean/graceful shutdown means the      *
+*> *      *> whole run finished on purpose, so wipe CHECKPOINT.DAT back to  *
+*> *      *> empty -- otherwise the NEXT run's fresh INPUT.TXT would be     *
+*> *      *> incorrectly skipped as if it were a resume.                    *
+*> *      *>*****************************************************************
+       9050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open CHECKPOINT.DAT for clear. STATUS="
+                   WS-CHECKPOINT-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
 
