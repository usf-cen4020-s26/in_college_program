@@ -1,33 +1,70 @@
 *>*****************************************************************
       *> FILE:    SEARCH.cpy
-      *> PURPOSE: Find a user by full name (exact match) and display
-      *>          their profile. On a successful match, offers a sub-menu
-      *>          to send a connection request.
+      *> PURPOSE: Find a user by name (partial/substring match against
+      *>          their full name) and display their profile. On a
+      *>          successful match, offers a sub-menu to send a
+      *>          connection request.
       *>
       *> PARAGRAPHS:
-      *>   7500-FIND-SOMEONE-YOU-KNOW - Entry point; prompt for name, call
-      *>                                search, display result or error
-      *>   7510-SEARCH-FOR-USER       - Split input into first/last name,
-      *>                                scan WS-USER-PROFILES for exact match;
-      *>                                sets WS-USER-FOUND and WS-SEARCH-FOUND-INDEX
-      *>   7520-DISPLAY-FOUND-PROFILE - Call 7200-VIEW-OTHER-PROFILE then
-      *>                                offer 7600-SEND-REQUEST-MENU
+      *>   7500-FIND-SOMEONE-YOU-KNOW    - Entry point; prompt for name and
+      *>                                    an optional university filter,
+      *>                                    call search, display result or
+      *>                                    error
+      *>   7510-SEARCH-FOR-USER          - Build each profile's full name
+      *>                                    (first + last, however many
+      *>                                    words) and scan for the first
+      *>                                    one whose full name contains
+      *>                                    the search text as a substring,
+      *>                                    case-insensitively; sets
+      *>                                    WS-USER-FOUND and
+      *>                                    WS-SEARCH-FOUND-INDEX
+      *>   7511-CHECK-SUBSTRING-MATCH    - Sets WS-SUBSTRING-FOUND to 1 if
+      *>                                    WS-SEARCH-LOWER (trimmed to
+      *>                                    WS-SEARCH-LEN) occurs anywhere
+      *>                                    within WS-SEARCH-CANDIDATE-LOWER
+      *>   7520-DISPLAY-FOUND-PROFILE    - Display the found user's profile,
+      *>                                    gated by 7126-CHECK-VIEWER-CONNECTED
+      *>                                    when the profile is set to
+      *>                                    connections-only visibility, then
+      *>                                    log the view and offer
+      *>                                    7600-SEND-REQUEST-MENU
+      *>   7521-LOG-PROFILE-VIEW         - Append a (viewed, viewer, timestamp)
+      *>                                    row to PROFILEVIEWS.DAT so the
+      *>                                    profile owner can see who looked
+      *>                                    at their profile; skipped when
+      *>                                    viewing your own profile via search
       *>
       *> DEPENDENCIES:
       *>   WS-PROFILES.cpy   - WS-USER-PROFILES, WS-PROFILE-COUNT,
       *>                        WS-SEARCH-FOUND-INDEX, WS-SEARCH-NAME,
-      *>                        WS-SEARCH-FIRST/LAST-NAME, WS-USER-FOUND
+      *>                        WS-USER-FOUND
       *>   WS-ACCOUNTS.cpy   - WS-ACCOUNT-INDEX
+      *>   WS-CONNECTIONS.cpy - WS-CONNECTIONS-COUNT, WS-CONN-USER-A/B,
+      *>                        WS-CONN-IDX
       *>   WS-IO-CONTROL.cpy - WS-EOF-FLAG, WS-PROGRAM-RUNNING, WS-OUTPUT-LINE
-      *>   PROFILE.cpy       - 7200-VIEW-OTHER-PROFILE
+      *>   PROFILE.cpy       - 7110-DISPLAY-BASIC-INFO, 7120-DISPLAY-ABOUT-ME,
+      *>                        7125-DISPLAY-RESUME-REF, 7126-CHECK-VIEWER-
+      *>                        CONNECTED, 7127-DISPLAY-MUTUAL-CONNECTIONS,
+      *>                        7130-DISPLAY-EXPERIENCE,
+      *>                        7140-DISPLAY-EDUCATION, 7150-DISPLAY-SKILLS
       *>   SENDREQ.cpy       - 7600-SEND-REQUEST-MENU
-      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT
+      *>   WS-PROFILEVIEWS.cpy - WS-PROFVIEWS-STATUS, WS-PROFVIEW-CURRENT-DATE,
+      *>                        WS-PROFVIEW-TIMESTAMP
+      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT,
+      *>                        PROFILEVIEWS-FILE, PROFVIEW-RECORD,
+      *>                        WS-SEARCH-LOWER, WS-SEARCH-LEN,
+      *>                        WS-SEARCH-CANDIDATE,
+      *>                        WS-SEARCH-CANDIDATE-LOWER,
+      *>                        WS-SEARCH-MATCH-COUNT, WS-SUBSTRING-FOUND,
+      *>                        WS-SEARCH-UNIVERSITY (optional filter,
+      *>                        blank = no filter), WS-SEARCH-UNIV-MATCH
       *>*****************************************************************
        7500-FIND-SOMEONE-YOU-KNOW.
            MOVE " " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
-           MOVE "Enter the full name of the person you are looking for: "
-               TO WS-OUTPUT-LINE.
+           MOVE "Enter the name (or part of it) of the person you are"
+               & " looking for: " TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
            PERFORM 8100-READ-INPUT.
@@ -42,6 +79,17 @@
            MOVE WS-SEARCH-NAME TO WS-OUTPUT-LINE.
            PERFORM 8000-WRITE-OUTPUT.
 
+           MOVE "University attended (optional filter): " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           PERFORM 8100-READ-INPUT.
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE INPUT-RECORD TO WS-SEARCH-UNIVERSITY.
+           MOVE WS-SEARCH-UNIVERSITY TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
            PERFORM 7510-SEARCH-FOR-USER.
 
            IF WS-USER-FOUND = 1
@@ -57,29 +105,69 @@
        7510-SEARCH-FOR-USER.
            MOVE 0 TO WS-USER-FOUND.
            MOVE 0 TO WS-SEARCH-FOUND-INDEX.
-           MOVE SPACES TO WS-SEARCH-FIRST-NAME.
-           MOVE SPACES TO WS-SEARCH-LAST-NAME.
-
-           UNSTRING WS-SEARCH-NAME
-               DELIMITED BY " "
-               INTO WS-SEARCH-FIRST-NAME
-                    WS-SEARCH-LAST-NAME
-           END-UNSTRING.
-
-           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
-               UNTIL WS-ACCOUNT-INDEX > WS-PROFILE-COUNT
-                   OR WS-USER-FOUND = 1
-
-               IF WS-HAS-PROFILE(WS-ACCOUNT-INDEX) = 1
-                   IF FUNCTION TRIM(WS-FIRST-NAME(WS-ACCOUNT-INDEX)) =
-                       FUNCTION TRIM(WS-SEARCH-FIRST-NAME)
-                       AND FUNCTION TRIM(WS-LAST-NAME(WS-ACCOUNT-INDEX)) =
-                       FUNCTION TRIM(WS-SEARCH-LAST-NAME)
-                       MOVE 1 TO WS-USER-FOUND
-                       MOVE WS-ACCOUNT-INDEX TO WS-SEARCH-FOUND-INDEX
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+               TO WS-SEARCH-LEN.
+
+           IF WS-SEARCH-LEN > 0
+               PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+                   UNTIL WS-ACCOUNT-INDEX > WS-PROFILE-COUNT
+                       OR WS-USER-FOUND = 1
+
+                   IF WS-HAS-PROFILE(WS-ACCOUNT-INDEX) = 1
+                       MOVE SPACES TO WS-SEARCH-CANDIDATE
+                       STRING FUNCTION TRIM(WS-FIRST-NAME(WS-ACCOUNT-INDEX))
+                           " "
+                           FUNCTION TRIM(WS-LAST-NAME(WS-ACCOUNT-INDEX))
+                           DELIMITED BY SIZE INTO WS-SEARCH-CANDIDATE
+                       END-STRING
+                       MOVE FUNCTION LOWER-CASE(
+                           FUNCTION TRIM(WS-SEARCH-CANDIDATE))
+                           TO WS-SEARCH-CANDIDATE-LOWER
+                       MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(WS-SEARCH-NAME))
+                           TO WS-SEARCH-LOWER
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+                           TO WS-SEARCH-LEN
+
+                       PERFORM 7511-CHECK-SUBSTRING-MATCH
+
+                       IF WS-SUBSTRING-FOUND = 1
+                           MOVE 1 TO WS-SEARCH-UNIV-MATCH
+                           IF FUNCTION TRIM(WS-SEARCH-UNIVERSITY)
+                               NOT = SPACES
+                               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                                   WS-SEARCH-UNIVERSITY)) TO WS-SEARCH-LOWER
+                               MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                                   WS-SEARCH-UNIVERSITY)) TO WS-SEARCH-LEN
+                               MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+                                   WS-UNIVERSITY(WS-ACCOUNT-INDEX)))
+                                   TO WS-SEARCH-CANDIDATE-LOWER
+                               PERFORM 7511-CHECK-SUBSTRING-MATCH
+                               MOVE WS-SUBSTRING-FOUND TO WS-SEARCH-UNIV-MATCH
+                           END-IF
+                           IF WS-SEARCH-UNIV-MATCH = 1
+                               MOVE 1 TO WS-USER-FOUND
+                               MOVE WS-ACCOUNT-INDEX TO WS-SEARCH-FOUND-INDEX
+                           END-IF
+                       END-IF
                    END-IF
-               END-IF
-           END-PERFORM.
+               END-PERFORM
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 7511-CHECK-SUBSTRING-MATCH: Case-insensitive substring test   *
+*> *      *>*****************************************************************
+       7511-CHECK-SUBSTRING-MATCH.
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT.
+           MOVE 0 TO WS-SUBSTRING-FOUND.
+
+           INSPECT WS-SEARCH-CANDIDATE-LOWER TALLYING
+               WS-SEARCH-MATCH-COUNT FOR ALL
+               WS-SEARCH-LOWER(1:WS-SEARCH-LEN).
+
+           IF WS-SEARCH-MATCH-COUNT > 0
+               MOVE 1 TO WS-SUBSTRING-FOUND
+           END-IF.
 
 *> *      *>*****************************************************************
 *> *      *> 7520-DISPLAY-FOUND-PROFILE: Display profile of found user    *
@@ -93,15 +181,79 @@
 
            PERFORM 7110-DISPLAY-BASIC-INFO.
 
-           PERFORM 7120-DISPLAY-ABOUT-ME.
+           PERFORM 7127-DISPLAY-MUTUAL-CONNECTIONS.
+
+           IF PROFILE-VIS-CONNECTIONS(WS-DISPLAY-PROFILE-INDEX)
+               PERFORM 7126-CHECK-VIEWER-CONNECTED
+           ELSE
+               MOVE 1 TO WS-PROFILE-VIEWER-CONNECTED
+           END-IF.
+
+           IF WS-PROFILE-VIEWER-CONNECTED = 1
+               PERFORM 7120-DISPLAY-ABOUT-ME
 
-           PERFORM 7130-DISPLAY-EXPERIENCE.
+               PERFORM 7125-DISPLAY-RESUME-REF
 
-           PERFORM 7140-DISPLAY-EDUCATION.
+               PERFORM 7130-DISPLAY-EXPERIENCE
+
+               PERFORM 7140-DISPLAY-EDUCATION
+
+               PERFORM 7150-DISPLAY-SKILLS
+           ELSE
+               MOVE "This user's full profile is visible to connections only."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF.
 
            MOVE "-------------------------" TO WS-OUTPUT-LINE.
 
            PERFORM 8000-WRITE-OUTPUT.
 
+           PERFORM 7521-LOG-PROFILE-VIEW.
+
            PERFORM 7600-SEND-REQUEST-MENU.
            EXIT.
+
+*> *      *>*****************************************************************
+*> *      *> 7521-LOG-PROFILE-VIEW: Append a "who viewed my profile" entry *
+*> *      *>*****************************************************************
+       7521-LOG-PROFILE-VIEW.
+           IF WS-SEARCH-FOUND-INDEX = WS-CURRENT-USER-INDEX
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-PROFVIEW-CURRENT-DATE.
+
+           MOVE SPACES TO WS-PROFVIEW-TIMESTAMP.
+           STRING WS-PROFVIEW-CURRENT-DATE(1:4) "-"
+                  WS-PROFVIEW-CURRENT-DATE(5:2) "-"
+                  WS-PROFVIEW-CURRENT-DATE(7:2) " "
+                  WS-PROFVIEW-CURRENT-DATE(9:2) ":"
+                  WS-PROFVIEW-CURRENT-DATE(11:2) ":"
+                  WS-PROFVIEW-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO WS-PROFVIEW-TIMESTAMP
+           END-STRING.
+
+           MOVE WS-USERNAME(WS-SEARCH-FOUND-INDEX)
+               TO PROFVIEW-VIEWED-USERNAME.
+           MOVE WS-USERNAME(WS-CURRENT-USER-INDEX)
+               TO PROFVIEW-VIEWER-USERNAME.
+           MOVE WS-PROFVIEW-TIMESTAMP TO PROFVIEW-TIMESTAMP.
+
+           OPEN EXTEND PROFILEVIEWS-FILE.
+
+           IF WS-PROFVIEWS-STATUS = WS-CONST-FS-NOT-FOUND
+               CLOSE PROFILEVIEWS-FILE
+               OPEN OUTPUT PROFILEVIEWS-FILE
+               CLOSE PROFILEVIEWS-FILE
+               OPEN EXTEND PROFILEVIEWS-FILE
+           END-IF.
+
+           IF WS-PROFVIEWS-STATUS NOT = WS-CONST-FS-OK
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE PROFVIEW-RECORD.
+
+           CLOSE PROFILEVIEWS-FILE.
+           EXIT.
