@@ -1,91 +1,185 @@
 *>*****************************************************************
       *> FILE:    NETWORK.cpy
       *> PURPOSE: Display the logged-in user's network of accepted
-      *>          connections. Shows "First Last" if the connected user
-      *>          has a profile, otherwise falls back to their username.
+      *>          connections, and let them remove one. Shows "First
+      *>          Last" if the connected user has a profile, otherwise
+      *>          falls back to their username.
       *>
       *> PARAGRAPHS:
-      *>   7700-VIEW-NETWORK-LIST  - Entry point; iterate WS-CONNECTIONS-TABLE,
-      *>                             print each connection where current user
-      *>                             appears as CONN-USER-A or CONN-USER-B
-      *>   7710-PRINT-NETWORK-ENTRY - Format and print one connection line
-      *>                              as "First Last" or username fallback
+      *>   7700-VIEW-NETWORK-LIST  - Entry point; loop showing the numbered
+      *>                             network list and prompting for a
+      *>                             connection to remove, until "0"/blank
+      *>   7710-PRINT-ONE-NETWORK-LINE - Format and print one numbered
+      *>                              connection line as "First Last" or
+      *>                              username fallback, recording its
+      *>                              WS-CONNECTIONS-TABLE index in
+      *>                              WS-NETWORK-INDEX-MAP
+      *>   7720-REMOVE-NETWORK-CONNECTION - Remove the connection at
+      *>                              WS-NETWORK-SELECTED-IDX and persist
       *>
       *> DEPENDENCIES:
       *>   WS-CONNECTIONS.cpy - WS-CONNECTIONS-TABLE, WS-CONNECTIONS-COUNT,
-      *>                        WS-CONN-USER-A/B, WS-NETWORK-* vars, WS-CONN-IDX
+      *>                        WS-CONN-USER-A/B, WS-NETWORK-* vars, WS-CONN-IDX,
+      *>                        WS-NETWORK-INDEX-MAP, WS-NETWORK-MENU-CHOICE,
+      *>                        WS-NETWORK-SELECTED-IDX
       *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-USERNAME
       *>   WS-PROFILES.cpy   - WS-PROF-USERNAME, WS-FIRST-NAME, WS-LAST-NAME,
       *>                        WS-HAS-PROFILE, WS-PROFILE-COUNT
+      *>   WS-JOBS.cpy       - WS-BROWSE-CHOICE (shared "loop until 0/blank"
+      *>                        flag, same reuse as 5340-VIEW-MY-APPLICATIONS)
       *>   WS-IO-CONTROL.cpy - WS-OUTPUT-LINE
-      *>   main.cob          - 8000-WRITE-OUTPUT
+      *>   CONNWRITE.cpy     - 9460-REMOVE-CONNECTION-ENTRY
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT
       *>*****************************************************************
 *>*****************************************************************
 *> 7700-VIEW-NETWORK-LIST
-*>   - Displays all accepted connections for the current user
+*>   - Displays all accepted connections for the current user, numbered
 *>   - Uses WS-CONNECTIONS-TABLE loaded at startup (9250)
 *>   - Prints First/Last if profile exists, otherwise prints username
+*>   - Paginated WS-CONST-PAGE-SIZE at a time; enter "M" for more when
+*>     additional connections remain past the current page
+*>   - Lets the user pick a number to remove that connection, or 0/blank
+*>     to go back
 *>   - All output via 8000-WRITE-OUTPUT, input via 8100-READ-INPUT
 *>*****************************************************************
        7700-VIEW-NETWORK-LIST.
-           MOVE "=== MY NETWORK ===" TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
-
-           MOVE 0   TO WS-NETWORK-DISP-COUNT
-           MOVE "N" TO WS-NETWORK-FOUND-FLAG
+           MOVE 1 TO WS-BROWSE-CHOICE
+           MOVE 1 TO WS-NETWORK-PAGE-START
+           PERFORM UNTIL WS-BROWSE-CHOICE = 0
+               OR WS-PROGRAM-RUNNING = 0
 
-           IF WS-CONNECTIONS-COUNT = 0
-               MOVE "You have no connections in your network yet."
-                   TO WS-OUTPUT-LINE
+               MOVE " " TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+               MOVE "=== MY NETWORK ===" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               EXIT PARAGRAPH
-           END-IF
 
-           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
-               UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
-               IF FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
-                    = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
-                   MOVE WS-CONN-USER-B(WS-CONN-IDX)
-                       TO WS-NETWORK-OTHER-USERNAME
-                   PERFORM 7710-PRINT-ONE-NETWORK-LINE
-               ELSE
-                   IF FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+               MOVE 0   TO WS-NETWORK-DISP-COUNT
+               MOVE "N" TO WS-NETWORK-FOUND-FLAG
+               ADD WS-CONST-PAGE-SIZE TO WS-NETWORK-PAGE-START
+                   GIVING WS-NETWORK-PAGE-END
+               SUBTRACT 1 FROM WS-NETWORK-PAGE-END
+
+               PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+                   UNTIL WS-CONN-IDX > WS-CONNECTIONS-COUNT
+                   IF FUNCTION TRIM(WS-CONN-USER-A(WS-CONN-IDX))
                         = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
-                       MOVE WS-CONN-USER-A(WS-CONN-IDX)
+                       MOVE WS-CONN-USER-B(WS-CONN-IDX)
                            TO WS-NETWORK-OTHER-USERNAME
                        PERFORM 7710-PRINT-ONE-NETWORK-LINE
+                   ELSE
+                       IF FUNCTION TRIM(WS-CONN-USER-B(WS-CONN-IDX))
+                            = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                           MOVE WS-CONN-USER-A(WS-CONN-IDX)
+                               TO WS-NETWORK-OTHER-USERNAME
+                           PERFORM 7710-PRINT-ONE-NETWORK-LINE
+                       END-IF
                    END-IF
+               END-PERFORM
+
+               IF WS-NETWORK-FOUND-FLAG = "N"
+                   MOVE "You have no connections in your network yet."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 0 TO WS-BROWSE-CHOICE
+                   EXIT PERFORM
                END-IF
-           END-PERFORM
 
-           IF WS-NETWORK-FOUND-FLAG = "N"
-               MOVE "You have no connections in your network yet."
-                   TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               MOVE "-----------------------------------" TO WS-OUTPUT-LINE
-               PERFORM 8000-WRITE-OUTPUT
-               EXIT PARAGRAPH
-           END-IF
+               MOVE 0 TO WS-NETWORK-HAS-MORE
+               IF WS-NETWORK-PAGE-END < WS-NETWORK-DISP-COUNT
+                   MOVE 1 TO WS-NETWORK-HAS-MORE
+               END-IF
+
+               *> One connection: 35 dashes. Multiple: 20 dashes.
+               IF WS-NETWORK-DISP-COUNT = 1
+                   MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE "--------------------" TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
 
-           *> One connection: 35 dashes. Multiple: 20 dashes.
-           IF WS-NETWORK-DISP-COUNT = 1
-               MOVE "-----------------------------------" TO WS-OUTPUT-LINE
+               IF WS-NETWORK-HAS-MORE = 1
+                   MOVE "Enter a number to remove that connection, "
+                       & "'M' for more, or 0 to go back:" TO WS-OUTPUT-LINE
+               ELSE
+                   MOVE "Enter a number to remove that connection, or "
+                       & "0 to go back:" TO WS-OUTPUT-LINE
+               END-IF
                PERFORM 8000-WRITE-OUTPUT
-           ELSE
-               MOVE "--------------------" TO WS-OUTPUT-LINE
+
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NETWORK-MENU-CHOICE
+               MOVE WS-NETWORK-MENU-CHOICE TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-           END-IF
+
+               IF WS-NETWORK-HAS-MORE = 1
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-NETWORK-MENU-CHOICE)) = "M"
+                   ADD WS-CONST-PAGE-SIZE TO WS-NETWORK-PAGE-START
+                   IF WS-NETWORK-PAGE-START > WS-NETWORK-DISP-COUNT
+                       MOVE 1 TO WS-NETWORK-PAGE-START
+                   END-IF
+                   MOVE 1 TO WS-BROWSE-CHOICE
+               ELSE
+                   MOVE 0 TO WS-BROWSE-CHOICE
+                   IF FUNCTION TRIM(WS-NETWORK-MENU-CHOICE) = SPACES
+                       MOVE 999 TO WS-BROWSE-CHOICE
+                   ELSE
+                       IF FUNCTION TRIM(WS-NETWORK-MENU-CHOICE) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-NETWORK-MENU-CHOICE)
+                               TO WS-BROWSE-CHOICE
+                       ELSE
+                           MOVE 999 TO WS-BROWSE-CHOICE
+                       END-IF
+                   END-IF
+
+                   EVALUATE TRUE
+                       WHEN WS-BROWSE-CHOICE = 0
+                           CONTINUE
+                       WHEN WS-BROWSE-CHOICE >= 1
+                           AND WS-BROWSE-CHOICE <= WS-NETWORK-DISP-COUNT
+                           MOVE WS-NETWORK-INDEX-MAP(WS-BROWSE-CHOICE)
+                               TO WS-NETWORK-SELECTED-IDX
+                           PERFORM 7720-REMOVE-NETWORK-CONNECTION
+                           MOVE 1 TO WS-BROWSE-CHOICE
+                       WHEN OTHER
+                           MOVE "Invalid selection. Please try again."
+                               TO WS-OUTPUT-LINE
+                           PERFORM 8000-WRITE-OUTPUT
+                           MOVE 999 TO WS-BROWSE-CHOICE
+                   END-EVALUATE
+               END-IF
+
+           END-PERFORM
+           MOVE 0 TO WS-BROWSE-CHOICE
            EXIT.
 
 *>*****************************************************************
 *> 7710-PRINT-ONE-NETWORK-LINE
-*>   - "Connected with: First Last (University: X, Major: Y)" or "Connected with: username"
+*>   - "N. Connected with: First Last (University: X, Major: Y)" or
+*>     "N. Connected with: username"
+*>   - Records WS-CONN-IDX in WS-NETWORK-INDEX-MAP(N) so a later
+*>     selection of N can be mapped back to the connections table
+*>   - Only actually prints the line when N falls within the current
+*>     page window (WS-NETWORK-PAGE-START/END) - the map is still built
+*>     for every connection so numbers stay stable across pages
 *>*****************************************************************
        7710-PRINT-ONE-NETWORK-LINE.
            MOVE "Y" TO WS-NETWORK-FOUND-FLAG
            ADD 1 TO WS-NETWORK-DISP-COUNT
+           MOVE WS-CONN-IDX TO WS-NETWORK-INDEX-MAP(WS-NETWORK-DISP-COUNT)
+
+           IF WS-NETWORK-DISP-COUNT < WS-NETWORK-PAGE-START
+               OR WS-NETWORK-DISP-COUNT > WS-NETWORK-PAGE-END
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE 0 TO WS-NETWORK-OTHER-IDX
            PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
                UNTIL WS-ACCOUNT-INDEX > WS-PROFILE-COUNT
@@ -98,7 +192,7 @@
            END-PERFORM
            MOVE SPACES TO WS-OUTPUT-LINE
            IF WS-NETWORK-OTHER-IDX > 0
-               STRING "Connected with: "
+               STRING WS-NETWORK-DISP-COUNT ". Connected with: "
                       FUNCTION TRIM(WS-FIRST-NAME(WS-NETWORK-OTHER-IDX))
                       " "
                       FUNCTION TRIM(WS-LAST-NAME(WS-NETWORK-OTHER-IDX))
@@ -110,10 +204,38 @@
                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                END-STRING
            ELSE
-               STRING "Connected with: "
+               STRING WS-NETWORK-DISP-COUNT ". Connected with: "
                       FUNCTION TRIM(WS-NETWORK-OTHER-USERNAME)
                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                END-STRING
            END-IF
            PERFORM 8000-WRITE-OUTPUT
            EXIT.
+
+*>*****************************************************************
+*> 7720-REMOVE-NETWORK-CONNECTION
+*>   - Removes the connection at WS-NETWORK-SELECTED-IDX and persists
+*>*****************************************************************
+       7720-REMOVE-NETWORK-CONNECTION.
+           IF FUNCTION TRIM(WS-CONN-USER-A(WS-NETWORK-SELECTED-IDX))
+                = FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+               MOVE WS-CONN-USER-B(WS-NETWORK-SELECTED-IDX)
+                   TO WS-NETWORK-OTHER-USERNAME
+           ELSE
+               MOVE WS-CONN-USER-A(WS-NETWORK-SELECTED-IDX)
+                   TO WS-NETWORK-OTHER-USERNAME
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Removing connection with "
+               FUNCTION TRIM(WS-NETWORK-OTHER-USERNAME)
+               "..."
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM 8000-WRITE-OUTPUT
+
+           PERFORM 9460-REMOVE-CONNECTION-ENTRY
+
+           MOVE "Connection removed." TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
