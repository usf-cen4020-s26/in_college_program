@@ -9,26 +9,52 @@
       *>   WS-CONST-MAX-PENDING      - Max pending requests in memory (50)
       *>   WS-CONST-MAX-CONNECTIONS  - Max connections in memory (50)
       *>   WS-CONST-MAX-JOBS         - Max job postings in memory (25)
-      *>   WS-CONST-MAX-EXPERIENCES  - Max experience entries per profile (3)
-      *>   WS-CONST-MAX-EDUCATIONS   - Max education entries per profile (3)
+      *>   WS-CONST-MAX-EMPLOYERS    - Max approved employers in memory (200)
+      *>   WS-CONST-MAX-UNIVERSITIES - Max approved universities in memory (200)
+      *>   WS-CONST-MAX-SAVEDJOBS    - Max saved-for-later rows in memory (100)
+      *>   WS-CONST-MAX-EXPERIENCES  - Max experience entries per profile (8)
+      *>   WS-CONST-MAX-EDUCATIONS   - Max education entries per profile (8)
       *>   WS-CONST-MAX-APPLICATIONS - Max applications in memory (25)
+      *>   WS-CONST-MAX-SKILLS       - Max completed skills per profile (5)
+      *>   WS-CONST-MAX-MESSAGES     - Max messages held in memory during a
+      *>                               MESSAGES.DAT rewrite (1000)
+      *>   WS-CONST-MAX-BLOCKS       - Max blocked-user pairs in memory (100)
       *>   WS-CONST-FS-OK            - File status "00" (success)
       *>   WS-CONST-FS-NOT-FOUND     - File status "35" (file not found)
       *>   WS-CONST-FS-OPEN-OK       - File status "97" (open success variant)
       *>   WS-CONST-YES / WS-CONST-NO       - "Y" / "N" boolean flags
       *>   WS-CONST-TRUE / WS-CONST-FALSE   - 1 / 0 numeric booleans
       *>   WS-CONST-PENDING-STATUS   - "P" pending request status sentinel
+      *>   WS-CONST-PWD-MIN-LEN      - Minimum password length (8)
+      *>   WS-CONST-PWD-MAX-LEN      - Maximum password length (24)
+      *>   WS-CONST-PWD-SPECIAL-CHARS - Allowed password special characters
+      *>   WS-CONST-PENDING-EXPIRE-DAYS - Days a pending connection request
+      *>                                  may go unanswered before it is
+      *>                                  auto-purged (30)
+      *>   WS-CONST-PAGE-SIZE        - Rows shown per page in paginated lists
+      *>                               such as Browse Jobs and My Network (10)
+      *>   WS-CONST-MAX-RECOMMENDATIONS - Max "people you may know" rows (5)
+      *>   WS-CONST-SESSION-ID-BLOCK-SIZE - JOB-ID/MSG-ID block size reserved
+      *>                                    per INCOLLEGE_SESSION_SLOT (1000)
+      *>   WS-CONST-MAX-RECENT-VIEWERS - Max "who viewed my profile" rows
+      *>                                 kept per profile (10)
       *>
       *> USED BY: All procedure copybooks and main.cob
       *>*****************************************************************
-      01  WS-CONST-MAX-ACCOUNTS          PIC 9     VALUE 5.
-      01  WS-CONST-MAX-PROFILES          PIC 9     VALUE 5.
+      01  WS-CONST-MAX-ACCOUNTS          PIC 999   VALUE 500.
+      01  WS-CONST-MAX-PROFILES          PIC 999   VALUE 500.
       01  WS-CONST-MAX-PENDING           PIC 99    VALUE 50.
       01  WS-CONST-MAX-CONNECTIONS       PIC 99    VALUE 50.
       01  WS-CONST-MAX-JOBS              PIC 999   VALUE 25.
-      01  WS-CONST-MAX-EXPERIENCES       PIC 9     VALUE 3.
-      01  WS-CONST-MAX-EDUCATIONS        PIC 9     VALUE 3.
+      01  WS-CONST-MAX-EMPLOYERS         PIC 999   VALUE 200.
+      01  WS-CONST-MAX-UNIVERSITIES      PIC 999   VALUE 200.
+      01  WS-CONST-MAX-SAVEDJOBS         PIC 999   VALUE 100.
+      01  WS-CONST-MAX-EXPERIENCES       PIC 9     VALUE 8.
+      01  WS-CONST-MAX-EDUCATIONS        PIC 9     VALUE 8.
       01  WS-CONST-MAX-APPLICATIONS      PIC 999   VALUE 25.
+      01  WS-CONST-MAX-SKILLS            PIC 9     VALUE 5.
+      01  WS-CONST-MAX-MESSAGES          PIC 9(4)  VALUE 1000.
+      01  WS-CONST-MAX-BLOCKS            PIC 999   VALUE 100.
 
       *> File status codes
       01  WS-CONST-FS-OK                 PIC XX    VALUE "00".
@@ -43,3 +69,36 @@
 
       *> Status sentinel values
       01  WS-CONST-PENDING-STATUS        PIC X     VALUE "P".
+
+      *> Password policy - adjust here to change length range or
+      *> allowed special characters everywhere without touching the
+      *> validation logic itself.
+      01  WS-CONST-PWD-MIN-LEN           PIC 99    VALUE 8.
+      01  WS-CONST-PWD-MAX-LEN           PIC 99    VALUE 24.
+      01  WS-CONST-PWD-SPECIAL-CHARS     PIC X(32)
+          VALUE "!@#$%^&*()-_=+[]{}:,.<>?/~".
+
+      *> Pending connection requests older than this many days are
+      *> auto-purged by CONNMGMT.cpy's 9320-PURGE-STALE-PENDING.
+      01  WS-CONST-PENDING-EXPIRE-DAYS   PIC 999   VALUE 30.
+
+      *> Rows shown per page in paginated lists (Browse Jobs, My Network).
+      01  WS-CONST-PAGE-SIZE             PIC 99    VALUE 10.
+
+      *> Maximum "people you may know" suggestions shown right after
+      *> login (3230-SHOW-RECOMMENDED-CONNECTIONS in main.cob).
+      01  WS-CONST-MAX-RECOMMENDATIONS   PIC 99    VALUE 5.
+
+      *> Size of the JOB-ID/MSG-ID block reserved to each
+      *> INCOLLEGE_SESSION_SLOT (main.cob 1055-INIT-SESSION-ID).
+      01  WS-CONST-SESSION-ID-BLOCK-SIZE PIC 9(5)  VALUE 1000.
+
+      *> Max "who viewed my profile" rows kept per profile
+      *> (PROFILE.cpy 7128-DISPLAY-RECENT-VIEWERS/7129-QUEUE-RECENT-VIEWER).
+      01  WS-CONST-MAX-RECENT-VIEWERS    PIC 99    VALUE 10.
+
+      *> Max messages numbered/displayed per thread in one viewing
+      *> (VIEWMESSAGE.cpy 7841-VIEW-MESSAGES-LOOP); mirrors the OCCURS
+      *> bound on WS-MSG-VIEW-ID-TABLE/WS-MSG-VIEW-ID-MAP, which must
+      *> stay a literal in the table's OCCURS clause itself.
+      01  WS-CONST-MAX-MSG-THREAD-DISP   PIC 999   VALUE 100.
