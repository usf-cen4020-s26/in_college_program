@@ -28,17 +28,17 @@
       *>       WS-CONSTANTS.cpy — both must be kept in sync.
       *>*****************************************************************
 01  WS-USER-ACCOUNTS.
-    05  WS-ACCOUNT OCCURS 5 TIMES.
+    05  WS-ACCOUNT OCCURS 500 TIMES.
         10  WS-USERNAME         PIC X(20).
         10  WS-PASSWORD         PIC X(12).
 
-01  WS-ACCOUNT-COUNT            PIC 9 VALUE 0.
-01  WS-PROFILE-COUNT            PIC 9 VALUE 0.
+01  WS-ACCOUNT-COUNT            PIC 999 VALUE 0.
+01  WS-PROFILE-COUNT            PIC 999 VALUE 0.
 
 01  WS-LOGIN-USERNAME           PIC X(20).
 01  WS-LOGIN-PASSWORD           PIC X(12).
 01  WS-LOGIN-SUCCESS            PIC 9 VALUE 0.
-01  WS-ACCOUNT-INDEX            PIC 9.
+01  WS-ACCOUNT-INDEX            PIC 999.
 
 01  WS-PASSWORD-INPUT           PIC X(50).
 01  WS-PASSWORD-LENGTH          PIC 99.
