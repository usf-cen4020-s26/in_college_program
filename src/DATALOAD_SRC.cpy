@@ -1,6 +1,6 @@
       *> ============================================================
       *> DATALOAD_SRC.cpy - Startup data loading from all .DAT files
-      *> Paragraphs: 1100-1162 (accounts/profiles), 9200-9275 (pending/connections/messages)
+      *> Paragraphs: 1100-1162 (accounts/profiles), 9200-9290 (pending/connections/messages/blocks)
       *> ============================================================
        1100-LOAD-ACCOUNTS.
            OPEN INPUT ACCOUNTS-FILE.
@@ -14,7 +14,7 @@
                AT END
                    MOVE 1 TO WS-EOF-FLAG
                NOT AT END
-                   IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
+                   IF WS-ACCOUNT-COUNT < WS-CONST-MAX-ACCOUNTS
                        ADD 1 TO WS-ACCOUNT-COUNT
                        MOVE ACCT-USERNAME TO
                            WS-USERNAME(WS-ACCOUNT-COUNT)
@@ -116,7 +116,7 @@
                AT END
                    MOVE "Y" TO WS-CONNECTIONS-EOF
                NOT AT END
-                   IF WS-CONNECTIONS-COUNT < WS-MAX-CONNECTIONS
+                   IF WS-CONNECTIONS-COUNT < WS-CONST-MAX-CONNECTIONS
                        ADD 1 TO WS-CONNECTIONS-COUNT
                        MOVE CONN-USER-A TO
                            WS-CONN-USER-A(WS-CONNECTIONS-COUNT)
@@ -151,6 +151,13 @@
            END-EVALUATE
 
            ADD 1 TO WS-MSG-NEXT-ID.
+
+      *> Reserve this session's block of MSG-IDs, if one was assigned,
+      *> so a concurrent session using a different block won't be
+      *> handed the same next ID.
+           IF WS-MSG-NEXT-ID <= WS-SESSION-ID-FLOOR
+               COMPUTE WS-MSG-NEXT-ID = WS-SESSION-ID-FLOOR + 1
+           END-IF.
            EXIT.
 
 *>*****************************************************************
@@ -170,6 +177,55 @@
            PERFORM 9275-READ-MSG-ID-LOOP.
            EXIT.
 
+*>*****************************************************************
+*> 9280-LOAD-BLOCKS: Load block/report entries at startup
+*>*****************************************************************
+       9280-LOAD-BLOCKS.
+           MOVE 0 TO WS-BLOCKS-COUNT.
+           MOVE "N" TO WS-BLOCKS-EOF.
+
+           OPEN INPUT BLOCKS-FILE.
+
+           EVALUATE WS-BLOCKS-STATUS
+               WHEN WS-CONST-FS-OK
+                   PERFORM 9290-READ-BLOCKS-LOOP
+                   CLOSE BLOCKS-FILE
+               WHEN WS-CONST-FS-NOT-FOUND
+                   *> file not found: ok (no blocks yet)
+                   MOVE 0 TO WS-BLOCKS-COUNT
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "WARNING: Could not open BLOCKS.DAT. FILE STATUS = "
+                       WS-BLOCKS-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 0 TO WS-BLOCKS-COUNT
+           END-EVALUATE.
+           EXIT.
+
+*>*****************************************************************
+*> 9290-READ-BLOCKS-LOOP: Read BLOCKS.DAT into WS-BLOCKS-TABLE
+*>*****************************************************************
+       9290-READ-BLOCKS-LOOP.
+           READ BLOCKS-FILE
+               AT END
+                   MOVE "Y" TO WS-BLOCKS-EOF
+               NOT AT END
+                   IF WS-BLOCKS-COUNT < WS-CONST-MAX-BLOCKS
+                       ADD 1 TO WS-BLOCKS-COUNT
+                       MOVE BLOCK-BLOCKER-USERNAME TO
+                           WS-BLOCK-BLOCKER(WS-BLOCKS-COUNT)
+                       MOVE BLOCK-BLOCKED-USERNAME TO
+                           WS-BLOCK-BLOCKED(WS-BLOCKS-COUNT)
+                   END-IF
+           END-READ.
+
+           IF WS-BLOCKS-EOF = "N"
+               PERFORM 9290-READ-BLOCKS-LOOP
+           END-IF.
+           EXIT.
+
 *> *      *>*****************************************************************
 *> *      *> 9210-READ-PENDING-LOOP: Read records into WS-PENDING-TABLE    *
 *> *      *>*****************************************************************
@@ -178,7 +234,7 @@
                AT END
                    MOVE 1 TO WS-PENDING-EOF
                NOT AT END
-                   IF WS-PENDING-COUNT < WS-MAX-PENDING
+                   IF WS-PENDING-COUNT < WS-CONST-MAX-PENDING
                        ADD 1 TO WS-PENDING-COUNT
                        MOVE PEND-SENDER-USERNAME TO
                            WS-PEND-SENDER-USERNAME(WS-PENDING-COUNT)
@@ -186,6 +242,8 @@
                            WS-PEND-RECIPIENT-USERNAME(WS-PENDING-COUNT)
                        MOVE PEND-STATUS TO
                            WS-PEND-STATUS(WS-PENDING-COUNT)
+                       MOVE PEND-SENT-DATE TO
+                           WS-PEND-SENT-DATE(WS-PENDING-COUNT)
                    END-IF
            END-READ.
 
@@ -203,7 +261,7 @@
                AT END
                    MOVE 1 TO WS-EOF-FLAG
                NOT AT END
-                   IF WS-PROFILE-COUNT < WS-MAX-ACCOUNTS
+                   IF WS-PROFILE-COUNT < WS-CONST-MAX-PROFILES
                        ADD 1 TO WS-PROFILE-COUNT
                        MOVE PROF-USERNAME TO
                            WS-PROF-USERNAME(WS-PROFILE-COUNT)
@@ -221,13 +279,25 @@
                            WS-GRAD-YEAR(WS-PROFILE-COUNT)
                        MOVE PROF-ABOUT-ME TO
                            WS-ABOUT-ME(WS-PROFILE-COUNT)
+                       MOVE PROF-RESUME-REF TO
+                           WS-RESUME-REF(WS-PROFILE-COUNT)
+                       IF PROF-VISIBILITY = "C"
+                           MOVE "C" TO
+                               WS-PROFILE-VISIBILITY(WS-PROFILE-COUNT)
+                       ELSE
+                           MOVE "P" TO
+                               WS-PROFILE-VISIBILITY(WS-PROFILE-COUNT)
+                       END-IF
                        MOVE PROF-EXP-COUNT TO
                            WS-EXP-COUNT(WS-PROFILE-COUNT)
                        MOVE PROF-EDU-COUNT TO
                            WS-EDU-COUNT(WS-PROFILE-COUNT)
+                       MOVE PROF-SKILL-COUNT TO
+                           WS-SKILL-COUNT(WS-PROFILE-COUNT)
 
                        PERFORM 1161-COPY-EXPERIENCE-ENTRIES
                        PERFORM 1162-COPY-EDUCATION-ENTRIES
+                       PERFORM 1163-COPY-SKILL-ENTRIES
                    END-IF
            END-READ.
 
@@ -242,7 +312,7 @@
 *> *      *>*****************************************************************
        1161-COPY-EXPERIENCE-ENTRIES.
            PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-EXPERIENCES
 
                MOVE PROF-EXP-TITLE(WS-DISPLAY-INDEX) TO
                    WS-EXP-TITLE(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
@@ -259,7 +329,7 @@
 *> *      *>*****************************************************************
        1162-COPY-EDUCATION-ENTRIES.
            PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
-               UNTIL WS-DISPLAY-INDEX > 3
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-EDUCATIONS
 
                MOVE PROF-EDU-DEGREE(WS-DISPLAY-INDEX) TO
                    WS-EDU-DEGREE(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
@@ -269,3 +339,16 @@
                    WS-EDU-YEARS(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
            END-PERFORM.
 
+*> *      *>*****************************************************************
+*> *      *> 1163-COPY-SKILL-ENTRIES: Copy completed skills from file       *
+*> *      *>*****************************************************************
+       1163-COPY-SKILL-ENTRIES.
+           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+               UNTIL WS-DISPLAY-INDEX > WS-CONST-MAX-SKILLS
+
+               MOVE PROF-SKILL-NAME(WS-DISPLAY-INDEX) TO
+                   WS-SKILL-NAME(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
+               MOVE PROF-SKILL-PROFICIENCY(WS-DISPLAY-INDEX) TO
+                   WS-SKILL-PROFICIENCY(WS-PROFILE-COUNT, WS-DISPLAY-INDEX)
+           END-PERFORM.
+
