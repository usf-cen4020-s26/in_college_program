@@ -0,0 +1,173 @@
+*>*****************************************************************
+      *> FILE:    BLOCKUSER.cpy
+      *> PURPOSE: Block/report another user by username. A blocked user's
+      *>          future connection requests (SENDREQ.cpy) and messages
+      *>          (SENDMESSAGE.cpy) are refused; existing pending requests
+      *>          or connections are left untouched.
+      *>
+      *> PARAGRAPHS:
+      *>   7650-BLOCK-REPORT-MENU  - Entry point; prompt for a username,
+      *>                              validate it, reject self/duplicate
+      *>                              blocks, then write the block
+      *>   7651-CHECK-BLOCKED      - Sets WS-BLOCK-IS-BLOCKED to 1 if
+      *>                              WS-BLOCK-TARGET-USERNAME has blocked
+      *>                              (or been blocked by) the given
+      *>                              counterparty username; used by
+      *>                              SENDREQ.cpy and SENDMESSAGE.cpy to
+      *>                              refuse contact between blocked pairs
+      *>   9330-WRITE-BLOCK-RECORD - Add the new block to the in-memory
+      *>                              table and append to BLOCKS.DAT
+      *>
+      *> DEPENDENCIES:
+      *>   WS-BLOCKS.cpy     - WS-BLOCKS-TABLE, WS-BLOCKS-COUNT, WS-BLOCK-IDX,
+      *>                        WS-BLOCK-TARGET-USERNAME, WS-BLOCK-TARGET-FOUND,
+      *>                        WS-BLOCK-ALREADY-BLOCKED, WS-BLOCK-IS-BLOCKED
+      *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-USERNAME
+      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND,
+      *>                        WS-CONST-MAX-BLOCKS
+      *>   WS-IO-CONTROL.cpy - WS-EOF-FLAG, WS-PROGRAM-RUNNING, WS-OUTPUT-LINE
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT,
+      *>                        3410-CHECK-ACCOUNT-EXISTS, WS-RECON-CHECK-USERNAME,
+      *>                        WS-RECON-ACCT-FOUND, BLOCKS-FILE, BLOCK-RECORD
+      *>*****************************************************************
+       7650-BLOCK-REPORT-MENU.
+           MOVE " " TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "=== BLOCK/REPORT A USER ===" TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Blocked users cannot send you connection requests or"
+               & " messages." TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+           MOVE "Enter the username to block/report (blank to cancel): "
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           PERFORM 8100-READ-INPUT.
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE INPUT-RECORD TO WS-BLOCK-TARGET-USERNAME.
+           MOVE FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME)
+               TO WS-BLOCK-TARGET-USERNAME.
+           MOVE WS-BLOCK-TARGET-USERNAME TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           IF FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME) = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME) =
+               FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+               MOVE "You cannot block yourself." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-BLOCK-TARGET-USERNAME TO WS-RECON-CHECK-USERNAME.
+           PERFORM 3410-CHECK-ACCOUNT-EXISTS.
+           MOVE WS-RECON-ACCT-FOUND TO WS-BLOCK-TARGET-FOUND.
+
+           IF WS-BLOCK-TARGET-FOUND = 0
+               MOVE "No account with that username was found."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-BLOCK-ALREADY-BLOCKED.
+           PERFORM VARYING WS-BLOCK-IDX FROM 1 BY 1
+               UNTIL WS-BLOCK-IDX > WS-BLOCKS-COUNT
+               IF FUNCTION TRIM(WS-BLOCK-BLOCKER(WS-BLOCK-IDX)) =
+                   FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND FUNCTION TRIM(WS-BLOCK-BLOCKED(WS-BLOCK-IDX)) =
+                   FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME)
+                   MOVE 1 TO WS-BLOCK-ALREADY-BLOCKED
+               END-IF
+           END-PERFORM.
+
+           IF WS-BLOCK-ALREADY-BLOCKED = 1
+               MOVE "You have already blocked this user." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 9330-WRITE-BLOCK-RECORD.
+
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME)
+               " has been blocked. They can no longer send you"
+               & " connection requests or messages."
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-STRING.
+           PERFORM 8000-WRITE-OUTPUT.
+           EXIT.
+
+*>*****************************************************************
+*> 7651-CHECK-BLOCKED
+*>   Sets WS-BLOCK-IS-BLOCKED to 1 if there is a block between
+*>   WS-USERNAME(WS-CURRENT-USER-INDEX) and WS-BLOCK-TARGET-USERNAME
+*>   in either direction (blocker doesn't want to hear from the
+*>   blocked user, and vice versa the blocked user shouldn't be able
+*>   to reach the blocker either).
+*>*****************************************************************
+       7651-CHECK-BLOCKED.
+           MOVE 0 TO WS-BLOCK-IS-BLOCKED.
+           PERFORM VARYING WS-BLOCK-IDX FROM 1 BY 1
+               UNTIL WS-BLOCK-IDX > WS-BLOCKS-COUNT
+               IF (FUNCTION TRIM(WS-BLOCK-BLOCKER(WS-BLOCK-IDX)) =
+                       FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                  AND FUNCTION TRIM(WS-BLOCK-BLOCKED(WS-BLOCK-IDX)) =
+                       FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME))
+                  OR
+                  (FUNCTION TRIM(WS-BLOCK-BLOCKER(WS-BLOCK-IDX)) =
+                       FUNCTION TRIM(WS-BLOCK-TARGET-USERNAME)
+                  AND FUNCTION TRIM(WS-BLOCK-BLOCKED(WS-BLOCK-IDX)) =
+                       FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX)))
+                   MOVE 1 TO WS-BLOCK-IS-BLOCKED
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+*>*****************************************************************
+*> 9330-WRITE-BLOCK-RECORD
+*>   Adds the new block to memory + appends to BLOCKS.DAT
+*>*****************************************************************
+       9330-WRITE-BLOCK-RECORD.
+           IF WS-BLOCKS-COUNT >= WS-CONST-MAX-BLOCKS
+               MOVE "ERROR: Blocks table is full." TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-BLOCKS-COUNT.
+           MOVE WS-USERNAME(WS-CURRENT-USER-INDEX)
+               TO WS-BLOCK-BLOCKER(WS-BLOCKS-COUNT).
+           MOVE WS-BLOCK-TARGET-USERNAME TO WS-BLOCK-BLOCKED(WS-BLOCKS-COUNT).
+
+           MOVE WS-BLOCK-BLOCKER(WS-BLOCKS-COUNT) TO BLOCK-BLOCKER-USERNAME.
+           MOVE WS-BLOCK-BLOCKED(WS-BLOCKS-COUNT) TO BLOCK-BLOCKED-USERNAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BLOCK-DATE.
+
+           OPEN EXTEND BLOCKS-FILE.
+           IF WS-BLOCKS-STATUS = WS-CONST-FS-NOT-FOUND
+               OPEN OUTPUT BLOCKS-FILE
+               CLOSE BLOCKS-FILE
+               OPEN EXTEND BLOCKS-FILE
+           END-IF.
+
+           IF WS-BLOCKS-STATUS NOT = WS-CONST-FS-OK
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open BLOCKS.DAT for append. STATUS="
+                   WS-BLOCKS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE BLOCK-RECORD.
+
+           CLOSE BLOCKS-FILE.
+           EXIT.
