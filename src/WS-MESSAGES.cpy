@@ -1,15 +1,29 @@
 *>*****************************************************************
       *> FILE:    WS-MESSAGES.cpy
       *> PURPOSE: Working-storage variables for send-message and
-      *>          view-messages flows (Epics 8 and 9). No in-memory
-      *>          message table — MESSAGES.DAT is read on demand.
+      *>          view-messages flows (Epics 8 and 9). No persistent
+      *>          in-memory message table — MESSAGES.DAT is read on
+      *>          demand. WS-MSG-DELETE-TABLE is a transient scratch
+      *>          table used only while rewriting the file to delete
+      *>          one message (7842-DELETE-MESSAGE), not a standing
+      *>          table like WS-PENDING-TABLE/WS-CONNECTIONS-TABLE.
       *>
       *> VARIABLES:
       *>   WS-MESSAGES-STATUS     - File status for MESSAGES.DAT
       *>
       *>   --- Send Message ---
       *>   WS-MSG-MENU-CHOICE     - User's choice in Messages submenu
-      *>   WS-MSG-RECIPIENT       - Recipient username entered by user
+      *>   WS-MSG-RECIPIENT       - Recipient currently being validated or
+      *>                            written (one entry from the list below)
+      *>   WS-MSG-RECIPIENT-LIST  - Raw comma-separated recipients as typed
+      *>                            (e.g. "bob,carol, dave" for a message to
+      *>                            more than one connection at once)
+      *>   WS-MSG-RECIPIENT-TABLE - Up to 10 trimmed usernames parsed from
+      *>                            WS-MSG-RECIPIENT-LIST
+      *>   WS-MSG-VALID-RECIPIENTS - Subset of WS-MSG-RECIPIENT-TABLE that
+      *>                            passed the exists/connection/not-blocked
+      *>                            checks; 7830-WRITE-MESSAGE runs once per
+      *>                            valid recipient
       *>   WS-MSG-CONTENT         - Message body (max 200 chars)
       *>   WS-MSG-TIMESTAMP       - Formatted timestamp (YYYY-MM-DD HH:MM:SS)
       *>   WS-MSG-CONN-FOUND      - 1 if recipient is a confirmed connection
@@ -21,6 +35,43 @@
       *>   WS-MSG-FOUND           - 1 if at least one message was displayed
       *>   WS-VIEW-MSG-EOF        - "Y" when MESSAGES.DAT read loop is done
       *>
+      *>   --- Read/Unread Tracking (VIEWMESSAGE.cpy 7802/7803/7849/7850) ---
+      *>   WS-MSG-UNREAD-COUNT    - Count of unread messages addressed to
+      *>                            the current user, shown on entry to
+      *>                            7800-MESSAGES-MENU. MSG-READ = "Y"
+      *>                            means read; anything else (including
+      *>                            blank, for records written before this
+      *>                            field existed) is treated as unread.
+      *>
+      *>   --- Delete Message (VIEWMESSAGE.cpy 7842) ---
+      *>   WS-MSG-VIEW-DISP-COUNT   - Count of messages shown this pass
+      *>   WS-MSG-VIEW-ID-MAP       - Maps displayed number -> MSG-ID, same
+      *>                              pattern as WS-NETWORK-INDEX-MAP
+      *>   WS-MSG-VIEW-MENU-CHOICE  - Raw number-or-blank input from user
+      *>   WS-MSG-DELETE-TARGET-ID  - MSG-ID of the message chosen for deletion
+      *>   WS-MSG-DELETE-COUNT      - Count of records kept during rewrite
+      *>   WS-MSG-DELETE-IDX        - Loop index into WS-MSG-DELETE-TABLE
+      *>   WS-MSG-DELETE-TABLE      - Transient holding area (mirrors
+      *>                              MSG-RECORD field-for-field) for every
+      *>                              message except the one being deleted
+      *>
+      *>   --- Conversation Threads (VIEWMESSAGE.cpy 7840/7844-7847) ---
+      *>   WS-MSG-THREAD-COUNT      - Number of distinct conversation
+      *>                              partners found for the current user
+      *>   WS-MSG-THREAD-TABLE      - Up to 50 conversation partners
+      *>     WS-MSG-THREAD-USERNAME(n)  - The other participant's username
+      *>     WS-MSG-THREAD-MSG-COUNT(n) - Messages exchanged with them
+      *>   WS-MSG-THREAD-IDX        - Loop index into WS-MSG-THREAD-TABLE
+      *>   WS-MSG-THREAD-FOUND-IDX  - Result of the find-or-add scan (0 = new)
+      *>   WS-MSG-OTHER-PARTY       - Scratch: the other participant on the
+      *>                              message record currently being scanned
+      *>   WS-MSG-THREAD-SELECTED   - Username of the conversation the user
+      *>                              picked to view
+      *>   WS-MSG-THREAD-CHOICE     - Loop-until-0/blank flag for the
+      *>                              per-thread message list (kept separate
+      *>                              from WS-BROWSE-CHOICE since the thread
+      *>                              list and the per-thread view are nested)
+      *>
       *> USED BY: SENDMESSAGE.cpy, VIEWMESSAGE.cpy, DATALOAD.cpy
       *>*****************************************************************
       01  WS-MESSAGES-STATUS         PIC XX.
@@ -28,6 +79,14 @@
       *> ===== Messaging working-storage =====
       01  WS-MSG-MENU-CHOICE          PIC X VALUE SPACES.
       01  WS-MSG-RECIPIENT            PIC X(20) VALUE SPACES.
+      01  WS-MSG-RECIPIENT-LIST       PIC X(200) VALUE SPACES.
+      01  WS-MSG-RECIPIENT-COUNT      PIC 99 VALUE 0.
+      01  WS-MSG-RECIPIENT-TABLE.
+          05  WS-MSG-RECIPIENT-ENTRY OCCURS 10 TIMES PIC X(20).
+      01  WS-MSG-VALID-COUNT          PIC 99 VALUE 0.
+      01  WS-MSG-VALID-RECIPIENTS.
+          05  WS-MSG-VALID-RECIPIENT OCCURS 10 TIMES PIC X(20).
+      01  WS-MSG-RCPT-IDX             PIC 99 VALUE 0.
       01  WS-MSG-CONTENT              PIC X(200) VALUE SPACES.
       01  WS-MSG-TIMESTAMP            PIC X(20) VALUE SPACES.
       01  WS-MSG-CONN-FOUND           PIC 9 VALUE 0.
@@ -38,3 +97,35 @@
       *> ===== View messages variables =====
       01  WS-MSG-FOUND           PIC 9 VALUE 0.
       01  WS-VIEW-MSG-EOF             PIC X VALUE "N".
+
+      *> ===== Read/Unread Tracking working-storage =====
+      01  WS-MSG-UNREAD-COUNT         PIC 999 VALUE 0.
+
+      *> ===== Delete Message (VIEWMESSAGE.cpy 7842) working-storage =====
+      01  WS-MSG-VIEW-DISP-COUNT      PIC 999 VALUE 0.
+      01  WS-MSG-VIEW-ID-TABLE.
+          05  WS-MSG-VIEW-ID-MAP OCCURS 100 TIMES  PIC 9(5).
+      01  WS-MSG-VIEW-MENU-CHOICE     PIC X(3) VALUE SPACES.
+      01  WS-MSG-DELETE-TARGET-ID     PIC 9(5) VALUE 0.
+      01  WS-MSG-DELETE-COUNT         PIC 9(4) VALUE 0.
+      01  WS-MSG-DELETE-IDX           PIC 9(4) VALUE 0.
+      01  WS-MSG-DELETE-TABLE.
+          05  WS-MSG-DELETE-ENTRY OCCURS 1000 TIMES.
+              10  WS-MSGD-ID           PIC 9(5).
+              10  WS-MSGD-SENDER       PIC X(20).
+              10  WS-MSGD-RECIPIENT    PIC X(20).
+              10  WS-MSGD-CONTENT      PIC X(200).
+              10  WS-MSGD-TIMESTAMP    PIC X(20).
+              10  WS-MSGD-READ         PIC X.
+
+      *> ===== Conversation Threads (VIEWMESSAGE.cpy 7840/7844-7847) =====
+      01  WS-MSG-THREAD-COUNT         PIC 99 VALUE 0.
+      01  WS-MSG-THREAD-TABLE.
+          05  WS-MSG-THREAD-ENTRY OCCURS 50 TIMES.
+              10  WS-MSG-THREAD-USERNAME    PIC X(20).
+              10  WS-MSG-THREAD-MSG-COUNT   PIC 999.
+      01  WS-MSG-THREAD-IDX           PIC 99 VALUE 0.
+      01  WS-MSG-THREAD-FOUND-IDX     PIC 99 VALUE 0.
+      01  WS-MSG-OTHER-PARTY          PIC X(20) VALUE SPACES.
+      01  WS-MSG-THREAD-SELECTED      PIC X(20) VALUE SPACES.
+      01  WS-MSG-THREAD-CHOICE        PIC 999 VALUE 0.
