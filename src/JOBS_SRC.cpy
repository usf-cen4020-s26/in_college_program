@@ -5,7 +5,7 @@
        5300-JOB-SEARCH-MENU.
            MOVE "1" TO WS-JOB-MENU-CHOICE
 
-           PERFORM UNTIL WS-JOB-MENU-CHOICE = "3"
+           PERFORM UNTIL WS-JOB-MENU-CHOICE = "8"
                OR WS-PROGRAM-RUNNING = 0
 
                MOVE " " TO WS-OUTPUT-LINE
@@ -17,9 +17,19 @@
                PERFORM 8000-WRITE-OUTPUT
                MOVE "2. Browse Jobs/Internships" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "3. Back to Main Menu" TO WS-OUTPUT-LINE
+               MOVE "3. Edit/Withdraw My Postings" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "Enter your choice (1-3): " TO WS-OUTPUT-LINE
+               MOVE "4. View My Applications" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "5. Export Jobs & Applications to CSV" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "6. View Saved Jobs" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "7. Who's Hiring Near My School" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "8. Back to Main Menu" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               MOVE "Enter your choice (1-8): " TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
                PERFORM 8100-READ-INPUT
@@ -36,8 +46,18 @@
                    WHEN "1"
                        PERFORM 5310-POST-JOB
                    WHEN "2"
-                       PERFORM 5320-BROWSE-JOBS-STUB
+                       PERFORM 5320-BROWSE-JOBS
                    WHEN "3"
+                       PERFORM 5315-MANAGE-MY-POSTINGS
+                   WHEN "4"
+                       PERFORM 5340-VIEW-MY-APPLICATIONS
+                   WHEN "5"
+                       PERFORM 5345-EXPORT-JOBS-APPLICATIONS-CSV
+                   WHEN "6"
+                       PERFORM 5346-VIEW-SAVED-JOBS
+                   WHEN "7"
+                       PERFORM 5331-WHOS-HIRING-NEAR-MY-SCHOOL
+                   WHEN "8"
                        EXIT PERFORM
                    WHEN OTHER
                        MOVE "Invalid choice. Please try again."
@@ -48,12 +68,205 @@
            END-PERFORM.
            EXIT.
 
+      *>*****************************************************************
+      *> 5301-LOAD-EMPLOYERS: Load the approved-employer list from
+      *> EMPLOYERS.DAT at startup, mirroring 5350-LOAD-JOBS.
+      *>*****************************************************************
+       5301-LOAD-EMPLOYERS.
+           MOVE 0   TO WS-EMPLOYER-COUNT
+           MOVE "N" TO WS-EMPLOYERS-EOF
+
+           OPEN INPUT EMPLOYERS-FILE
+
+           EVALUATE WS-EMPLOYERS-STATUS
+               WHEN "00"
+                   PERFORM 5302-READ-EMPLOYERS-LOOP
+                   CLOSE EMPLOYERS-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "WARNING: Could not open EMPLOYERS.DAT. STATUS="
+                       WS-EMPLOYERS-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+           END-EVALUATE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5302-READ-EMPLOYERS-LOOP: Read all approved-employer names into
+      *> WS-EMPLOYER-TABLE.
+      *>*****************************************************************
+       5302-READ-EMPLOYERS-LOOP.
+           READ EMPLOYERS-FILE
+               AT END
+                   MOVE "Y" TO WS-EMPLOYERS-EOF
+               NOT AT END
+                   IF WS-EMPLOYER-COUNT < WS-CONST-MAX-EMPLOYERS
+                       ADD 1 TO WS-EMPLOYER-COUNT
+                       MOVE EMPLOYER-NAME TO WS-ET-NAME(WS-EMPLOYER-COUNT)
+                   END-IF
+           END-READ
+
+           IF WS-EMPLOYERS-EOF = "N"
+               PERFORM 5302-READ-EMPLOYERS-LOOP
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5303-VALIDATE-EMPLOYER: Sets WS-EMPLOYER-VALID to 1 if
+      *> WS-TEMP-JOB-EMPLOYER (trimmed) case-sensitively matches an
+      *> entry in WS-EMPLOYER-TABLE, else 0. If the approved list is
+      *> empty (no EMPLOYERS.DAT provided), every name is accepted so
+      *> a shop that hasn't populated the list yet isn't locked out.
+      *>*****************************************************************
+       5303-VALIDATE-EMPLOYER.
+           MOVE 0 TO WS-EMPLOYER-VALID
+           IF WS-EMPLOYER-COUNT = 0
+               MOVE 1 TO WS-EMPLOYER-VALID
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-EMPLOYER-COUNT
+               IF FUNCTION TRIM(WS-TEMP-JOB-EMPLOYER) =
+                   FUNCTION TRIM(WS-ET-NAME(WS-BROWSE-IDX))
+                   MOVE 1 TO WS-EMPLOYER-VALID
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *>*****************************************************************
+      *> 5304-LOAD-SAVED-JOBS: Load the "save for later" bookmark list
+      *> from SAVEDJOBS.DAT at startup, mirroring 5301-LOAD-EMPLOYERS.
+      *>*****************************************************************
+       5304-LOAD-SAVED-JOBS.
+           MOVE 0   TO WS-SAVED-JOBS-COUNT
+           MOVE "N" TO WS-SAVEDJOBS-EOF
+
+           OPEN INPUT SAVEDJOBS-FILE
+
+           EVALUATE WS-SAVEDJOBS-STATUS
+               WHEN "00"
+                   PERFORM 5305-READ-SAVED-JOBS-LOOP
+                   CLOSE SAVEDJOBS-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "WARNING: Could not open SAVEDJOBS.DAT. STATUS="
+                       WS-SAVEDJOBS-STATUS
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+           END-EVALUATE
+           EXIT.
+
+      *>*****************************************************************
+      *> 5305-READ-SAVED-JOBS-LOOP: Read all saved-job rows into
+      *> WS-SAVED-JOBS-TABLE.
+      *>*****************************************************************
+       5305-READ-SAVED-JOBS-LOOP.
+           READ SAVEDJOBS-FILE
+               AT END
+                   MOVE "Y" TO WS-SAVEDJOBS-EOF
+               NOT AT END
+                   IF WS-SAVED-JOBS-COUNT < WS-CONST-MAX-SAVEDJOBS
+                       ADD 1 TO WS-SAVED-JOBS-COUNT
+                       MOVE SAVEDJOB-USERNAME
+                           TO WS-SVJ-USERNAME(WS-SAVED-JOBS-COUNT)
+                       MOVE SAVEDJOB-JOB-ID
+                           TO WS-SVJ-JOB-ID(WS-SAVED-JOBS-COUNT)
+                   END-IF
+           END-READ
+
+           IF WS-SAVEDJOBS-EOF = "N"
+               PERFORM 5305-READ-SAVED-JOBS-LOOP
+           END-IF
+           EXIT.
+
+      *>*****************************************************************
+      *> 5306-GET-VALID-CLOSING-DATE: Get and validate posting closing
+      *> date (optional, enter "NONE" for a posting that never expires,
+      *> same convention as the Salary field below).
+      *>*****************************************************************
+       5306-GET-VALID-CLOSING-DATE.
+           MOVE 0 TO WS-CLOSING-DATE-VALID
+           MOVE 0 TO WS-TEMP-CLOSING-DATE-NUM
+
+           PERFORM UNTIL WS-CLOSING-DATE-VALID = 1
+               MOVE "Enter Closing Date (YYYYMMDD, optional, enter "
+                   & "'NONE' for no expiration): " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE INPUT-RECORD TO WS-TEMP-JOB-CLOSING-DATE
+               MOVE WS-TEMP-JOB-CLOSING-DATE TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+
+               IF FUNCTION TRIM(WS-TEMP-JOB-CLOSING-DATE) = "NONE"
+                   MOVE 0 TO WS-TEMP-CLOSING-DATE-NUM
+                   MOVE 1 TO WS-CLOSING-DATE-VALID
+               ELSE
+                   PERFORM 5307-VALIDATE-CLOSING-DATE
+                   IF WS-CLOSING-DATE-VALID = 0
+                       MOVE "Invalid closing date. Must be YYYYMMDD "
+                           & "or 'NONE'. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      *>*****************************************************************
+      *> 5307-VALIDATE-CLOSING-DATE: Confirm WS-TEMP-JOB-CLOSING-DATE is
+      *> an 8-digit numeric date (YYYYMMDD) with a plausible year, a
+      *> month 01-12, and a day 01-31.
+      *>*****************************************************************
+       5307-VALIDATE-CLOSING-DATE.
+           MOVE 0 TO WS-CLOSING-DATE-VALID
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-JOB-CLOSING-DATE))
+               NOT = 8
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-TEMP-JOB-CLOSING-DATE) IS NOT NUMERIC
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TEMP-JOB-CLOSING-DATE TO WS-TEMP-CLOSING-DATE-NUM
+
+           IF WS-TEMP-CLOSING-DATE-NUM(1:4) < "1950"
+               OR WS-TEMP-CLOSING-DATE-NUM(1:4) > "2150"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TEMP-CLOSING-DATE-NUM(5:2) < "01"
+               OR WS-TEMP-CLOSING-DATE-NUM(5:2) > "12"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TEMP-CLOSING-DATE-NUM(7:2) < "01"
+               OR WS-TEMP-CLOSING-DATE-NUM(7:2) > "31"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-CLOSING-DATE-VALID
+           EXIT.
+
       *>*****************************************************************
       *> 5310-POST-JOB: Full job posting input and save flow
       *> 1) Prompts for Title, Description, Employer, Location
       *> 2) Validates required fields, re-prompts on blank input
       *> 3) Optional salary via NONE convention
-      *> 4) Prints confirmation and separator after save
+      *> 4) Optional closing date via NONE convention (5306/5307)
+      *> 5) Prints confirmation and separator after save
       *>*****************************************************************
        5310-POST-JOB.
            MOVE " " TO WS-OUTPUT-LINE
@@ -130,7 +343,17 @@
                ELSE
                    MOVE WS-TEMP-JOB-EMPLOYER TO WS-OUTPUT-LINE
                    PERFORM 8000-WRITE-OUTPUT
-                   MOVE 1 TO WS-INPUT-VALID
+                   PERFORM 5303-VALIDATE-EMPLOYER
+                   IF WS-EMPLOYER-VALID = 1
+                       MOVE 1 TO WS-INPUT-VALID
+                   ELSE
+                       MOVE "Employer not recognized. This name is not on "
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE "the approved-employer list. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
                END-IF
            END-PERFORM
            IF WS-EOF-FLAG = 1
@@ -178,6 +401,20 @@
                MOVE SPACES TO WS-TEMP-JOB-SALARY
            END-IF
 
+      *> --- Closing Date (optional, up to user) ---
+           PERFORM 5306-GET-VALID-CLOSING-DATE
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+
+      *> --- Reject if the in-memory job table is already full ---
+           IF WS-JOB-COUNT >= WS-CONST-MAX-JOBS
+               MOVE "The maximum number of job postings has been reached."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
       *> --- Assign ID, then populate record ---
            ADD 1 TO WS-JOB-ID-COUNTER
            MOVE WS-JOB-ID-COUNTER                TO JOB-ID
@@ -187,32 +424,33 @@
            MOVE WS-TEMP-JOB-EMPLOYER            TO JOB-EMPLOYER
            MOVE WS-TEMP-JOB-LOCATION            TO JOB-LOCATION
            MOVE WS-TEMP-JOB-SALARY              TO JOB-SALARY
+           MOVE WS-TEMP-CLOSING-DATE-NUM        TO JOB-CLOSING-DATE
            PERFORM 5330-WRITE-JOB-TO-FILE
-           ADD 1 TO WS-JOB-COUNT
+
+           IF WS-JOB-WRITE-SUCCESS = 1
+               ADD 1 TO WS-JOB-COUNT
+               MOVE JOB-ID          TO WS-JT-ID(WS-JOB-COUNT)
+               MOVE JOB-POSTER      TO WS-JT-POSTER(WS-JOB-COUNT)
+               MOVE JOB-TITLE       TO WS-JT-TITLE(WS-JOB-COUNT)
+               MOVE JOB-DESCRIPTION TO WS-JT-DESC(WS-JOB-COUNT)
+               MOVE JOB-EMPLOYER    TO WS-JT-EMPLOYER(WS-JOB-COUNT)
+               MOVE JOB-LOCATION    TO WS-JT-LOCATION(WS-JOB-COUNT)
+               MOVE JOB-SALARY      TO WS-JT-SALARY(WS-JOB-COUNT)
+               MOVE JOB-CLOSING-DATE TO WS-JT-CLOSING-DATE(WS-JOB-COUNT)
 
       *> --- Confirmation ---
-           MOVE "Job posted successfully!" TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
+               MOVE "Job posted successfully!" TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
            MOVE "----------------------------------" TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
            EXIT.
 
-*> *      *>*****************************************************************
-*> *      *> 5320-BROWSE-JOBS-STUB: Browse Jobs/Internships placeholder                   *
-*> *      *> Remains under construction per Epic 6 spec.                                  *
-*> *      *>*****************************************************************
-       5320-BROWSE-JOBS-STUB.
-           MOVE " " TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
-           MOVE "Browse Jobs/Internships is under construction."
-               TO WS-OUTPUT-LINE
-           PERFORM 8000-WRITE-OUTPUT
-           EXIT.
-
                  *>*****************************************************************
       *> 5350-LOAD-JOBS: Load existing jobs from JOBS.DAT at startup
       *> 1) Reads file so WS-JOB-COUNT reflects existing data
       *> 2) Sets WS-JOB-ID-COUNTER to highest ID found
+      *> 3) Populates WS-JOB-TABLE for browse/edit/withdraw
       *>*****************************************************************
        5350-LOAD-JOBS.
            MOVE 0   TO WS-JOB-COUNT
@@ -235,10 +473,18 @@
                    END-STRING
                    PERFORM 8000-WRITE-OUTPUT
            END-EVALUATE
+
+      *> Reserve this session's block of JOB-IDs, if one was assigned,
+      *> so a concurrent session using a different block won't be
+      *> handed the same next ID.
+           IF WS-JOB-ID-COUNTER < WS-SESSION-ID-FLOOR
+               MOVE WS-SESSION-ID-FLOOR TO WS-JOB-ID-COUNTER
+           END-IF.
            EXIT.
 
       *>*****************************************************************
-      *> 5355-READ-JOBS-LOOP: Read all records, track highest job ID
+      *> 5355-READ-JOBS-LOOP: Read all records, track highest job ID,
+      *> and populate WS-JOB-TABLE for in-session browse/edit/withdraw.
       *> Sequential ID counter = max ID found in file
       *>*****************************************************************
        5355-READ-JOBS-LOOP.
@@ -246,7 +492,22 @@
                AT END
                    MOVE "Y" TO WS-JOBS-EOF
                NOT AT END
-                   ADD 1 TO WS-JOB-COUNT
+                   IF WS-JOB-COUNT < WS-CONST-MAX-JOBS
+                       ADD 1 TO WS-JOB-COUNT
+                       MOVE JOB-ID          TO WS-JT-ID(WS-JOB-COUNT)
+                       MOVE JOB-POSTER      TO WS-JT-POSTER(WS-JOB-COUNT)
+                       MOVE JOB-TITLE       TO WS-JT-TITLE(WS-JOB-COUNT)
+                       MOVE JOB-DESCRIPTION TO WS-JT-DESC(WS-JOB-COUNT)
+                       MOVE JOB-EMPLOYER    TO WS-JT-EMPLOYER(WS-JOB-COUNT)
+                       MOVE JOB-LOCATION    TO WS-JT-LOCATION(WS-JOB-COUNT)
+                       MOVE JOB-SALARY      TO WS-JT-SALARY(WS-JOB-COUNT)
+                       IF JOB-CLOSING-DATE IS NUMERIC
+                           MOVE JOB-CLOSING-DATE
+                               TO WS-JT-CLOSING-DATE(WS-JOB-COUNT)
+                       ELSE
+                           MOVE 0 TO WS-JT-CLOSING-DATE(WS-JOB-COUNT)
+                       END-IF
+                   END-IF
                    IF JOB-ID > WS-JOB-ID-COUNTER
                        MOVE JOB-ID TO WS-JOB-ID-COUNTER
                    END-IF
@@ -262,6 +523,7 @@
       *> Called after user completes posting flow
       *>*****************************************************************
        5330-WRITE-JOB-TO-FILE.
+           MOVE 0 TO WS-JOB-WRITE-SUCCESS
            OPEN EXTEND JOBS-FILE
 
            IF WS-JOBS-STATUS = "35"
@@ -289,7 +551,420 @@
                    DELIMITED BY SIZE INTO WS-OUTPUT-LINE
                END-STRING
                PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               MOVE 1 TO WS-JOB-WRITE-SUCCESS
            END-IF
 
            CLOSE JOBS-FILE
-           EXIT.
\ No newline at end of file
+           EXIT.
+*>*****************************************************************
+*> 5315-MANAGE-MY-POSTINGS: List the logged-in user's own job
+*> postings and let them pick one to edit or withdraw.
+*> Builds WS-MYJOB-INDEX-MAP, mapping the numbered list shown to
+*> the user back to the actual WS-JOB-TABLE index (1..WS-JOB-COUNT),
+*> since a user's postings are typically a subset of all postings.
+*>*****************************************************************
+ 5315-MANAGE-MY-POSTINGS.
+     MOVE 1 TO WS-BROWSE-CHOICE
+     PERFORM UNTIL WS-BROWSE-CHOICE = 0
+         OR WS-PROGRAM-RUNNING = 0
+
+*> Rebuild the my-postings map every iteration so an edit or
+*> withdraw just performed is reflected immediately.
+         MOVE 0 TO WS-MYJOB-COUNT
+         PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+             UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+             IF FUNCTION TRIM(WS-JT-POSTER(WS-BROWSE-IDX)) =
+                 FUNCTION TRIM(WS-USERNAME(WS-CURRENT-USER-INDEX))
+                 ADD 1 TO WS-MYJOB-COUNT
+                 MOVE WS-BROWSE-IDX TO WS-MYJOB-INDEX-MAP(WS-MYJOB-COUNT)
+             END-IF
+         END-PERFORM
+
+         MOVE " " TO WS-OUTPUT-LINE
+         PERFORM 8000-WRITE-OUTPUT
+         MOVE "--- Manage My Postings ---" TO WS-OUTPUT-LINE
+         PERFORM 8000-WRITE-OUTPUT
+
+         IF WS-MYJOB-COUNT = 0
+             MOVE "You have not posted any jobs." TO WS-OUTPUT-LINE
+             PERFORM 8000-WRITE-OUTPUT
+             MOVE "-----------------------------" TO WS-OUTPUT-LINE
+             PERFORM 8000-WRITE-OUTPUT
+             MOVE 0 TO WS-BROWSE-CHOICE
+             EXIT PERFORM
+         END-IF
+
+         PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+             UNTIL WS-BROWSE-IDX > WS-MYJOB-COUNT
+             MOVE 0 TO WS-MYJOB-APPLICANT-COUNT
+             PERFORM VARYING WS-MYJOB-COUNT-IDX FROM 1 BY 1
+                 UNTIL WS-MYJOB-COUNT-IDX > WS-ALL-APPS-COUNT
+                 IF WS-AT-JOB-ID(WS-MYJOB-COUNT-IDX) =
+                     WS-JT-ID(WS-MYJOB-INDEX-MAP(WS-BROWSE-IDX))
+                     ADD 1 TO WS-MYJOB-APPLICANT-COUNT
+                 END-IF
+             END-PERFORM
+             MOVE SPACES TO WS-OUTPUT-LINE
+             STRING WS-BROWSE-IDX ". "
+                 FUNCTION TRIM(WS-JT-TITLE(
+                     WS-MYJOB-INDEX-MAP(WS-BROWSE-IDX)))
+                 " at "
+                 FUNCTION TRIM(WS-JT-EMPLOYER(
+                     WS-MYJOB-INDEX-MAP(WS-BROWSE-IDX)))
+                 " ("
+                 FUNCTION TRIM(WS-JT-LOCATION(
+                     WS-MYJOB-INDEX-MAP(WS-BROWSE-IDX)))
+                 ") - "
+                 WS-MYJOB-APPLICANT-COUNT
+                 " applicant(s)"
+                 DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+             END-STRING
+             PERFORM 8000-WRITE-OUTPUT
+         END-PERFORM
+
+         MOVE "-----------------------------" TO WS-OUTPUT-LINE
+         PERFORM 8000-WRITE-OUTPUT
+         MOVE "Enter posting number to edit/withdraw, or 0 to go back:"
+             TO WS-OUTPUT-LINE
+         PERFORM 8000-WRITE-OUTPUT
+
+         PERFORM 8100-READ-INPUT
+         IF WS-EOF-FLAG = 1
+             MOVE 0 TO WS-PROGRAM-RUNNING
+             EXIT PERFORM
+         END-IF
+         MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MYJOB-MENU-CHOICE
+         MOVE WS-MYJOB-MENU-CHOICE TO WS-OUTPUT-LINE
+         PERFORM 8000-WRITE-OUTPUT
+
+         MOVE 0 TO WS-BROWSE-CHOICE
+         IF FUNCTION TRIM(WS-MYJOB-MENU-CHOICE) = SPACES
+             MOVE 999 TO WS-BROWSE-CHOICE
+         ELSE
+             IF FUNCTION TRIM(WS-MYJOB-MENU-CHOICE) IS NUMERIC
+                 MOVE FUNCTION NUMVAL(WS-MYJOB-MENU-CHOICE)
+                     TO WS-BROWSE-CHOICE
+             ELSE
+                 MOVE 999 TO WS-BROWSE-CHOICE
+             END-IF
+         END-IF
+
+         EVALUATE TRUE
+             WHEN WS-BROWSE-CHOICE = 0
+                 CONTINUE
+             WHEN WS-BROWSE-CHOICE >= 1
+                 AND WS-BROWSE-CHOICE <= WS-MYJOB-COUNT
+                 MOVE WS-MYJOB-INDEX-MAP(WS-BROWSE-CHOICE)
+                     TO WS-MYJOB-SELECTED-IDX
+                 PERFORM 5316-SHOW-MYJOB-AND-ACT
+                 MOVE 1 TO WS-BROWSE-CHOICE
+             WHEN OTHER
+                 MOVE "Invalid selection. Please try again."
+                     TO WS-OUTPUT-LINE
+                 PERFORM 8000-WRITE-OUTPUT
+                 MOVE 999 TO WS-BROWSE-CHOICE
+         END-EVALUATE
+
+     END-PERFORM
+     MOVE 0 TO WS-BROWSE-CHOICE
+     EXIT.
+
+*>*****************************************************************
+*> 5316-SHOW-MYJOB-AND-ACT: Show full details of the selected
+*> posting (WS-MYJOB-SELECTED-IDX must be set) and offer to edit
+*> or withdraw it.
+*>*****************************************************************
+ 5316-SHOW-MYJOB-AND-ACT.
+     MOVE " " TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "--- Posting Details ---" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+
+     MOVE SPACES TO WS-OUTPUT-LINE
+     STRING "Title: "
+         FUNCTION TRIM(WS-JT-TITLE(WS-MYJOB-SELECTED-IDX))
+         DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+     END-STRING
+     PERFORM 8000-WRITE-OUTPUT
+
+     MOVE SPACES TO WS-OUTPUT-LINE
+     STRING "Description: "
+         FUNCTION TRIM(WS-JT-DESC(WS-MYJOB-SELECTED-IDX))
+         DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+     END-STRING
+     PERFORM 8000-WRITE-OUTPUT
+
+     MOVE SPACES TO WS-OUTPUT-LINE
+     STRING "Employer: "
+         FUNCTION TRIM(WS-JT-EMPLOYER(WS-MYJOB-SELECTED-IDX))
+         DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+     END-STRING
+     PERFORM 8000-WRITE-OUTPUT
+
+     MOVE SPACES TO WS-OUTPUT-LINE
+     STRING "Location: "
+         FUNCTION TRIM(WS-JT-LOCATION(WS-MYJOB-SELECTED-IDX))
+         DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+     END-STRING
+     PERFORM 8000-WRITE-OUTPUT
+
+     IF FUNCTION TRIM(WS-JT-SALARY(WS-MYJOB-SELECTED-IDX)) NOT = SPACES
+         MOVE SPACES TO WS-OUTPUT-LINE
+         STRING "Salary: "
+             FUNCTION TRIM(WS-JT-SALARY(WS-MYJOB-SELECTED-IDX))
+             DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+         END-STRING
+         PERFORM 8000-WRITE-OUTPUT
+     END-IF
+
+     MOVE "-----------------------" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "1. Edit this posting" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "2. Withdraw this posting" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "3. View Applicants" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "4. Cancel" TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+     MOVE "Enter your choice: " TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+
+     PERFORM 8100-READ-INPUT
+     IF WS-EOF-FLAG = 1
+         MOVE 0 TO WS-PROGRAM-RUNNING
+         EXIT PARAGRAPH
+     END-IF
+     MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MYJOB-ACTION-CHOICE
+     MOVE WS-MYJOB-ACTION-CHOICE TO WS-OUTPUT-LINE
+     PERFORM 8000-WRITE-OUTPUT
+
+     EVALUATE WS-MYJOB-ACTION-CHOICE
+         WHEN "1"
+             PERFORM 5317-EDIT-JOB-POSTING
+         WHEN "2"
+             PERFORM 5318-WITHDRAW-JOB-POSTING
+         WHEN "3"
+             PERFORM 5344-VIEW-APPLICANTS-FOR-POSTING
+         WHEN "4"
+             CONTINUE
+         WHEN OTHER
+             MOVE "Invalid choice. Returning to your postings."
+                 TO WS-OUTPUT-LINE
+             PERFORM 8000-WRITE-OUTPUT
+     END-EVALUATE
+     EXIT.
+
+*>*****************************************************************
+*> 5317-EDIT-JOB-POSTING: Re-prompt for all editable fields of the
+*> posting at WS-MYJOB-SELECTED-IDX, then persist the change to
+*> JOBS.DAT. The job ID and poster are kept unchanged.
+*>*****************************************************************
+       5317-EDIT-JOB-POSTING.
+           MOVE " " TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           MOVE "--- Edit Posting (enter new values) ---" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+
+           MOVE 0 TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = 1
+               MOVE "Enter Job Title: " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE INPUT-RECORD TO WS-TEMP-JOB-TITLE
+               IF FUNCTION TRIM(WS-TEMP-JOB-TITLE) = SPACES
+                   MOVE "Job Title is required. Please try again."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE WS-TEMP-JOB-TITLE TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 1 TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = 1
+               MOVE "Enter Description (max 200 chars): "
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE INPUT-RECORD TO WS-TEMP-JOB-DESC
+               IF FUNCTION TRIM(WS-TEMP-JOB-DESC) = SPACES
+                   MOVE "Description is required. Please try again."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE WS-TEMP-JOB-DESC TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 1 TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = 1
+               MOVE "Enter Employer Name: " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE INPUT-RECORD TO WS-TEMP-JOB-EMPLOYER
+               IF FUNCTION TRIM(WS-TEMP-JOB-EMPLOYER) = SPACES
+                   MOVE "Employer Name is required. Please try again."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE WS-TEMP-JOB-EMPLOYER TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   PERFORM 5303-VALIDATE-EMPLOYER
+                   IF WS-EMPLOYER-VALID = 1
+                       MOVE 1 TO WS-INPUT-VALID
+                   ELSE
+                       MOVE "Employer not recognized. This name is not on "
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                       MOVE "the approved-employer list. Please try again."
+                           TO WS-OUTPUT-LINE
+                       PERFORM 8000-WRITE-OUTPUT
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = 1
+               MOVE "Enter Location: " TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               PERFORM 8100-READ-INPUT
+               IF WS-EOF-FLAG = 1
+                   MOVE 0 TO WS-PROGRAM-RUNNING
+                   EXIT PERFORM
+               END-IF
+               MOVE INPUT-RECORD TO WS-TEMP-JOB-LOCATION
+               IF FUNCTION TRIM(WS-TEMP-JOB-LOCATION) = SPACES
+                   MOVE "Location is required. Please try again."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   MOVE WS-TEMP-JOB-LOCATION TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+                   MOVE 1 TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter Salary (optional, enter 'NONE' to skip): "
+               TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           PERFORM 8100-READ-INPUT
+           IF WS-EOF-FLAG = 1
+               MOVE 0 TO WS-PROGRAM-RUNNING
+               EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD TO WS-TEMP-JOB-SALARY
+           MOVE WS-TEMP-JOB-SALARY TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           IF FUNCTION TRIM(WS-TEMP-JOB-SALARY) = "NONE"
+               MOVE SPACES TO WS-TEMP-JOB-SALARY
+           END-IF
+
+           MOVE WS-TEMP-JOB-TITLE    TO WS-JT-TITLE(WS-MYJOB-SELECTED-IDX)
+           MOVE WS-TEMP-JOB-DESC     TO WS-JT-DESC(WS-MYJOB-SELECTED-IDX)
+           MOVE WS-TEMP-JOB-EMPLOYER TO WS-JT-EMPLOYER(WS-MYJOB-SELECTED-IDX)
+           MOVE WS-TEMP-JOB-LOCATION TO WS-JT-LOCATION(WS-MYJOB-SELECTED-IDX)
+           MOVE WS-TEMP-JOB-SALARY   TO WS-JT-SALARY(WS-MYJOB-SELECTED-IDX)
+
+           PERFORM 5319-REWRITE-JOBS-FILE
+
+           MOVE "Posting updated successfully!" TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
+
+*>*****************************************************************
+*> 5318-WITHDRAW-JOB-POSTING: Remove the posting at
+*> WS-MYJOB-SELECTED-IDX from WS-JOB-TABLE and persist the change.
+*>*****************************************************************
+       5318-WITHDRAW-JOB-POSTING.
+           MOVE WS-MYJOB-SELECTED-IDX TO WS-BROWSE-IDX
+           ADD 1 TO WS-BROWSE-IDX
+           PERFORM UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               MOVE WS-JOB-ENTRY(WS-BROWSE-IDX)
+                   TO WS-JOB-ENTRY(WS-BROWSE-IDX - 1)
+               ADD 1 TO WS-BROWSE-IDX
+           END-PERFORM
+           SUBTRACT 1 FROM WS-JOB-COUNT
+
+           PERFORM 5319-REWRITE-JOBS-FILE
+
+           MOVE "Posting withdrawn." TO WS-OUTPUT-LINE
+           PERFORM 8000-WRITE-OUTPUT
+           EXIT.
+
+*>*****************************************************************
+*> 5319-REWRITE-JOBS-FILE: Truncate and rewrite JOBS.DAT from the
+*> current WS-JOB-TABLE. Written to a .TMP file and renamed over
+*> JOBS.DAT only after the write succeeds (mirrors CONNMGMT.cpy's
+*> 9310-REWRITE-PENDING-FILE crash-safe rewrite pattern), so a crash
+*> or disk-full mid-rewrite cannot leave a truncated JOBS.DAT behind.
+*>*****************************************************************
+       5319-REWRITE-JOBS-FILE.
+           MOVE WS-JOBS-DAT-PATH TO WS-CRASH-SAFE-SAVE-PATH
+           MOVE WS-JOBS-DAT-TMP-PATH TO WS-JOBS-DAT-PATH
+           OPEN OUTPUT JOBS-FILE
+           IF WS-JOBS-STATUS NOT = WS-CONST-FS-OK
+               MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-JOBS-DAT-PATH
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not open JOBS.DAT for rewrite. STATUS="
+                   WS-JOBS-STATUS
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-BROWSE-IDX FROM 1 BY 1
+               UNTIL WS-BROWSE-IDX > WS-JOB-COUNT
+               MOVE WS-JT-ID(WS-BROWSE-IDX)       TO JOB-ID
+               MOVE WS-JT-POSTER(WS-BROWSE-IDX)   TO JOB-POSTER
+               MOVE WS-JT-TITLE(WS-BROWSE-IDX)    TO JOB-TITLE
+               MOVE WS-JT-DESC(WS-BROWSE-IDX)     TO JOB-DESCRIPTION
+               MOVE WS-JT-EMPLOYER(WS-BROWSE-IDX) TO JOB-EMPLOYER
+               MOVE WS-JT-LOCATION(WS-BROWSE-IDX) TO JOB-LOCATION
+               MOVE WS-JT-SALARY(WS-BROWSE-IDX)   TO JOB-SALARY
+               MOVE WS-JT-CLOSING-DATE(WS-BROWSE-IDX) TO JOB-CLOSING-DATE
+               WRITE JOB-RECORD
+           END-PERFORM
+           CLOSE JOBS-FILE
+           MOVE WS-CRASH-SAFE-SAVE-PATH TO WS-JOBS-DAT-PATH
+           CALL "CBL_RENAME_FILE" USING WS-JOBS-DAT-TMP-PATH
+               WS-JOBS-DAT-PATH
+               RETURNING WS-CRASH-SAFE-RC
+           IF WS-CRASH-SAFE-RC NOT = 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ERROR: Could not replace JOBS.DAT. RC="
+                   WS-CRASH-SAFE-RC
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+           EXIT.
