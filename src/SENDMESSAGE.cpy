@@ -5,30 +5,39 @@
       *>          and is an accepted connection before accepting content.
       *>
       *> PARAGRAPHS:
-      *>   7800-MESSAGES-MENU      - Entry point; loop Send/View/Back menu
-      *>                             until option 3 (Back to Main Menu)
+      *>   7800-MESSAGES-MENU      - Entry point; shows unread count, then
+      *>                             loops Send/View/Back menu until
+      *>                             option 3 (Back to Main Menu)
       *>   7810-SEND-MESSAGE       - Prompt recipient, validate existence
       *>                             and connection, validate content,
       *>                             call 7830-WRITE-MESSAGE on success
       *>   7820-VALIDATE-RECIPIENT - Scan WS-CONNECTIONS-TABLE to confirm
       *>                             recipient is a connection (bidirectional);
       *>                             sets WS-MSG-CONN-FOUND = 1 if valid
+      *>   NOTE: 7810 also calls BLOCKUSER.cpy's 7651-CHECK-BLOCKED after the
+      *>   connection check passes, refusing delivery in either block direction
       *>   7830-WRITE-MESSAGE      - Generate timestamp via FUNCTION CURRENT-DATE,
       *>                             assign WS-MSG-NEXT-ID, append MSG-RECORD
-      *>                             to MESSAGES.DAT, increment WS-MSG-NEXT-ID
+      *>                             (unread, MSG-READ = "N") to MESSAGES.DAT,
+      *>                             increment WS-MSG-NEXT-ID
       *>
       *> DEPENDENCIES:
       *>   WS-MESSAGES.cpy   - WS-MSG-MENU-CHOICE, WS-MSG-RECIPIENT,
       *>                        WS-MSG-CONTENT, WS-MSG-TIMESTAMP,
       *>                        WS-MSG-CONN-FOUND, WS-MSG-USER-EXISTS,
-      *>                        WS-MSG-CURRENT-DATE, WS-MSG-NEXT-ID
+      *>                        WS-MSG-CURRENT-DATE, WS-MSG-NEXT-ID,
+      *>                        WS-MSG-UNREAD-COUNT
       *>   WS-CONNECTIONS.cpy - WS-CONNECTIONS-TABLE, WS-CONNECTIONS-COUNT,
       *>                        WS-CONN-IDX, WS-CONN-USER-A/B
       *>   WS-ACCOUNTS.cpy   - WS-CURRENT-USER-INDEX, WS-USERNAME,
       *>                        WS-ACCOUNT-COUNT, WS-ACCOUNT-INDEX
-      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND
+      *>   WS-CONSTANTS.cpy  - WS-CONST-FS-OK, WS-CONST-FS-NOT-FOUND,
+      *>                        WS-CONST-NO
       *>   WS-IO-CONTROL.cpy - WS-EOF-FLAG, WS-PROGRAM-RUNNING, WS-OUTPUT-LINE
-      *>   VIEWMESSAGE.cpy   - 7840-VIEW-MESSAGES (option 2 in menu)
+      *>   WS-BLOCKS.cpy     - WS-BLOCK-TARGET-USERNAME, WS-BLOCK-IS-BLOCKED
+      *>   BLOCKUSER.cpy     - 7651-CHECK-BLOCKED
+      *>   VIEWMESSAGE.cpy   - 7840-VIEW-MESSAGES (option 2 in menu),
+      *>                        7802-COUNT-UNREAD-MESSAGES
       *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT, MESSAGES-FILE
       *>*****************************************************************
 
@@ -40,6 +49,16 @@
        7800-MESSAGES-MENU.
            MOVE "1" TO WS-MSG-MENU-CHOICE
 
+           PERFORM 7802-COUNT-UNREAD-MESSAGES
+           IF WS-MSG-UNREAD-COUNT > 0
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "You have " WS-MSG-UNREAD-COUNT
+                   " unread message(s)."
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               END-STRING
+               PERFORM 8000-WRITE-OUTPUT
+           END-IF
+
            PERFORM UNTIL WS-MSG-MENU-CHOICE = "3"
                OR WS-PROGRAM-RUNNING = 0
 
@@ -90,7 +109,8 @@
       *>   captures message content, and writes to MESSAGES.DAT.
       *>*****************************************************************
        7810-SEND-MESSAGE.
-           MOVE "Enter recipient's username (must be a connection):"
+           MOVE
+           "Enter recipient username(s), comma-separated (must be connections):"
                TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
 
@@ -100,33 +120,80 @@
                EXIT PARAGRAPH
            END-IF
 
-           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MSG-RECIPIENT
-           MOVE WS-MSG-RECIPIENT TO WS-OUTPUT-LINE
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-MSG-RECIPIENT-LIST
+           MOVE WS-MSG-RECIPIENT-LIST TO WS-OUTPUT-LINE
            PERFORM 8000-WRITE-OUTPUT
 
-      *>   Check if the recipient exists in the system (MSW-454)
-           MOVE 0 TO WS-MSG-USER-EXISTS
-           PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
-               UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
-               OR WS-MSG-USER-EXISTS = 1
-               IF FUNCTION TRIM(WS-USERNAME(WS-ACCOUNT-INDEX))
-                   = FUNCTION TRIM(WS-MSG-RECIPIENT)
-                   MOVE 1 TO WS-MSG-USER-EXISTS
-               END-IF
-           END-PERFORM
+           PERFORM 7811-PARSE-RECIPIENT-LIST
 
-           IF WS-MSG-USER-EXISTS = 0
-               MOVE "You can only message users you are connected with."
+           IF WS-MSG-RECIPIENT-COUNT = 0
+               MOVE "No recipient entered. Message not sent."
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM 7820-VALIDATE-RECIPIENT
+      *>   Validate each recipient independently: must exist, must be a
+      *>   connection, and must not be blocked in either direction.
+      *>   Recipients that fail any check are skipped (with a message)
+      *>   rather than aborting the whole send.
+           MOVE 0 TO WS-MSG-VALID-COUNT
+           PERFORM VARYING WS-MSG-RCPT-IDX FROM 1 BY 1
+               UNTIL WS-MSG-RCPT-IDX > WS-MSG-RECIPIENT-COUNT
+
+               MOVE WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX)
+                   TO WS-MSG-RECIPIENT
+
+               MOVE 0 TO WS-MSG-USER-EXISTS
+               PERFORM VARYING WS-ACCOUNT-INDEX FROM 1 BY 1
+                   UNTIL WS-ACCOUNT-INDEX > WS-ACCOUNT-COUNT
+                   OR WS-MSG-USER-EXISTS = 1
+                   IF FUNCTION TRIM(WS-USERNAME(WS-ACCOUNT-INDEX))
+                       = FUNCTION TRIM(WS-MSG-RECIPIENT)
+                       MOVE 1 TO WS-MSG-USER-EXISTS
+                   END-IF
+               END-PERFORM
+
+               IF WS-MSG-USER-EXISTS = 0
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "You can only message users you are connected "
+                       "with. Skipped: "
+                       FUNCTION TRIM(WS-MSG-RECIPIENT)
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   PERFORM 7820-VALIDATE-RECIPIENT
+                   IF WS-MSG-CONN-FOUND = 0
+                       MOVE SPACES TO WS-OUTPUT-LINE
+                       STRING "You can only message users you are "
+                           "connected with. Skipped: "
+                           FUNCTION TRIM(WS-MSG-RECIPIENT)
+                           DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                       END-STRING
+                       PERFORM 8000-WRITE-OUTPUT
+                   ELSE
+                       MOVE WS-MSG-RECIPIENT TO WS-BLOCK-TARGET-USERNAME
+                       PERFORM 7651-CHECK-BLOCKED
+                       IF WS-BLOCK-IS-BLOCKED = 1
+                           MOVE SPACES TO WS-OUTPUT-LINE
+                           STRING "This message could not be delivered. "
+                               "Skipped: "
+                               FUNCTION TRIM(WS-MSG-RECIPIENT)
+                               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                           END-STRING
+                           PERFORM 8000-WRITE-OUTPUT
+                       ELSE
+                           ADD 1 TO WS-MSG-VALID-COUNT
+                           MOVE WS-MSG-RECIPIENT
+                               TO WS-MSG-VALID-RECIPIENT(WS-MSG-VALID-COUNT)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
 
-           IF WS-MSG-CONN-FOUND = 0
-               MOVE
-               "You can only message users you are connected with."
+           IF WS-MSG-VALID-COUNT = 0
+               MOVE "No valid recipients. Message not sent."
                    TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
                EXIT PARAGRAPH
@@ -175,12 +242,16 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM 7830-WRITE-MESSAGE
+           PERFORM VARYING WS-MSG-RCPT-IDX FROM 1 BY 1
+               UNTIL WS-MSG-RCPT-IDX > WS-MSG-VALID-COUNT
+               MOVE WS-MSG-VALID-RECIPIENT(WS-MSG-RCPT-IDX)
+                   TO WS-MSG-RECIPIENT
+               PERFORM 7830-WRITE-MESSAGE
+           END-PERFORM
 
            MOVE SPACES TO WS-OUTPUT-LINE
-           STRING "Message sent to "
-               FUNCTION TRIM(WS-MSG-RECIPIENT)
-               " successfully!"
+           STRING "Message sent to " WS-MSG-VALID-COUNT
+               " recipient(s) successfully!"
                DELIMITED BY SIZE INTO WS-OUTPUT-LINE
            END-STRING
            PERFORM 8000-WRITE-OUTPUT
@@ -189,6 +260,43 @@
            PERFORM 8000-WRITE-OUTPUT.
            EXIT.
 
+      *>*****************************************************************
+      *> 7811-PARSE-RECIPIENT-LIST
+      *>   Splits WS-MSG-RECIPIENT-LIST on commas into
+      *>   WS-MSG-RECIPIENT-TABLE, trimming spaces around each entry and
+      *>   skipping blanks (so "bob, ,carol" yields just bob and carol).
+      *>*****************************************************************
+       7811-PARSE-RECIPIENT-LIST.
+           MOVE 0 TO WS-MSG-RECIPIENT-COUNT
+           UNSTRING WS-MSG-RECIPIENT-LIST DELIMITED BY ","
+               INTO WS-MSG-RECIPIENT-ENTRY(1)
+                    WS-MSG-RECIPIENT-ENTRY(2)
+                    WS-MSG-RECIPIENT-ENTRY(3)
+                    WS-MSG-RECIPIENT-ENTRY(4)
+                    WS-MSG-RECIPIENT-ENTRY(5)
+                    WS-MSG-RECIPIENT-ENTRY(6)
+                    WS-MSG-RECIPIENT-ENTRY(7)
+                    WS-MSG-RECIPIENT-ENTRY(8)
+                    WS-MSG-RECIPIENT-ENTRY(9)
+                    WS-MSG-RECIPIENT-ENTRY(10)
+           END-UNSTRING
+
+           PERFORM VARYING WS-MSG-RCPT-IDX FROM 1 BY 1
+               UNTIL WS-MSG-RCPT-IDX > 10
+               MOVE FUNCTION TRIM(WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX))
+                   TO WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX)
+               IF WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX) NOT = SPACES
+                   ADD 1 TO WS-MSG-RECIPIENT-COUNT
+                   IF WS-MSG-RCPT-IDX NOT = WS-MSG-RECIPIENT-COUNT
+                       MOVE WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX)
+                        TO WS-MSG-RECIPIENT-ENTRY(WS-MSG-RECIPIENT-COUNT)
+                       MOVE SPACES
+                        TO WS-MSG-RECIPIENT-ENTRY(WS-MSG-RCPT-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
       *>*****************************************************************
       *> 7820-VALIDATE-RECIPIENT
       *>   Checks the in-memory WS-CONNECTIONS-TABLE to verify the
@@ -247,6 +355,7 @@
            MOVE WS-MSG-RECIPIENT TO MSG-RECIPIENT
            MOVE WS-MSG-CONTENT TO MSG-CONTENT
            MOVE WS-MSG-TIMESTAMP TO MSG-TIMESTAMP
+           MOVE WS-CONST-NO TO MSG-READ
 
            OPEN EXTEND MESSAGES-FILE
 
