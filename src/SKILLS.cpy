@@ -1,17 +1,30 @@
 *>*****************************************************************
       *> FILE:    SKILLS.cpy
-      *> PURPOSE: "Learn a New Skill" submenu — placeholder framework.
-      *>          Displays a 5-item skill menu; each option currently
-      *>          prints a placeholder message. Reserved for a future epic.
+      *> PURPOSE: "Learn a New Skill" submenu — a real skills catalog.
+      *>          Displays five real skill offerings; completing one
+      *>          records it against the logged-in user's profile so
+      *>          it shows up when that profile is viewed.
       *>
       *> PARAGRAPHS:
-      *>   6000-SKILLS-MENU - Entry point; loop menu until option 6 (Back);
-      *>                      options 1-5 each print a placeholder message
+      *>   6000-SKILLS-MENU  - Entry point; loop menu until option 6 (Back);
+      *>                       options 1-5 mark the matching catalog skill
+      *>                       complete for the current user
+      *>   6100-COMPLETE-SKILL - Record WS-SELECTED-SKILL-NAME against the
+      *>                         current profile (skips duplicates, enforces
+      *>                         WS-CONST-MAX-SKILLS, prompts for a
+      *>                         proficiency level via 6110, persists to
+      *>                         file)
+      *>   6110-PROMPT-SKILL-PROFICIENCY - Ask Beginner/Intermediate/
+      *>                         Advanced/Expert, defaults to Beginner
       *>
       *> DEPENDENCIES:
       *>   WS-IO-CONTROL.cpy - WS-SKILL-CHOICE, WS-EOF-FLAG,
       *>                        WS-PROGRAM-RUNNING, WS-OUTPUT-LINE
-      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT
+      *>   WS-PROFILES.cpy   - WS-USER-PROFILES, WS-CURRENT-PROFILE-INDEX
+      *>   WS-CONSTANTS.cpy  - WS-CONST-MAX-SKILLS
+      *>   PROFILE.cpy       - 4650-WRITE-PROFILES-FILE
+      *>   main.cob          - 8000-WRITE-OUTPUT, 8100-READ-INPUT,
+      *>                        WS-SELECTED-SKILL-PROFICIENCY
       *>*****************************************************************
        6000-SKILLS-MENU.
            MOVE "1" TO WS-SKILL-CHOICE.
@@ -22,15 +35,15 @@
                PERFORM 8000-WRITE-OUTPUT
                MOVE "=== LEARN A NEW SKILL ===" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "1. Skill 1" TO WS-OUTPUT-LINE
+               MOVE "1. Resume Writing" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "2. Skill 2" TO WS-OUTPUT-LINE
+               MOVE "2. Public Speaking" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "3. Skill 3" TO WS-OUTPUT-LINE
+               MOVE "3. Excel Fundamentals" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "4. Skill 4" TO WS-OUTPUT-LINE
+               MOVE "4. Python Programming Basics" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
-               MOVE "5. Skill 5" TO WS-OUTPUT-LINE
+               MOVE "5. Interview Preparation" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
                MOVE "6. Go Back" TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
@@ -48,16 +61,111 @@
                MOVE WS-SKILL-CHOICE TO WS-OUTPUT-LINE
                PERFORM 8000-WRITE-OUTPUT
 
-               IF WS-SKILL-CHOICE = "1" OR WS-SKILL-CHOICE = "2" OR
-                   WS-SKILL-CHOICE = "3" OR WS-SKILL-CHOICE = "4" OR
-                   WS-SKILL-CHOICE = "5"
-                   MOVE "This skill is under construction." TO WS-OUTPUT-LINE
-                   PERFORM 8000-WRITE-OUTPUT
-               ELSE
-                   IF WS-SKILL-CHOICE NOT = "6"
+               EVALUATE WS-SKILL-CHOICE
+                   WHEN "1"
+                       MOVE "Resume Writing" TO WS-SELECTED-SKILL-NAME
+                       PERFORM 6100-COMPLETE-SKILL
+                   WHEN "2"
+                       MOVE "Public Speaking" TO WS-SELECTED-SKILL-NAME
+                       PERFORM 6100-COMPLETE-SKILL
+                   WHEN "3"
+                       MOVE "Excel Fundamentals" TO WS-SELECTED-SKILL-NAME
+                       PERFORM 6100-COMPLETE-SKILL
+                   WHEN "4"
+                       MOVE "Python Programming Basics" TO
+                           WS-SELECTED-SKILL-NAME
+                       PERFORM 6100-COMPLETE-SKILL
+                   WHEN "5"
+                       MOVE "Interview Preparation" TO WS-SELECTED-SKILL-NAME
+                       PERFORM 6100-COMPLETE-SKILL
+                   WHEN "6"
+                       CONTINUE
+                   WHEN OTHER
                        MOVE "Invalid choice. Please try again."
                            TO WS-OUTPUT-LINE
                        PERFORM 8000-WRITE-OUTPUT
-                   END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+*> *      *>*****************************************************************
+*> *      *> 6100-COMPLETE-SKILL: Record a completed skill on the profile   *
+*> *      *>*****************************************************************
+       6100-COMPLETE-SKILL.
+           IF WS-CURRENT-PROFILE-INDEX = 0 OR
+               WS-HAS-PROFILE(WS-CURRENT-PROFILE-INDEX) = 0
+               MOVE "Please create a profile before completing skills."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-SKILL-ALREADY-DONE.
+           PERFORM VARYING WS-DISPLAY-INDEX FROM 1 BY 1
+               UNTIL WS-DISPLAY-INDEX >
+                   WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX)
+
+               IF FUNCTION TRIM(WS-SKILL-NAME(WS-CURRENT-PROFILE-INDEX,
+                   WS-DISPLAY-INDEX)) = FUNCTION TRIM(WS-SELECTED-SKILL-NAME)
+                   MOVE 1 TO WS-SKILL-ALREADY-DONE
                END-IF
            END-PERFORM.
+
+           IF WS-SKILL-ALREADY-DONE = 1
+               MOVE "You have already completed this skill."
+                   TO WS-OUTPUT-LINE
+               PERFORM 8000-WRITE-OUTPUT
+           ELSE
+               IF WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX)
+                   >= WS-CONST-MAX-SKILLS
+                   MOVE "You have completed all available skills."
+                       TO WS-OUTPUT-LINE
+                   PERFORM 8000-WRITE-OUTPUT
+               ELSE
+                   PERFORM 6110-PROMPT-SKILL-PROFICIENCY
+                   IF WS-EOF-FLAG = 1
+                       EXIT PARAGRAPH
+                   END-IF
+                   ADD 1 TO WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX)
+                   MOVE WS-SELECTED-SKILL-NAME TO
+                       WS-SKILL-NAME(WS-CURRENT-PROFILE-INDEX,
+                           WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX))
+                   MOVE WS-SELECTED-SKILL-PROFICIENCY TO
+                       WS-SKILL-PROFICIENCY(WS-CURRENT-PROFILE-INDEX,
+                           WS-SKILL-COUNT(WS-CURRENT-PROFILE-INDEX))
+                   PERFORM 4650-WRITE-PROFILES-FILE
+                   MOVE SPACES TO WS-OUTPUT-LINE
+                   STRING "Skill completed: "
+                       FUNCTION TRIM(WS-SELECTED-SKILL-NAME)
+                       " (" FUNCTION TRIM(WS-SELECTED-SKILL-PROFICIENCY) ")"
+                       DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+                   END-STRING
+                   PERFORM 8000-WRITE-OUTPUT
+               END-IF
+           END-IF.
+
+*> *      *>*****************************************************************
+*> *      *> 6110-PROMPT-SKILL-PROFICIENCY: Ask for a proficiency level      *
+*> *      *>*****************************************************************
+       6110-PROMPT-SKILL-PROFICIENCY.
+           MOVE "Proficiency level - 1=Beginner, 2=Intermediate, "
+               & "3=Advanced, 4=Expert (default: Beginner): "
+               TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
+
+           PERFORM 8100-READ-INPUT.
+           IF WS-EOF-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE FUNCTION TRIM(INPUT-RECORD)
+               WHEN "2"
+                   MOVE "Intermediate" TO WS-SELECTED-SKILL-PROFICIENCY
+               WHEN "3"
+                   MOVE "Advanced" TO WS-SELECTED-SKILL-PROFICIENCY
+               WHEN "4"
+                   MOVE "Expert" TO WS-SELECTED-SKILL-PROFICIENCY
+               WHEN OTHER
+                   MOVE "Beginner" TO WS-SELECTED-SKILL-PROFICIENCY
+           END-EVALUATE.
+           MOVE WS-SELECTED-SKILL-PROFICIENCY TO WS-OUTPUT-LINE.
+           PERFORM 8000-WRITE-OUTPUT.
