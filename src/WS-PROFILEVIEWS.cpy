@@ -0,0 +1,46 @@
+*>*****************************************************************
+      *> FILE:    WS-PROFILEVIEWS.cpy
+      *> PURPOSE: Working-storage variables for "who viewed my profile"
+      *>          tracking. PROFILEVIEWS.DAT is append-only (same OPEN
+      *>          EXTEND pattern as MESSAGES.DAT) and is read on demand;
+      *>          no standing in-memory table of every view is kept.
+      *>
+      *> VARIABLES:
+      *>   WS-PROFVIEWS-STATUS       - File status for PROFILEVIEWS.DAT
+      *>   WS-PROFVIEW-CURRENT-DATE  - Raw FUNCTION CURRENT-DATE output
+      *>   WS-PROFVIEW-TIMESTAMP     - Formatted timestamp (YYYY-MM-DD HH:MM:SS)
+      *>
+      *>   --- Recent Viewers Display (PROFILE.cpy 7128) ---
+      *>   WS-PROFVIEW-DISP-COUNT    - Number of recent-viewer rows kept so
+      *>                               far while scanning PROFILEVIEWS.DAT
+      *>   WS-PROFVIEW-RECENT-TABLE  - Last WS-CONST-MAX-RECENT-VIEWERS
+      *>                               viewers of the profile being shown,
+      *>                               kept as a small ring buffer overwritten
+      *>                               oldest-first while the file is scanned
+      *>                               top to bottom (file is append-only, so
+      *>                               later records are more recent)
+      *>     WS-PROFVIEW-R-USERNAME(n)  - Viewer's username
+      *>     WS-PROFVIEW-R-TIMESTAMP(n) - When they viewed
+      *>   WS-PROFVIEW-R-IDX         - Slot to overwrite next (wraps around)
+      *>   WS-PROFVIEW-SCAN-IDX      - Loop index while printing the ring
+      *>                               buffer back out in recency order
+      *>   WS-PROFVIEW-EOF           - "Y" when PROFILEVIEWS.DAT read is done
+      *>
+      *> USED BY: SEARCH.cpy (7521-LOG-PROFILE-VIEW), PROFILE.cpy (7128),
+      *>          DATALOAD_SRC.cpy
+      *>*****************************************************************
+      01  WS-PROFVIEWS-STATUS         PIC XX.
+      01  WS-PROFVIEW-CURRENT-DATE    PIC X(21).
+      01  WS-PROFVIEW-TIMESTAMP       PIC X(20).
+
+      *> ===== Recent Viewers Display working-storage =====
+      01  WS-PROFVIEW-DISP-COUNT      PIC 999 VALUE 0.
+      01  WS-PROFVIEW-RECENT-TABLE.
+          05  WS-PROFVIEW-RECENT-ENTRY OCCURS 10 TIMES.
+      *> bound mirrors WS-CONST-MAX-RECENT-VIEWERS (WS-CONSTANTS.cpy);
+      *> OCCURS itself must stay a literal, so keep the two in sync.
+              10  WS-PROFVIEW-R-USERNAME   PIC X(20).
+              10  WS-PROFVIEW-R-TIMESTAMP  PIC X(20).
+      01  WS-PROFVIEW-R-IDX            PIC 99 VALUE 0.
+      01  WS-PROFVIEW-SCAN-IDX         PIC 99 VALUE 0.
+      01  WS-PROFVIEW-EOF              PIC X VALUE "N".
